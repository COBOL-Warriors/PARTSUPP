@@ -11,8 +11,17 @@
       * Created:                    2020-09-16
       * Modified:
       *    2020-09-22 Initial release                               dgp
+      *    2026-08-09 A SUPPLIER-ACT-DATE later than today is now
+      *               rejected, same as an invalid calendar date.
+      *                                                          maruca
+      *    2026-08-09 Added LS-SUPPEDIT-SEVERITY-OPT so a caller can
+      *               ask for the future-date check to be reported as
+      *               a warning (return code 4) instead of a reject
+      *               (return code 8) - the format/mandatory-field
+      *               checks always reject regardless of this option.
+      *                                                          maruca
       * Developer Contact:
-      * V R M:                      V0R0M1
+      * V R M:                      V0R0M2
       *  Version Level
       *  Release Level
       *  Modification Level
@@ -27,8 +36,15 @@
       *    OU-SUPPLIER-RATING   PIC X(01).
       *    OU-SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
       *    OU-SUPPLIER-ACT-DATE PIC 9(08) VALUE ZERO.
+      *    OU-SUPPEDIT-SEVERITY-OPT PIC X(01) VALUE 'R'.
+      *                                      *> 'R' = reject a future
+      *                                      *> SUPPLIER-ACT-DATE (the
+      *                                      *> default); 'W' = report
+      *                                      *> it as a warning instead
       * SUPPEDIT returns:
-      *    LS-SUPPEDIT-RETURN-CODE    PIC 9  *> 8 FOR ERROR, 0 OTHERWISE
+      *    LS-SUPPEDIT-RETURN-CODE    PIC 9  *> 8 FOR ERROR,
+      *                                      *> 4 FOR WARNING ONLY,
+      *                                      *> 0 OTHERWISE
       *    LS-SUPPEDIT-RETURN-MESSAGE PIC X(90)
       *                                      *> msgs for up to 3  errors
       *                                      *> otherwise unspecified
@@ -65,6 +81,8 @@
            10 FC-FAC             PIC X(3).
            10 FC-ISI             PIC S9(8) COMP.
 
+       01  W-TODAYS-DATE-NUM   PIC 9(8).
+
       *-----------------------------------------------------------      ---
        LINKAGE SECTION.
       *--------------------------------------------------------------
@@ -90,6 +108,9 @@
                REDEFINES LS-SUPPEDIT-RETURN-MESSAGE.
            05 LS-RETURN-MESSAGE-MEMBER OCCURS 3 TIMES PIC X(30).
        01 LS-SUPPEDIT-ERROR-TOT    PIC 9(3).
+       01 LS-SUPPEDIT-SEVERITY-OPT PIC X(01).
+                88 SEV-WARN-ONLY VALUE 'W'.
+                88 SEV-REJECT    VALUE 'R'.
 
 
       *****************************************************************
@@ -113,7 +134,8 @@
                 LS-SUPPLIER-ACT-DATE,
                 LS-SUPPEDIT-RETURN-CODE,
                 LS-SUPPEDIT-RETURN-MESSAGE,
-                LS-SUPPEDIT-ERROR-TOT.
+                LS-SUPPEDIT-ERROR-TOT,
+                LS-SUPPEDIT-SEVERITY-OPT.
 
        000-MAIN.
            PERFORM 100-INITIALIZATION.
@@ -124,6 +146,7 @@
            MOVE 0 TO LS-SUPPEDIT-RETURN-CODE.
            MOVE SPACES TO LS-SUPPEDIT-RETURN-MESSAGE.
            MOVE 0 TO LS-SUPPEDIT-ERROR-TOT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-TODAYS-DATE-NUM.
 
        200-PROCESS-DATA.
       *****************************************************************
@@ -189,6 +212,15 @@
               IF FC-SEV NOT = ZERO *> if not blank, must be valid date
                  MOVE 'SUPPLIER ACT DATE INVALID' TO ERR-MSG-BUFFER
                  PERFORM PREPARE-ERR-MSG
+              ELSE
+                 IF LS-SUPPLIER-ACT-DATE > W-TODAYS-DATE-NUM
+                    MOVE 'SUPPLIER ACT DATE IN FUTURE' TO ERR-MSG-BUFFER
+                    IF SEV-WARN-ONLY
+                       PERFORM PREPARE-WARN-MSG
+                    ELSE
+                       PERFORM PREPARE-ERR-MSG
+                    END-IF
+                 END-IF
               END-IF
            END-IF.
 
@@ -207,6 +239,23 @@
               END-IF
            END-IF.
 
+       PREPARE-WARN-MSG.
+      * Same bookkeeping as PREPARE-ERR-MSG, but for a check that the
+      * caller asked to be reported as a warning rather than a reject.
+      * A warning never downgrades an already-set reject return code.
+
+           IF LS-SUPPEDIT-RETURN-CODE = 0
+              MOVE 4 TO LS-SUPPEDIT-RETURN-CODE
+           END-IF
+           IF LS-SUPPEDIT-ERROR-TOT < 4 *> Stop counting after 4
+              ADD 1 TO LS-SUPPEDIT-ERROR-TOT
+
+              IF LS-SUPPEDIT-ERROR-TOT < 4 *> only room for 3 msgs
+                 MOVE ERR-MSG-BUFFER TO
+                     LS-RETURN-MESSAGE-MEMBER(LS-SUPPEDIT-ERROR-TOT)
+              END-IF
+           END-IF.
+
 
 
 
