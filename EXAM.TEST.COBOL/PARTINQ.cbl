@@ -0,0 +1,164 @@
+      *--------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *--------------------------------------------------------------
+       PROGRAM-ID.    PARTINQ.
+       AUTHOR.        WARRIORS.
+      *--------------------------------------------------------------
+      ***************************************************************
+      ***************************************************************
+      * Workshop:                   FINAL EXAM
+      * Developer:                  maruca
+      * Created:                    2026-08-09
+      * Modified:
+      * Developer Contact:
+      * V R M:                      V0R0M1
+      *  Version Level
+      *  Release Level
+      *  Modification Level
+      ***************************************************************
+      ***************************************************************
+      * Modifications
+      * 2026-08-09 maruca V0R0M1
+      *   Initial release.
+      *   CICS Resources
+      *   Transaction PINQ, Program PARTINQ, Mapset PARTINQM
+      *   VSAM KSDS DD PARTMSTR, key PART-NUMBER (23 bytes), keyed
+      *     off the same PART-SUPP-ADDR-PO layout PARTMAIN/RPTPRINT
+      *     already use in PARTSUPP.cpy.
+      ***************************************************************
+      * Pseudo-conversational online inquiry against the part/
+      * supplier/PO master (the same PART-SUPP-ADDR-PO record every
+      * batch program in this system shares) - lets a user key a
+      * PART-NUMBER and SUPPLIER-CODE on the PARTINQ1 screen and see
+      * that supplier's part name, supplier name, and its first
+      * matching PURCHASE-ORDER slot's number/status/quantity/
+      * received quantity, without waiting on a batch report.
+      *
+      * First entry (EIBCALEN = 0) just sends a blank map; every
+      * later entry receives the keyed part/supplier, looks the
+      * record up on PARTMSTR, and re-sends the map with either the
+      * result or an error message, the same "map back on error
+      * instead of abending" convention this shop's batch programs
+      * use for reject-and-continue rather than reject-and-abend.
+      ***************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY 'PARTSUPP'.
+           COPY 'PARTINQM'.
+
+       01  WS-RESP                       PIC S9(08) COMP.
+       01  WS-KEYLENGTH                  PIC S9(04) COMP VALUE 23.
+
+       01  WS-CONTINUE-FLAG              PIC X(01) VALUE 'Y'.
+
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(1050-MAPFAIL-REDISPLAY)
+           END-EXEC.
+
+           EVALUATE EIBCALEN
+              WHEN 0
+                 PERFORM 1000-SEND-INITIAL-MAP
+              WHEN OTHER
+                 PERFORM 2000-PROCESS-INQUIRY
+           END-EVALUATE.
+
+           EXEC CICS RETURN
+                TRANSID('PINQ')
+                COMMAREA(WS-CONTINUE-FLAG)
+           END-EXEC.
+
+           GOBACK.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE SPACES TO PARTINQMO.
+           EXEC CICS SEND MAP('PARTINQ1')
+                MAPSET('PARTINQM')
+                ERASE
+           END-EXEC.
+
+      *    HANDLE CONDITION transfers control here the same way a
+      *    GO TO would - it does not return to the RECEIVE MAP that
+      *    raised MAPFAIL, so this paragraph has to end the task
+      *    itself (blank screen redisplayed, waiting on the user)
+      *    instead of falling through into 2000-PROCESS-INQUIRY's own
+      *    RECEIVE MAP with no new terminal input behind it.
+       1050-MAPFAIL-REDISPLAY.
+           PERFORM 1000-SEND-INITIAL-MAP
+           EXEC CICS RETURN
+                TRANSID('PINQ')
+                COMMAREA(WS-CONTINUE-FLAG)
+           END-EXEC
+           GOBACK.
+
+       2000-PROCESS-INQUIRY.
+           EXEC CICS RECEIVE MAP('PARTINQ1')
+                MAPSET('PARTINQM')
+           END-EXEC.
+
+           MOVE PARTNOI TO PART-NUMBER
+           MOVE SUPPCDI TO SUPPLIER-CODE
+
+           EXEC CICS READ DATASET('PARTMSTR')
+                INTO(PART-SUPP-ADDR-PO)
+                RIDFLD(PART-NUMBER)
+                KEYLENGTH(WS-KEYLENGTH)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NORMAL)
+                 PERFORM 2100-FORMAT-RESULT
+              WHEN DFHRESP(NOTFND)
+                 MOVE SPACES TO PARTNMO SUPPNMO PONUMO POSTATO
+                 MOVE ZERO TO POQTYO PORCVDO
+                 MOVE 'PART/SUPPLIER NOT FOUND ON PARTMSTR'
+                    TO ERRMSGO
+              WHEN OTHER
+                 MOVE SPACES TO PARTNMO SUPPNMO PONUMO POSTATO
+                 MOVE ZERO TO POQTYO PORCVDO
+                 MOVE 'INQUIRY ERROR - CONTACT SUPPORT' TO ERRMSGO
+           END-EVALUATE
+
+           EXEC CICS SEND MAP('PARTINQ1')
+                MAPSET('PARTINQM')
+                DATAONLY
+           END-EXEC.
+
+      *    Only reached when the READ above found the record and the
+      *    SUPPLIER-CODE on the screen actually matches - PARTMSTR is
+      *    keyed by PART-NUMBER alone, so a part with more than one
+      *    supplier keyed the same way ADDREDIT/POEDIT expect (one
+      *    PART-SUPP-ADDR-PO record per part/supplier pair) still
+      *    needs the SUPPLIER-CODE checked here.
+       2100-FORMAT-RESULT.
+           IF SUPPLIER-CODE NOT = SUPPCDI
+              MOVE SPACES TO PARTNMO SUPPNMO PONUMO POSTATO
+              MOVE ZERO TO POQTYO PORCVDO
+              MOVE 'PART FOUND BUT SUPPLIER DOES NOT MATCH'
+                 TO ERRMSGO
+           ELSE
+              MOVE PART-NAME TO PARTNMO
+              MOVE SUPPLIER-NAME TO SUPPNMO
+              PERFORM VARYING PO-IDX FROM 1 BY 1
+                 UNTIL PO-IDX > 3
+                    OR PO-NUMBER(PO-IDX) NOT = SPACES
+              END-PERFORM
+              IF PO-IDX > 3
+                 MOVE SPACES TO PONUMO POSTATO
+                 MOVE ZERO TO POQTYO PORCVDO
+                 MOVE 'NO PURCHASE ORDER ON FILE FOR THIS PART'
+                    TO ERRMSGO
+              ELSE
+                 MOVE PO-NUMBER(PO-IDX) TO PONUMO
+                 MOVE PO-STATUS(PO-IDX) TO POSTATO
+                 MOVE QUANTITY(PO-IDX) TO POQTYO
+                 MOVE RECEIVED-QUANTITY(PO-IDX) TO PORCVDO
+                 MOVE SPACES TO ERRMSGO
+              END-IF
+           END-IF
+           .
