@@ -15,8 +15,56 @@
       *    2020-09-25 Added 'ADDR' to address type duplication msg  dgp
       *    2020-09-26 Corrected 110-INIT-STATE-ZIP-TABLE to read
                       entire table.  Wyoming is back in the union   dgp
+      *    2026-08-09 Extended WS-STATE-ZIP-TABLE to 74 entries so
+                      Ontario/Quebec can be carried in STATEZIP-FILE.
+                      Canadian postal codes aren't numeric, so the two
+                      province rows carry a zero/zero zip range and
+                      210-VERIFY-STATE-ZIP treats that as "state
+                      recognized, no zip range to check" instead of
+                      running the US zip-low/zip-high compare.    maruca
+      *    2026-08-09 200-PROCESS-DATA now reports every record index
+                      whose ADDRESS-TYPE duplicates an earlier one,
+                      not just the first duplicate found.        maruca
+      *    2026-08-09 WS-SPLIT-ZIP-CODE's second half is now the real
+                      4-digit ZIP+4 extension plus its trailing filler
+                      digit.  New 220-VERIFY-ZIP-EXTENSION flags a
+                      supplied extension whose filler digit isn't
+                      zero, instead of ignoring the extension
+                      entirely.                                 maruca
+      *    2026-08-09 A 4th address slot, Bill-To ('4'), joins Order/
+                      Sched/Remit.  The non-trailing-blank rule now
+                      covers all four slots instead of just three.
+                                                                  maruca
+      *    2026-08-09 810-REPORT-INVALID-STATE now looks for the
+                      closest abbreviation in WS-STATE-ZIP-TABLE and
+                      appends it to the message as a suggestion when
+                      one letter's off (or the two are transposed).
+                                                                  maruca
+      *    2026-08-09 WS-SUPP-ADDRESS grew CONTACT-NAME/PHONE-NUMBER
+                      to match ADRESSES.cpy/PARTSUPP.cpy.  Neither is
+                      mandatory - an address with nobody named to call
+                      is still a usable mailing address - so they pass
+                      through unvalidated like WS-ADDRESS-2/3.  maruca
+      *    2026-08-09 New 230-VERIFY-CITY-STATE catches a CITY that's
+                      one of a couple dozen well-known major-city
+                      spellings but paired with the wrong STATE, e.g.
+                      CHICAGO/NY.  WS-CITY-STATE-TABLE is a short,
+                      hardcoded sample (like WS-STATE-ZIP-TABLE's
+                      Canadian rows) - an unrecognized CITY still
+                      passes, only a recognized one paired with the
+                      wrong STATE is flagged.                    maruca
+      *    2026-08-09 A supplier can now carry any subset of the four
+                      address types instead of having to fill slots 1
+                      through N with none in between - the old "blank
+                      slots must trail" rule assumed ADDRESS-TYPE
+                      tracked slot position, which stopped being true
+                      once BILLTO-ADDRESS made the four types
+                      independent of physical order.  200-PROCESS-DATA
+                      now just skips a blank slot; 830-REPORT-NO-
+                      ADDRESSES flags only the case where all four are
+                      blank.                                     maruca
       * Developer Contact:
-      * V R M:                      V0R0M1
+      * V R M:                      V0R0M4
       *  Version Level
       *  Release Level
       *  Modification Level
@@ -30,13 +78,16 @@
       *             88  ORDER-ADDRESS           VALUE '1'.
       *             88  SCHED-ADDRESS           VALUE '2'.
       *             88  REMIT-ADDRESS           VALUE '3'.
-      *             88  ADDRESS-TYPE-VALID VALUES '1' '2' '3'.
+      *             88  BILLTO-ADDRESS          VALUE '4'.
+      *             88  ADDRESS-TYPE-VALID VALUES '1' '2' '3' '4'.
       *         10  WS-ADDRESS-1         PIC X(15) VALUE SPACES.
       *         10  WS-ADDRESS-2         PIC X(15) VALUE SPACES.
       *         10  WS-ADDRESS-3         PIC X(15) VALUE SPACES.
       *         10  WS-CITY              PIC X(15) VALUE SPACES.
       *         10  WS-ADDR-STATE        PIC X(02) VALUE SPACES.
       *         10  WS-ZIP-CODE          PIC 9(10) VALUE ZERO.
+      *         10  WS-CONTACT-NAME      PIC X(20) VALUE SPACES.
+      *         10  WS-PHONE-NUMBER      PIC X(12) VALUE SPACES.
       *
       *    300-ERROR-MESSAGE-RETURN
       *         Will send message to the PARTMAIN.
@@ -71,27 +122,92 @@
 
       *Matches the defined filelds in the COPYBOOK.
        01  WS-SUPP-ADDRESSES-MAIN.
-           05  WS-SUPP-ADDRESS OCCURS 3 TIMES.
+           05  WS-SUPP-ADDRESS OCCURS 4 TIMES.
                10   WS-ADDRESS-TYPE      PIC X(01) VALUE SPACES.
-                       88  ADDRESS-TYPE-VALID VALUES '1' '2' '3'.
+                       88  ADDRESS-TYPE-VALID VALUES '1' '2' '3' '4'.
                10  WS-ADDRESS-1         PIC X(15) VALUE SPACES.
                10  WS-ADDRESS-2         PIC X(15) VALUE SPACES.
                10  WS-ADDRESS-3         PIC X(15) VALUE SPACES.
                10  WS-CITY              PIC X(15) VALUE SPACES.
                10  WS-ADDR-STATE        PIC X(02) VALUE SPACES.
                10  WS-ZIP-CODE          PIC X(10) VALUE SPACES.
+      * WS-ZIP-EXT4 is the real 4-digit ZIP+4 extension; WS-ZIP-
+      * EXT-FILL is the unused 10th digit RPTPRINT's ZIP-CODE(6:4)
+      * convention leaves behind and always expects to be zero.
                10  WS-SPLIT-ZIP-CODE REDEFINES WS-ZIP-CODE.
                    15  WS-ZIP-BASIC     PIC 9(5).
-                   15  WS-ZIP-PLUS4     PIC 9(5).
-
+                   15  WS-ZIP-EXT4      PIC 9(4).
+                   15  WS-ZIP-EXT-FILL  PIC 9(1).
+               10  WS-CONTACT-NAME      PIC X(20) VALUE SPACES.
+               10  WS-PHONE-NUMBER      PIC X(12) VALUE SPACES.
+
+      * 72 US states/territories plus 2 Canadian provinces (Ontario,
+      * Quebec) so far.  The province rows carry WS-SZ-ZIPLOW/HIGH of
+      * zero/zero since Canadian postal codes aren't numeric like a US
+      * zip - 210-VERIFY-STATE-ZIP treats that pairing as "the state
+      * is recognized, skip the zip range compare" rather than as a
+      * real 0-0 range every zip would fail.
        01  WS-STATE-ZIP-TABLE.
-           05 WS-STATE-ZIP-MAXENTRY     PIC 9(02) COMP VALUE 72.
-           05 WS-STATE-ZIP-ENTRY OCCURS 72 TIMES
+           05 WS-STATE-ZIP-MAXENTRY     PIC 9(02) COMP VALUE 74.
+           05 WS-STATE-ZIP-ENTRY OCCURS 74 TIMES
                 ASCENDING KEY IS WS-SZ-ABBREV
                 INDEXED BY STATEZIP-IDX.
                 10 WS-SZ-ABBREV           PIC X(02).
                 10 WS-SZ-ZIPLOW           PIC 9(05) COMP.
                 10 WS-SZ-ZIPHIGH          PIC 9(05) COMP.
+
+      * A short, hardcoded sample of major-city/STATE pairings, the
+      * same FILLER-plus-REDEFINES shape UNITEST's SUBR-NAME-TABLE and
+      * PARTEDIT's WS-LEADTIME-CEILING-TABLE use for a small lookup
+      * table that doesn't come from an external file.  Not exhaustive
+      * - a CITY that isn't in this list simply isn't checked.
+       01  WS-CITY-STATE-VALUES.
+           05 FILLER PIC X(15) VALUE 'NEW YORK'.
+           05 FILLER PIC X(02) VALUE 'NY'.
+           05 FILLER PIC X(15) VALUE 'LOS ANGELES'.
+           05 FILLER PIC X(02) VALUE 'CA'.
+           05 FILLER PIC X(15) VALUE 'CHICAGO'.
+           05 FILLER PIC X(02) VALUE 'IL'.
+           05 FILLER PIC X(15) VALUE 'HOUSTON'.
+           05 FILLER PIC X(02) VALUE 'TX'.
+           05 FILLER PIC X(15) VALUE 'PHOENIX'.
+           05 FILLER PIC X(02) VALUE 'AZ'.
+           05 FILLER PIC X(15) VALUE 'PHILADELPHIA'.
+           05 FILLER PIC X(02) VALUE 'PA'.
+           05 FILLER PIC X(15) VALUE 'SAN ANTONIO'.
+           05 FILLER PIC X(02) VALUE 'TX'.
+           05 FILLER PIC X(15) VALUE 'SAN DIEGO'.
+           05 FILLER PIC X(02) VALUE 'CA'.
+           05 FILLER PIC X(15) VALUE 'DALLAS'.
+           05 FILLER PIC X(02) VALUE 'TX'.
+           05 FILLER PIC X(15) VALUE 'SAN JOSE'.
+           05 FILLER PIC X(02) VALUE 'CA'.
+           05 FILLER PIC X(15) VALUE 'AUSTIN'.
+           05 FILLER PIC X(02) VALUE 'TX'.
+           05 FILLER PIC X(15) VALUE 'JACKSONVILLE'.
+           05 FILLER PIC X(02) VALUE 'FL'.
+           05 FILLER PIC X(15) VALUE 'COLUMBUS'.
+           05 FILLER PIC X(02) VALUE 'OH'.
+           05 FILLER PIC X(15) VALUE 'CHARLOTTE'.
+           05 FILLER PIC X(02) VALUE 'NC'.
+           05 FILLER PIC X(15) VALUE 'SEATTLE'.
+           05 FILLER PIC X(02) VALUE 'WA'.
+           05 FILLER PIC X(15) VALUE 'DENVER'.
+           05 FILLER PIC X(02) VALUE 'CO'.
+           05 FILLER PIC X(15) VALUE 'BOSTON'.
+           05 FILLER PIC X(02) VALUE 'MA'.
+           05 FILLER PIC X(15) VALUE 'DETROIT'.
+           05 FILLER PIC X(02) VALUE 'MI'.
+           05 FILLER PIC X(15) VALUE 'MEMPHIS'.
+           05 FILLER PIC X(02) VALUE 'TN'.
+           05 FILLER PIC X(15) VALUE 'PORTLAND'.
+           05 FILLER PIC X(02) VALUE 'OR'.
+       01  WS-CITY-STATE-TABLE REDEFINES WS-CITY-STATE-VALUES.
+           05 WS-CS-ENTRY OCCURS 20 TIMES INDEXED BY WS-CS-IDX.
+               10 WS-CS-CITY             PIC X(15).
+               10 WS-CS-STATE            PIC X(02).
+       01  WS-CITY-STATE-MAXENTRY        PIC 9(02) COMP VALUE 20.
+
       * Define the error message structure
        01  WS-ERROR-MESSAGES.
            05 ERR-MSG-BUFFER     PIC X(28).
@@ -103,7 +219,13 @@
            05 ERR-INVSTATE-BUFF.
                10 FILLER          PIC X(15) VALUE 'INVALID STATE: '.
                10 ERR-INVSTATE-VAL PIC X(02).
-               10 FILLER          PIC X(13) VALUE SPACES.
+               10 FILLER          PIC X(01) VALUE SPACE.
+      * Populated by 215-FIND-STATE-SUGGESTION when some entry in
+      * WS-STATE-ZIP-TABLE is close enough to be worth a guess; left
+      * blank when nothing shares even one letter with the input.
+               10 ERR-INVSTATE-SUG-LABEL PIC X(05) VALUE SPACES.
+               10 ERR-INVSTATE-SUG-VAL   PIC X(02) VALUE SPACES.
+               10 FILLER          PIC X(03) VALUE SPACES.
            05 ERR-STATE-ZIP-BUFF.
                10 FILLER         PIC X(04) VALUE 'ZIP '.
                10 ERR-SZ-ZIP-VAL PIC X(05).
@@ -120,15 +242,8 @@
       * of ADDRESS-TYPE has been encountered.  This is used as an
       * easy means to determine whether an ADDRESS-TYPE value occurs
       * more than once, which is a defect.
-           05 RECNO-FOR-TYPE OCCURS 3 TIMES INDEXED BY RECNO-IDX
+           05 RECNO-FOR-TYPE OCCURS 4 TIMES INDEXED BY RECNO-IDX
                                        PIC 9 VALUE 0.
-      * There are three addr types, and three addr records.  In this
-      * configuration, it's impossible for more than one type to be
-      * repeated.  (A given type can be present twice or thrice, but
-      * there's no room to repeat more than one type.)  So all we need
-      * to track is whether it's already been reported or not.
-           05 DUP-TYPE-REPORTED-FLAG  PIC X.
-                 88 DUP-TYPE-HAS-BEEN-REPORTED VALUE 'Y'.
            05 STATE-ZIP-MATCH-FLAG   PIC X.
                  88 STATE-ZIP-MATCH-FOUND VALUE 'Y'.
            05 COMP-ZIP-BASIC        PIC 9(05) COMP.
@@ -142,14 +257,23 @@
                 88 STATE-ZIP-LOADED    VALUE 'Y'.
            05 STATE-ZIP-EOF           PIC X VALUE SPACES.
                 88 NO-MORE-STATEZIPS  VALUE 'Y'.
+      * Used by 215-FIND-STATE-SUGGESTION/216-SCORE-STATE-CANDIDATE to
+      * track the closest abbreviation seen so far in the table.  The
+      * score is 0-2: how many of the two letters are right, with a
+      * transposed pair (e.g. AZ typed as ZA) scored 2 like an exact
+      * match would be, since that's the same typo either way.
+           05 WS-CANDIDATE-SCORE      PIC 9 VALUE 0.
+           05 WS-BEST-MATCH-SCORE     PIC 9 VALUE 0.
+           05 WS-BEST-MATCH-ABBREV    PIC X(02) VALUE SPACES.
 
 
       *--------------------------------------------------------------
        LINKAGE SECTION.
       *--------------------------------------------------------------
-       01 LS-SUPP-ADDRESS-ONE         PIC X(73).
-       01 LS-SUPP-ADDRESS-TWO         PIC X(73).
-       01 LS-SUPP-ADDRESS-THREE       PIC X(73).
+       01 LS-SUPP-ADDRESS-ONE         PIC X(105).
+       01 LS-SUPP-ADDRESS-TWO         PIC X(105).
+       01 LS-SUPP-ADDRESS-THREE       PIC X(105).
+       01 LS-SUPP-ADDRESS-FOUR        PIC X(105).
        01 LS-RETURN-CODE     PIC 9(1).
        01 LS-RETURN-MESSAGE  PIC X(90).
        01 LS-RETURN-MESSAGE-BUFFERS REDEFINES LS-RETURN-MESSAGE.
@@ -163,12 +287,16 @@
       *   -     must be one of the listed 88 level fields
       *   -The address zip code must between
       *         two columns of zip codes
+      *   -CITY, when it's one of the well-known cities carried in
+      *         WS-CITY-STATE-TABLE, must be paired with that city's
+      *         STATE
       *****************************************************************
        PROCEDURE DIVISION
            USING
                 LS-SUPP-ADDRESS-ONE,
                 LS-SUPP-ADDRESS-TWO,
                 LS-SUPP-ADDRESS-THREE,
+                LS-SUPP-ADDRESS-FOUR,
                 LS-RETURN-CODE,
                 LS-RETURN-MESSAGE,
                 LS-ERROR-TOT.
@@ -182,6 +310,11 @@
            PERFORM 200-PROCESS-DATA
            MOVE 3 TO ADDR-IDX
            PERFORM 200-PROCESS-DATA
+           MOVE 4 TO ADDR-IDX
+           PERFORM 200-PROCESS-DATA
+           IF ADDR-RECS-FOUND = 0
+              PERFORM 830-REPORT-NO-ADDRESSES
+           END-IF
 
            GOBACK.
 
@@ -194,10 +327,10 @@
            INITIALIZE RECNO-FOR-TYPE(1)
            INITIALIZE RECNO-FOR-TYPE(2)
            INITIALIZE RECNO-FOR-TYPE(3)
+           INITIALIZE RECNO-FOR-TYPE(4)
            INITIALIZE STATE-BLANK-FLAG
            INITIALIZE ZIP-BLANK-FLAG
-           INITIALIZE STATE-VALID-FLAG
-           MOVE 'N' TO DUP-TYPE-REPORTED-FLAG.
+           INITIALIZE STATE-VALID-FLAG.
 
 
        110-INIT-STATE-ZIP-TABLE.
@@ -223,7 +356,8 @@
        120-GET-DATA.
            MOVE LS-SUPP-ADDRESS-ONE TO WS-SUPP-ADDRESS(1)
            MOVE LS-SUPP-ADDRESS-TWO TO WS-SUPP-ADDRESS(2)
-           MOVE LS-SUPP-ADDRESS-THREE TO WS-SUPP-ADDRESS(3).
+           MOVE LS-SUPP-ADDRESS-THREE TO WS-SUPP-ADDRESS(3)
+           MOVE LS-SUPP-ADDRESS-FOUR TO WS-SUPP-ADDRESS(4).
 
 
        200-PROCESS-DATA.
@@ -233,16 +367,8 @@
            MOVE 'N' TO ZIP-BLANK-FLAG
            MOVE 'Y' TO STATE-VALID-FLAG.
 
-           IF WS-SUPP-ADDRESS(ADDR-IDX) = SPACES THEN
-              EVALUATE ADDR-IDX  *> some all blanks are ok
-                 WHEN 1 *> First rec can't be all blank
-                    PERFORM 820-REPORT-NON-TRAILING-BLANK
-                 WHEN 2 *> Second rec can't be blank unless third is
-                    IF WS-SUPP-ADDRESS(3) NOT = SPACES THEN
-                       PERFORM 820-REPORT-NON-TRAILING-BLANK
-                    END-IF
-              END-EVALUATE  *> (Third can always be blank)
-           ELSE  *> don't test anything else unless record is non-blank
+           IF WS-SUPP-ADDRESS(ADDR-IDX) NOT = SPACES *> skip blank slots
+             ADD 1 TO ADDR-RECS-FOUND
              IF WS-ADDRESS-TYPE(ADDR-IDX) = SPACE THEN
                  MOVE 'ADDRESS TYPE BLANK' TO  ERR-MSG-BUFFER
                  PERFORM 800-PREPARE-ERR-MSG
@@ -255,13 +381,14 @@
       * It's thus a valid index into RECNO-FOR-TYPE
                   MOVE WS-ADDRESS-TYPE(ADDR-IDX) TO ADDRTYP-IDX
                   SET RECNO-IDX TO ADDRTYP-IDX
-                  IF RECNO-FOR-TYPE(RECNO-IDX) NOT = 0 AND
-                     NOT DUP-TYPE-HAS-BEEN-REPORTED THEN
+      * Every record whose type was already seen is reported, not
+      * just the first - the ADDR-IDX: prefix 800-PREPARE-ERR-MSG
+      * adds to each message is what tells them apart.
+                  IF RECNO-FOR-TYPE(RECNO-IDX) NOT = 0 THEN
                       MOVE WS-ADDRESS-TYPE(ADDR-IDX) TO
                            ERR-DUP-TYP-VAL
                       MOVE ERR-DUP-TYPE-BUFF TO ERR-MSG-BUFFER
                       PERFORM 800-PREPARE-ERR-MSG
-                      MOVE 'Y' TO DUP-TYPE-REPORTED-FLAG
                   END-IF
                   MOVE ADDR-IDX TO RECNO-FOR-TYPE(RECNO-IDX)
                 END-IF
@@ -287,6 +414,12 @@
               IF ZIP-IS-NOT-BLANK AND STATE-IS-NOT-BLANK
                  PERFORM 210-VERIFY-STATE-ZIP
               END-IF
+              IF ZIP-IS-NOT-BLANK
+                 PERFORM 220-VERIFY-ZIP-EXTENSION
+              END-IF
+              IF STATE-IS-NOT-BLANK AND WS-CITY(ADDR-IDX) NOT = SPACE
+                 PERFORM 230-VERIFY-CITY-STATE
+              END-IF
 
            END-IF.
 
@@ -308,25 +441,33 @@
 
            IF WS-SZ-ABBREV(STATEZIP-IDX) = WS-ADDR-STATE(ADDR-IDX)
              MOVE 'Y' TO STATE-VALID-FLAG  *> found the state
-      * Test the zip against the first state-matching entry
-             IF COMP-ZIP-BASIC >= WS-SZ-ZIPLOW(STATEZIP-IDX) AND
-                                 <= WS-SZ-ZIPHIGH(STATEZIP-IDX)
+             IF WS-SZ-ZIPLOW(STATEZIP-IDX) = 0 AND
+                WS-SZ-ZIPHIGH(STATEZIP-IDX) = 0
+      * Canadian province placeholder row - no numeric zip range to
+      * check, the state match alone is good enough.
                 MOVE 'Y' TO STATE-ZIP-MATCH-FLAG
-              END-IF
+             ELSE
+      * Test the zip against the first state-matching entry
+                IF COMP-ZIP-BASIC >= WS-SZ-ZIPLOW(STATEZIP-IDX) AND
+                                    <= WS-SZ-ZIPHIGH(STATEZIP-IDX)
+                   MOVE 'Y' TO STATE-ZIP-MATCH-FLAG
+                END-IF
 
       * If the first hit wasn't a state+zip match, keep looking until:
       *    We find a state+zip match;
       *    We run out of entries for that state; or
       *    We reach the end of the table.
-             PERFORM VARYING STATEZIP-IDX FROM STATEZIP-IDX BY 1
-               UNTIL STATE-ZIP-MATCH-FOUND OR
-                  STATEZIP-IDX > WS-STATE-ZIP-MAXENTRY OR
-                  WS-SZ-ABBREV(STATEZIP-IDX) > WS-ADDR-STATE(ADDR-IDX)
-               IF COMP-ZIP-BASIC >= WS-SZ-ZIPLOW(STATEZIP-IDX) AND
-                                <= WS-SZ-ZIPHIGH(STATEZIP-IDX)
-                    MOVE 'Y' TO STATE-ZIP-MATCH-FLAG
-               END-IF
-             END-PERFORM
+                PERFORM VARYING STATEZIP-IDX FROM STATEZIP-IDX BY 1
+                  UNTIL STATE-ZIP-MATCH-FOUND OR
+                     STATEZIP-IDX > WS-STATE-ZIP-MAXENTRY OR
+                     WS-SZ-ABBREV(STATEZIP-IDX) >
+                        WS-ADDR-STATE(ADDR-IDX)
+                  IF COMP-ZIP-BASIC >= WS-SZ-ZIPLOW(STATEZIP-IDX) AND
+                                   <= WS-SZ-ZIPHIGH(STATEZIP-IDX)
+                       MOVE 'Y' TO STATE-ZIP-MATCH-FLAG
+                  END-IF
+                END-PERFORM
+             END-IF
            END-IF
 
 
@@ -338,6 +479,70 @@
               END-IF
            END-IF.
 
+      * Scans the whole table for the abbreviation closest to the one
+      * that just failed to validate, so 810-REPORT-INVALID-STATE can
+      * offer it as a suggestion.  Left as a full-table PERFORM VARYING
+      * rather than reusing STATEZIP-IDX's position from 210-VERIFY-
+      * STATE-ZIP, since the best match isn't necessarily anywhere
+      * near where the ascending-key search gave up.
+       215-FIND-STATE-SUGGESTION.
+           MOVE 0 TO WS-BEST-MATCH-SCORE
+           MOVE SPACES TO WS-BEST-MATCH-ABBREV
+           PERFORM VARYING STATEZIP-IDX FROM 1 BY 1
+              UNTIL STATEZIP-IDX > WS-STATE-ZIP-MAXENTRY
+                PERFORM 216-SCORE-STATE-CANDIDATE
+           END-PERFORM.
+
+       216-SCORE-STATE-CANDIDATE.
+           MOVE 0 TO WS-CANDIDATE-SCORE
+           IF WS-SZ-ABBREV(STATEZIP-IDX)(1:1) =
+                              WS-ADDR-STATE(ADDR-IDX)(1:1)
+              ADD 1 TO WS-CANDIDATE-SCORE
+           END-IF
+           IF WS-SZ-ABBREV(STATEZIP-IDX)(2:1) =
+                              WS-ADDR-STATE(ADDR-IDX)(2:1)
+              ADD 1 TO WS-CANDIDATE-SCORE
+           END-IF
+           IF WS-CANDIDATE-SCORE = 0
+              AND WS-SZ-ABBREV(STATEZIP-IDX)(1:1) =
+                                 WS-ADDR-STATE(ADDR-IDX)(2:1)
+              AND WS-SZ-ABBREV(STATEZIP-IDX)(2:1) =
+                                 WS-ADDR-STATE(ADDR-IDX)(1:1)
+              MOVE 2 TO WS-CANDIDATE-SCORE  *> letters transposed
+           END-IF
+           IF WS-CANDIDATE-SCORE > WS-BEST-MATCH-SCORE
+              MOVE WS-CANDIDATE-SCORE TO WS-BEST-MATCH-SCORE
+              MOVE WS-SZ-ABBREV(STATEZIP-IDX) TO WS-BEST-MATCH-ABBREV
+           END-IF.
+
+      * WS-ZIP-EXT4 of ZERO means no extension was supplied, same
+      * "zero means not applicable" convention used for the Canadian
+      * province WS-SZ-ZIPLOW/HIGH rows.  When an extension is
+      * supplied, the trailing filler digit RPTPRINT's ZIP-CODE(6:4)
+      * convention leaves after it must still be zero - anything else
+      * means the +4 got corrupted rather than just left off.
+       220-VERIFY-ZIP-EXTENSION.
+           IF WS-ZIP-EXT4(ADDR-IDX) NOT = ZERO
+              AND WS-ZIP-EXT-FILL(ADDR-IDX) NOT = ZERO
+              MOVE 'ZIP+4 EXTENSION IS INVALID' TO ERR-MSG-BUFFER
+              PERFORM 800-PREPARE-ERR-MSG
+           END-IF.
+
+      * Only flags a mismatch when CITY is one of WS-CITY-STATE-TABLE's
+      * known cities and STATE isn't the one that city belongs to - a
+      * CITY not in the table falls all the way through the table and
+      * WS-CS-IDX ends up past WS-CITY-STATE-MAXENTRY, so nothing is
+      * reported.
+       230-VERIFY-CITY-STATE.
+           PERFORM VARYING WS-CS-IDX FROM 1 BY 1
+             UNTIL WS-CS-IDX > WS-CITY-STATE-MAXENTRY
+                OR WS-CS-CITY(WS-CS-IDX) = WS-CITY(ADDR-IDX)
+           END-PERFORM
+           IF WS-CS-IDX <= WS-CITY-STATE-MAXENTRY
+              AND WS-CS-STATE(WS-CS-IDX) NOT = WS-ADDR-STATE(ADDR-IDX)
+              MOVE 'CITY/STATE MISMATCH' TO ERR-MSG-BUFFER
+              PERFORM 800-PREPARE-ERR-MSG
+           END-IF.
 
        800-PREPARE-ERR-MSG.
       * Handles incrementing the error count, as well as moving the
@@ -362,6 +567,14 @@
            MOVE 'N' TO STATE-VALID-FLAG
 
            MOVE WS-ADDR-STATE(ADDR-IDX) TO ERR-INVSTATE-VAL
+           PERFORM 215-FIND-STATE-SUGGESTION
+           IF WS-BEST-MATCH-SCORE > 0
+              MOVE 'SUG: ' TO ERR-INVSTATE-SUG-LABEL
+              MOVE WS-BEST-MATCH-ABBREV TO ERR-INVSTATE-SUG-VAL
+           ELSE
+              MOVE SPACES TO ERR-INVSTATE-SUG-LABEL
+              MOVE SPACES TO ERR-INVSTATE-SUG-VAL
+           END-IF
            MOVE ERR-INVSTATE-BUFF TO ERR-MSG-BUFFER
            PERFORM 800-PREPARE-ERR-MSG.
 
@@ -371,8 +584,13 @@
            MOVE ERR-STATE-ZIP-BUFF TO ERR-MSG-BUFFER
            PERFORM 800-PREPARE-ERR-MSG.
 
-       820-REPORT-NON-TRAILING-BLANK.
-           MOVE 'BLANK ADDRS MUST BE AT END' TO ERR-MSG-BUFFER
+      * Called once, after all four slots are processed, only when
+      * every slot came back blank - a supplier needs at least one
+      * address on file, but no longer needs it in any particular
+      * slot.
+       830-REPORT-NO-ADDRESSES.
+           MOVE 1 TO ADDR-IDX
+           MOVE 'AT LEAST 1 ADDRESS REQUIRED' TO ERR-MSG-BUFFER
            PERFORM 800-PREPARE-ERR-MSG.
 
 
