@@ -0,0 +1,311 @@
+      *--------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *--------------------------------------------------------------
+       PROGRAM-ID.    ZIPMAINT.
+       AUTHOR.        WARRIORS.
+      *--------------------------------------------------------------
+      ***************************************************************
+      ***************************************************************
+      * Workshop:                   FINAL EXAM
+      * Developer:                  maruca
+      * Created:                    2026-08-09
+      * Modified:
+      * Developer Contact:
+      * V R M:                      V0R0M1
+      *  Version Level
+      *  Release Level
+      *  Modification Level
+      ***************************************************************
+      ***************************************************************
+      * Modifications
+      * 2026-08-09 maruca V0R0M1
+      *   Initial release.
+      *   JCL Input
+      * //STATZOLD DD DSN=USER66.EXAM.DEV.ADDREDIT.STATEZIP,DISP=SHR
+      * //STATZTRN DD DSN=USER66.EXAM.DEV.ADDREDIT.STATEZIP.TRANS,
+      * //            DISP=SHR
+      *   JCL Output
+      * //STATZNEW DD DSN=USER66.EXAM.DEV.ADDREDIT.STATEZIP,
+      * //            DISP=OLD
+      ***************************************************************
+      * Batch maintenance utility for ADDREDIT's STATEZIP-FILE (state/
+      * province abbreviation and zip-range reference table).  Loads
+      * the old master into a table exactly the way ADDREDIT's own
+      * 110-INIT-STATE-ZIP-TABLE does, applies one add/change/delete
+      * transaction per key (both files are expected pre-sorted
+      * ascending by abbreviation, the same expectation RPTPRINT's
+      * RPTINPUT already carries for part number), and writes the
+      * table back out as the new master.
+      *
+      * Transaction codes (STATZTRN, position 1):
+      *    A  Add a new abbreviation - rejected if already on file.
+      *    C  Change the name/zip range for an abbreviation already
+      *       on file - rejected if not found.
+      *    D  Delete an abbreviation from the file - rejected if not
+      *       found.
+      *
+      * A Canadian province (or any entry with no numeric zip range
+      * to check) is added/changed the same way as a US state - move
+      * zeros/spaces into the low/high fields, the same 0/0 sentinel
+      * 210-VERIFY-STATE-ZIP already treats as "state recognized, no
+      * zip range to check".
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT STATEZIP-OLD   ASSIGN TO STATZOLD.
+           SELECT STATEZIP-TRANS ASSIGN TO STATZTRN.
+           SELECT STATEZIP-NEW   ASSIGN TO STATZNEW.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STATEZIP-OLD
+           DATA RECORD IS STATZ-OLD-REC.
+       01  STATZ-OLD-REC.
+           05  SZ-STATE-NAME    PIC X(16).
+           05  SZ-STATE-ABBREV  PIC X(02).
+           05  FILLER           PIC X(02).
+           05  SZ-ZIP-LOW       PIC 9(05).
+           05  FILLER           PIC X(03).
+           05  SZ-ZIP-HIGH      PIC 9(05).
+           05  FILLER           PIC X(87).
+
+      *    Same layout as STATZ-OLD-REC with a leading transaction
+      *    code, filler trimmed by one byte to keep the same 120-byte
+      *    record length.
+       FD  STATEZIP-TRANS
+           DATA RECORD IS STATZ-TRANS-REC.
+       01  STATZ-TRANS-REC.
+           05  SZT-TRANS-CODE   PIC X(01).
+               88 SZT-ADD                VALUE 'A'.
+               88 SZT-CHANGE             VALUE 'C'.
+               88 SZT-DELETE             VALUE 'D'.
+           05  SZT-STATE-NAME   PIC X(16).
+           05  SZT-STATE-ABBREV PIC X(02).
+           05  FILLER           PIC X(02).
+           05  SZT-ZIP-LOW      PIC 9(05).
+           05  FILLER           PIC X(03).
+           05  SZT-ZIP-HIGH     PIC 9(05).
+           05  FILLER           PIC X(86).
+
+       FD  STATEZIP-NEW
+           DATA RECORD IS STATZ-NEW-REC.
+       01  STATZ-NEW-REC.
+           05  SZN-STATE-NAME   PIC X(16).
+           05  SZN-STATE-ABBREV PIC X(02).
+           05  FILLER           PIC X(02).
+           05  SZN-ZIP-LOW      PIC 9(05).
+           05  FILLER           PIC X(03).
+           05  SZN-ZIP-HIGH     PIC 9(05).
+           05  FILLER           PIC X(87).
+
+       WORKING-STORAGE SECTION.
+
+      *    Room to grow past today's 74 US-state/Canadian-province
+      *    entries as ADD transactions bring new ones on.
+       01  WS-TABLE-COUNT                PIC 9(03)      VALUE 0.
+       01  WS-STATE-ZIP-TABLE.
+           05  WS-STATE-ZIP-ENTRY OCCURS 100 TIMES
+                  INDEXED BY TBL-IDX TBL-IDX2.
+               10 WS-SZ-NAME             PIC X(16)      VALUE SPACES.
+               10 WS-SZ-ABBREV           PIC X(02)      VALUE SPACES.
+               10 WS-SZ-ZIPLOW           PIC 9(05)      VALUE 0.
+               10 WS-SZ-ZIPHIGH          PIC 9(05)      VALUE 0.
+
+       01  WS-SORT-TEMP-ENTRY            PIC X(28)      VALUE SPACES.
+       01  WS-SORT-PASS-LIMIT            PIC 9(03)      VALUE 0.
+       01  WS-SORT-COMPARE-LIMIT         PIC 9(03)      VALUE 0.
+
+       01  WS-RUN-COUNTS.
+           05 WS-ADD-COUNT               PIC 9(03)      VALUE 0.
+           05 WS-CHANGE-COUNT            PIC 9(03)      VALUE 0.
+           05 WS-DELETE-COUNT            PIC 9(03)      VALUE 0.
+           05 WS-REJECT-COUNT            PIC 9(03)      VALUE 0.
+
+       01  STATZ-OLD-EOF                 PIC X(01)      VALUE 'N'.
+           88 NO-MORE-OLD-MASTER                        VALUE 'Y'.
+       01  STATZ-TRANS-EOF               PIC X(01)      VALUE 'N'.
+           88 NO-MORE-TRANS                             VALUE 'Y'.
+       01  WS-FOUND-FLAG                 PIC X(01)      VALUE 'N'.
+           88 ENTRY-FOUND                               VALUE 'Y'.
+       01  WS-MATCHED-IDX                PIC 9(05)      VALUE 0.
+       01  WS-SORT-NEEDED-FLAG           PIC X(01)      VALUE 'N'.
+           88 SORT-IS-NEEDED                            VALUE 'Y'.
+
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------
+           PERFORM 000-INIT.
+           PERFORM 100-OPEN-FILES.
+           PERFORM 500-LOAD-OLD-MASTER.
+           PERFORM 600-APPLY-TRANSACTIONS UNTIL NO-MORE-TRANS.
+           IF SORT-IS-NEEDED
+              PERFORM 700-SORT-TABLE
+           END-IF
+           PERFORM 800-WRITE-NEW-MASTER.
+           PERFORM 1000-CLOSE-END.
+           DISPLAY 'ZIPMAINT COMPLETE - ADDED: ' WS-ADD-COUNT
+              ' CHANGED: ' WS-CHANGE-COUNT
+              ' DELETED: ' WS-DELETE-COUNT
+              ' REJECTED: ' WS-REJECT-COUNT.
+           GOBACK.
+
+       000-INIT.
+           INITIALIZE WS-TABLE-COUNT.
+           INITIALIZE WS-STATE-ZIP-TABLE.
+           INITIALIZE WS-RUN-COUNTS.
+           MOVE 'N' TO STATZ-OLD-EOF.
+           MOVE 'N' TO STATZ-TRANS-EOF.
+           MOVE 'N' TO WS-SORT-NEEDED-FLAG.
+
+       100-OPEN-FILES.
+           OPEN INPUT STATEZIP-OLD.
+           OPEN INPUT STATEZIP-TRANS.
+           OPEN OUTPUT STATEZIP-NEW.
+
+       500-LOAD-OLD-MASTER.
+           READ STATEZIP-OLD
+              AT END MOVE 'Y' TO STATZ-OLD-EOF
+           END-READ
+           PERFORM VARYING TBL-IDX FROM 1 BY 1
+              UNTIL NO-MORE-OLD-MASTER
+                 MOVE SZ-STATE-NAME    TO WS-SZ-NAME(TBL-IDX)
+                 MOVE SZ-STATE-ABBREV  TO WS-SZ-ABBREV(TBL-IDX)
+                 MOVE SZ-ZIP-LOW       TO WS-SZ-ZIPLOW(TBL-IDX)
+                 MOVE SZ-ZIP-HIGH      TO WS-SZ-ZIPHIGH(TBL-IDX)
+                 SET WS-TABLE-COUNT TO TBL-IDX
+                 READ STATEZIP-OLD
+                    AT END MOVE 'Y' TO STATZ-OLD-EOF
+                 END-READ
+           END-PERFORM
+           .
+
+       600-APPLY-TRANSACTIONS.
+           READ STATEZIP-TRANS
+              AT END MOVE 'Y' TO STATZ-TRANS-EOF
+           END-READ
+           IF NOT NO-MORE-TRANS
+              PERFORM 610-FIND-ABBREV-IN-TABLE
+              EVALUATE TRUE
+                 WHEN SZT-ADD
+                      PERFORM 620-ADD-ENTRY
+                 WHEN SZT-CHANGE
+                      PERFORM 630-CHANGE-ENTRY
+                 WHEN SZT-DELETE
+                      PERFORM 640-DELETE-ENTRY
+                 WHEN OTHER
+                      ADD 1 TO WS-REJECT-COUNT
+                      DISPLAY 'REJECTED - UNKNOWN TRANS CODE: '
+                         SZT-TRANS-CODE ' FOR ' SZT-STATE-ABBREV
+              END-EVALUATE
+           END-IF
+           .
+
+      *    A plain linear scan - the table only ever holds a couple
+      *    hundred entries at most, so there's no need for the binary
+      *    search ADDREDIT's ASCENDING KEY table would otherwise
+      *    support.
+       610-FIND-ABBREV-IN-TABLE.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 0 TO WS-MATCHED-IDX
+           PERFORM VARYING TBL-IDX FROM 1 BY 1
+              UNTIL TBL-IDX > WS-TABLE-COUNT OR ENTRY-FOUND
+                 IF WS-SZ-ABBREV(TBL-IDX) = SZT-STATE-ABBREV
+                    MOVE 'Y' TO WS-FOUND-FLAG
+                    SET WS-MATCHED-IDX TO TBL-IDX
+                 END-IF
+           END-PERFORM
+           .
+
+       620-ADD-ENTRY.
+           IF ENTRY-FOUND
+              ADD 1 TO WS-REJECT-COUNT
+              DISPLAY 'REJECTED ADD - ALREADY ON FILE: '
+                 SZT-STATE-ABBREV
+           ELSE
+              ADD 1 TO WS-TABLE-COUNT
+              MOVE SZT-STATE-NAME   TO WS-SZ-NAME(WS-TABLE-COUNT)
+              MOVE SZT-STATE-ABBREV TO WS-SZ-ABBREV(WS-TABLE-COUNT)
+              MOVE SZT-ZIP-LOW      TO WS-SZ-ZIPLOW(WS-TABLE-COUNT)
+              MOVE SZT-ZIP-HIGH     TO WS-SZ-ZIPHIGH(WS-TABLE-COUNT)
+              MOVE 'Y' TO WS-SORT-NEEDED-FLAG
+              ADD 1 TO WS-ADD-COUNT
+           END-IF
+           .
+
+       630-CHANGE-ENTRY.
+           IF ENTRY-FOUND
+              MOVE SZT-STATE-NAME TO WS-SZ-NAME(WS-MATCHED-IDX)
+              MOVE SZT-ZIP-LOW    TO WS-SZ-ZIPLOW(WS-MATCHED-IDX)
+              MOVE SZT-ZIP-HIGH   TO WS-SZ-ZIPHIGH(WS-MATCHED-IDX)
+              ADD 1 TO WS-CHANGE-COUNT
+           ELSE
+              ADD 1 TO WS-REJECT-COUNT
+              DISPLAY 'REJECTED CHANGE - NOT ON FILE: '
+                 SZT-STATE-ABBREV
+           END-IF
+           .
+
+      *    Deleting shifts every later entry up one slot and shrinks
+      *    the table by one - the table stays packed the same way it
+      *    arrived, so no re-sort is needed after a delete.
+       640-DELETE-ENTRY.
+           IF ENTRY-FOUND
+              PERFORM VARYING TBL-IDX2 FROM WS-MATCHED-IDX BY 1
+                 UNTIL TBL-IDX2 >= WS-TABLE-COUNT
+                    MOVE WS-STATE-ZIP-ENTRY(TBL-IDX2 + 1)
+                       TO WS-STATE-ZIP-ENTRY(TBL-IDX2)
+              END-PERFORM
+              SUBTRACT 1 FROM WS-TABLE-COUNT
+              ADD 1 TO WS-DELETE-COUNT
+           ELSE
+              ADD 1 TO WS-REJECT-COUNT
+              DISPLAY 'REJECTED DELETE - NOT ON FILE: '
+                 SZT-STATE-ABBREV
+           END-IF
+           .
+
+      *    A plain swap sort, the same style RPTPRINT's own
+      *    300-SORT-SUPPLIER-SCORES already uses to re-rank a small
+      *    in-memory table.
+       700-SORT-TABLE.
+           COMPUTE WS-SORT-PASS-LIMIT = WS-TABLE-COUNT - 1
+           PERFORM VARYING TBL-IDX FROM 1 BY 1
+              UNTIL TBL-IDX > WS-SORT-PASS-LIMIT
+                 COMPUTE WS-SORT-COMPARE-LIMIT =
+                    WS-TABLE-COUNT - TBL-IDX
+                 PERFORM VARYING TBL-IDX2 FROM 1 BY 1
+                    UNTIL TBL-IDX2 > WS-SORT-COMPARE-LIMIT
+                       IF WS-SZ-ABBREV(TBL-IDX2) >
+                          WS-SZ-ABBREV(TBL-IDX2 + 1)
+                          MOVE WS-STATE-ZIP-ENTRY(TBL-IDX2)
+                             TO WS-SORT-TEMP-ENTRY
+                          MOVE WS-STATE-ZIP-ENTRY(TBL-IDX2 + 1)
+                             TO WS-STATE-ZIP-ENTRY(TBL-IDX2)
+                          MOVE WS-SORT-TEMP-ENTRY
+                             TO WS-STATE-ZIP-ENTRY(TBL-IDX2 + 1)
+                       END-IF
+                 END-PERFORM
+           END-PERFORM
+           .
+
+       800-WRITE-NEW-MASTER.
+           PERFORM VARYING TBL-IDX FROM 1 BY 1
+              UNTIL TBL-IDX > WS-TABLE-COUNT
+                 MOVE SPACES TO STATZ-NEW-REC
+                 MOVE WS-SZ-NAME(TBL-IDX)    TO SZN-STATE-NAME
+                 MOVE WS-SZ-ABBREV(TBL-IDX)  TO SZN-STATE-ABBREV
+                 MOVE WS-SZ-ZIPLOW(TBL-IDX)  TO SZN-ZIP-LOW
+                 MOVE WS-SZ-ZIPHIGH(TBL-IDX) TO SZN-ZIP-HIGH
+                 WRITE STATZ-NEW-REC
+           END-PERFORM
+           .
+
+       1000-CLOSE-END.
+           CLOSE STATEZIP-OLD.
+           CLOSE STATEZIP-TRANS.
+           CLOSE STATEZIP-NEW.
