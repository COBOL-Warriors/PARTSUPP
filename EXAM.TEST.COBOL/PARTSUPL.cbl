@@ -0,0 +1,372 @@
+      *--------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *--------------------------------------------------------------
+       PROGRAM-ID.    PARTSUPL.
+       AUTHOR.        WARRIORS.
+      *--------------------------------------------------------------
+      ***************************************************************
+      ***************************************************************
+      * Workshop:                   FINAL EXAM
+      * Developer:                  maruca
+      * Created:                    2026-08-09
+      * Modified:
+      * Developer Contact:
+      * V R M:                      V0R0M1
+      *  Version Level
+      *  Release Level
+      *  Modification Level
+      ***************************************************************
+      ***************************************************************
+      * Modifications
+      * 2026-08-09 maruca V0R0M1
+      *   Initial release.
+      *   JCL Input
+      * //PSUPOLD  DD DSN=USER66.EXAM.DEV.PARTSUPL.MASTER,DISP=SHR
+      * //PSUPTRN  DD DSN=USER66.EXAM.DEV.PARTSUPL.MASTER.TRANS,
+      * //            DISP=SHR
+      *   JCL Output
+      * //PSUPNEW  DD DSN=USER66.EXAM.DEV.PARTSUPL.MASTER,
+      * //            DISP=OLD
+      ***************************************************************
+      * Batch maintenance utility for the part-to-supplier price link
+      * file - PART-SUPP-ADDR-PO carries one supplier per part, but a
+      * part is routinely sourced from several suppliers at several
+      * prices, so this many-to-many link (one row per part/supplier
+      * combination) is kept as its own master file instead of being
+      * squeezed into the collated record.  Loaded into a table and
+      * maintained the same old-master/transaction/new-master way
+      * ZIPMAINT maintains STATEZIP-FILE - one add/change/delete
+      * transaction per PART-NUMBER/SUPPLIER-CODE key (both files
+      * expected pre-sorted ascending by that compound key).
+      *
+      * Transaction codes (PSUPTRN, position 1):
+      *    A  Add a new part/supplier price - rejected if that pair
+      *       is already on file.
+      *    C  Change the price/lead-time/status for a part/supplier
+      *       pair already on file - rejected if not found.
+      *    D  Delete a part/supplier pair from the file - rejected if
+      *       not found.
+      *
+      * An add or change is also rejected if the price isn't a
+      * positive amount, or the status isn't Active/Inactive - the
+      * same "reject the transaction, keep the master as-is" approach
+      * ZIPMAINT takes for an unrecognized transaction code.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT PART-SUPP-OLD   ASSIGN TO PSUPOLD.
+           SELECT PART-SUPP-TRANS ASSIGN TO PSUPTRN.
+           SELECT PART-SUPP-NEW   ASSIGN TO PSUPNEW.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PART-SUPP-OLD
+           DATA RECORD IS PSO-REC.
+       01  PSO-REC.
+           05  PSO-PART-NUMBER    PIC X(23).
+           05  PSO-SUPPLIER-CODE  PIC X(10).
+           05  PSO-UNIT-PRICE     PIC S9(7)V99.
+           05  PSO-LEAD-TIME-WKS  PIC 9(03).
+           05  PSO-PRICE-EFF-DATE PIC 9(08).
+           05  PSO-PRICE-STATUS   PIC X(01).
+           05  FILLER             PIC X(06).
+
+      *    Same layout as PSO-REC with a leading transaction code,
+      *    filler trimmed by one byte to keep the same 60-byte
+      *    record length.
+       FD  PART-SUPP-TRANS
+           DATA RECORD IS PST-REC.
+       01  PST-REC.
+           05  PST-TRANS-CODE     PIC X(01).
+               88 PST-ADD                  VALUE 'A'.
+               88 PST-CHANGE                VALUE 'C'.
+               88 PST-DELETE                VALUE 'D'.
+           05  PST-PART-NUMBER    PIC X(23).
+           05  PST-SUPPLIER-CODE  PIC X(10).
+           05  PST-UNIT-PRICE     PIC S9(7)V99.
+           05  PST-LEAD-TIME-WKS  PIC 9(03).
+           05  PST-PRICE-EFF-DATE PIC 9(08).
+           05  PST-PRICE-STATUS   PIC X(01).
+           05  FILLER             PIC X(05).
+
+       FD  PART-SUPP-NEW
+           DATA RECORD IS PSN-REC.
+       01  PSN-REC.
+           05  PSN-PART-NUMBER    PIC X(23).
+           05  PSN-SUPPLIER-CODE  PIC X(10).
+           05  PSN-UNIT-PRICE     PIC S9(7)V99.
+           05  PSN-LEAD-TIME-WKS  PIC 9(03).
+           05  PSN-PRICE-EFF-DATE PIC 9(08).
+           05  PSN-PRICE-STATUS   PIC X(01).
+           05  FILLER             PIC X(06).
+
+       WORKING-STORAGE SECTION.
+
+      *    Room to grow past whatever count of part/supplier pairs
+      *    ADD transactions bring on - a part can be priced by many
+      *    suppliers, so this table is sized well past STATEZIP's.
+       01  WS-TABLE-COUNT                PIC 9(05)      VALUE 0.
+       01  WS-PART-SUPP-TABLE.
+           05  WS-PS-ENTRY OCCURS 500 TIMES
+                  INDEXED BY TBL-IDX TBL-IDX2.
+               10 WS-PS-PART-NUMBER      PIC X(23)      VALUE SPACES.
+               10 WS-PS-SUPPLIER-CODE    PIC X(10)      VALUE SPACES.
+               10 WS-PS-UNIT-PRICE       PIC S9(7)V99   VALUE 0.
+               10 WS-PS-LEAD-TIME-WKS    PIC 9(03)      VALUE 0.
+               10 WS-PS-PRICE-EFF-DATE   PIC 9(08)      VALUE 0.
+               10 WS-PS-PRICE-STATUS     PIC X(01)      VALUE SPACES.
+                  88 WS-PS-ACTIVE                       VALUE 'A'.
+                  88 WS-PS-INACTIVE                     VALUE 'I'.
+                  88 WS-PS-STATUS-VALID     VALUES 'A' 'I'.
+
+       01  WS-SORT-TEMP-ENTRY            PIC X(46)      VALUE SPACES.
+       01  WS-SORT-PASS-LIMIT            PIC 9(05)      VALUE 0.
+       01  WS-SORT-COMPARE-LIMIT         PIC 9(05)      VALUE 0.
+
+       01  WS-COMPARE-KEY-OLD            PIC X(33)      VALUE SPACES.
+       01  WS-COMPARE-KEY-NEW            PIC X(33)      VALUE SPACES.
+
+       01  WS-RUN-COUNTS.
+           05 WS-ADD-COUNT               PIC 9(05)      VALUE 0.
+           05 WS-CHANGE-COUNT            PIC 9(05)      VALUE 0.
+           05 WS-DELETE-COUNT            PIC 9(05)      VALUE 0.
+           05 WS-REJECT-COUNT            PIC 9(05)      VALUE 0.
+
+       01  PSUPOLD-EOF                   PIC X(01)      VALUE 'N'.
+           88 NO-MORE-OLD-MASTER                        VALUE 'Y'.
+       01  PSUPTRN-EOF                   PIC X(01)      VALUE 'N'.
+           88 NO-MORE-TRANS                             VALUE 'Y'.
+       01  WS-FOUND-FLAG                 PIC X(01)      VALUE 'N'.
+           88 ENTRY-FOUND                               VALUE 'Y'.
+       01  WS-MATCHED-IDX                PIC 9(05)      VALUE 0.
+       01  WS-SORT-NEEDED-FLAG           PIC X(01)      VALUE 'N'.
+           88 SORT-IS-NEEDED                            VALUE 'Y'.
+
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------
+           PERFORM 000-INIT.
+           PERFORM 100-OPEN-FILES.
+           PERFORM 500-LOAD-OLD-MASTER.
+           PERFORM 600-APPLY-TRANSACTIONS UNTIL NO-MORE-TRANS.
+           IF SORT-IS-NEEDED
+              PERFORM 700-SORT-TABLE
+           END-IF
+           PERFORM 800-WRITE-NEW-MASTER.
+           PERFORM 1000-CLOSE-END.
+           DISPLAY 'PARTSUPL COMPLETE - ADDED: ' WS-ADD-COUNT
+              ' CHANGED: ' WS-CHANGE-COUNT
+              ' DELETED: ' WS-DELETE-COUNT
+              ' REJECTED: ' WS-REJECT-COUNT.
+           GOBACK.
+
+       000-INIT.
+           INITIALIZE WS-TABLE-COUNT.
+           INITIALIZE WS-PART-SUPP-TABLE.
+           INITIALIZE WS-RUN-COUNTS.
+           MOVE 'N' TO PSUPOLD-EOF.
+           MOVE 'N' TO PSUPTRN-EOF.
+           MOVE 'N' TO WS-SORT-NEEDED-FLAG.
+
+       100-OPEN-FILES.
+           OPEN INPUT PART-SUPP-OLD.
+           OPEN INPUT PART-SUPP-TRANS.
+           OPEN OUTPUT PART-SUPP-NEW.
+
+       500-LOAD-OLD-MASTER.
+           READ PART-SUPP-OLD
+              AT END MOVE 'Y' TO PSUPOLD-EOF
+           END-READ
+           PERFORM VARYING TBL-IDX FROM 1 BY 1
+              UNTIL NO-MORE-OLD-MASTER
+                 MOVE PSO-PART-NUMBER    TO WS-PS-PART-NUMBER(TBL-IDX)
+                 MOVE PSO-SUPPLIER-CODE
+                    TO WS-PS-SUPPLIER-CODE(TBL-IDX)
+                 MOVE PSO-UNIT-PRICE     TO WS-PS-UNIT-PRICE(TBL-IDX)
+                 MOVE PSO-LEAD-TIME-WKS
+                    TO WS-PS-LEAD-TIME-WKS(TBL-IDX)
+                 MOVE PSO-PRICE-EFF-DATE
+                    TO WS-PS-PRICE-EFF-DATE(TBL-IDX)
+                 MOVE PSO-PRICE-STATUS
+                    TO WS-PS-PRICE-STATUS(TBL-IDX)
+                 SET WS-TABLE-COUNT TO TBL-IDX
+                 READ PART-SUPP-OLD
+                    AT END MOVE 'Y' TO PSUPOLD-EOF
+                 END-READ
+           END-PERFORM
+           .
+
+       600-APPLY-TRANSACTIONS.
+           READ PART-SUPP-TRANS
+              AT END MOVE 'Y' TO PSUPTRN-EOF
+           END-READ
+           IF NOT NO-MORE-TRANS
+              PERFORM 610-FIND-KEY-IN-TABLE
+              EVALUATE TRUE
+                 WHEN PST-ADD
+                      PERFORM 620-ADD-ENTRY
+                 WHEN PST-CHANGE
+                      PERFORM 630-CHANGE-ENTRY
+                 WHEN PST-DELETE
+                      PERFORM 640-DELETE-ENTRY
+                 WHEN OTHER
+                      ADD 1 TO WS-REJECT-COUNT
+                      DISPLAY 'REJECTED - UNKNOWN TRANS CODE: '
+                         PST-TRANS-CODE ' FOR ' PST-PART-NUMBER
+                         '/' PST-SUPPLIER-CODE
+              END-EVALUATE
+           END-IF
+           .
+
+      *    A plain linear scan, the same choice ZIPMAINT makes for
+      *    its own table - a few hundred part/supplier pairs doesn't
+      *    justify a binary search.
+       610-FIND-KEY-IN-TABLE.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 0 TO WS-MATCHED-IDX
+           PERFORM VARYING TBL-IDX FROM 1 BY 1
+              UNTIL TBL-IDX > WS-TABLE-COUNT OR ENTRY-FOUND
+                 IF WS-PS-PART-NUMBER(TBL-IDX) = PST-PART-NUMBER
+                    AND WS-PS-SUPPLIER-CODE(TBL-IDX) =
+                        PST-SUPPLIER-CODE
+                    MOVE 'Y' TO WS-FOUND-FLAG
+                    SET WS-MATCHED-IDX TO TBL-IDX
+                 END-IF
+           END-PERFORM
+           .
+
+       620-ADD-ENTRY.
+           IF ENTRY-FOUND
+              ADD 1 TO WS-REJECT-COUNT
+              DISPLAY 'REJECTED ADD - ALREADY ON FILE: '
+                 PST-PART-NUMBER '/' PST-SUPPLIER-CODE
+           ELSE
+              IF PST-UNIT-PRICE NOT > ZERO
+                 OR (PST-PRICE-STATUS NOT = 'A'
+                     AND PST-PRICE-STATUS NOT = 'I')
+                 ADD 1 TO WS-REJECT-COUNT
+                 DISPLAY 'REJECTED ADD - BAD PRICE OR STATUS: '
+                    PST-PART-NUMBER '/' PST-SUPPLIER-CODE
+              ELSE
+                 ADD 1 TO WS-TABLE-COUNT
+                 MOVE PST-PART-NUMBER
+                    TO WS-PS-PART-NUMBER(WS-TABLE-COUNT)
+                 MOVE PST-SUPPLIER-CODE
+                    TO WS-PS-SUPPLIER-CODE(WS-TABLE-COUNT)
+                 MOVE PST-UNIT-PRICE
+                    TO WS-PS-UNIT-PRICE(WS-TABLE-COUNT)
+                 MOVE PST-LEAD-TIME-WKS
+                    TO WS-PS-LEAD-TIME-WKS(WS-TABLE-COUNT)
+                 MOVE PST-PRICE-EFF-DATE
+                    TO WS-PS-PRICE-EFF-DATE(WS-TABLE-COUNT)
+                 MOVE PST-PRICE-STATUS
+                    TO WS-PS-PRICE-STATUS(WS-TABLE-COUNT)
+                 MOVE 'Y' TO WS-SORT-NEEDED-FLAG
+                 ADD 1 TO WS-ADD-COUNT
+              END-IF
+           END-IF
+           .
+
+       630-CHANGE-ENTRY.
+           IF NOT ENTRY-FOUND
+              ADD 1 TO WS-REJECT-COUNT
+              DISPLAY 'REJECTED CHANGE - NOT ON FILE: '
+                 PST-PART-NUMBER '/' PST-SUPPLIER-CODE
+           ELSE
+              IF PST-UNIT-PRICE NOT > ZERO
+                 OR (PST-PRICE-STATUS NOT = 'A'
+                     AND PST-PRICE-STATUS NOT = 'I')
+                 ADD 1 TO WS-REJECT-COUNT
+                 DISPLAY 'REJECTED CHANGE - BAD PRICE OR STATUS: '
+                    PST-PART-NUMBER '/' PST-SUPPLIER-CODE
+              ELSE
+                 MOVE PST-UNIT-PRICE
+                    TO WS-PS-UNIT-PRICE(WS-MATCHED-IDX)
+                 MOVE PST-LEAD-TIME-WKS
+                    TO WS-PS-LEAD-TIME-WKS(WS-MATCHED-IDX)
+                 MOVE PST-PRICE-EFF-DATE
+                    TO WS-PS-PRICE-EFF-DATE(WS-MATCHED-IDX)
+                 MOVE PST-PRICE-STATUS
+                    TO WS-PS-PRICE-STATUS(WS-MATCHED-IDX)
+                 ADD 1 TO WS-CHANGE-COUNT
+              END-IF
+           END-IF
+           .
+
+      *    Deleting shifts every later entry up one slot and shrinks
+      *    the table by one, the same way ZIPMAINT's 640-DELETE-ENTRY
+      *    keeps its own table packed without a re-sort.
+       640-DELETE-ENTRY.
+           IF ENTRY-FOUND
+              PERFORM VARYING TBL-IDX2 FROM WS-MATCHED-IDX BY 1
+                 UNTIL TBL-IDX2 >= WS-TABLE-COUNT
+                    MOVE WS-PS-ENTRY(TBL-IDX2 + 1)
+                       TO WS-PS-ENTRY(TBL-IDX2)
+              END-PERFORM
+              SUBTRACT 1 FROM WS-TABLE-COUNT
+              ADD 1 TO WS-DELETE-COUNT
+           ELSE
+              ADD 1 TO WS-REJECT-COUNT
+              DISPLAY 'REJECTED DELETE - NOT ON FILE: '
+                 PST-PART-NUMBER '/' PST-SUPPLIER-CODE
+           END-IF
+           .
+
+      *    A plain swap sort on the compound PART-NUMBER/SUPPLIER-
+      *    CODE key, the same style RPTPRINT's own
+      *    300-SORT-SUPPLIER-SCORES uses to re-rank a small in-memory
+      *    table.
+       700-SORT-TABLE.
+           COMPUTE WS-SORT-PASS-LIMIT = WS-TABLE-COUNT - 1
+           PERFORM VARYING TBL-IDX FROM 1 BY 1
+              UNTIL TBL-IDX > WS-SORT-PASS-LIMIT
+                 COMPUTE WS-SORT-COMPARE-LIMIT =
+                    WS-TABLE-COUNT - TBL-IDX
+                 PERFORM VARYING TBL-IDX2 FROM 1 BY 1
+                    UNTIL TBL-IDX2 > WS-SORT-COMPARE-LIMIT
+                       MOVE WS-PS-PART-NUMBER(TBL-IDX2)
+                          TO WS-COMPARE-KEY-OLD(1:23)
+                       MOVE WS-PS-SUPPLIER-CODE(TBL-IDX2)
+                          TO WS-COMPARE-KEY-OLD(24:10)
+                       MOVE WS-PS-PART-NUMBER(TBL-IDX2 + 1)
+                          TO WS-COMPARE-KEY-NEW(1:23)
+                       MOVE WS-PS-SUPPLIER-CODE(TBL-IDX2 + 1)
+                          TO WS-COMPARE-KEY-NEW(24:10)
+                       IF WS-COMPARE-KEY-OLD > WS-COMPARE-KEY-NEW
+                          MOVE WS-PS-ENTRY(TBL-IDX2)
+                             TO WS-SORT-TEMP-ENTRY
+                          MOVE WS-PS-ENTRY(TBL-IDX2 + 1)
+                             TO WS-PS-ENTRY(TBL-IDX2)
+                          MOVE WS-SORT-TEMP-ENTRY
+                             TO WS-PS-ENTRY(TBL-IDX2 + 1)
+                       END-IF
+                 END-PERFORM
+           END-PERFORM
+           .
+
+       800-WRITE-NEW-MASTER.
+           PERFORM VARYING TBL-IDX FROM 1 BY 1
+              UNTIL TBL-IDX > WS-TABLE-COUNT
+                 MOVE SPACES TO PSN-REC
+                 MOVE WS-PS-PART-NUMBER(TBL-IDX)   TO PSN-PART-NUMBER
+                 MOVE WS-PS-SUPPLIER-CODE(TBL-IDX)
+                    TO PSN-SUPPLIER-CODE
+                 MOVE WS-PS-UNIT-PRICE(TBL-IDX)    TO PSN-UNIT-PRICE
+                 MOVE WS-PS-LEAD-TIME-WKS(TBL-IDX)
+                    TO PSN-LEAD-TIME-WKS
+                 MOVE WS-PS-PRICE-EFF-DATE(TBL-IDX)
+                    TO PSN-PRICE-EFF-DATE
+                 MOVE WS-PS-PRICE-STATUS(TBL-IDX)  TO PSN-PRICE-STATUS
+                 WRITE PSN-REC
+           END-PERFORM
+           .
+
+       1000-CLOSE-END.
+           CLOSE PART-SUPP-OLD.
+           CLOSE PART-SUPP-TRANS.
+           CLOSE PART-SUPP-NEW.
