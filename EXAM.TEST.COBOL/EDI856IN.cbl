@@ -0,0 +1,311 @@
+      *--------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *--------------------------------------------------------------
+       PROGRAM-ID.    EDI856IN.
+       AUTHOR.        WARRIORS.
+      *--------------------------------------------------------------
+      ***************************************************************
+      ***************************************************************
+      * Workshop:                   FINAL EXAM
+      * Developer:                  maruca
+      * Created:                    2026-08-09
+      * Modified:
+      * Developer Contact:
+      * V R M:                      V0R0M1
+      *  Version Level
+      *  Release Level
+      *  Modification Level
+      ***************************************************************
+      ***************************************************************
+      * Modifications
+      * 2026-08-09 maruca V0R0M1
+      *   Initial release.
+      *   JCL Input
+      * //PSMSTOLD DD DSN=USER66.EXAM.DEV.PARTSUPP.MASTER,DISP=SHR
+      * //ASN856IN DD DSN=USER66.EXAM.DEV.EDI856.ASN,DISP=SHR
+      *   JCL Output
+      * //PSMSTNEW DD DSN=USER66.EXAM.DEV.PARTSUPP.MASTER,
+      * //            DISP=OLD
+      ***************************************************************
+      * Batch intake for inbound EDI 856 (Advance Ship Notice)
+      * transactions - the counterpart to RPTPRINT's outbound EDI 850
+      * extract.  Each ASN line item names a PART-SUPP-ADDR-PO
+      * supplier's PO-NUMBER and reports either that the order shipped
+      * or that some quantity of it was received; this program applies
+      * those against PURCHASE-ORDER's PO-STATUS/RECEIVED-QUANTITY and
+      * rewrites the master, the same "old master in, new master out"
+      * shape ZIPMAINT/PARTSUPL use.
+      *
+      * Unlike ZIPMAINT/PARTSUPL, the transaction side here (one ASN
+      * per shipping event) is by far the smaller file, while
+      * PART-SUPP-ADDR-PO is the large, deeply-nested one - so the
+      * roles are inverted from those two programs: the ASN
+      * transactions are loaded into a table up front, and the master
+      * is streamed straight through once, applying any transactions
+      * that match a record's SUPPLIER-CODE/PO-NUMBER as each record
+      * is read, instead of loading the master into memory.
+      *
+      * ASN transaction codes (ASN856IN, position 1):
+      *    S  Shipment notice - moves an Open PO to Shipped.  Rejected
+      *       if the PO is already Received or Cancelled.
+      *    R  Receipt confirmation - adds ASN-QUANTITY to the PO's
+      *       RECEIVED-QUANTITY (req 016) and moves it to Shipped
+      *       (partial) or Received (RECEIVED-QUANTITY = QUANTITY).
+      *       Rejected if the total would exceed QUANTITY, or the PO
+      *       is already Cancelled.
+      * A transaction whose SUPPLIER-CODE/PO-NUMBER doesn't match any
+      * master record is reported once the master has been fully read.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT PART-SUPP-OLD ASSIGN TO PSMSTOLD.
+           SELECT ASN-TRANS     ASSIGN TO ASN856IN.
+           SELECT PART-SUPP-NEW ASSIGN TO PSMSTNEW.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PART-SUPP-OLD
+           RECORD CONTAINS 747 CHARACTERS.
+           COPY 'PARTSUPP'.
+
+      *    One shipment/receipt line item per PO.
+       FD  ASN-TRANS
+           DATA RECORD IS ASN-REC.
+       01  ASN-REC.
+           05  ASN-TRANS-CODE      PIC X(01).
+               88 ASN-SHIPPED               VALUE 'S'.
+               88 ASN-RECEIVED               VALUE 'R'.
+               88 ASN-TRANS-CODE-VALID       VALUES 'S' 'R'.
+           05  ASN-SUPPLIER-CODE   PIC X(10).
+           05  ASN-PO-NUMBER       PIC X(06).
+           05  ASN-SHIP-DATE       PIC 9(08).
+           05  ASN-QUANTITY        PIC S9(7).
+           05  FILLER              PIC X(28).
+
+       FD  PART-SUPP-NEW
+           RECORD CONTAINS 747 CHARACTERS.
+           COPY 'PARTSUPP'.
+
+       WORKING-STORAGE SECTION.
+
+      *    Room to grow past whatever count of shipment/receipt line
+      *    items a single ASN intake run brings in.
+       01  WS-ASN-COUNT                  PIC 9(05)      VALUE 0.
+       01  WS-ASN-TABLE.
+           05  WS-ASN-ENTRY OCCURS 300 TIMES
+                  INDEXED BY ASN-IDX.
+               10 WS-ASN-TRANS-CODE      PIC X(01)      VALUE SPACES.
+               10 WS-ASN-SUPPLIER-CODE   PIC X(10)      VALUE SPACES.
+               10 WS-ASN-PO-NUMBER       PIC X(06)      VALUE SPACES.
+               10 WS-ASN-QUANTITY        PIC S9(7)      VALUE 0.
+               10 WS-ASN-DISPOSITION     PIC X(01)      VALUE 'N'.
+                  88 WS-ASN-APPLIED                     VALUE 'A'.
+                  88 WS-ASN-REJECTED                    VALUE 'R'.
+                  88 WS-ASN-UNMATCHED-SOFAR             VALUE 'N'.
+
+       01  WS-RUN-COUNTS.
+           05 WS-SHIPPED-COUNT           PIC 9(05)      VALUE 0.
+           05 WS-RECEIVED-COUNT          PIC 9(05)      VALUE 0.
+           05 WS-REJECT-COUNT            PIC 9(05)      VALUE 0.
+           05 WS-NOMATCH-COUNT           PIC 9(05)      VALUE 0.
+           05 WS-RECORDS-COPIED          PIC 9(07)      VALUE 0.
+
+       01  WS-NEW-RECEIVED-QTY           PIC S9(7)      VALUE 0.
+
+      *    PARTSUPP is bare-COPY'd into both PART-SUPP-OLD and
+      *    PART-SUPP-NEW below, so PARTSUPP's own PO-IDX (INDEXED BY
+      *    on PURCHASE-ORDER) exists twice in this program and is
+      *    ambiguous wherever referenced unqualified; a plain WS
+      *    subscript is used here instead of PO-IDX to step through
+      *    PART-SUPP-OLD's PO slots, which are only ever subscripted,
+      *    never indexed, in this program.
+       01  WS-PO-SUB                     PIC 9(01)      VALUE 0.
+
+       01  WS-TODAYS-DATE                PIC 9(08)      VALUE 0.
+
+       01  PSMSTOLD-EOF                  PIC X(01)      VALUE 'N'.
+           88 NO-MORE-OLD-MASTER                        VALUE 'Y'.
+       01  ASN856IN-EOF                  PIC X(01)      VALUE 'N'.
+           88 NO-MORE-ASN-TRANS                         VALUE 'Y'.
+
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------
+           PERFORM 000-INIT.
+           PERFORM 100-OPEN-FILES.
+           PERFORM 500-LOAD-ASN-TRANS.
+           READ PART-SUPP-OLD
+              AT END MOVE 'Y' TO PSMSTOLD-EOF
+           END-READ
+           PERFORM 600-PROCESS-MASTER UNTIL NO-MORE-OLD-MASTER.
+           PERFORM 700-REPORT-UNMATCHED.
+           PERFORM 1000-CLOSE-END.
+           DISPLAY 'EDI856IN COMPLETE - SHIPPED: ' WS-SHIPPED-COUNT
+              ' RECEIVED: ' WS-RECEIVED-COUNT
+              ' REJECTED: ' WS-REJECT-COUNT
+              ' UNMATCHED: ' WS-NOMATCH-COUNT
+              ' RECORDS COPIED: ' WS-RECORDS-COPIED.
+           GOBACK.
+
+       000-INIT.
+           INITIALIZE WS-ASN-COUNT.
+           INITIALIZE WS-ASN-TABLE.
+           INITIALIZE WS-RUN-COUNTS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAYS-DATE.
+           MOVE 'N' TO PSMSTOLD-EOF.
+           MOVE 'N' TO ASN856IN-EOF.
+
+       100-OPEN-FILES.
+           OPEN INPUT PART-SUPP-OLD.
+           OPEN INPUT ASN-TRANS.
+           OPEN OUTPUT PART-SUPP-NEW.
+
+       500-LOAD-ASN-TRANS.
+           READ ASN-TRANS
+              AT END MOVE 'Y' TO ASN856IN-EOF
+           END-READ
+           PERFORM VARYING ASN-IDX FROM 1 BY 1
+              UNTIL NO-MORE-ASN-TRANS
+                 IF NOT ASN-TRANS-CODE-VALID
+                    OR ASN-SUPPLIER-CODE = SPACES
+                    OR ASN-PO-NUMBER = SPACES
+                    OR ASN-QUANTITY NOT > ZERO
+                    ADD 1 TO WS-REJECT-COUNT
+                    MOVE 'R' TO WS-ASN-DISPOSITION(ASN-IDX)
+                    DISPLAY 'REJECTED ASN - BAD TRANS: '
+                       ASN-TRANS-CODE '/' ASN-SUPPLIER-CODE
+                       '/' ASN-PO-NUMBER
+                 ELSE
+                    MOVE ASN-TRANS-CODE
+                       TO WS-ASN-TRANS-CODE(ASN-IDX)
+                    MOVE ASN-SUPPLIER-CODE
+                       TO WS-ASN-SUPPLIER-CODE(ASN-IDX)
+                    MOVE ASN-PO-NUMBER
+                       TO WS-ASN-PO-NUMBER(ASN-IDX)
+                    MOVE ASN-QUANTITY TO WS-ASN-QUANTITY(ASN-IDX)
+                 END-IF
+                 SET WS-ASN-COUNT TO ASN-IDX
+                 READ ASN-TRANS
+                    AT END MOVE 'Y' TO ASN856IN-EOF
+                 END-READ
+           END-PERFORM
+           .
+
+       600-PROCESS-MASTER.
+           PERFORM 610-APPLY-ASN-TO-RECORD.
+           WRITE PART-SUPP-ADDR-PO IN PART-SUPP-NEW
+              FROM PART-SUPP-ADDR-PO IN PART-SUPP-OLD.
+           ADD 1 TO WS-RECORDS-COPIED.
+           READ PART-SUPP-OLD
+              AT END MOVE 'Y' TO PSMSTOLD-EOF
+           END-READ
+           .
+
+      *    Applies every still-unmatched ASN line item whose
+      *    SUPPLIER-CODE belongs to the master record just read.
+       610-APPLY-ASN-TO-RECORD.
+           PERFORM VARYING ASN-IDX FROM 1 BY 1
+              UNTIL ASN-IDX > WS-ASN-COUNT
+                 IF WS-ASN-UNMATCHED-SOFAR(ASN-IDX)
+                    AND WS-ASN-SUPPLIER-CODE(ASN-IDX) =
+                        SUPPLIER-CODE IN PART-SUPP-OLD
+                    PERFORM 620-APPLY-ASN-TO-PO-SLOTS
+                 END-IF
+           END-PERFORM
+           .
+
+      *    A plain linear scan of the record's three PO slots - the
+      *    same "doesn't justify a binary search" reasoning ZIPMAINT/
+      *    PARTSUPL use for their own tables.
+       620-APPLY-ASN-TO-PO-SLOTS.
+           PERFORM VARYING WS-PO-SUB FROM 1 BY 1
+              UNTIL WS-PO-SUB > 3
+                 IF PO-NUMBER IN PART-SUPP-OLD (WS-PO-SUB) NOT = SPACES
+                    AND PO-NUMBER IN PART-SUPP-OLD (WS-PO-SUB) =
+                        WS-ASN-PO-NUMBER(ASN-IDX)
+                    PERFORM 630-APPLY-ASN-LINE-ITEM
+                 END-IF
+           END-PERFORM
+           .
+
+       630-APPLY-ASN-LINE-ITEM.
+           EVALUATE TRUE
+              WHEN PO-STATUS-CANCELLED IN PART-SUPP-OLD (WS-PO-SUB)
+                 ADD 1 TO WS-REJECT-COUNT
+                 MOVE 'R' TO WS-ASN-DISPOSITION(ASN-IDX)
+                 DISPLAY 'REJECTED ASN - PO CANCELLED: '
+                    WS-ASN-SUPPLIER-CODE(ASN-IDX)
+                    '/' WS-ASN-PO-NUMBER(ASN-IDX)
+              WHEN WS-ASN-TRANS-CODE(ASN-IDX) = 'S'
+                 IF NOT PO-STATUS-OPEN IN PART-SUPP-OLD (WS-PO-SUB)
+                    ADD 1 TO WS-REJECT-COUNT
+                    MOVE 'R' TO WS-ASN-DISPOSITION(ASN-IDX)
+                    DISPLAY 'REJECTED ASN - PO NOT OPEN: '
+                       WS-ASN-SUPPLIER-CODE(ASN-IDX)
+                       '/' WS-ASN-PO-NUMBER(ASN-IDX)
+                 ELSE
+                    MOVE 'S' TO PO-STATUS IN PART-SUPP-OLD (WS-PO-SUB)
+                    MOVE 'A' TO WS-ASN-DISPOSITION(ASN-IDX)
+                    PERFORM 640-STAMP-AUDIT-INFO
+                    ADD 1 TO WS-SHIPPED-COUNT
+                 END-IF
+              WHEN WS-ASN-TRANS-CODE(ASN-IDX) = 'R'
+                 COMPUTE WS-NEW-RECEIVED-QTY =
+                    RECEIVED-QUANTITY IN PART-SUPP-OLD (WS-PO-SUB)
+                    + WS-ASN-QUANTITY(ASN-IDX)
+                 IF WS-NEW-RECEIVED-QTY >
+                    QUANTITY IN PART-SUPP-OLD (WS-PO-SUB)
+                    ADD 1 TO WS-REJECT-COUNT
+                    MOVE 'R' TO WS-ASN-DISPOSITION(ASN-IDX)
+                    DISPLAY 'REJECTED ASN - OVER-RECEIPT: '
+                       WS-ASN-SUPPLIER-CODE(ASN-IDX)
+                       '/' WS-ASN-PO-NUMBER(ASN-IDX)
+                 ELSE
+                    MOVE WS-NEW-RECEIVED-QTY
+                       TO RECEIVED-QUANTITY IN PART-SUPP-OLD (WS-PO-SUB)
+                    IF WS-NEW-RECEIVED-QTY =
+                       QUANTITY IN PART-SUPP-OLD (WS-PO-SUB)
+                       MOVE 'R' TO
+                          PO-STATUS IN PART-SUPP-OLD (WS-PO-SUB)
+                    ELSE
+                       MOVE 'S' TO
+                          PO-STATUS IN PART-SUPP-OLD (WS-PO-SUB)
+                    END-IF
+                    MOVE 'A' TO WS-ASN-DISPOSITION(ASN-IDX)
+                    PERFORM 640-STAMP-AUDIT-INFO
+                    ADD 1 TO WS-RECEIVED-COUNT
+                 END-IF
+           END-EVALUATE
+           .
+
+      *    Stamps the record-level audit fields (LAST-UPDATE-USER-ID/
+      *    DATE) whenever an ASN transaction actually changes the
+      *    master record - not on a rejected or unmatched one.
+       640-STAMP-AUDIT-INFO.
+           MOVE 'EDI856IN' TO LAST-UPDATE-USER-ID IN PART-SUPP-OLD.
+           MOVE WS-TODAYS-DATE TO LAST-UPDATE-DATE IN PART-SUPP-OLD.
+
+      *    Any ASN line item never matched to a master PO by the time
+      *    the whole master has gone by is a bad SUPPLIER-CODE/
+      *    PO-NUMBER pair on the incoming ASN.
+       700-REPORT-UNMATCHED.
+           PERFORM VARYING ASN-IDX FROM 1 BY 1
+              UNTIL ASN-IDX > WS-ASN-COUNT
+                 IF WS-ASN-UNMATCHED-SOFAR(ASN-IDX)
+                    ADD 1 TO WS-NOMATCH-COUNT
+                    DISPLAY 'UNMATCHED ASN - NO SUCH PO: '
+                       WS-ASN-SUPPLIER-CODE(ASN-IDX)
+                       '/' WS-ASN-PO-NUMBER(ASN-IDX)
+                 END-IF
+           END-PERFORM
+           .
+
+       1000-CLOSE-END.
+           CLOSE PART-SUPP-OLD.
+           CLOSE ASN-TRANS.
+           CLOSE PART-SUPP-NEW.
