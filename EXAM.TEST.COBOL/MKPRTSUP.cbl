@@ -1,39 +1,262 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MKPRTSUP.
-      * Comment: This program creates sample PARTSUPP data
-      *   (with the added benefit of not going blind).
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       COPY PARTSUPP.
-
-
-       PROCEDURE DIVISION.
-
-       000-MAIN.
-           PERFORM 100-CREATE-DATA.
-           GOBACK.
-
-       100-CREATE-DATA.
-           MOVE "Part number" TO PART-NUMBER
-           MOVE "Part name" TO PART-NAME
-           MOVE "Spec N" TO SPEC-NUMBER
-           MOVE "1" TO GOVT-COMML-CODE
-           MOVE "BLUEPRINT" TO BLUEPRINT-NUMBER
-           MOVE "Ea." TO UNIT-OF-MEASURE
-           MOVE 3 TO WEEKS-LEAD-TIME
-           MOVE "CHR" TO VEHICLE-MAKE
-           MOVE "Daytona" TO VEHICLE-MODEL
-           MOVE "1984" TO VEHICLE-YEAR
-
-           MOVE "SUPPL CODE" TO SUPPLIER-CODE
-           MOVE "S" TO SUPPLIER-TYPE
-           MOVE "Supplier Name" TO SUPPLIER-NAME
-           MOVE 20 TO SUPPLIER-PERF
-           MOVE "3" TO SUPPLIER-RATING
-           MOVE "1" TO SUPPLIER-STATUS
-           MOVE 20021015 TO SUPPLIER-ACT-DATE
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MKPRTSUP.
+       AUTHOR.     WARRIORS.
+      * Comment: This program creates sample PARTSUPP data
+      *   (with the added benefit of not going blind).
+      * Modified:
+      *  2026-08-09 Was a single hardcoded record built in
+      *   WORKING-STORAGE and never written anywhere.  Now writes
+      *   WS-RECORD-COUNT randomized records to DOUTPUT, the same
+      *   DD PARTMAIN's collated output uses, so TESTOUTP and
+      *   RPTPRINT have a bulk sample deck to run against instead
+      *   of hand-built testcase files only.  Fields with a known
+      *   valid domain (make, govt/comml code, supplier type/
+      *   rating/status, address type, PO status) are chosen from
+      *   lookup tables the way PARTEDIT/ADDREDIT/POEDIT do; the
+      *   rest are randomized within plausible ranges.       maruca
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOUTPUT ASSIGN TO DOUTPUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FOUTPUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 747 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PART-SUPP-ADDR-PO.
+           COPY 'PARTSUPP'.
+
+       WORKING-STORAGE SECTION.
+
+      * how many sample records to generate this run
+       01  WS-RECORD-COUNT        PIC 9(4) VALUE 0050.
+       01  WS-REC-IDX             PIC 9(4) VALUE ZERO.
+
+      * lookup table for a random valid VEHICLE-MAKE, same 8 makes
+      * PARTEDIT validates against.
+       01  WS-MAKE-TABLE-VALUES.
+           05 FILLER PIC X(03) VALUE 'CHR'.
+           05 FILLER PIC X(03) VALUE 'FOR'.
+           05 FILLER PIC X(03) VALUE 'GM '.
+           05 FILLER PIC X(03) VALUE 'VW '.
+           05 FILLER PIC X(03) VALUE 'TOY'.
+           05 FILLER PIC X(03) VALUE 'JAG'.
+           05 FILLER PIC X(03) VALUE 'PEU'.
+           05 FILLER PIC X(03) VALUE 'BMW'.
+       01  WS-MAKE-TABLE REDEFINES WS-MAKE-TABLE-VALUES.
+           05 WS-MAKE-ENTRY OCCURS 8 TIMES PIC X(03).
+
+      * lookup table for a random valid SUPPLIER-TYPE.
+       01  WS-SUPP-TYPE-VALUES.
+           05 FILLER PIC X(01) VALUE 'S'.
+           05 FILLER PIC X(01) VALUE 'D'.
+           05 FILLER PIC X(01) VALUE 'M'.
+           05 FILLER PIC X(01) VALUE 'I'.
+       01  WS-SUPP-TYPE-TABLE REDEFINES WS-SUPP-TYPE-VALUES.
+           05 WS-SUPP-TYPE-ENTRY OCCURS 4 TIMES PIC X(01).
+
+      * '1'/'2'/'3' scheme shared by GOVT-COMML-CODE, SUPPLIER-
+      * RATING and SUPPLIER-STATUS.
+       01  WS-ONE-TWO-THREE-VALUES.
+           05 FILLER PIC X(01) VALUE '1'.
+           05 FILLER PIC X(01) VALUE '2'.
+           05 FILLER PIC X(01) VALUE '3'.
+       01  WS-ONE-TWO-THREE-TABLE REDEFINES WS-ONE-TWO-THREE-VALUES.
+           05 WS-ONE-TWO-THREE-ENTRY OCCURS 3 TIMES PIC X(01).
+
+      * lookup table for a random valid PO-STATUS.
+       01  WS-PO-STATUS-VALUES.
+           05 FILLER PIC X(01) VALUE 'O'.
+           05 FILLER PIC X(01) VALUE 'S'.
+           05 FILLER PIC X(01) VALUE 'R'.
+           05 FILLER PIC X(01) VALUE 'C'.
+       01  WS-PO-STATUS-TABLE REDEFINES WS-PO-STATUS-VALUES.
+           05 WS-PO-STATUS-ENTRY OCCURS 4 TIMES PIC X(01).
+
+      * today's date drives the VEHICLE-YEAR window the same way
+      * PARTEDIT computes its upper bound, and stands in for the
+      * various order/activity/delivery dates below.
+       01  WS-TODAYS-DATE.
+           05 WS-TODAYS-YEAR       PIC 9(4).
+           05 WS-TODAYS-MM         PIC 9(2).
+           05 WS-TODAYS-DD         PIC 9(2).
+       01  WS-VEHICLE-YEAR-LOW     PIC 9(4) VALUE 1990.
+       01  WS-VEHICLE-YEAR-SPAN    PIC 9(4) VALUE ZERO.
+
+      * how many purchase orders this record gets - 1 thru 3.
+       01  WS-PO-COUNT             PIC 9  VALUE ZERO.
+
+      * scratch fields used to turn FUNCTION RANDOM's 0-thru-1
+      * fraction into a random integer from 1 thru WS-RANDOM-RANGE -
+      * set the range, PERFORM 810-RANDOM-INT, read WS-RANDOM-RESULT.
+       01  WS-RANDOM-SEED          PIC 9(9) VALUE ZERO.
+       01  WS-RANDOM-FRACTION      COMP-2   VALUE ZERO.
+       01  WS-RANDOM-RANGE         PIC 9(9) VALUE ZERO.
+       01  WS-RANDOM-RESULT        PIC 9(9) VALUE ZERO.
+
+      * three digits is enough for WS-RECORD-COUNT (fits PO-NUMBER's
+      * 'PO' + 3-digit record + 1-digit PO slot into 6 characters).
+       01  WS-SEQ-DISPLAY          PIC 9(3) VALUE ZERO.
+       01  WS-PO-SEQ-DISPLAY       PIC 9(1) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-CREATE-DATA
+               VARYING WS-REC-IDX FROM 1 BY 1
+               UNTIL WS-REC-IDX > WS-RECORD-COUNT.
+           PERFORM 900-CLOSE-FILES.
+           GOBACK.
+
+      *--------------------------------------------------------------
+      * 100-INITIALIZE - open the output file and seed the random
+      * number generator off the time of day; compute the VEHICLE-
+      * YEAR window the same way PARTEDIT does.
+      *--------------------------------------------------------------
+       100-INITIALIZE.
+           OPEN OUTPUT FOUTPUT.
+           ACCEPT WS-RANDOM-SEED FROM TIME.
+           COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM(WS-RANDOM-SEED).
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAYS-DATE.
+           COMPUTE WS-VEHICLE-YEAR-SPAN =
+              WS-TODAYS-YEAR - WS-VEHICLE-YEAR-LOW + 1.
+
+      *--------------------------------------------------------------
+      * 200-CREATE-DATA - build and write one randomized
+      * PART-SUPP-ADDR-PO record.
+      *--------------------------------------------------------------
+       200-CREATE-DATA.
+           MOVE SPACES TO PART-SUPP-ADDR-PO.
+           MOVE WS-REC-IDX TO WS-SEQ-DISPLAY.
+           PERFORM 210-BUILD-PART.
+           PERFORM 220-BUILD-SUPPLIER.
+           PERFORM 230-BUILD-ADDRESSES.
+           PERFORM 240-BUILD-PURCHASE-ORDERS.
+           MOVE 'MKPRTSUP' TO LAST-UPDATE-USER-ID.
+           MOVE WS-TODAYS-DATE TO LAST-UPDATE-DATE.
+           WRITE PART-SUPP-ADDR-PO.
+
+       210-BUILD-PART.
+           STRING 'PART' WS-SEQ-DISPLAY DELIMITED BY SIZE
+              INTO PART-NUMBER.
+           STRING 'PART NAME ' WS-SEQ-DISPLAY DELIMITED BY SIZE
+              INTO PART-NAME.
+           STRING 'SPEC' WS-SEQ-DISPLAY DELIMITED BY SIZE
+              INTO SPEC-NUMBER.
+           MOVE 3 TO WS-RANDOM-RANGE.
+           PERFORM 810-RANDOM-INT.
+           MOVE WS-ONE-TWO-THREE-ENTRY(WS-RANDOM-RESULT)
+              TO GOVT-COMML-CODE.
+           STRING 'BP' WS-SEQ-DISPLAY DELIMITED BY SIZE
+              INTO BLUEPRINT-NUMBER.
+           MOVE 'Ea.' TO UNIT-OF-MEASURE.
+           MOVE 8 TO WS-RANDOM-RANGE.
+           PERFORM 810-RANDOM-INT.
+           MOVE WS-RANDOM-RESULT TO WEEKS-LEAD-TIME.
+           PERFORM 810-RANDOM-INT.
+           MOVE WS-MAKE-ENTRY(WS-RANDOM-RESULT) TO VEHICLE-MAKE(1).
+           STRING 'MODEL' WS-SEQ-DISPLAY DELIMITED BY SIZE
+              INTO VEHICLE-MODEL(1).
+           MOVE WS-VEHICLE-YEAR-SPAN TO WS-RANDOM-RANGE.
+           PERFORM 810-RANDOM-INT.
+           COMPUTE WS-RANDOM-RESULT =
+              WS-VEHICLE-YEAR-LOW + WS-RANDOM-RESULT - 1.
+           MOVE WS-RANDOM-RESULT TO VEHICLE-YEAR(1).
+
+       220-BUILD-SUPPLIER.
+           STRING 'SUPP' WS-SEQ-DISPLAY DELIMITED BY SIZE
+              INTO SUPPLIER-CODE.
+           MOVE 4 TO WS-RANDOM-RANGE.
+           PERFORM 810-RANDOM-INT.
+           MOVE WS-SUPP-TYPE-ENTRY(WS-RANDOM-RESULT)
+              TO SUPPLIER-TYPE.
+           STRING 'SUPPLIER ' WS-SEQ-DISPLAY DELIMITED BY SIZE
+              INTO SUPPLIER-NAME.
+           MOVE 100 TO WS-RANDOM-RANGE.
+           PERFORM 810-RANDOM-INT.
+           MOVE WS-RANDOM-RESULT TO SUPPLIER-PERF.
+           MOVE 3 TO WS-RANDOM-RANGE.
+           PERFORM 810-RANDOM-INT.
+           MOVE WS-ONE-TWO-THREE-ENTRY(WS-RANDOM-RESULT)
+              TO SUPPLIER-RATING.
+           PERFORM 810-RANDOM-INT.
+           MOVE WS-ONE-TWO-THREE-ENTRY(WS-RANDOM-RESULT)
+              TO SUPPLIER-STATUS.
+           MOVE WS-TODAYS-DATE TO SUPPLIER-ACT-DATE.
+
+      *--------------------------------------------------------------
+      * 230-BUILD-ADDRESSES - fill all four address slots
+      * (Order/Sched/Remit/Bill-To) so the non-trailing-blank rule
+      * ADDREDIT enforces is trivially satisfied.
+      *--------------------------------------------------------------
+       230-BUILD-ADDRESSES.
+           PERFORM VARYING ADDR-IDX FROM 1 BY 1
+              UNTIL ADDR-IDX > 4
+                   MOVE ADDR-IDX TO ADDRESS-TYPE(ADDR-IDX)
+                   STRING 'ADDR' WS-SEQ-DISPLAY DELIMITED BY SIZE
+                      INTO ADDRESS-1(ADDR-IDX)
+                   MOVE SPACES TO ADDRESS-2(ADDR-IDX)
+                   MOVE SPACES TO ADDRESS-3(ADDR-IDX)
+                   STRING 'CITY' WS-SEQ-DISPLAY DELIMITED BY SIZE
+                      INTO CITY(ADDR-IDX)
+                   MOVE 'TX' TO ADDR-STATE(ADDR-IDX)
+                   MOVE 89999 TO WS-RANDOM-RANGE
+                   PERFORM 810-RANDOM-INT
+                   COMPUTE ZIP-CODE(ADDR-IDX) =
+                      WS-RANDOM-RESULT + 10000
+                   STRING 'CONTACT' WS-SEQ-DISPLAY DELIMITED BY SIZE
+                      INTO CONTACT-NAME(ADDR-IDX)
+                   MOVE '5551234567' TO PHONE-NUMBER(ADDR-IDX)
+           END-PERFORM.
+
+      *--------------------------------------------------------------
+      * 240-BUILD-PURCHASE-ORDERS - 1 thru 3 purchase orders;
+      * unused trailing slots are left as SPACES/ZERO, the same
+      * "PO-NUMBER NOT = SPACES" test RPTPRINT uses to skip them.
+      *--------------------------------------------------------------
+       240-BUILD-PURCHASE-ORDERS.
+           MOVE 3 TO WS-RANDOM-RANGE.
+           PERFORM 810-RANDOM-INT.
+           MOVE WS-RANDOM-RESULT TO WS-PO-COUNT.
+           PERFORM VARYING PO-IDX FROM 1 BY 1
+              UNTIL PO-IDX > WS-PO-COUNT
+                   MOVE PO-IDX TO WS-PO-SEQ-DISPLAY
+                   STRING 'PO' WS-SEQ-DISPLAY WS-PO-SEQ-DISPLAY
+                      DELIMITED BY SIZE INTO PO-NUMBER(PO-IDX)
+                   MOVE 'BYR' TO BUYER-CODE(PO-IDX)
+                   MOVE 100 TO WS-RANDOM-RANGE
+                   PERFORM 810-RANDOM-INT
+                   MOVE WS-RANDOM-RESULT TO QUANTITY(PO-IDX)
+                   MOVE 500 TO WS-RANDOM-RANGE
+                   PERFORM 810-RANDOM-INT
+                   MOVE WS-RANDOM-RESULT TO UNIT-PRICE(PO-IDX)
+                   MOVE WS-TODAYS-DATE TO ORDER-DATE(PO-IDX)
+                   MOVE WS-TODAYS-DATE TO DELIVERY-DATE(PO-IDX)
+                   MOVE 4 TO WS-RANDOM-RANGE
+                   PERFORM 810-RANDOM-INT
+                   MOVE WS-PO-STATUS-ENTRY(WS-RANDOM-RESULT)
+                      TO PO-STATUS(PO-IDX)
+                   IF PO-STATUS-RECEIVED(PO-IDX)
+                      MOVE QUANTITY(PO-IDX)
+                         TO RECEIVED-QUANTITY(PO-IDX)
+                   ELSE
+                      MOVE ZERO TO RECEIVED-QUANTITY(PO-IDX)
+                   END-IF
+                   MOVE 'O' TO PO-TYPE(PO-IDX)
+           END-PERFORM.
+
+      *--------------------------------------------------------------
+      * 810-RANDOM-INT - draws the next FUNCTION RANDOM fraction and
+      * scales it to an integer from 1 thru WS-RANDOM-RANGE.
+      *--------------------------------------------------------------
+       810-RANDOM-INT.
+           COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM.
+           COMPUTE WS-RANDOM-RESULT =
+              (WS-RANDOM-FRACTION * WS-RANDOM-RANGE) + 1.
+
+       900-CLOSE-FILES.
+           CLOSE FOUTPUT.
