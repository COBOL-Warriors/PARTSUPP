@@ -22,9 +22,11 @@
       *    G OU-PART-NUMBER           PIC 9.
       *    OU-PART-NAME               PIC 9.
       *    OU-WEEKS-LEAD-TIME         PIC 9.
-      *    OU-VEHICLE-MODEL           PIC 9.
-      *    OU-VEHICLE-MAKE            PIC 9.
-      *    OU-VEHICLE-YEAR            PIC 9.
+      *    OU-VEHICLE-FITMENT(1)      PIC X(17).
+      *    OU-VEHICLE-FITMENT(2)      PIC X(17).
+      *    OU-VEHICLE-FITMENT(3)      PIC X(17).
+      *    OU-GOVT-COMML-CODE         PIC X(01).
+      *    SUPPLIER-STATUS            PIC X(01).
       *    WS-PARTEDIT-RETURN-CODE    PIC X(90)
       *    WS-PARTEDIT-RETURN-MESSAGE PIC 9(3)
       *    WS-PARTEDIT-ERROR-NUMBER
@@ -53,6 +55,29 @@
       * 2020-09-17 maruca : change to clean the other 2 messages
       *    when we have more than 3 errors.
       *
+      * 2026-08-09 maruca : VEHICLE-YEAR upper bound was a literal
+      *    (1990 THRU 2019) that had to be recompiled every model
+      *    year.  Replaced the 88-level with a low/high pair where
+      *    the high end is computed off FUNCTION CURRENT-DATE
+      *    (today's year + 1) each time the program runs.
+      *
+      * 2026-08-09 maruca : parts can fit more than one vehicle, so
+      *    the single make/model/year fields became a 3-occurrence
+      *    fitment table, the same shape ADDREDIT already uses for
+      *    OU-SUPP-ADDRESS.  Fitment 1 is mandatory; 2 and 3 follow
+      *    the same non-trailing-blank rule ADDREDIT enforces.
+      *
+      * 2026-08-09 maruca : GOVT-COMML-CODE was accepted but never
+      *    checked.  It shares SUPPLIER-STATUS's '1'/'2'/'3' scheme
+      *    (GOVT-COMM/GOVT-ONLY/COMMERCIAL-ONLY) - a part restricted
+      *    to one side can't be sourced from a supplier restricted to
+      *    the other.
+      *
+      * 2026-08-09 maruca : WEEKS-LEAD-TIME's upper bound of 4 was
+      *    the same for every make.  Overseas makes get a longer
+      *    allowance now, looked up off fitment 1's VEHICLE-MAKE in a
+      *    small WS-LEADTIME-CEILING-TABLE; domestic makes keep the
+      *    original 4-week ceiling.
       *
       ***************************************************************
       *--------------------------------------------------------------
@@ -82,27 +107,81 @@
        01 WS-ERROR-NUMBER     PIC 9(3)  VALUE ZEROS.
       *variable needed to compare the YEAR as numeric
        01 WS-VEHICLE-YEAR     PIC 9(4)  VALUE ZEROS.
-          88 PASS                       VALUES ARE 1990 THRU 2019.
+
+      *the low end of the window is fixed, the high end tracks
+      *today's date so we don't need a code change every model year
+       01 WS-TODAYS-DATE.
+          05 WS-TODAYS-YEAR   PIC 9(4).
+          05 WS-TODAYS-MM     PIC 9(2).
+          05 WS-TODAYS-DD     PIC 9(2).
+       01 WS-VEHICLE-YEAR-LOW  PIC 9(4) VALUE 1990.
+       01 WS-VEHICLE-YEAR-HIGH PIC 9(4) VALUE ZEROS.
+
+      *matches OU-VEHICLE-FITMENT in PARTS.cpy - one part can fit
+      *up to 3 vehicle applications, the same way ADDREDIT holds
+      *3 supplier addresses.
+       01 WS-VEHICLE-FITMENT-MAIN.
+          05 WS-VEHICLE-FITMENT OCCURS 3 TIMES.
+             10 WS-VEHICLE-MAKE     PIC X(03) VALUE SPACES.
+                88 WS-VALID-MAKE VALUES ARE 'CHR' 'FOR' 'GM ' 'VW '
+                                     'TOY' 'JAG' 'PEU' 'BMW'.
+             10 WS-VEHICLE-MODEL    PIC X(10) VALUE SPACES.
+             10 WS-VEHICLE-YEAR-X   PIC X(04) VALUE SPACES.
+
+       01 WS-FIT-IDX           PIC 9.
+       01 WS-FIT-LABEL         PIC X(2) VALUE SPACES.
+
+      *make-specific WEEKS-LEAD-TIME ceiling - overseas makes get a
+      *longer allowance than the 4-week ceiling every make used to
+      *share.  Keyed off fitment 1's VEHICLE-MAKE.
+       01 WS-LEADTIME-CEILING-VALUES.
+           05 FILLER PIC X(03) VALUE 'CHR'.
+           05 FILLER PIC 9(03) VALUE 004.
+           05 FILLER PIC X(03) VALUE 'FOR'.
+           05 FILLER PIC 9(03) VALUE 004.
+           05 FILLER PIC X(03) VALUE 'GM '.
+           05 FILLER PIC 9(03) VALUE 004.
+           05 FILLER PIC X(03) VALUE 'VW '.
+           05 FILLER PIC 9(03) VALUE 006.
+           05 FILLER PIC X(03) VALUE 'TOY'.
+           05 FILLER PIC 9(03) VALUE 006.
+           05 FILLER PIC X(03) VALUE 'JAG'.
+           05 FILLER PIC 9(03) VALUE 008.
+           05 FILLER PIC X(03) VALUE 'PEU'.
+           05 FILLER PIC 9(03) VALUE 008.
+           05 FILLER PIC X(03) VALUE 'BMW'.
+           05 FILLER PIC 9(03) VALUE 006.
+       01 WS-LEADTIME-CEILING-TABLE
+                                REDEFINES WS-LEADTIME-CEILING-VALUES.
+           05 WS-LTC-ENTRY OCCURS 8 TIMES.
+              10 WS-LTC-MAKE      PIC X(03).
+              10 WS-LTC-CEILING   PIC 9(03).
+
+       01 WS-LTC-IDX           PIC 9.
+       01 WS-LEADTIME-CEILING  PIC 9(03) VALUE 4.
 
       *--------------------------------------------------------------
        LINKAGE SECTION.
       *--------------------------------------------------------------
 
 
-       01 LS-PART-NUMBER      PIC X(23).
-       01 LS-PART-NAME        PIC X(14).
-       01 LS-WEEKS-LEAD-TIME  PIC 9(03).
-       01 LS-VEHICLE-MODEL    PIC X(10).
-       01 LS-VEHICLE-MAKE     PIC X(03).
-          88 CHRYSLER                   VALUE 'CHR'.
-          88 FORD                       VALUE 'FOR'.
-          88 GM                         VALUE 'GM '.
-          88 VOLKSWAGEN                 VALUE 'VW '.
-          88 TOYOTA                     VALUE 'TOY'.
-          88 JAGUAR                     VALUE 'JAG'.
-          88 PEUGEOT                    VALUE 'PEU'.
-          88 BMW                        VALUE 'BMW'.
-       01 LS-VEHICLE-YEAR     PIC X(04).
+       01 LS-PART-NUMBER          PIC X(23).
+       01 LS-PART-NAME            PIC X(14).
+       01 LS-WEEKS-LEAD-TIME      PIC 9(03).
+       01 LS-MIN-ORDER-QTY        PIC 9(05).
+       01 LS-REORDER-MULTIPLE     PIC 9(05).
+       01 LS-VEHICLE-FITMENT-ONE   PIC X(17).
+       01 LS-VEHICLE-FITMENT-TWO   PIC X(17).
+       01 LS-VEHICLE-FITMENT-THREE PIC X(17).
+      * shares SUPPLIER-STATUS's '1'/'2'/'3' scheme (SUPPEDIT owns
+      * validating SUPPLIER-STATUS's own code is one of the three)
+       01 LS-GOVT-COMML-CODE      PIC X(01).
+           88 GOVT-COMML-CODE-VALID VALUES '1' '2' '3'.
+           88 GOVT-ONLY-PART         VALUE '2'.
+           88 COMML-ONLY-PART        VALUE '3'.
+       01 LS-SUPPLIER-STATUS      PIC X(01).
+           88 SUPPLIER-GOVT-ONLY     VALUE '2'.
+           88 SUPPLIER-COMML-ONLY    VALUE '3'.
        01 LS-RETURN-CODE      PIC 9.
        01 LS-RETURN-MESSAGE   PIC X(90).
        01 LS-ERROR-NUMBER     PIC 9(3).
@@ -113,8 +192,9 @@
       * and
       * - 3 fields from PARTSUPP file:
       *   -VEHICLE MAKE must be one of the listed 88 level fields
-      *   -VEHICLE YEAR must be between 1990 and 2019
-      *   -WEEKS LEAD TIME must be numeric and between 1 and 4
+      *   -VEHICLE YEAR must be between 1990 and next year
+      *   -WEEKS LEAD TIME must be numeric, at least 1, and no more
+      *    than fitment 1's make allows (WS-LEADTIME-CEILING-TABLE)
 
       *****************************************************************
 
@@ -123,9 +203,13 @@
                                LS-PART-NUMBER,
                                LS-PART-NAME,
                                LS-WEEKS-LEAD-TIME,
-                               LS-VEHICLE-MODEL,
-                               LS-VEHICLE-MAKE,
-                               LS-VEHICLE-YEAR,
+                               LS-MIN-ORDER-QTY,
+                               LS-REORDER-MULTIPLE,
+                               LS-VEHICLE-FITMENT-ONE,
+                               LS-VEHICLE-FITMENT-TWO,
+                               LS-VEHICLE-FITMENT-THREE,
+                               LS-GOVT-COMML-CODE,
+                               LS-SUPPLIER-STATUS,
                                LS-RETURN-CODE,
                                LS-RETURN-MESSAGE,
                                LS-ERROR-NUMBER.
@@ -137,6 +221,10 @@
            MOVE SPACES TO LS-RETURN-MESSAGE.
            MOVE SPACES TO WS-ERROR-MESSAGES.
            MOVE 0 TO WS-ERROR-NUMBER.
+           PERFORM 050-SET-VEHICLE-YEAR-WINDOW.
+           MOVE LS-VEHICLE-FITMENT-ONE TO WS-VEHICLE-FITMENT(1).
+           MOVE LS-VEHICLE-FITMENT-TWO TO WS-VEHICLE-FITMENT(2).
+           MOVE LS-VEHICLE-FITMENT-THREE TO WS-VEHICLE-FITMENT(3).
 
       * Start validation:empty fields
 
@@ -153,47 +241,146 @@
            END-IF.
 
 
-           IF LS-VEHICLE-MODEL = SPACE
+           PERFORM 060-LOOKUP-LEADTIME-CEILING.
+
+           IF LS-WEEKS-LEAD-TIME IS < 1 OR > WS-LEADTIME-CEILING
 
-              MOVE 'VEHICLE MODEL IS EMPTY' TO WS-WORKING-MESSAGE
+              MOVE 'LEAD TIME IS NOT VALID ' TO WS-WORKING-MESSAGE
               PERFORM 100-ERROR-PROCESS
            END-IF.
 
+      *    Zero in either field means POEDIT does not enforce that
+      *    rule on a PO for this part - but if a reorder multiple is
+      *    set, the minimum order quantity has to be one of the
+      *    multiples of it, or the minimum itself would be an
+      *    unorderable quantity.
+           IF LS-REORDER-MULTIPLE > 0
+              IF LS-MIN-ORDER-QTY = 0
+                 MOVE 'MIN ORDER QTY REQUIRED WITH REORDER MULTIPLE'
+                    TO WS-WORKING-MESSAGE
+                 PERFORM 100-ERROR-PROCESS
+              ELSE
+                 IF FUNCTION MOD(LS-MIN-ORDER-QTY LS-REORDER-MULTIPLE)
+                    NOT = 0
+                    MOVE 'MIN ORDER QTY NOT A REORDER MULTIPLE'
+                       TO WS-WORKING-MESSAGE
+                    PERFORM 100-ERROR-PROCESS
+                 END-IF
+              END-IF
+           END-IF.
 
+      *    fitment 1 is mandatory; 2 and 3 follow the same
+      *    non-trailing-blank rule ADDREDIT uses for addresses -
+      *    slot 2 may only be blank if slot 3 is blank too.
+           MOVE 1 TO WS-FIT-IDX
+           PERFORM 200-VALIDATE-FITMENT.
 
+           IF WS-VEHICLE-FITMENT(2) = SPACES
+              IF WS-VEHICLE-FITMENT(3) NOT = SPACES
+                 MOVE 'VEHICLE FITMENT 2 IS EMPTY' TO WS-WORKING-MESSAGE
+                 PERFORM 100-ERROR-PROCESS
+              END-IF
+           ELSE
+              MOVE 2 TO WS-FIT-IDX
+              PERFORM 200-VALIDATE-FITMENT
+           END-IF.
 
-           IF LS-WEEKS-LEAD-TIME IS < 1 OR > 4
+           IF WS-VEHICLE-FITMENT(3) NOT = SPACES
+              MOVE 3 TO WS-FIT-IDX
+              PERFORM 200-VALIDATE-FITMENT
+           END-IF.
 
-              MOVE 'LEAD TIME IS NOT VALID ' TO WS-WORKING-MESSAGE
+           IF NOT GOVT-COMML-CODE-VALID
+              MOVE 'GOVT/COMML CODE IS NOT VALID' TO WS-WORKING-MESSAGE
               PERFORM 100-ERROR-PROCESS
+           ELSE
+              IF (GOVT-ONLY-PART AND SUPPLIER-COMML-ONLY) OR
+                 (COMML-ONLY-PART AND SUPPLIER-GOVT-ONLY)
+                 MOVE 'PART/SUPPLIER GOVT-COMML MISMATCH'
+                    TO WS-WORKING-MESSAGE
+                 PERFORM 100-ERROR-PROCESS
+              END-IF
            END-IF.
 
-           IF LS-VEHICLE-YEAR IS NUMERIC
-              MOVE LS-VEHICLE-YEAR TO WS-VEHICLE-YEAR
+           MOVE WS-ERROR-MESSAGES TO LS-RETURN-MESSAGE.
+           MOVE WS-ERROR-NUMBER TO LS-ERROR-NUMBER.
 
-      *       WS-VEHICLE-YEAR must be < 1990 OR > 2019
-              IF NOT PASS
-                 MOVE 'VEHICLE YEAR IS NOT VALID'
-                    TO WS-WORKING-MESSAGE
+           GOBACK.
+      ****************************************************************
+      * Sets the upper end of the valid VEHICLE-YEAR window off of
+      * today's date instead of a value baked in at compile time.
+      * One model year ahead of today's calendar year is allowed so
+      * next year's parts can be onboarded before the new year turns.
+      ****************************************************************
+       050-SET-VEHICLE-YEAR-WINDOW.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAYS-DATE.
+           COMPUTE WS-VEHICLE-YEAR-HIGH = WS-TODAYS-YEAR + 1.
+
+      ****************************************************************
+      * Looks up WEEKS-LEAD-TIME's upper bound off fitment 1's
+      * VEHICLE-MAKE.  Falls back to the original 4-week ceiling if
+      * fitment 1's make isn't one of the 8 valid codes -
+      * 200-VALIDATE-FITMENT reports that separately.
+      ****************************************************************
+       060-LOOKUP-LEADTIME-CEILING.
+
+           MOVE 4 TO WS-LEADTIME-CEILING
+           PERFORM VARYING WS-LTC-IDX FROM 1 BY 1
+              UNTIL WS-LTC-IDX > 8
+              IF WS-LTC-MAKE(WS-LTC-IDX) = WS-VEHICLE-MAKE(1)
+                 MOVE WS-LTC-CEILING(WS-LTC-IDX) TO WS-LEADTIME-CEILING
+              END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      * Validates one occurrence of the vehicle fitment table
+      * (WS-FIT-IDX picks which one).  Fitment 1's messages keep the
+      * original unqualified wording; 2 and 3 get an index prefix so
+      * the message can be traced back to the offending occurrence.
+      ****************************************************************
+       200-VALIDATE-FITMENT.
+
+           MOVE SPACES TO WS-FIT-LABEL.
+           IF WS-FIT-IDX NOT = 1
+              MOVE WS-FIT-IDX TO WS-FIT-LABEL(1:1)
+           END-IF.
+
+           IF WS-VEHICLE-MODEL(WS-FIT-IDX) = SPACE
+              MOVE SPACES TO WS-WORKING-MESSAGE
+              STRING 'VEHICLE ' WS-FIT-LABEL 'MODEL IS EMPTY'
+                 DELIMITED BY SIZE INTO WS-WORKING-MESSAGE
+              PERFORM 100-ERROR-PROCESS
+           END-IF.
+
+           IF WS-VEHICLE-YEAR-X(WS-FIT-IDX) IS NUMERIC
+              MOVE WS-VEHICLE-YEAR-X(WS-FIT-IDX) TO WS-VEHICLE-YEAR
+
+      *       WS-VEHICLE-YEAR must be < WS-VEHICLE-YEAR-LOW
+      *       OR > WS-VEHICLE-YEAR-HIGH (today's year plus one,
+      *       to allow next model year parts to be onboarded early)
+              IF WS-VEHICLE-YEAR < WS-VEHICLE-YEAR-LOW OR
+                 WS-VEHICLE-YEAR > WS-VEHICLE-YEAR-HIGH
+                 MOVE SPACES TO WS-WORKING-MESSAGE
+                 STRING 'VEHICLE ' WS-FIT-LABEL 'YEAR IS NOT VALID'
+                    DELIMITED BY SIZE INTO WS-WORKING-MESSAGE
                  PERFORM 100-ERROR-PROCESS
               END-IF
            ELSE
-              MOVE 'VEHICLE YEAR IS NOT NUMERIC'
-                 TO WS-WORKING-MESSAGE
+              MOVE SPACES TO WS-WORKING-MESSAGE
+              STRING 'VEHICLE ' WS-FIT-LABEL 'YEAR IS NOT NUMERIC'
+                 DELIMITED BY SIZE INTO WS-WORKING-MESSAGE
               PERFORM 100-ERROR-PROCESS
            END-IF.
 
-           IF LS-VEHICLE-MAKE NOT = 'CHR' AND 'FOR' AND 'GM ' AND 'VW '
-              AND 'TOY' AND 'JAG' AND 'PEU' AND 'BMW'
-
-              MOVE 'VEHICLE MAKE NOT VALID ' TO WS-WORKING-MESSAGE
+           IF WS-VEHICLE-MAKE(WS-FIT-IDX) NOT = 'CHR' AND 'FOR' AND
+              'GM ' AND 'VW ' AND 'TOY' AND 'JAG' AND 'PEU' AND 'BMW'
+              MOVE SPACES TO WS-WORKING-MESSAGE
+              STRING 'VEHICLE ' WS-FIT-LABEL 'MAKE NOT VALID'
+                 DELIMITED BY SIZE INTO WS-WORKING-MESSAGE
               PERFORM 100-ERROR-PROCESS
            END-IF.
 
-           MOVE WS-ERROR-MESSAGES TO LS-RETURN-MESSAGE.
-           MOVE WS-ERROR-NUMBER TO LS-ERROR-NUMBER.
-
-           GOBACK.
       ****************************************************************
       * Error messages process.
       * If number of error is > 3 the error msg it not relevant
