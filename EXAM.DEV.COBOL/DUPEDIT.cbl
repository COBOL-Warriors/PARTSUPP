@@ -0,0 +1,159 @@
+      *--------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *--------------------------------------------------------------
+       PROGRAM-ID.    DUPEDIT.
+       AUTHOR.        WARRIORS.
+      *--------------------------------------------------------------
+      ***************************************************************
+      * Workshop:                   FINAL EXAM
+      * Developer:                  Maruca
+      * Created:                    2026-08-09
+      * Modified:
+      * Developer Contact:
+      * V R M:                      V0R0M1
+      *  Version Level
+      *  Release Level
+      *  Modification Level
+      * SUB-PROGRAM Called from PARTMAIN
+      * Evaluates the data that is passed defined below for errors and
+      * then returns information back to PARTMAIN.
+      * PARTMAIN passes.
+      *    OU-PART-NUMBER       PIC X(23).
+      *    OU-SUPPLIER-CODE     PIC X(10).
+      * DUPEDIT returns:
+      *    LS-DUPEDIT-RETURN-CODE    PIC 9  *> 8 FOR ERROR, 0 OTHERWISE
+      *    LS-DUPEDIT-RETURN-MESSAGE PIC X(90)
+      *                                      *> msgs for up to 3  errors
+      *                                      *> otherwise unspecified
+      *    LS-DUPEDIT-ERROR-TOT      PIC 9(3) *> count of errs 0-4
+      *
+      * Unlike PARTEDIT/SUPPEDIT/ADDREDIT/POEDIT, this edit isn't a
+      * single-record check - it flags a PART-NUMBER/SUPPLIER-CODE
+      * pair that was already seen earlier in the same run.  The
+      * table of pairs seen so far lives in WORKING-STORAGE, which is
+      * not re-initialized across CALLs unless the called program is
+      * CANCELed first, so it accumulates across the whole PARTMAIN
+      * run without PARTMAIN having to pass it in and out itself.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  INTERNAL-BUFFERS.
+           05 ERR-MSG-BUFFER     PIC X(30).
+
+      *****************************************************************
+      * WS-SEEN-PAIR-TABLE accumulates one entry per record processed
+      * so far this run.  500 entries is well above the number of
+      * PART-SUPP-ADDR-PO records any one PARTMAIN run is expected to
+      * handle; if the table ever fills, DUPEDIT stops recording new
+      * pairs but keeps comparing against what it already has, rather
+      * than abending the run.
+      *****************************************************************
+       01  WS-SEEN-PAIR-COUNT     PIC 9(4) COMP VALUE 0.
+       01  WS-SEEN-PAIR-TABLE.
+           05 WS-SEEN-PAIR OCCURS 500 TIMES
+                            INDEXED BY WS-SEEN-IDX.
+              10 WS-SEEN-PART-NUMBER   PIC X(23) VALUE SPACES.
+              10 WS-SEEN-SUPPLIER-CODE PIC X(10) VALUE SPACES.
+
+       01  WS-DUPLICATE-FOUND      PIC X(01) VALUE 'N'.
+           88 DUPLICATE-FOUND             VALUE 'Y'.
+           88 DUPLICATE-NOT-FOUND         VALUE 'N'.
+
+      *-----------------------------------------------------------
+       LINKAGE SECTION.
+      *--------------------------------------------------------------
+      *Matches the defined filelds in the COPYBOOK.
+       01  LS-PART-NUMBER        PIC X(23).
+       01  LS-SUPPLIER-CODE      PIC X(10).
+       01 LS-DUPEDIT-RETURN-CODE     PIC 9(1).
+       01 LS-DUPEDIT-RETURN-MESSAGE  PIC X(90).
+       01 LS-RETURN-MESSAGE-TABLE
+               REDEFINES LS-DUPEDIT-RETURN-MESSAGE.
+           05 LS-RETURN-MESSAGE-MEMBER OCCURS 3 TIMES PIC X(30).
+       01 LS-DUPEDIT-ERROR-TOT    PIC 9(3).
+
+
+      *****************************************************************
+      * This subroutine validates that:
+      *   -the PART-NUMBER/SUPPLIER-CODE pair on this record hasn't
+      *    already been seen earlier in the same run
+      *   -a blank PART-NUMBER or SUPPLIER-CODE isn't checked for
+      *    duplicates here; PARTEDIT/SUPPEDIT already flag those as
+      *    blank on their own edits
+      *****************************************************************
+       PROCEDURE DIVISION
+           USING
+                LS-PART-NUMBER,
+                LS-SUPPLIER-CODE,
+                LS-DUPEDIT-RETURN-CODE,
+                LS-DUPEDIT-RETURN-MESSAGE,
+                LS-DUPEDIT-ERROR-TOT.
+
+       000-MAIN.
+           PERFORM 100-INITIALIZATION.
+           PERFORM 200-PROCESS-DATA.
+           GOBACK.
+
+       100-INITIALIZATION.
+           MOVE 0 TO LS-DUPEDIT-RETURN-CODE.
+           MOVE SPACES TO LS-DUPEDIT-RETURN-MESSAGE.
+           MOVE 0 TO LS-DUPEDIT-ERROR-TOT.
+
+       200-PROCESS-DATA.
+           IF LS-PART-NUMBER NOT = SPACES
+              AND LS-SUPPLIER-CODE NOT = SPACES
+              PERFORM 210-CHECK-FOR-DUPLICATE
+              IF DUPLICATE-FOUND
+                 MOVE 'DUPLICATE PART/SUPPLIER PAIR' TO ERR-MSG-BUFFER
+                 PERFORM PREPARE-ERR-MSG
+              ELSE
+                 PERFORM 220-RECORD-PAIR-SEEN
+              END-IF
+           END-IF.
+
+       210-CHECK-FOR-DUPLICATE.
+           SET DUPLICATE-NOT-FOUND TO TRUE
+           SET WS-SEEN-IDX TO 1
+           SEARCH WS-SEEN-PAIR
+              AT END
+                 SET DUPLICATE-NOT-FOUND TO TRUE
+              WHEN WS-SEEN-PART-NUMBER(WS-SEEN-IDX) = LS-PART-NUMBER
+                   AND WS-SEEN-SUPPLIER-CODE(WS-SEEN-IDX)
+                       = LS-SUPPLIER-CODE
+                 SET DUPLICATE-FOUND TO TRUE
+           END-SEARCH.
+
+       220-RECORD-PAIR-SEEN.
+           IF WS-SEEN-PAIR-COUNT < 500
+              ADD 1 TO WS-SEEN-PAIR-COUNT
+              MOVE LS-PART-NUMBER
+                 TO WS-SEEN-PART-NUMBER(WS-SEEN-PAIR-COUNT)
+              MOVE LS-SUPPLIER-CODE
+                 TO WS-SEEN-SUPPLIER-CODE(WS-SEEN-PAIR-COUNT)
+           END-IF.
+
+       PREPARE-ERR-MSG.
+      * Handles incrementing the error count, as well as moving the
+      * contents of ERR-MSG-BUFFER to the appropriate position in the
+      * return buffer, until the error count reaches 4.
+
+           MOVE 8 TO LS-DUPEDIT-RETURN-CODE
+           IF LS-DUPEDIT-ERROR-TOT < 4 *> Stop counting after 4
+              ADD 1 TO LS-DUPEDIT-ERROR-TOT
+
+              IF LS-DUPEDIT-ERROR-TOT < 4 *> only room for 3 msgs
+                 MOVE ERR-MSG-BUFFER TO
+                     LS-RETURN-MESSAGE-MEMBER(LS-DUPEDIT-ERROR-TOT)
+              END-IF
+           END-IF.
