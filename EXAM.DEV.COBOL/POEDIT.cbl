@@ -11,7 +11,7 @@
       * Modified:
       * Modified:
       * Developer Contact:
-      * V R M:                      V0R0M11
+      * V R M:                      V0R0M16
       *  Version Level
       *  Release Level
       *  Modification Level
@@ -25,6 +25,7 @@
       *    OU-PURCHASE-ORDER(1)
       *    OU-PURCHASE-ORDER(2)
       *    OU-PURCHASE-ORDER(3),
+      *    WEEKS-LEAD-TIME (from PART) into LS-WEEKS-LEAD-TIME
       *
       * POEDIT received
       *    WS-POEDIT-RETURN-CODE      PIC 9.
@@ -35,6 +36,7 @@
       *    OU-PURCHASE-ORDER(3) into  WS3-PURCHASE-ORDER
       *    Then moved the received WS* fields to WSX-PURCHASE-ORDER
       *    for processing.
+      *    LS-WEEKS-LEAD-TIME is used as-is, no WSX- copy needed.
       *
       **   998-PROGRAM-RETURN
       *         Will send message to the PARTMAIN.
@@ -123,6 +125,61 @@
       *   are 0.
       *   Fixed bug in PERFORM 408-SUB-CLEAN-UP not getting invoked
       *    if the ZERO-QUANITY-TRUE = 'T' Causing ORDER-DATE Error.
+      *
+      * 2026-08-09 stonehugh  V0R0M12
+      *   PURCHRDS.cpy grew a PO-STATUS byte (O/S/R/C) on the end of
+      *   each purchase order, so WS1/2/3-PURCHASE-ORDER grew to 42
+      *   bytes.  Added 500-SUB-WSX-PO-STATUS to reject anything
+      *   outside PO-STATUS-VALID.
+      *
+      * 2026-08-09 maruca      V0R0M13
+      *   PARTMAIN now also passes the part's WEEKS-LEAD-TIME in
+      *   LS-WEEKS-LEAD-TIME.  Added 500-SUB-WSX-LEAD-TIME-CHECK to
+      *   flag a delivery date that falls short of the part's lead
+      *   time, measured from ORDER-DATE.
+      *
+      * 2026-08-09 maruca      V0R0M14
+      *   PURCHRDS.cpy grew a RECEIVED-QUANTITY field so partial
+      *   receipts can be tracked against a PO.  WS1/2/3-PURCHASE-
+      *   ORDER grew to 49 bytes.  Added 500-SUB-WSX-RECEIVED-
+      *   QUANTITY to reject a non-numeric or negative value, or one
+      *   that receives more than was ordered.
+      *
+      * 2026-08-09 maruca      V0R0M15
+      *   Added an optional buyer spend-limit reference file
+      *   (BUYRLMT), loaded once into WS-BUYER-LIMIT-TABLE the same
+      *   way ADDREDIT loads STATEZIP-FILE.  New 500-SUB-WSX-BUYER-
+      *   SPEND-CHECK rejects a PO whose QUANTITY * UNIT-PRICE
+      *   exceeds its BUYER-CODE's limit; a buyer with no entry on
+      *   file is left unchecked, same as any other missing-optional-
+      *   file default in this shop.
+      *
+      * 2026-08-09 maruca      V0R0M16
+      *   PURCHRDS.cpy grew a PO-TYPE byte (O/R) on the end of each
+      *   purchase order, so WS1/2/3-PURCHASE-ORDER grew to 50 bytes.
+      *   Added 500-SUB-WSX-PO-TYPE to reject anything outside
+      *   WSX-PO-TYPE-VALID and to require a return/credit's QUANTITY
+      *   be negative (and a standard order's not be).  A return's
+      *   negative QUANTITY paired with a positive UNIT-PRICE no
+      *   longer trips 500-SUB-QUANTITY-PRICE-COMBO - that combo is
+      *   what a return/credit looks like.
+      *
+      * 2026-08-09 maruca      V0R0M17
+      *   PARTS.cpy grew OU-MIN-ORDER-QTY/OU-REORDER-MULTIPLE.
+      *   PARTMAIN now also passes these in LS-MIN-ORDER-QTY and
+      *   LS-REORDER-MULTIPLE the same way it already passes
+      *   LS-WEEKS-LEAD-TIME.  Added 500-SUB-WSX-ORDER-QTY-RULE-CHECK
+      *   to reject a PO whose (absolute value of) QUANTITY is below
+      *   the part's minimum or isn't a multiple of its reorder
+      *   multiple; zero in either field means that rule doesn't
+      *   apply, same as a part with no lead time to check.
+      *
+      * 2026-08-09 maruca      V0R0M18
+      *   QUANTITY/UNIT-PRICE ceilings were literals (1,000,000 and
+      *   1,000,000.00).  Added an optional one-record PRCLMT
+      *   reference file, loaded the same way BUYRLMT is, so the
+      *   ceilings can be overridden without a recompile; a missing
+      *   file keeps the original literal values as defaults.
       ***************************************************************
 
       *--------------------------------------------------------------
@@ -131,6 +188,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT DEBUG-REC   ASSIGN TO RPTDEBUG.
+           SELECT BUYRLMT-REC ASSIGN TO BUYRLMT
+              FILE STATUS IS WS-BUYRLMT-FILE-STATUS.
+           SELECT PRCLMT-REC  ASSIGN TO PRCLMT
+              FILE STATUS IS WS-PRCLMT-FILE-STATUS.
 
 
       *--------------------------------------------------------------
@@ -145,6 +206,35 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS DEBUG-RECORD.
        01 DEBUG-RECORD                  PIC X(132)   VALUE SPACES.
+
+      *    Optional one-buyer-per-record spend-limit reference file.
+      *    A missing or blank dataset (FILE STATUS not '00') just
+      *    means no buyer has a limit on file, and every PO passes
+      *    500-SUB-WSX-BUYER-SPEND-CHECK unchecked.
+       FD BUYRLMT-REC
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BUYRLMT-RECORD.
+       01 BUYRLMT-RECORD.
+          05 BL-BUYER-CODE                PIC X(03).
+          05 BL-SPEND-LIMIT               PIC 9(09)V99.
+          05 FILLER                       PIC X(01).
+
+      *    Optional one-record QUANTITY/UNIT-PRICE ceiling override.
+      *    A missing or blank dataset (FILE STATUS not '00') leaves
+      *    the original 1,000,000/1,000,000.00 ceilings in place, the
+      *    same missing-optional-file default BUYRLMT-REC above uses.
+       FD PRCLMT-REC
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRCLMT-RECORD.
+       01 PRCLMT-RECORD.
+          05 PL-QTY-CEILING               PIC 9(07).
+          05 PL-PRICE-CEILING             PIC 9(07)V99.
       *--------------------------------------------------------------
 
       *--------------------------------------------------------------
@@ -161,6 +251,13 @@
           05 WSX-UNIT-PRICE             PIC S9(7)V99 VALUE +0.
           05 WSX-ORDER-DATE             PIC 9(08)    VALUE 0.
           05 WSX-DELIVERY-DATE          PIC 9(08)    VALUE 0.
+          05 WSX-PO-STATUS              PIC X(01)    VALUE 'O'.
+             88  WSX-PO-STATUS-VALID    VALUES 'O' 'S' 'R' 'C'.
+          05 WSX-RECEIVED-QUANTITY      PIC S9(7)    VALUE +0.
+          05 WSX-PO-TYPE                PIC X(01)    VALUE 'O'.
+             88  WSX-PO-TYPE-ORDER      VALUE 'O'.
+             88  WSX-PO-TYPE-RETURN     VALUE 'R'.
+             88  WSX-PO-TYPE-VALID      VALUES 'O' 'R'.
 
       *Set the error messages these are set at 28 byes so that the
       *PROCESS-INDEX-NUM PIC 9(1) + : can be concatinated with them
@@ -175,6 +272,12 @@
           05 ERROR-PO-MISSING           PIC X(28)    VALUE SPACES.
           05 PROCESS-INDEX-UNKNOWN      PIC X(28)    VALUE SPACES.
           05 ERROR-QUANTITY-PRICE       PIC X(28)    VALUE SPACES.
+          05 ERROR-PO-STATUS            PIC X(28)    VALUE SPACES.
+          05 ERROR-LEAD-TIME            PIC X(28)    VALUE SPACES.
+          05 ERROR-RECEIVED-QTY         PIC X(28)    VALUE SPACES.
+          05 ERROR-BUYER-SPEND          PIC X(28)    VALUE SPACES.
+          05 ERROR-PO-TYPE              PIC X(28)    VALUE SPACES.
+          05 ERROR-ORDER-QTY-RULE       PIC X(28)    VALUE SPACES.
 
        *> Could be as many 7 FIELDS X 3 this will only hold the fields
        *> that are in error where multiple tests have to be preformed
@@ -203,6 +306,32 @@
       *FLAGS
        01 ZERO-QUANITY-TRUE             PIC X(1)     VALUE SPACES.
 
+      *Buyer spend-limit reference table - loaded once from BUYRLMT
+      *the same way ADDREDIT loads STATEZIP-FILE into a table.
+       01 WS-BUYRLMT-FILE-STATUS        PIC X(2)     VALUE SPACES.
+       01 WS-BUYER-LIMIT-LOADED-FLAG    PIC X(1)     VALUE 'N'.
+          88 BUYER-LIMIT-LOADED                      VALUE 'Y'.
+       01 WS-BUYER-LIMIT-EOF            PIC X(1)     VALUE 'N'.
+          88 NO-MORE-BUYER-LIMITS                    VALUE 'Y'.
+       01 WS-BUYER-LIMIT-COUNT          PIC 9(3)     VALUE 0.
+       01 WS-BUYER-LIMIT-TABLE.
+          05 WS-BUYER-LIMIT-ENTRY OCCURS 50 TIMES INDEXED BY
+                BUYRLMT-IDX.
+             10 WS-BL-BUYER-CODE        PIC X(03)    VALUE SPACES.
+             10 WS-BL-SPEND-LIMIT       PIC 9(09)V99 VALUE ZERO.
+       01 WS-BUYER-LIMIT-MATCH-FLAG     PIC X(1)     VALUE 'N'.
+          88 BUYER-LIMIT-FOUND                       VALUE 'Y'.
+       01 WS-BUYER-LIMIT-VALUE          PIC 9(09)V99 VALUE ZERO.
+       01 WS-PO-TOTAL-COST              PIC S9(09)V99 VALUE ZERO.
+
+      *Configurable QUANTITY/UNIT-PRICE ceilings - loaded once from
+      *PRCLMT the same way WS-BUYER-LIMIT-TABLE is loaded from
+      *BUYRLMT; a missing file leaves the original hard-coded
+      *1,000,000/1,000,000.00 ceilings in place.
+       01 WS-PRCLMT-FILE-STATUS         PIC X(2)     VALUE SPACES.
+       01 WS-QTY-CEILING                PIC 9(07)    VALUE 1000000.
+       01 WS-PRICE-CEILING              PIC 9(07)V99 VALUE 1000000.00.
+
 
       *Three Part Message Return if error. 90 total bytes, broken out
       *as three x 30 byte fields.
@@ -239,18 +368,41 @@
 
        01 PO-IS-MISSING                 PIC 9(1)     VALUE 0.
 
+      *Absolute value of WSX-QUANTITY for 500-SUB-WSX-ORDER-QTY-RULE-
+      *CHECK - a return/credit's QUANTITY is negative, but the part's
+      *min/reorder-multiple rules apply to the size of the order, not
+      *its sign.
+       01 WS-ORDER-QTY-ABS              PIC 9(7)     VALUE ZERO.
+
+       01 LEAD-TIME-BREAK-DOWN.
+          05 LT-ORDER-DATE.
+             10 LT-ORDER-CCYY           PIC 9(4)     VALUE ZERO.
+             10 LT-ORDER-MM             PIC 9(2)     VALUE ZERO.
+             10 LT-ORDER-DD             PIC 9(2)     VALUE ZERO.
+          05 LT-DELIVERY-DATE.
+             10 LT-DELIVERY-CCYY        PIC 9(4)     VALUE ZERO.
+             10 LT-DELIVERY-MM          PIC 9(2)     VALUE ZERO.
+             10 LT-DELIVERY-DD          PIC 9(2)     VALUE ZERO.
+          05 LT-ORDER-DAYNUM            PIC 9(7)     VALUE ZERO.
+          05 LT-DELIVERY-DAYNUM         PIC 9(7)     VALUE ZERO.
+          05 LT-ELAPSED-DAYS            PIC S9(7)    VALUE ZERO.
+          05 LT-MIN-DAYS-REQUIRED       PIC 9(5)     VALUE ZERO.
+
       *END WORKING-STORAGE SECTION-----------------------------------
 
       *--------------------------------------------------------------
        LINKAGE SECTION.
       *--------------------------------------------------------------
-       01 WS1-PURCHASE-ORDER            PIC X(41)    VALUE SPACES.
-       01 WS2-PURCHASE-ORDER            PIC X(41)    VALUE SPACES.
-       01 WS3-PURCHASE-ORDER            PIC X(41)    VALUE SPACES.
+       01 WS1-PURCHASE-ORDER            PIC X(50)    VALUE SPACES.
+       01 WS2-PURCHASE-ORDER            PIC X(50)    VALUE SPACES.
+       01 WS3-PURCHASE-ORDER            PIC X(50)    VALUE SPACES.
 
        01 WS-POEDIT-RETURN-CODE         PIC 9(1)     VALUE ZERO.
        01 WS-POEDIT-RETURN-MESSAGE      PIC X(90)    VALUE SPACES.
        01 WS-POEDIT-ERROR-NUMBER        PIC 9(3)     VALUE 0.
+       01 LS-WEEKS-LEAD-TIME            PIC 9(03)    VALUE ZERO.
+       01 LS-MIN-ORDER-QTY              PIC 9(05)    VALUE ZERO.
+       01 LS-REORDER-MULTIPLE           PIC 9(05)    VALUE ZERO.
 
 
       *END LINKAGE SECTION-------------------------------------------
@@ -264,6 +416,9 @@
               , WS-POEDIT-RETURN-CODE
               , WS-POEDIT-RETURN-MESSAGE
               , WS-POEDIT-ERROR-NUMBER
+              , LS-WEEKS-LEAD-TIME
+              , LS-MIN-ORDER-QTY
+              , LS-REORDER-MULTIPLE
               .
 
            PERFORM 000-INITIALIZE.
@@ -310,12 +465,67 @@
               TO ZERO-QUANITY-TRUE.
            MOVE 'Error QUANTITY & PRICE Combo'
               TO ERROR-QUANTITY-PRICE.
+           MOVE 'Error PO-STATUS Field '
+              TO ERROR-PO-STATUS.
+           MOVE 'Error LEAD-TIME vs DELIVERY'
+              TO ERROR-LEAD-TIME.
+           MOVE 'Error RECEIVED-QUANTITY Field'
+              TO ERROR-RECEIVED-QTY.
+           MOVE 'Error PO Exceeds BUYER Limit'
+              TO ERROR-BUYER-SPEND.
+           MOVE 'Error PO-TYPE/QUANTITY Mismatch'
+              TO ERROR-PO-TYPE.
+           MOVE 'Error QUANTITY vs Part Order Rule'
+              TO ERROR-ORDER-QTY-RULE.
 
            MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE.
 
 
        100-OPEN-FILES.
            OPEN OUTPUT DEBUG-REC.
+           PERFORM 110-INIT-BUYER-LIMIT-TABLE.
+           PERFORM 120-INIT-PRICE-QTY-CEILINGS.
+
+       110-INIT-BUYER-LIMIT-TABLE.
+           IF NOT BUYER-LIMIT-LOADED
+              OPEN INPUT BUYRLMT-REC
+              IF WS-BUYRLMT-FILE-STATUS = '00'
+                 READ BUYRLMT-REC
+                    AT END MOVE 'Y' TO WS-BUYER-LIMIT-EOF
+                 END-READ
+              ELSE
+                 MOVE 'Y' TO WS-BUYER-LIMIT-EOF
+              END-IF
+              PERFORM VARYING BUYRLMT-IDX FROM 1 BY 1
+                 UNTIL BUYRLMT-IDX > 50 OR NO-MORE-BUYER-LIMITS
+                    MOVE BL-BUYER-CODE
+                       TO WS-BL-BUYER-CODE(BUYRLMT-IDX)
+                    MOVE BL-SPEND-LIMIT
+                       TO WS-BL-SPEND-LIMIT(BUYRLMT-IDX)
+                    MOVE BUYRLMT-IDX TO WS-BUYER-LIMIT-COUNT
+                    READ BUYRLMT-REC
+                       AT END MOVE 'Y' TO WS-BUYER-LIMIT-EOF
+                    END-READ
+              END-PERFORM
+              IF WS-BUYRLMT-FILE-STATUS = '00'
+                 CLOSE BUYRLMT-REC
+              END-IF
+              MOVE 'Y' TO WS-BUYER-LIMIT-LOADED-FLAG
+           END-IF
+           . *>End 110-INIT-BUYER-LIMIT-TABLE
+
+       120-INIT-PRICE-QTY-CEILINGS.
+           OPEN INPUT PRCLMT-REC
+           IF WS-PRCLMT-FILE-STATUS = '00'
+              READ PRCLMT-REC
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE PL-QTY-CEILING TO WS-QTY-CEILING
+                    MOVE PL-PRICE-CEILING TO WS-PRICE-CEILING
+              END-READ
+              CLOSE PRCLMT-REC
+           END-IF
+           . *>End 120-INIT-PRICE-QTY-CEILINGS
 
        200-OUTPUT-INPUT.
            MOVE 'Passed to POEDIT*************************************'
@@ -399,12 +609,24 @@
            END-IF
            .
        500-SUB-PROC.
+      *    Reset per-slot, not left over from a prior PO slot in this
+      *    same call - a valid return/credit slot (WSX-PO-TYPE-RETURN)
+      *    sets this to 'T' without ever raising an error to reset it
+      *    back, which would otherwise trip a later, unrelated,
+      *    perfectly valid slot's quantity/price combo check.
+           MOVE 'F' TO ZERO-QUANITY-TRUE.
            PERFORM 500-SUB-WSX-PO-NUMBER.
            PERFORM 500-SUB-WSX-BUYER-CODE.
            PERFORM 500-SUB-WSX-QUANTITY.
            PERFORM 500-SUB-WSX-UNIT-PRICE.
+           PERFORM 500-SUB-WSX-BUYER-SPEND-CHECK.
            PERFORM 500-SUB-WSX-ORDER-DATE.
            PERFORM 500-SUB-WSX-DELIVERY-DATE.
+           PERFORM 500-SUB-WSX-PO-STATUS.
+           PERFORM 500-SUB-WSX-PO-TYPE.
+           PERFORM 500-SUB-WSX-RECEIVED-QUANTITY.
+           PERFORM 500-SUB-WSX-LEAD-TIME-CHECK.
+           PERFORM 500-SUB-WSX-ORDER-QTY-RULE-CHECK.
 
        500-SUB-WSX-PURCHASE-ORDER.
            IF PROCESS-INDEX-NUM = 1 *> Not an error if 2 or 3 missing.
@@ -493,10 +715,10 @@
                  END-IF
 
                  IF WSX-QUANTITY IS NUMERIC
-                    IF WSX-QUANTITY > 1000000
+                    IF WSX-QUANTITY > WS-QTY-CEILING
                        ADD 1 TO ERROR-FIELD-ACCUMULATOR
                        DISPLAY PROCESS-INDEX-NUM
-                               'WSX-QUANTITY > 1,000,000'
+                               'WSX-QUANTITY > ' WS-QTY-CEILING
                     END-IF
                  END-IF
               END-IF
@@ -530,6 +752,7 @@
 
                  IF WSX-UNIT-PRICE IS NUMERIC
                     IF WSX-UNIT-PRICE > 0 AND ZERO-QUANITY-TRUE = 'T'
+                       AND NOT WSX-PO-TYPE-RETURN
                        PERFORM 500-SUB-QUANTITY-PRICE-COMBO
                        DISPLAY PROCESS-INDEX-NUM
 
@@ -539,10 +762,10 @@
                  END-IF
 
                  IF WSX-UNIT-PRICE IS NUMERIC
-                    IF WSX-UNIT-PRICE > 1000000.00
+                    IF WSX-UNIT-PRICE > WS-PRICE-CEILING
                        ADD 1 TO ERROR-FIELD-ACCUMULATOR
                        DISPLAY PROCESS-INDEX-NUM
-                               'WSX-UNIT-PRICE > 1,000,000.00'
+                               'WSX-UNIT-PRICE > ' WS-PRICE-CEILING
                     END-IF
                  END-IF
               END-IF
@@ -556,6 +779,37 @@
 
            . *>END 500-SUB-WSX-UNIT-PRICE
 
+       500-SUB-WSX-BUYER-SPEND-CHECK.
+           MOVE 'N' TO WS-BUYER-LIMIT-MATCH-FLAG
+           PERFORM VARYING BUYRLMT-IDX FROM 1 BY 1
+              UNTIL BUYRLMT-IDX > WS-BUYER-LIMIT-COUNT
+                    OR BUYER-LIMIT-FOUND
+                 IF WS-BL-BUYER-CODE(BUYRLMT-IDX) = WSX-BUYER-CODE
+                    MOVE 'Y' TO WS-BUYER-LIMIT-MATCH-FLAG
+                    MOVE WS-BL-SPEND-LIMIT(BUYRLMT-IDX)
+                       TO WS-BUYER-LIMIT-VALUE
+                 END-IF
+           END-PERFORM
+           .
+           IF BUYER-LIMIT-FOUND
+              AND WSX-QUANTITY IS NUMERIC
+              AND WSX-UNIT-PRICE IS NUMERIC
+              COMPUTE WS-PO-TOTAL-COST = WSX-QUANTITY * WSX-UNIT-PRICE
+              IF WS-PO-TOTAL-COST > WS-BUYER-LIMIT-VALUE
+                 ADD 1 TO ERROR-FIELD-ACCUMULATOR
+                 DISPLAY PROCESS-INDEX-NUM
+                    'PO TOTAL EXCEEDS BUYER SPEND LIMIT '
+                    WS-PO-TOTAL-COST '>' WS-BUYER-LIMIT-VALUE
+              END-IF
+           END-IF
+           .
+           *>Be sure PERFORM 408 is the last one in each 500-SUB.
+           IF ERROR-FIELD-ACCUMULATOR >= 1
+              MOVE ERROR-BUYER-SPEND TO INVALID-RECORD-GEN
+              PERFORM 408-ERROR-MESSAGE-RETURN
+           END-IF
+           . *>End 500-SUB-WSX-BUYER-SPEND-CHECK
+
        500-SUB-WSX-ORDER-DATE.
            MOVE WSX-ORDER-DATE TO TEMP-DATE.
            PERFORM 500-SUB-EVALUATE-LEAP-YEAR.
@@ -668,6 +922,146 @@
            END-IF
            . *> End 500-SUB-WSX-DELIVERY-DATE
 
+       500-SUB-WSX-PO-STATUS.
+           IF NOT WSX-PO-STATUS-VALID
+              ADD 1 TO ERROR-FIELD-ACCUMULATOR
+              DISPLAY PROCESS-INDEX-NUM 'INVALID WSX-PO-STATUS'
+                      WSX-PO-STATUS
+           END-IF
+           .
+           *>Be sure PERFORM 408 is the last one in each 500-SUB.
+           IF ERROR-FIELD-ACCUMULATOR >= 1
+              MOVE ERROR-PO-STATUS TO INVALID-RECORD-GEN
+              PERFORM 408-ERROR-MESSAGE-RETURN
+           END-IF
+           . *>End 500-SUB-WSX-PO-STATUS
+
+       500-SUB-WSX-PO-TYPE.
+           IF NOT WSX-PO-TYPE-VALID
+              ADD 1 TO ERROR-FIELD-ACCUMULATOR
+              DISPLAY PROCESS-INDEX-NUM 'INVALID WSX-PO-TYPE'
+                      WSX-PO-TYPE
+           END-IF
+           .
+           *> A return/credit must carry a negative QUANTITY, and a
+           *> standard order may not - keeps the two PO-TYPEs from
+           *> being interchangeable shorthand for the same thing.
+           IF WSX-PO-TYPE-VALID AND WSX-QUANTITY IS NUMERIC
+              IF WSX-PO-TYPE-RETURN AND WSX-QUANTITY NOT LESS THAN 0
+                 ADD 1 TO ERROR-FIELD-ACCUMULATOR
+                 DISPLAY PROCESS-INDEX-NUM
+                    'WSX-PO-TYPE-RETURN REQUIRES NEGATIVE QUANTITY'
+              END-IF
+              IF WSX-PO-TYPE-ORDER AND WSX-QUANTITY < 0
+                 ADD 1 TO ERROR-FIELD-ACCUMULATOR
+                 DISPLAY PROCESS-INDEX-NUM
+                    'NEGATIVE WSX-QUANTITY REQUIRES WSX-PO-TYPE-RETURN'
+              END-IF
+           END-IF
+           .
+           *>Be sure PERFORM 408 is the last one in each 500-SUB.
+           IF ERROR-FIELD-ACCUMULATOR >= 1
+              MOVE ERROR-PO-TYPE TO INVALID-RECORD-GEN
+              PERFORM 408-ERROR-MESSAGE-RETURN
+           END-IF
+           . *>End 500-SUB-WSX-PO-TYPE
+
+       500-SUB-WSX-RECEIVED-QUANTITY.
+           IF WSX-RECEIVED-QUANTITY IS NOT NUMERIC
+              ADD 1 TO ERROR-FIELD-ACCUMULATOR
+              DISPLAY PROCESS-INDEX-NUM
+                      'NOT NUMBER ''WSX-RECEIVED-QUANTITY'
+           END-IF
+           .
+           IF WSX-RECEIVED-QUANTITY IS NUMERIC
+              IF WSX-RECEIVED-QUANTITY < 0
+                 ADD 1 TO ERROR-FIELD-ACCUMULATOR
+                 DISPLAY PROCESS-INDEX-NUM
+                         'WSX-RECEIVED-QUANTITY < 0'
+              END-IF
+           END-IF
+           .
+           IF WSX-RECEIVED-QUANTITY IS NUMERIC AND WSX-QUANTITY IS
+              NUMERIC
+              IF WSX-RECEIVED-QUANTITY > WSX-QUANTITY
+                 ADD 1 TO ERROR-FIELD-ACCUMULATOR
+                 DISPLAY PROCESS-INDEX-NUM
+                    'WSX-RECEIVED-QUANTITY > WSX-QUANTITY'
+              END-IF
+           END-IF
+           .
+           *>Be sure PERFORM 408 is the last one in each 500-SUB.
+           IF ERROR-FIELD-ACCUMULATOR >= 1
+              MOVE ERROR-RECEIVED-QTY TO INVALID-RECORD-GEN
+              PERFORM 408-ERROR-MESSAGE-RETURN
+           END-IF
+           . *>End 500-SUB-WSX-RECEIVED-QUANTITY
+
+       500-SUB-WSX-LEAD-TIME-CHECK.
+          *> Only meaningful once both dates are present and the part
+          *> actually carries a lead time to check against.
+           IF WSX-DELIVERY-DATE NOT EQUAL TO SPACES
+              AND WSX-ORDER-DATE NOT EQUAL TO SPACES
+              AND LS-WEEKS-LEAD-TIME > ZERO
+              MOVE WSX-ORDER-DATE TO LT-ORDER-DATE
+              MOVE WSX-DELIVERY-DATE TO LT-DELIVERY-DATE
+             *> Rough 30-day-month day count is close enough for a
+             *> sanity check, same precision the rest of this program
+             *> uses for date math.
+              COMPUTE LT-ORDER-DAYNUM =
+                 (LT-ORDER-CCYY * 360) + ((LT-ORDER-MM - 1) * 30)
+                    + LT-ORDER-DD
+              COMPUTE LT-DELIVERY-DAYNUM =
+                 (LT-DELIVERY-CCYY * 360) + ((LT-DELIVERY-MM - 1) * 30)
+                    + LT-DELIVERY-DD
+              COMPUTE LT-ELAPSED-DAYS =
+                 LT-DELIVERY-DAYNUM - LT-ORDER-DAYNUM
+              COMPUTE LT-MIN-DAYS-REQUIRED = LS-WEEKS-LEAD-TIME * 7
+              IF LT-ELAPSED-DAYS < LT-MIN-DAYS-REQUIRED
+                 ADD 1 TO ERROR-FIELD-ACCUMULATOR
+                 DISPLAY PROCESS-INDEX-NUM
+                    'DELIVERY-DATE Too soon for part LEAD-TIME '
+                    LT-ELAPSED-DAYS '<' LT-MIN-DAYS-REQUIRED
+              END-IF
+           END-IF
+           .
+           *>Be sure PERFORM 408 is the last one in each 500-SUB.
+           IF ERROR-FIELD-ACCUMULATOR >= 1
+              MOVE ERROR-LEAD-TIME TO INVALID-RECORD-GEN
+              PERFORM 408-ERROR-MESSAGE-RETURN
+           END-IF
+           . *>End 500-SUB-WSX-LEAD-TIME-CHECK
+
+       500-SUB-WSX-ORDER-QTY-RULE-CHECK.
+          *> Zero in either LS- field means the part carries no rule
+          *> for it - same missing-optional-value convention as
+          *> LS-WEEKS-LEAD-TIME before lead-time checking existed.
+           IF WSX-QUANTITY IS NUMERIC
+              COMPUTE WS-ORDER-QTY-ABS = FUNCTION ABS(WSX-QUANTITY)
+              IF LS-MIN-ORDER-QTY > 0
+                 AND WS-ORDER-QTY-ABS < LS-MIN-ORDER-QTY
+                 ADD 1 TO ERROR-FIELD-ACCUMULATOR
+                 DISPLAY PROCESS-INDEX-NUM
+                    'WSX-QUANTITY BELOW PART MIN-ORDER-QTY '
+                    WS-ORDER-QTY-ABS '<' LS-MIN-ORDER-QTY
+              END-IF
+              IF LS-REORDER-MULTIPLE > 0
+                 AND FUNCTION MOD(WS-ORDER-QTY-ABS LS-REORDER-MULTIPLE)
+                    NOT = 0
+                 ADD 1 TO ERROR-FIELD-ACCUMULATOR
+                 DISPLAY PROCESS-INDEX-NUM
+                    'WSX-QUANTITY NOT A PART REORDER MULTIPLE '
+                    WS-ORDER-QTY-ABS LS-REORDER-MULTIPLE
+              END-IF
+           END-IF
+           .
+           *>Be sure PERFORM 408 is the last one in each 500-SUB.
+           IF ERROR-FIELD-ACCUMULATOR >= 1
+              MOVE ERROR-ORDER-QTY-RULE TO INVALID-RECORD-GEN
+              PERFORM 408-ERROR-MESSAGE-RETURN
+           END-IF
+           . *>End 500-SUB-WSX-ORDER-QTY-RULE-CHECK
+
        500-SUB-EVALUATE-LEAP-YEAR.
            EVALUATE TRUE
            WHEN FUNCTION MOD(CCYY 4) NOT ZERO
