@@ -1,829 +1,2671 @@
-      *--------------------------------------------------------------
-       IDENTIFICATION DIVISION.
-      *--------------------------------------------------------------
-       PROGRAM-ID.    RPTPRINT.
-       AUTHOR.        WARRIORS.
-      *--------------------------------------------------------------
-      ***************************************************************
-      ***************************************************************
-      * Workshop:                   FINAL EXAM
-      * Developer:                  stonehugh
-      * Created:                    2020-09-14
-      * Modified:
-      * Modified:
-      * Developer Contact:
-      * V R M:                      V0R0M7
-      *  Version Level
-      *  Release Level
-      *  Modification Level
-      ***************************************************************
-      ***************************************************************
-      * Modifications
-      * 2020-09-11 stonehugh  V0R0M2
-      *   JCL Input
-      * //RPTINPUT DD DSN=USER66.EXAM.DEV.RPTPRINT.SORTED,DISP=SHR
-      *   JCL Output
-      *        RPTPRINT DD SYSOUT=*
-      *   JCL Output
-      *
-      * 2020-09-16 stonehugh  V0R0M3
-      *   Added FD DEBUG-REC, and modified 9999-OUTPUT-DEBUG.
-      *    to send the output to the DEBUG-REC so as not to clutter up
-      *    the SYSOUT.
-      *    JCL Output
-      *    //RPTDEBUG DD SYSOUT=*
-      *
-      * 2020-09-21 stonehugh  V0R0M4
-      *   Increased the size of the 4 Variables below to accommodate
-      *    up to 1 billion from 1 million, and adjusted the filler
-      *     to maintain alignment.
-      *     TOT-QUANTITY-PO-CALC
-      *     TOT-QUANTITY-PO-FMT-OUT
-      *     TOT-NUM-PO-CALC
-      *     TOT-NUM-PO-FMAT-OUT
-      *
-      * 2020-09-22 stonehugh V0R0M5
-      *   Added City State and Zip to the Address Line.
-      *
-      * 2020-09-29 stonehugh V0R0M6
-      *   Changed code so that if WSX-SUPP-ADDRESS(1:1) is SPACE
-      *   To give the not supplied error return instead of Bad Address
-      *   type.
-      *
-      * 2020-09-30 stonehugh V0R0M7
-      *   Added logic to trim the - if the +4 part is blank.
-      *
-      ***************************************************************
-
-      *--------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-      *--------------------------------------------------------------
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-RECORD ASSIGN TO RPTINPUT.
-           SELECT PRINT-REC   ASSIGN TO RPTPRINT.
-           SELECT DEBUG-REC   ASSIGN TO RPTDEBUG.
-      *--------------------------------------------------------------
-       DATA DIVISION.
-      *--------------------------------------------------------------
-       FILE SECTION.
-
-       FD  INPUT-RECORD.
-            COPY 'PARTSUPP'.
-
-       FD PRINT-REC
-           RECORDING MODE F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 132 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS
-           DATA RECORD IS PRINT-RECORD.
-       01 PRINT-RECORD                  PIC X(132)     VALUE SPACES.
-
-       FD DEBUG-REC
-           RECORDING MODE F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 132 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS
-           DATA RECORD IS DEBUG-RECORD.
-       01 DEBUG-RECORD                  PIC X(132)     VALUE SPACES.
-
-
-
-      *--------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-      *--------------------------------------------------------------
-
-      *Headers/Trailers and Formated Output**************************
-      * Three rows of headings.
-      *    PAGE-BREAK page numbers at the page breaks.
-      *    RP-HEADER-ONE report page field layout.
-      *    RP-HEADER-TWO report page field layout.
-      *    000-BUILD-HEADER-VAL report values for the RP-HEADER-ONE.
-      *    Values are static for RP-HEADER-TWO
-      ***************************************************************
-       01 RP-HEADER-ONE.
-          05 PARTS-HEADER-ONE.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Max Length 14 buffer 1 before and 1 after to center.
-             10 PART-NAME-ONE           PIC X(16)      VALUE SPACES.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Max Length 16 buffer 1 before and 1 after to center.
-             10 WEEKS-LEAD-TIME-ONE     PIC X(18)      VALUE SPACES.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Max Length 10 buffer 1 before and 1 after to center.
-             10 VEHICLE-MAKE-ONE        PIC X(12)      VALUE SPACES.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-          05 SUPPLIERS-HEADER-ONE.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Max Length 15 buffer 1 before and 1 after to center.
-             10 SUPPLIER-NAME-ONE       PIC X(17)      VALUE SPACES.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Max Length 15 buffer 1 before and 1 after to center.
-             10 SUPPLIER-RATING-ONE     PIC X(17)      VALUE SPACES.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-
-       01 RP-HEADER-TWO.
-          05 PARTS-HEADER-TWO.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Max Length 14 buffer 1 before and 1 after to center.
-             10 PART-NAME-TWO           PIC X(16)      VALUE ALL '='.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Max Length 16 buffer 1 before and 1 after to center.
-             10 WEEKS-LEAD-TIME-TWO     PIC X(18)      VALUE ALL '='.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Max Length 10 buffer 1 before and 1 after to center.
-             10 VEHICLE-MAKE-TWO        PIC X(12)      VALUE ALL '='.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-          05 SUPPLIERS-HEADER-TWO.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Max Length 15 buffer 1 before and 1 after to center.
-             10 SUPPLIER-NAME-TWO       PIC X(17)      VALUE ALL '='.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Max Length 15 buffer 1 before and 1 after to center.
-             10 SUPPLIER-RATING-TWO     PIC X(17)      VALUE ALL '='.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-
-       01 REPORT-FORMATED-OUT.
-          05 PARTS-FORMATED.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Print Length 14 buffer before and after in the Filler.
-             10 PART-NAME-FORMATED      PIC X(14)      VALUE SPACES.
-             10 FILLER                  PIC X(11)      VALUE SPACES.
-             *> Print Length 16 buffer before and after in the Filler.
-             10 WEEKS-LEAD-TIME-FORMATED
-                                        PIC ZZ9.
-             10 FILLER                  PIC X(13)      VALUE SPACES.
-             *> Print Length 10 buffer before and after in the Filler.
-             10 VEHICLE-MAKE-FORMATED   PIC X(10)      VALUE SPACES.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-          05 SUPPLIERS-FORMATED.
-             10 FILLER                  PIC X(5)       VALUE SPACES.
-             *> Print Length 15 buffer before and after in the Filler.
-             10 SUPPLIER-NAME-FORMATED  PIC X(17)      VALUE SPACES.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-             *> Print Length 15 buffer before and after in the Filler.
-             10 SUPPLIER-RATING-FORMATED
-                                        PIC X(15)      VALUE SPACES.
-             10 FILLER                  PIC X(3)       VALUE SPACES.
-
-       01 PAGE-BREAK.
-          05 PAGE-NUMBER                PIC 9(3)       VALUE 0.
-
-       01 PAGE-BREAK-FORMATED.
-          05 FILLER                     PIC X(1)       VALUE SPACE.
-          05 REPORT-DATE                PIC XXXX/XX/XX.
-          05 FILLER                     PIC X(45)      VALUE SPACES.
-          05 REPORT-LABEL               PIC X(20)      VALUE SPACES.
-          05 FILLER                     PIC X(45)      VALUE SPACES.
-          05 PAGE-NUMBER-LABEL          PIC X(5)       VALUE SPACES.
-          05 PAGE-NUMBER-FORMATED       PIC ZZZ.
-
-
-      *Addresses for Report******************************************
-      * Order Address:
-      * Sched Address:
-      * Remit Address:
-      *
-      ***************************************************************
-       01 WSX-SUPP-ADDRESS.
-          05 WSX-ADDRESS-TYPE           PIC X(01)      VALUE SPACES.
-          05 WSX-ADDRESS-1              PIC X(15)      VALUE SPACES.
-          05 WSX-ADDRESS-2              PIC X(15)      VALUE SPACES.
-          05 WSX-ADDRESS-3              PIC X(15)      VALUE SPACES.
-          05 WSX-CITY                   PIC X(15)      VALUE SPACES.
-          05 WSX-ADDR-STATE             PIC X(02)      VALUE SPACES.
-          05 WSX-ZIP-CODE               PIC 9(10)      VALUE 0.
-
-       01 REPORT-ADDRESS-FORMATED-OUT.
-          05 IN-ERROR-ADDRESS           PIC X(80)      VALUE SPACES.
-          05 IN-ERROR-ADDRESS-TYPE      PIC X(15)      VALUE SPACES.
-          05 TALLY-COUNTER              PIC 9(15)      VALUE 0.
-          05 IN-ADDRESS1                PIC X(80)      VALUE SPACES.
-          05 IN-ADDRESS2                PIC X(80)      VALUE SPACES.
-          05 IN-ADDRESS3                PIC X(80)      VALUE SPACES.
-          05 PRT-ORDER-ADDRESS-OUT.
-             10 FILLER                  PIC X(1)       VALUE SPACES.
-             10 ORDER-ADDRESS-LABEL-OUT PIC X(15)      VALUE SPACES.
-             10 FILLER                  PIC X(1)       VALUE SPACES.
-             10 ORDER-ADDRESS-OUT       PIC X(80)      VALUE SPACES.
-          05 PRT-SCHED-ADDRESS-OUT.
-             10 FILLER                  PIC X(1)       VALUE SPACES.
-             10 SCHED-ADDRESS-LABEL-OUT PIC X(15)      VALUE SPACES.
-             10 FILLER                  PIC X(1)       VALUE SPACES.
-             10 SCHED-ADDRESS-OUT       PIC X(80)      VALUE SPACES.
-          05 PRT-REMIT-ADDRESS-OUT.
-             10 FILLER                  PIC X(1)       VALUE SPACES.
-             10 REMIT-ADDRESS-LABEL-OUT PIC X(15)      VALUE SPACES.
-             10 FILLER                  PIC X(1)       VALUE SPACES.
-             10 REMIT-ADDRESS-OUT       PIC X(80)      VALUE SPACES.
-
-      *Misc FIELDS***************************************************
-      *
-      *
-      ***************************************************************
-       01 PART-COMPARE-FIELDS.
-          05 PART-NUMBER-FORMATED       PIC X(23)      VALUE SPACES.
-          05 PART-NUMBER-LAST-FORMATED  PIC X(23)      VALUE SPACES.
-
-      *Report Format
-       01 BLANK-LINE                    PIC X(132)     VALUE SPACES.
-
-      *Flags
-       01 RPT-PARTSUP-EOF               PIC X(1)       VALUE SPACE.
-       01 INDEX-VALUE-ADDR              PIC 9(1)       VALUE 0.
-       01 INDEX-VALUE-PO                PIC 9(1)       VALUE 0.
-
-      *Delimiters
-       01 DELIMITER-VALUE.
-          05 DASH-DELIM                 PIC X(1)       VALUE SPACE.
-          05 FSLASH-DELIM               PIC X(1)       VALUE SPACE.
-          05 PIPE-DELIM                 PIC X(1)       VALUE SPACE.
-
-
-      *Totals for Report*********************************************
-      *   The fields used for the calculting first, then are moved
-      *    for formated output before writing to report.
-      *      TOT-NUM-PO-CALC MOVED TO TOT-NUM-PO-FMAT-OUT
-      *      TOT-QUANTITY-PO-CALC MOVED TO TOT-QUANTITY-PO-FMT-OUT
-      *      TOT-PRICE-PO-CALC MOVED TO TOT-PRICE-PO-FMT-OUT
-      *   000-BUILD-HEADER-VAL report sets the values for the.
-      *      TOT-NUM-PO-LBL-OUT
-      *      TOT-QUANTITY-PO-LBL-OUT
-      *      TOT-PRICE-PO-LBL-OUT
-      *  OUTPUT will be the 05 record. Label and the formated numbers.
-      *       TOTAL-NUMBER-PO-OUT
-      *       TOTAL-QUANTITY-PO-OUT
-      *       TOTAL-PRICE-PO-OUT
-      ***************************************************************
-       01 WSX-PURCHASE-ORDER.
-          05 WSX-PO-NUMBER              PIC X(06)      VALUE SPACES.
-          05 WSX-BUYER-CODE             PIC X(03)      VALUE SPACES.
-          05 WSX-QUANTITY               PIC S9(7)      VALUE +0.
-          05 WSX-UNIT-PRICE             PIC S9(7)V99   VALUE +0.
-          05 WSX-ORDER-DATE             PIC 9(08)      VALUE 0.
-          05 WSX-DELIVERY-DATE          PIC 9(08)      VALUE 0.
-
-       01 RPT-COUNTERS.
-          05 TOTAL-NUMBER-PO-CALC.
-             10 TOT-NUM-PO-CALC         PIC 9(5)       VALUE 0.
-          05 TOTAL-NUMBER-PO-OUT.
-             10 FILLER                  PIC X(1)       VALUE SPACE.
-             10 TOT-NUM-PO-LBL-OUT      PIC X(35)      VALUE SPACES.
-             *>  Filler evens out the output with RPT-PRICE.
-             10 FILLER                  PIC X(10)      VALUE SPACES.
-             10 TOT-NUM-PO-FMAT-OUT     PIC ZZZZ9.
-
-       01 RPT-QUANTITY.
-          05 TOTAL-QUANTITY-PO-CALC.
-             10 TOT-QUANTITY-PO-CALC    PIC 9(10)      VALUE 0.
-          05 TOTAL-QUANTITY-PO-OUT.
-             10 FILLER                  PIC X(1)       VALUE SPACE.
-             10 TOT-QUANTITY-PO-LBL-OUT PIC X(35)      VALUE SPACES.
-             *>  Filler evends out the output with RPT-PRICE.
-             10 FILLER                  PIC X(5)       VALUE SPACES.
-             10 TOT-QUANTITY-PO-FMT-OUT PIC ZZZZZZZZZ9.
-
-       01 IN-PRICE.
-          05 IN-COST.  *>  Quantity x Price Accumulated Here.
-             10 IN-COST-PO1             PIC S9(7)V99   VALUE 0.
-             10 IN-COST-PO2             PIC S9(7)V99   VALUE 0.
-             10 IN-COST-PO3             PIC S9(7)V99   VALUE 0.
-
-       01 RPT-PRICE.
-          05 TOTAL-PRICE-PO-CALC.
-             10 PRICE-PO-CALC           PIC 9(09)V99   VALUE 0.
-             10 TOT-PRICE-PO-CALC       PIC 9(10)V99   VALUE 0.
-          05 TOTAL-PRICE-PO-OUT.
-             10 FILLER                  PIC X(1)       VALUE SPACE.
-             10 TOT-PRICE-PO-LBL-OUT    PIC X(35)      VALUE SPACES.
-             10 TOT-PRICE-PO-FMT-OUT    PIC $$$$,$$$,$$9.99.
-      *--------------------------------------------------------------
-       PROCEDURE DIVISION.
-      *--------------------------------------------------------------
-           PERFORM 000-INIT.
-           PERFORM 100-OPEN-FILES.
-           PERFORM 500-BUILD-REPORT UNTIL RPT-PARTSUP-EOF = 'Y'.
-           PERFORM 1000-CLOSE-END.
-           GOBACK.
-
-       000-INIT.
-           INITIALIZE RP-HEADER-ONE.
-           INITIALIZE RP-HEADER-TWO.
-           INITIALIZE REPORT-FORMATED-OUT.
-           INITIALIZE PAGE-BREAK.
-           INITIALIZE PAGE-BREAK-FORMATED.
-           INITIALIZE REPORT-ADDRESS-FORMATED-OUT.
-           INITIALIZE PART-COMPARE-FIELDS.
-           INITIALIZE BLANK-LINE.
-           INITIALIZE RPT-PARTSUP-EOF.
-           INITIALIZE INDEX-VALUE-ADDR.
-           INITIALIZE INDEX-VALUE-PO.
-           INITIALIZE DELIMITER-VALUE.
-           INITIALIZE RPT-COUNTERS.
-           INITIALIZE RPT-QUANTITY.
-           INITIALIZE IN-PRICE.
-
-           MOVE '-' TO DASH-DELIM.
-           MOVE '/' TO FSLASH-DELIM
-           MOVE '|' TO PIPE-DELIM
-
-           MOVE 'N' TO RPT-PARTSUP-EOF.
-           MOVE FUNCTION CURRENT-DATE TO REPORT-DATE.
-           INSPECT REPORT-DATE REPLACING ALL
-              FSLASH-DELIM BY DASH-DELIM
-           PERFORM 000-BUILD-HEADER-VAL.
-
-       000-BUILD-HEADER-VAL.
-           MOVE '   Part Name    '
-              TO PART-NAME-ONE.
-           MOVE ' Weeks Lead Time  '
-              TO WEEKS-LEAD-TIME-ONE.                   *> X(18)
-           MOVE 'Vehicle Make'
-              TO VEHICLE-MAKE-ONE.
-           MOVE '  Supplier Name  '
-              TO SUPPLIER-NAME-ONE.
-           MOVE ' Supplier Rating '
-              TO SUPPLIER-RATING-ONE.
-           MOVE 'Total # Purchase Orders:'              *> X(35)
-              TO TOT-NUM-PO-LBL-OUT.
-           MOVE 'Total Quantity in Purchase Orders:'    *> X(35)
-              TO TOT-QUANTITY-PO-LBL-OUT.
-           MOVE 'Total Price Purchase Orders:'          *> X(35)
-              TO TOT-PRICE-PO-LBL-OUT.
-           MOVE 'Page:'                                 *> X(5)
-              TO PAGE-NUMBER-LABEL.
-           MOVE 'Order Address:'                        *> X(15)
-              TO ORDER-ADDRESS-LABEL-OUT.
-           MOVE 'Sched Address:'                        *> X(15)
-              TO SCHED-ADDRESS-LABEL-OUT.
-           MOVE 'Remit Address:'                        *> X(15)
-              TO REMIT-ADDRESS-LABEL-OUT.
-           MOVE 'Not Supplied'                          *> X(15
-              TO IN-ERROR-ADDRESS.
-           MOVE 'Bad Add Type = '                       *> X(15)
-              TO IN-ERROR-ADDRESS-TYPE.
-           MOVE '   Invoice Report    '                 *> X(20)
-              TO REPORT-LABEL.
-
-       100-OPEN-FILES.
-           OPEN INPUT INPUT-RECORD.
-           OPEN OUTPUT PRINT-REC.
-           OPEN OUTPUT DEBUG-REC.
-
-       200-SET-WRITE-HEADER.
-           MOVE RP-HEADER-ONE TO PRINT-RECORD.
-           PERFORM 300-WRITE-PRINT-RECORD.
-           MOVE RP-HEADER-TWO TO PRINT-RECORD.
-           PERFORM 300-WRITE-PRINT-RECORD.
-
-       300-WRITE-PRINT-RECORD.
-           WRITE PRINT-RECORD.
-
-       300-PAGE-BREAK.
-           ADD 1 TO PAGE-NUMBER.
-           MOVE TOT-NUM-PO-CALC TO TOT-NUM-PO-FMAT-OUT.
-           MOVE TOT-QUANTITY-PO-CALC TO TOT-QUANTITY-PO-FMT-OUT.
-
-           MOVE PAGE-NUMBER TO PAGE-NUMBER-FORMATED.
-           MOVE PAGE-BREAK-FORMATED TO PRINT-RECORD.
-           PERFORM 300-WRITE-PRINT-RECORD.
-           PERFORM 300-WRITE-BLANK-LINE.
-
-       300-WRITE-BLANK-LINE.
-           MOVE BLANK-LINE TO PRINT-RECORD.
-           PERFORM 300-WRITE-PRINT-RECORD.
-
-       500-BUILD-REPORT.
-           READ INPUT-RECORD
-           AT END
-              MOVE 'Y' TO RPT-PARTSUP-EOF
-           END-READ
-           .
-
-           IF RPT-PARTSUP-EOF = 'N'
-           *> Check First Two Fields to see if they are blank.
-              IF PART-NUMBER IN INPUT-RECORD NOT = SPACES
-                 MOVE PART-NUMBER IN INPUT-RECORD
-                    TO PART-NUMBER-FORMATED
-              ELSE
-                 PERFORM 9999-OUTPUT-DEBUG
-              END-IF
-
-              IF PART-NAME IN INPUT-RECORD NOT = SPACES
-                 MOVE PART-NAME IN INPUT-RECORD
-                    TO PART-NAME-FORMATED
-              ELSE
-                 PERFORM 9999-OUTPUT-DEBUG
-              END-IF
-
-              MOVE WEEKS-LEAD-TIME IN INPUT-RECORD
-                 TO WEEKS-LEAD-TIME-FORMATED
-
-              PERFORM 500-SUB-EVALUATE-VEHICLE-MAKE
-
-              MOVE SUPPLIER-NAME IN INPUT-RECORD
-                 TO SUPPLIER-NAME-FORMATED
-
-              PERFORM 500-SUB-EVAL-SUPPLIER-RATING
-
-              IF
-                 PART-NUMBER-FORMATED NOT EQUAL TO
-                 PART-NUMBER-LAST-FORMATED
-                 PERFORM 300-PAGE-BREAK
-                 PERFORM 200-SET-WRITE-HEADER
-                 MOVE REPORT-FORMATED-OUT TO PRINT-RECORD
-                 PERFORM 300-WRITE-PRINT-RECORD
-                 PERFORM 500-SUB-EVALUATE-ADDRESS
-                 PERFORM 500-SUB-COMPUTE-PO-COSTS
-                 MOVE PART-NUMBER-FORMATED
-                    TO PART-NUMBER-LAST-FORMATED
-                 PERFORM 300-WRITE-BLANK-LINE
-                 ADD 1 TO TOT-NUM-PO-CALC
-              ELSE
-                 PERFORM 9999-OUTPUT-DEBUG
-              END-IF
-           END-IF
-           .
-           IF RPT-PARTSUP-EOF = 'Y'
-              MOVE '   Report Total     '
-                 TO REPORT-LABEL
-              PERFORM 300-PAGE-BREAK
-              PERFORM 300-WRITE-BLANK-LINE
-              MOVE TOTAL-NUMBER-PO-OUT TO PRINT-RECORD
-              PERFORM 300-WRITE-PRINT-RECORD
-              MOVE TOTAL-QUANTITY-PO-OUT TO PRINT-RECORD
-              PERFORM 300-WRITE-PRINT-RECORD
-              MOVE TOTAL-PRICE-PO-OUT TO PRINT-RECORD
-              PERFORM 300-WRITE-PRINT-RECORD
-
-           END-IF
-           .
-
-       500-SUB-EVALUATE-VEHICLE-MAKE.
-           EVALUATE
-              VEHICLE-MAKE IN INPUT-RECORD
-           WHEN 'CHR'
-                MOVE 'CHRYSLER'
-                   TO VEHICLE-MAKE-FORMATED
-           WHEN 'FOR'
-                MOVE 'FORD '
-                   TO VEHICLE-MAKE-FORMATED
-           WHEN 'GM '
-                MOVE 'GM'
-                   TO VEHICLE-MAKE-FORMATED
-           WHEN 'VW '
-                MOVE 'VOLKSWAGON'
-                   TO VEHICLE-MAKE-FORMATED
-           WHEN 'TOY'
-                MOVE 'TOYOTA'
-                   TO VEHICLE-MAKE-FORMATED
-           WHEN 'JAG'
-                MOVE 'JAGUAR '
-                   TO VEHICLE-MAKE-FORMATED
-           WHEN 'PEU'
-                MOVE 'PEUGEOT'
-                   TO VEHICLE-MAKE-FORMATED
-           WHEN 'BMW'
-                MOVE 'BMW'
-                   TO VEHICLE-MAKE-FORMATED
-           WHEN OTHER
-                MOVE 'Unknown'
-                   TO VEHICLE-MAKE-FORMATED
-           END-EVALUATE
-           .
-
-       500-SUB-EVAL-SUPPLIER-RATING.
-           EVALUATE
-              SUPPLIER-RATING IN INPUT-RECORD
-           WHEN '3'
-                MOVE 'Highest Quality'
-                   TO SUPPLIER-RATING-FORMATED
-           WHEN '2'
-                MOVE 'Average Quality'
-                   TO SUPPLIER-RATING-FORMATED
-           WHEN '1'
-                MOVE 'Lowest Quality'
-                   TO SUPPLIER-RATING-FORMATED
-           WHEN OTHER
-                MOVE 'Unknown Quality'
-                   TO SUPPLIER-RATING-FORMATED
-           END-EVALUATE
-           .
-
-       500-SUB-EVALUATE-ADDRESS.
-           PERFORM VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 3
-                   MOVE SUPP-ADDRESS(ADDR-IDX)
-                      TO WSX-SUPP-ADDRESS
-                   ADD 1 TO INDEX-VALUE-ADDR
-                   PERFORM 500-SUB-SUB-EVALUATE-ADDRESS
-           END-PERFORM
-           .
-
-           PERFORM 300-WRITE-BLANK-LINE.
-           PERFORM 300-WRITE-BLANK-LINE.
-           MOVE PRT-ORDER-ADDRESS-OUT TO PRINT-RECORD.
-           PERFORM 300-WRITE-PRINT-RECORD.
-           MOVE PRT-SCHED-ADDRESS-OUT TO PRINT-RECORD.
-           PERFORM 300-WRITE-PRINT-RECORD.
-           MOVE PRT-REMIT-ADDRESS-OUT TO PRINT-RECORD.
-           PERFORM 300-WRITE-PRINT-RECORD.
-           PERFORM 500-CLEAN-UP.
-
-       500-SUB-SUB-EVALUATE-ADDRESS.
-           *> In each pass the fields will be updated.
-           *> If they are blank, in order to make them blank if
-           *> they do not have legit data need to clear each of them
-           *> Did add some error checking. Should not be needed as
-           *> the sub routines should catch it, but it helped to have it
-           *> durring the initial testing.
-           IF ORDER-ADDRESS-OUT = IN-ERROR-ADDRESS
-              MOVE SPACES TO ORDER-ADDRESS-OUT
-           END-IF
-           .
-           IF SCHED-ADDRESS-OUT = IN-ERROR-ADDRESS
-              MOVE SPACES TO SCHED-ADDRESS-OUT
-           END-IF
-           .
-           IF REMIT-ADDRESS-OUT = IN-ERROR-ADDRESS
-              MOVE SPACES TO REMIT-ADDRESS-OUT
-           END-IF
-           .
-           *> In order to maintain the spaces in the addresses, all
-           *> spaces were replaced by pipe in each record. Then because
-           *> when you have a double pipe it means that you have hit the
-           *> next field. So in the String it delimits the fields based
-           *> on it having a double pipe. Then use INSPECT again to
-           *> clean up the pipe and replace it with a space for the final
-           *> output. (Not the most elegant). Future project write a
-           *> called sub to do string cleaning.
-           INSPECT WSX-ADDRESS-1 REPLACING ALL SPACE BY PIPE-DELIM
-           INSPECT WSX-ADDRESS-2 REPLACING ALL SPACE BY PIPE-DELIM
-           INSPECT WSX-ADDRESS-3 REPLACING ALL SPACE BY PIPE-DELIM
-           INSPECT WSX-CITY REPLACING ALL SPACE BY PIPE-DELIM
-           INSPECT WSX-ADDR-STATE REPLACING ALL SPACE BY PIPE-DELIM
-           INSPECT WSX-ZIP-CODE REPLACING ALL SPACE BY PIPE-DELIM
-
-           EVALUATE
-              WSX-SUPP-ADDRESS(1:1)
-           WHEN '1' *>  Order Address
-                STRING
-                   WSX-ADDRESS-1 DELIMITED BY '||'
-                   ,
-                   SPACE DELIMITED BY '||'
-                   ,
-                   WSX-ADDRESS-2 DELIMITED BY '||'
-                   ,
-                   SPACE DELIMITED BY '||'
-                   ,
-                   WSX-ADDRESS-3 DELIMITED BY '||'
-                   ,
-                   SPACE DELIMITED BY '||'
-                   ,
-                   WSX-CITY DELIMITED BY '||'
-                   ,
-                   ',' DELIMITED BY '||'
-                   ,
-                   WSX-ADDR-STATE DELIMITED BY '||'
-                   ,
-                   SPACE DELIMITED BY '||'
-                   ,
-                   WSX-ZIP-CODE(1:5) DELIMITED BY '||'
-                   ,
-                   '-' DELIMITED BY '||'
-                   ,
-                   WSX-ZIP-CODE(6:4) DELIMITED BY '||'
-                   INTO IN-ADDRESS1
-
-           WHEN '2' *>  Sched Address.
-                STRING
-                   WSX-ADDRESS-1 DELIMITED BY '||'
-
-                   SPACE DELIMITED BY '||'
-
-                   WSX-ADDRESS-2 DELIMITED BY '||'
-                   ,
-                   SPACE DELIMITED BY '||'
-                   ,
-                   WSX-ADDRESS-3 DELIMITED BY '||'
-                   ,
-                   SPACE DELIMITED BY '||'
-                   ,
-                   WSX-CITY DELIMITED BY '||'
-                   ,
-                   ',' DELIMITED BY '||'
-                   ,
-                   WSX-ADDR-STATE DELIMITED BY '||'
-                   ,
-                   SPACE DELIMITED BY '||'
-                   ,
-                   WSX-ZIP-CODE(1:5) DELIMITED BY '||'
-                   ,
-                   '-' DELIMITED BY '||'
-                   ,
-                   WSX-ZIP-CODE(6:4) DELIMITED BY '||'
-                   INTO IN-ADDRESS2
-
-           WHEN '3' *>  Remit Address
-                STRING
-                   WSX-ADDRESS-1 DELIMITED BY '||'
-                   ,
-                   SPACE DELIMITED BY '||'
-                   ,
-                   WSX-ADDRESS-2 DELIMITED BY '||'
-                   ,
-                   SPACE DELIMITED BY '||'
-                   ,
-                   WSX-ADDRESS-3 DELIMITED BY '||'
-                   ,
-                   SPACE DELIMITED BY '||'
-                   ,
-                   WSX-CITY DELIMITED BY '||'
-                   ,
-                   ',' DELIMITED BY '||'
-                   ,
-                   WSX-ADDR-STATE DELIMITED BY '||'
-                   ,
-                   SPACE DELIMITED BY '||'
-                   ,
-                   WSX-ZIP-CODE(1:5) DELIMITED BY '||'
-                   ,
-                   '-' DELIMITED BY '||'
-                   ,
-                   WSX-ZIP-CODE(6:4) DELIMITED BY '||'
-                   INTO IN-ADDRESS3
-
-
-           WHEN OTHER *>  Invalid Address Type
-                IF WSX-SUPP-ADDRESS(1:1) = SPACE
-                   DISPLAY 'BLANK ADDRESS TYPE IN WSX-SUPP-ADDRESS(1:1)'
-                ELSE
-                   IF INDEX-VALUE-ADDR = 1
-                      STRING IN-ERROR-ADDRESS-TYPE
-                         , WSX-SUPP-ADDRESS(1:1)
-                         DELIMITED BY SIZE INTO IN-ADDRESS1
-                   END-IF
-                   IF INDEX-VALUE-ADDR = 2
-                      STRING IN-ERROR-ADDRESS-TYPE
-                         , WSX-SUPP-ADDRESS(1:1)
-                         DELIMITED BY SIZE INTO IN-ADDRESS2
-                   END-IF
-                   IF INDEX-VALUE-ADDR = 3
-                      STRING IN-ERROR-ADDRESS-TYPE
-                         , WSX-SUPP-ADDRESS(1:1)
-                         DELIMITED BY SIZE INTO IN-ADDRESS3
-                   END-IF
-                END-IF
-           END-EVALUATE
-           .
-
-           INSPECT IN-ADDRESS1
-              REPLACING ALL PIPE-DELIM BY SPACE
-           MOVE IN-ADDRESS1 TO ORDER-ADDRESS-OUT
-           .
-
-           IF WSX-ZIP-CODE(6:4) = '||||'
-              AND WSX-SUPP-ADDRESS(1:1) = 1
-              INSPECT ORDER-ADDRESS-OUT
-                 REPLACING ALL DASH-DELIM BY SPACE
-           END-IF
-           .
-
-           IF IN-ADDRESS1 = SPACES
-              MOVE IN-ERROR-ADDRESS TO ORDER-ADDRESS-OUT
-           END-IF
-           .
-
-           INSPECT IN-ADDRESS2
-              REPLACING ALL PIPE-DELIM BY SPACE
-           MOVE IN-ADDRESS2 TO SCHED-ADDRESS-OUT
-           .
-
-           IF WSX-ZIP-CODE(6:4) = '||||'
-              AND WSX-SUPP-ADDRESS(1:1) = 2
-              INSPECT SCHED-ADDRESS-OUT
-                 REPLACING ALL DASH-DELIM BY SPACE
-           END-IF
-           .
-
-           IF IN-ADDRESS2 = SPACES
-              MOVE IN-ERROR-ADDRESS TO SCHED-ADDRESS-OUT
-           END-IF
-           .
-
-           INSPECT IN-ADDRESS3
-              REPLACING ALL PIPE-DELIM BY SPACE
-           MOVE IN-ADDRESS3 TO REMIT-ADDRESS-OUT
-           .
-
-           IF WSX-ZIP-CODE(6:4) = '||||'
-              AND WSX-SUPP-ADDRESS(1:1) = 3
-              INSPECT REMIT-ADDRESS-OUT
-                 REPLACING ALL DASH-DELIM BY SPACE
-           END-IF
-           .
-
-           IF IN-ADDRESS3 = SPACES
-              MOVE IN-ERROR-ADDRESS TO REMIT-ADDRESS-OUT
-           END-IF
-           .
-       500-SUB-COMPUTE-PROCESS.
-           IF PRICE-PO-CALC IS NUMERIC
-              IF WSX-QUANTITY IS NUMERIC
-                 IF WSX-UNIT-PRICE IS NUMERIC
-                    ADD WSX-QUANTITY TO TOT-QUANTITY-PO-CALC
-                    COMPUTE PRICE-PO-CALC
-                       =(WSX-QUANTITY * WSX-UNIT-PRICE)
-                    ADD PRICE-PO-CALC TO TOT-PRICE-PO-CALC
-                    MOVE TOT-PRICE-PO-CALC TO TOT-PRICE-PO-FMT-OUT
-                 ELSE
-                    PERFORM 9999-OUTPUT-DEBUG
-                 END-IF
-              ELSE
-                 PERFORM 9999-OUTPUT-DEBUG
-              END-IF
-           ELSE
-              PERFORM 9999-OUTPUT-DEBUG
-           END-IF
-           .
-       500-SUB-COMPUTE-PO-COSTS.
-           PERFORM VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX > 3
-                   MOVE PURCHASE-ORDER(PO-IDX)
-                      TO WSX-PURCHASE-ORDER
-                   ADD 1 TO INDEX-VALUE-PO
-                   PERFORM 500-SUB-COMPUTE-PROCESS
-           END-PERFORM
-           .
-
-       500-CLEAN-UP.
-           INITIALIZE IN-ADDRESS1.
-           INITIALIZE IN-ADDRESS2.
-           INITIALIZE IN-ADDRESS3.
-           MOVE 0 TO INDEX-VALUE-ADDR.
-
-       *> This will get invoked if there is a bad record blank line or
-       *> other issue. This would be another good part candidate for
-       *> call to the string clean program.
-       9999-OUTPUT-DEBUG.
-           MOVE SPACES TO DEBUG-RECORD.
-           MOVE 'Start of RPTPRINT************************************'
-              TO DEBUG-RECORD.
-           WRITE DEBUG-RECORD.
-           MOVE SPACES TO DEBUG-RECORD.
-           STRING 'TOT-NUM-PO-FMAT-OUT               :'
-              , TOT-NUM-PO-FMAT-OUT
-              , SPACES
-              DELIMITED BY SIZE INTO DEBUG-RECORD.
-           WRITE DEBUG-RECORD.
-           STRING 'PART-NUMBER-FORMATED             :'
-              , PART-NUMBER-FORMATED
-              , SPACES
-              DELIMITED BY SIZE INTO DEBUG-RECORD.
-           WRITE DEBUG-RECORD.
-           MOVE SPACES TO DEBUG-RECORD.
-           STRING 'PART-NUMBER-LAST-FORMATED        :'
-              PART-NUMBER-LAST-FORMATED
-              , SPACES
-              DELIMITED BY SIZE INTO DEBUG-RECORD.
-           WRITE DEBUG-RECORD.
-           MOVE SPACES TO DEBUG-RECORD.
-           STRING 'ORDER-ADDRESS-OUT                :'
-              , ORDER-ADDRESS-OUT
-              , SPACES
-              DELIMITED BY SIZE INTO DEBUG-RECORD.
-           WRITE DEBUG-RECORD.
-           MOVE SPACES TO DEBUG-RECORD.
-           STRING 'SCHED-ADDRESS-OUT                :'
-              , SCHED-ADDRESS-OUT
-              , SPACES
-              DELIMITED BY SIZE INTO DEBUG-RECORD.
-           WRITE DEBUG-RECORD.
-           MOVE SPACES TO DEBUG-RECORD.
-           STRING 'REMIT-ADDRESS-OUT                :'
-              , REMIT-ADDRESS-OUT
-              , SPACES
-              DELIMITED BY SIZE INTO DEBUG-RECORD.
-           WRITE DEBUG-RECORD.
-           MOVE SPACES TO DEBUG-RECORD.
-           STRING 'TOT-PRICE-PO-FMT-OUT              :'
-              , TOT-PRICE-PO-FMT-OUT
-              , SPACES
-              DELIMITED BY SIZE INTO DEBUG-RECORD.
-           WRITE DEBUG-RECORD.
-           MOVE SPACES TO DEBUG-RECORD.
-           STRING 'WSX-QUANTITY                      :'
-              , WSX-QUANTITY
-              , SPACES
-              DELIMITED BY SIZE INTO DEBUG-RECORD.
-           WRITE DEBUG-RECORD.
-           MOVE SPACES TO DEBUG-RECORD.
-           MOVE TOTAL-PRICE-PO-OUT TO DEBUG-RECORD.
-           WRITE DEBUG-RECORD.
-           MOVE SPACES TO DEBUG-RECORD.
-           MOVE 'END of RPTPRINT***********************************'
-              TO DEBUG-RECORD.
-           WRITE DEBUG-RECORD.
-
-       1000-CLOSE-END.
-           CLOSE INPUT-RECORD.
-           CLOSE PRINT-REC.
-           CLOSE DEBUG-REC.
+      *--------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *--------------------------------------------------------------
+       PROGRAM-ID.    RPTPRINT.
+       AUTHOR.        WARRIORS.
+      *--------------------------------------------------------------
+      ***************************************************************
+      ***************************************************************
+      * Workshop:                   FINAL EXAM
+      * Developer:                  stonehugh
+      * Created:                    2020-09-14
+      * Modified:
+      * Modified:
+      * Developer Contact:
+      * V R M:                      V0R0M22
+      *  Version Level
+      *  Release Level
+      *  Modification Level
+      ***************************************************************
+      ***************************************************************
+      * Modifications
+      * 2020-09-11 stonehugh  V0R0M2
+      *   JCL Input
+      * //RPTINPUT DD DSN=USER66.EXAM.DEV.RPTPRINT.SORTED,DISP=SHR
+      *   JCL Output
+      *        RPTPRINT DD SYSOUT=*
+      *   JCL Output
+      *
+      * 2020-09-16 stonehugh  V0R0M3
+      *   Added FD DEBUG-REC, and modified 9999-OUTPUT-DEBUG.
+      *    to send the output to the DEBUG-REC so as not to clutter up
+      *    the SYSOUT.
+      *    JCL Output
+      *    //RPTDEBUG DD SYSOUT=*
+      *
+      * 2020-09-21 stonehugh  V0R0M4
+      *   Increased the size of the 4 Variables below to accommodate
+      *    up to 1 billion from 1 million, and adjusted the filler
+      *     to maintain alignment.
+      *     TOT-QUANTITY-PO-CALC
+      *     TOT-QUANTITY-PO-FMT-OUT
+      *     TOT-NUM-PO-CALC
+      *     TOT-NUM-PO-FMAT-OUT
+      *
+      * 2020-09-22 stonehugh V0R0M5
+      *   Added City State and Zip to the Address Line.
+      *
+      * 2020-09-29 stonehugh V0R0M6
+      *   Changed code so that if WSX-SUPP-ADDRESS(1:1) is SPACE
+      *   To give the not supplied error return instead of Bad Address
+      *   type.
+      *
+      * 2020-09-30 stonehugh V0R0M7
+      *   Added logic to trim the - if the +4 part is blank.
+      *
+      * 2026-08-09 maruca V0R0M8
+      *   Added a vehicle-make subtotal breakdown on the trailer page.
+      *   Each part's PO count/quantity/price now also accumulates into
+      *   a per-make bucket keyed off VEHICLE-MAKE-FORMATED.
+      *
+      * 2026-08-09 maruca V0R0M9
+      *   Added a supplier scorecard section to the trailer page,
+      *   ranked by SUPPLIER-PERF.
+      *
+      * 2026-08-09 maruca V0R0M10
+      *   Added an EDI 850 extract (EDI850OUT) - one ST/SE transaction
+      *   set per open PO found, wrapped in a single ISA/GS envelope
+      *   for the run.
+      *
+      * 2026-08-09 maruca V0R0M11
+      *   Added checkpoint/restart (CHKPOINT DD) - the input record
+      *   count is saved every WS-CHECKPOINT-INTERVAL records, and a
+      *   restarted run skips back to that point instead of
+      *   reprocessing the whole sorted file.
+      *
+      * 2026-08-09 maruca V0R0M12
+      *   Added a comma-delimited machine-readable extract (RPTEXTR) -
+      *   one row per printed detail line, for programs that don't
+      *   want to parse the print stream.
+      *
+      * 2026-08-09 maruca V0R0M13
+      *   Added an optional run parameter (RPTPARM) to limit the
+      *   report/EDI/extract output to a single VEHICLE-MAKE code.
+      *
+      * 2026-08-09 maruca V0R0M14
+      *   Added a running count of the address exceptions
+      *   500-SUB-SUB-EVALUATE-ADDRESS's WHEN OTHER catches (blank or
+      *   unrecognized ADDRESS-TYPE), printed on the trailer page next
+      *   to the PO totals.
+      *
+      * 2026-08-09 maruca V0R0M15
+      *   Added an Overdue Purchase Orders section on the trailer
+      *   page, right after the Supplier Scorecard.  Any PO past its
+      *   DELIVERY-DATE that has not reached PO-STATUS-RECEIVED (and
+      *   was never PO-STATUS-CANCELLED) is listed in the order it
+      *   was encountered.
+      *
+      * 2026-08-09 maruca V0R0M16
+      *   A 4th address slot, Bill-To ('4'), joins Order/Sched/Remit.
+      *   Prints as its own labeled line on the address block, same
+      *   as the other three.
+      *
+      * 2026-08-09 maruca V0R0M17
+      *   Added a Suppliers Due for Reverification section on the
+      *   trailer page, right after Overdue Purchase Orders. A
+      *   supplier is flagged the first time it's seen if its
+      *   SUPPLIER-ACT-DATE is more than WS-REVERIFY-YEARS years
+      *   older than today.
+      *
+      * 2026-08-09 maruca V0R0M18
+      *   CONTACT-NAME/PHONE-NUMBER joined the address record.  Each of
+      *   the four address block lines now ends with " C:name P:phone"
+      *   alongside the existing address/city/state/zip - IN-ADDRESS1-4
+      *   and the printed *-ADDRESS-OUT fields grew from 80 to 115 to
+      *   make room, which still fits the 132-byte print line.
+      *
+      * 2026-08-09 maruca V0R0M19
+      *   Added a CHGHIST extract - one dated row per printed detail
+      *   line carrying SUPPLIER-STATUS/RATING/PERF.  Opened EXTEND
+      *   rather than OUTPUT so each run's rows are kept alongside
+      *   prior runs' instead of overwriting them.
+      *
+      * 2026-08-09 maruca V0R0M20
+      *   Added a Daily Receiving Manifest trailer section listing
+      *   every PO still awaiting receipt, ranked oldest DELIVERY-DATE
+      *   first via the same swap sort 300-SORT-SUPPLIER-SCORES uses.
+      *
+      * 2026-08-09 maruca V0R0M21
+      *   Added a Duplicate Supplier Addresses trailer section - each
+      *   newly-seen supplier's four addresses are checked against
+      *   every address already seen for a different supplier this
+      *   run, and any match is listed so a human can decide whether
+      *   the two suppliers are legitimately at the same site or one
+      *   is a data-entry duplicate of the other.
+      *
+      * 2026-08-09 maruca V0R0M22
+      *   Added REMITBAT-REC, a supplier remittance batch payment
+      *   extract - one row per supplier with at least one
+      *   PO-STATUS-RECEIVED line item this run, carrying the total
+      *   amount owed and the remit-to address, plus a matching
+      *   Supplier Remittance Batch trailer section on the report.
+      *
+      * 2026-08-09 maruca V0R0M23
+      *   Added a Year-Over-Year Supplier Activity Trend trailer
+      *   section - each newly-seen supplier's SUPPLIER-ACT-DATE year
+      *   is bucketed against this year/last year/older, since that
+      *   single date is the only activity history the supplier record
+      *   carries.
+      *
+      * 2026-08-09 maruca V0R0M24
+      *   PRINT-REC/DEBUG-REC/MAILLABL-REC/EDI850-REC/RPTEXTR-REC/
+      *   REMITBAT-REC are now opened EXTEND instead of OUTPUT when
+      *   000-READ-CHECKPOINT finds a restart point, the same reasoning
+      *   CHGHIST-REC already uses (V0R0M19) - a restarted run resumes
+      *   appending detail lines instead of truncating what the prior
+      *   run already wrote, and the one-time EDI ISA/GS envelope
+      *   header is only written on a non-restarted run so it isn't
+      *   duplicated partway through the file.  Note this only carries
+      *   forward the detail lines already on disk - the trailer
+      *   sections built from WS-SUPPLIER-SCORE-TABLE and the other
+      *   accumulator tables in 000-INIT are not themselves saved to
+      *   the checkpoint, so a restarted run's Supplier Scorecard,
+      *   Overdue Purchase Orders, Suppliers Due for Reverification,
+      *   Daily Receiving Manifest, Duplicate Supplier Addresses,
+      *   Supplier Remittance Batch, and Year-Over-Year Activity Trend
+      *   trailer sections reflect only the records read since the
+      *   restart, not the whole run.  Restarting should be reserved
+      *   for recovering the detail portion of a failed run; for a
+      *   correct set of trailers, run RPTPRINT from the beginning.
+      *
+      ***************************************************************
+
+      *--------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *--------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-RECORD ASSIGN TO RPTINPUT.
+           SELECT PRINT-REC   ASSIGN TO RPTPRINT.
+           SELECT DEBUG-REC   ASSIGN TO RPTDEBUG.
+           SELECT MAILLABL-REC ASSIGN TO MAILLABL.
+           SELECT EDI850-REC  ASSIGN TO EDI850OUT.
+           SELECT CHKPT-REC   ASSIGN TO CHKPOINT
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT RPTEXTR-REC ASSIGN TO RPTEXTR.
+           SELECT RPTPARM-REC ASSIGN TO RPTPARM
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT CHGHIST-REC ASSIGN TO CHGHIST.
+           SELECT REMITBAT-REC ASSIGN TO REMITBAT.
+      *--------------------------------------------------------------
+       DATA DIVISION.
+      *--------------------------------------------------------------
+       FILE SECTION.
+
+       FD  INPUT-RECORD.
+            COPY 'PARTSUPP'.
+
+       FD PRINT-REC
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRINT-RECORD.
+       01 PRINT-RECORD                  PIC X(132)     VALUE SPACES.
+
+       FD DEBUG-REC
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS DEBUG-RECORD.
+       01 DEBUG-RECORD                  PIC X(132)     VALUE SPACES.
+
+      *    One remit-to address per distinct supplier - a standalone
+      *    extract of the same data 500-SUB-EVALUATE-ADDRESS folds
+      *    into the printed report, for mailing-label purposes.
+       FD MAILLABL-REC
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 97 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS MAILLABL-RECORD.
+       01 MAILLABL-RECORD.
+          05 ML-SUPPLIER-CODE           PIC X(10)      VALUE SPACES.
+          05 ML-SUPPLIER-NAME           PIC X(15)      VALUE SPACES.
+          05 ML-ADDRESS-1               PIC X(15)      VALUE SPACES.
+          05 ML-ADDRESS-2               PIC X(15)      VALUE SPACES.
+          05 ML-ADDRESS-3               PIC X(15)      VALUE SPACES.
+          05 ML-CITY                    PIC X(15)      VALUE SPACES.
+          05 ML-ADDR-STATE              PIC X(02)      VALUE SPACES.
+          05 ML-ZIP-CODE                PIC 9(10)      VALUE ZERO.
+
+      *    One row per supplier with at least one PO-STATUS-RECEIVED
+      *    line item this run, carrying the total owed and the same
+      *    remit-to address MAILLABL-REC carries - a batch payment
+      *    extract for whatever downstream process cuts the checks or
+      *    wires the funds.
+       FD REMITBAT-REC
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REMITBAT-RECORD.
+       01 REMITBAT-RECORD.
+          05 RB-SUPPLIER-CODE           PIC X(10)      VALUE SPACES.
+          05 RB-SUPPLIER-NAME           PIC X(15)      VALUE SPACES.
+          05 RB-AMOUNT-DUE              PIC S9(9)V99   VALUE ZERO.
+          05 RB-ADDRESS-1               PIC X(15)      VALUE SPACES.
+          05 RB-ADDRESS-2               PIC X(15)      VALUE SPACES.
+          05 RB-CITY                    PIC X(15)      VALUE SPACES.
+          05 RB-ADDR-STATE              PIC X(02)      VALUE SPACES.
+          05 RB-ZIP-CODE                PIC 9(10)      VALUE ZERO.
+
+      *    One EDI 850 (Purchase Order) transaction set per open PO -
+      *    a minimal ANSI X12 rendering, one segment per record, with
+      *    the ISA/GS interchange envelope written at open/close.
+       FD EDI850-REC
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EDI850-RECORD.
+       01 EDI850-RECORD                 PIC X(80)      VALUE SPACES.
+
+      *    Restart checkpoint - how many INPUT-RECORDs had already
+      *    been processed as of the last checkpoint write.  Read at
+      *    startup to skip back to that point; rewritten every
+      *    WS-CHECKPOINT-INTERVAL records and cleared on a clean run.
+       FD CHKPT-REC
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 9 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHKPT-RECORD.
+       01 CHKPT-RECORD                  PIC 9(09)      VALUE ZERO.
+
+      *    Comma-delimited, machine-readable mirror of one detail line
+      *    of the print stream (one row per part), for downstream
+      *    programs that don't want to parse the printed report.
+       FD RPTEXTR-REC
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RPTEXTR-RECORD.
+       01 RPTEXTR-RECORD                PIC X(132)     VALUE SPACES.
+
+      *    Optional one-record run parameter - a VEHICLE-MAKE code to
+      *    limit this run's report/EDI/extract output to, plus a
+      *    trailing report-mode byte ('S' groups the detail section
+      *    by supplier instead of by part - see WS-RPT-MODE below).
+      *    A missing or blank record (or FILE STATUS not '00') means
+      *    no filter and the normal by-part grouping.
+       FD RPTPARM-REC
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 4 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RPTPARM-RECORD.
+       01 RPTPARM-RECORD.
+          05 RPTPARM-MAKE-FILTER        PIC X(03)      VALUE SPACES.
+          05 RPTPARM-MODE               PIC X(01)      VALUE SPACES.
+
+      *    Append-only change-history trail.  There is no persisted
+      *    PARTSUPP master file anywhere upstream of this report for
+      *    a rewrite/update to go against, so this file is opened
+      *    EXTEND instead of OUTPUT - each run's supplier snapshot is
+      *    added onto the end of the ones before it instead of
+      *    replacing them, giving a history across runs in place of
+      *    an overwrite.
+       FD CHGHIST-REC
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHGHIST-RECORD.
+       01 CHGHIST-RECORD                PIC X(132)     VALUE SPACES.
+
+
+      *--------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *--------------------------------------------------------------
+
+      *Headers/Trailers and Formated Output**************************
+      * Three rows of headings.
+      *    PAGE-BREAK page numbers at the page breaks.
+      *    RP-HEADER-ONE report page field layout.
+      *    RP-HEADER-TWO report page field layout.
+      *    000-BUILD-HEADER-VAL report values for the RP-HEADER-ONE.
+      *    Values are static for RP-HEADER-TWO
+      ***************************************************************
+       01 RP-HEADER-ONE.
+          05 PARTS-HEADER-ONE.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Max Length 14 buffer 1 before and 1 after to center.
+             10 PART-NAME-ONE           PIC X(16)      VALUE SPACES.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Max Length 16 buffer 1 before and 1 after to center.
+             10 WEEKS-LEAD-TIME-ONE     PIC X(18)      VALUE SPACES.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Max Length 10 buffer 1 before and 1 after to center.
+             10 VEHICLE-MAKE-ONE        PIC X(12)      VALUE SPACES.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+          05 SUPPLIERS-HEADER-ONE.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Max Length 15 buffer 1 before and 1 after to center.
+             10 SUPPLIER-NAME-ONE       PIC X(17)      VALUE SPACES.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Max Length 15 buffer 1 before and 1 after to center.
+             10 SUPPLIER-RATING-ONE     PIC X(17)      VALUE SPACES.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+
+       01 RP-HEADER-TWO.
+          05 PARTS-HEADER-TWO.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Max Length 14 buffer 1 before and 1 after to center.
+             10 PART-NAME-TWO           PIC X(16)      VALUE ALL '='.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Max Length 16 buffer 1 before and 1 after to center.
+             10 WEEKS-LEAD-TIME-TWO     PIC X(18)      VALUE ALL '='.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Max Length 10 buffer 1 before and 1 after to center.
+             10 VEHICLE-MAKE-TWO        PIC X(12)      VALUE ALL '='.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+          05 SUPPLIERS-HEADER-TWO.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Max Length 15 buffer 1 before and 1 after to center.
+             10 SUPPLIER-NAME-TWO       PIC X(17)      VALUE ALL '='.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Max Length 15 buffer 1 before and 1 after to center.
+             10 SUPPLIER-RATING-TWO     PIC X(17)      VALUE ALL '='.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+
+       01 REPORT-FORMATED-OUT.
+          05 PARTS-FORMATED.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Print Length 14 buffer before and after in the Filler.
+             10 PART-NAME-FORMATED      PIC X(14)      VALUE SPACES.
+             10 FILLER                  PIC X(11)      VALUE SPACES.
+             *> Print Length 16 buffer before and after in the Filler.
+             10 WEEKS-LEAD-TIME-FORMATED
+                                        PIC ZZ9.
+             10 FILLER                  PIC X(13)      VALUE SPACES.
+             *> Print Length 10 buffer before and after in the Filler.
+             10 VEHICLE-MAKE-FORMATED   PIC X(10)      VALUE SPACES.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+          05 SUPPLIERS-FORMATED.
+             10 FILLER                  PIC X(5)       VALUE SPACES.
+             *> Print Length 15 buffer before and after in the Filler.
+             10 SUPPLIER-NAME-FORMATED  PIC X(17)      VALUE SPACES.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+             *> Print Length 15 buffer before and after in the Filler.
+             10 SUPPLIER-RATING-FORMATED
+                                        PIC X(15)      VALUE SPACES.
+             10 FILLER                  PIC X(3)       VALUE SPACES.
+
+       01 PAGE-BREAK.
+          05 PAGE-NUMBER                PIC 9(3)       VALUE 0.
+
+       01 PAGE-BREAK-FORMATED.
+          05 FILLER                     PIC X(1)       VALUE SPACE.
+          05 REPORT-DATE                PIC XXXX/XX/XX.
+          05 FILLER                     PIC X(45)      VALUE SPACES.
+          05 REPORT-LABEL               PIC X(20)      VALUE SPACES.
+          05 FILLER                     PIC X(45)      VALUE SPACES.
+          05 PAGE-NUMBER-LABEL          PIC X(5)       VALUE SPACES.
+          05 PAGE-NUMBER-FORMATED       PIC ZZZ.
+
+
+      *Addresses for Report******************************************
+      * Order Address:
+      * Sched Address:
+      * Remit Address:
+      * Bill-To Addr:
+      *
+      ***************************************************************
+       01 WSX-SUPP-ADDRESS.
+          05 WSX-ADDRESS-TYPE           PIC X(01)      VALUE SPACES.
+          05 WSX-ADDRESS-1              PIC X(15)      VALUE SPACES.
+          05 WSX-ADDRESS-2              PIC X(15)      VALUE SPACES.
+          05 WSX-ADDRESS-3              PIC X(15)      VALUE SPACES.
+          05 WSX-CITY                   PIC X(15)      VALUE SPACES.
+          05 WSX-ADDR-STATE             PIC X(02)      VALUE SPACES.
+          05 WSX-ZIP-CODE               PIC 9(10)      VALUE 0.
+          05 WSX-CONTACT-NAME           PIC X(20)      VALUE SPACES.
+          05 WSX-PHONE-NUMBER           PIC X(12)      VALUE SPACES.
+
+      *  Holds the Remit Address fields raw, before the pipe-delimiter
+      *  substitution 500-SUB-SUB-EVALUATE-ADDRESS does to WSX-SUPP-
+      *  ADDRESS, so the mailing-label extract can carry clean values.
+       01 WS-REMIT-CAPTURED-FLAG        PIC X(01)      VALUE 'N'.
+       01 WS-REMIT-RAW-ADDRESS.
+          05 WS-REMIT-ADDRESS-1         PIC X(15)      VALUE SPACES.
+          05 WS-REMIT-ADDRESS-2         PIC X(15)      VALUE SPACES.
+          05 WS-REMIT-ADDRESS-3         PIC X(15)      VALUE SPACES.
+          05 WS-REMIT-CITY              PIC X(15)      VALUE SPACES.
+          05 WS-REMIT-ADDR-STATE        PIC X(02)      VALUE SPACES.
+          05 WS-REMIT-ZIP-CODE          PIC 9(10)      VALUE 0.
+
+      *  EDI 850 interchange/group/transaction control numbers and
+      *  segment counts - one ST/SE transaction set per open PO found,
+      *  wrapped in a single ISA/GS envelope for the whole run.
+       01 EDI-850-CONTROL.
+          05 EDI-ISA-CONTROL-NUM        PIC 9(09)      VALUE 1.
+          05 EDI-GS-CONTROL-NUM         PIC 9(09)      VALUE 1.
+          05 EDI-ST-CONTROL-NUM         PIC 9(04)      VALUE 0.
+          05 EDI-ST-SEGMENT-COUNT       PIC 9(02)      VALUE 0.
+          05 EDI-TRANSACTION-COUNT      PIC 9(05)      VALUE 0.
+          05 EDI-UNIT-PRICE-OUT         PIC ZZZZZZ9.99.
+          05 EDI-ISA-CONTROL-OUT        PIC 9(09).
+          05 EDI-GS-CONTROL-OUT         PIC 9(09).
+          05 EDI-ST-CONTROL-OUT         PIC 9(04).
+
+      *  Checkpoint/restart for large sorted runs - see FD CHKPT-REC.
+       01 WS-CHECKPOINT-INTERVAL        PIC 9(5)       VALUE 1000.
+       01 WS-RECORDS-READ               PIC 9(9)       VALUE 0.
+       01 WS-RESTART-SKIP-COUNT         PIC 9(9)       VALUE 0.
+       01 WS-SKIP-IDX                   PIC 9(9)       VALUE 0.
+       01 WS-CHECKPOINT-FILE-STATUS     PIC X(2)       VALUE SPACES.
+       01 WS-PARM-FILE-STATUS           PIC X(2)       VALUE SPACES.
+       01 WS-MAKE-FILTER                PIC X(03)      VALUE SPACES.
+       01 WS-MAKE-FILTER-MATCH          PIC X(01)      VALUE 'Y'.
+       01 WS-RPT-MODE                   PIC X(01)      VALUE SPACES.
+           88 RPT-MODE-BY-SUPPLIER                     VALUE 'S'.
+
+       01 REPORT-ADDRESS-FORMATED-OUT.
+          05 IN-ERROR-ADDRESS           PIC X(80)      VALUE SPACES.
+          05 IN-ERROR-ADDRESS-TYPE      PIC X(15)      VALUE SPACES.
+          05 TALLY-COUNTER              PIC 9(15)      VALUE 0.
+          05 IN-ADDRESS1                PIC X(115)     VALUE SPACES.
+          05 IN-ADDRESS2                PIC X(115)     VALUE SPACES.
+          05 IN-ADDRESS3                PIC X(115)     VALUE SPACES.
+          05 IN-ADDRESS4                PIC X(115)     VALUE SPACES.
+          05 PRT-ORDER-ADDRESS-OUT.
+             10 FILLER                  PIC X(1)       VALUE SPACES.
+             10 ORDER-ADDRESS-LABEL-OUT PIC X(15)      VALUE SPACES.
+             10 FILLER                  PIC X(1)       VALUE SPACES.
+             10 ORDER-ADDRESS-OUT       PIC X(115)     VALUE SPACES.
+          05 PRT-SCHED-ADDRESS-OUT.
+             10 FILLER                  PIC X(1)       VALUE SPACES.
+             10 SCHED-ADDRESS-LABEL-OUT PIC X(15)      VALUE SPACES.
+             10 FILLER                  PIC X(1)       VALUE SPACES.
+             10 SCHED-ADDRESS-OUT       PIC X(115)     VALUE SPACES.
+          05 PRT-REMIT-ADDRESS-OUT.
+             10 FILLER                  PIC X(1)       VALUE SPACES.
+             10 REMIT-ADDRESS-LABEL-OUT PIC X(15)      VALUE SPACES.
+             10 FILLER                  PIC X(1)       VALUE SPACES.
+             10 REMIT-ADDRESS-OUT       PIC X(115)     VALUE SPACES.
+          05 PRT-BILLTO-ADDRESS-OUT.
+             10 FILLER                  PIC X(1)       VALUE SPACES.
+             10 BILLTO-ADDRESS-LABEL-OUT PIC X(15)     VALUE SPACES.
+             10 FILLER                  PIC X(1)       VALUE SPACES.
+             10 BILLTO-ADDRESS-OUT      PIC X(115)     VALUE SPACES.
+
+      *Misc FIELDS***************************************************
+      *
+      *
+      ***************************************************************
+       01 PART-COMPARE-FIELDS.
+          05 PART-NUMBER-FORMATED       PIC X(23)      VALUE SPACES.
+          05 PART-NUMBER-LAST-FORMATED  PIC X(23)      VALUE SPACES.
+
+      *Report Format
+       01 BLANK-LINE                    PIC X(132)     VALUE SPACES.
+
+      *Flags
+       01 RPT-PARTSUP-EOF               PIC X(1)       VALUE SPACE.
+       01 INDEX-VALUE-ADDR              PIC 9(1)       VALUE 0.
+       01 INDEX-VALUE-PO                PIC 9(1)       VALUE 0.
+
+      *  Which WS-MAKE-SUBTOTAL slot the current record's vehicle
+      *  make maps to, set by 500-SUB-EVALUATE-VEHICLE-MAKE and used
+      *  by 500-BUILD-REPORT/500-SUB-COMPUTE-PROCESS to accumulate the
+      *  per-make subtotal alongside the grand total.
+       01 WS-CURRENT-MAKE-IDX           PIC 9(1)       VALUE 0.
+      *    every distinct vehicle-make represented across the part's
+      *    up to 3 fitments - a part fitting more than one make gets
+      *    its PO count/quantity/price counted into every make it
+      *    fits, not just the primary (fitment 1) one.
+       01 WS-MAKE-IDX-LIST.
+          05 WS-MAKE-IDX-ENTRY OCCURS 3 TIMES INDEXED BY MAKEL-IDX
+             PIC 9(1) VALUE 0.
+       01 WS-MAKE-IDX-COUNT             PIC 9(1)       VALUE 0.
+       01 WS-ML-DUP-FLAG                PIC X(01)      VALUE 'N'.
+       01 WS-MAKE-CODE-IDX              PIC 9(1)       VALUE 0.
+       01 WS-MAKE-CODE-LABEL            PIC X(10)      VALUE SPACES.
+
+      *Delimiters
+       01 DELIMITER-VALUE.
+          05 DASH-DELIM                 PIC X(1)       VALUE SPACE.
+          05 FSLASH-DELIM               PIC X(1)       VALUE SPACE.
+          05 PIPE-DELIM                 PIC X(1)       VALUE SPACE.
+
+
+      *Totals for Report*********************************************
+      *   The fields used for the calculting first, then are moved
+      *    for formated output before writing to report.
+      *      TOT-NUM-PO-CALC MOVED TO TOT-NUM-PO-FMAT-OUT
+      *      TOT-QUANTITY-PO-CALC MOVED TO TOT-QUANTITY-PO-FMT-OUT
+      *      TOT-PRICE-PO-CALC MOVED TO TOT-PRICE-PO-FMT-OUT
+      *   000-BUILD-HEADER-VAL report sets the values for the.
+      *      TOT-NUM-PO-LBL-OUT
+      *      TOT-QUANTITY-PO-LBL-OUT
+      *      TOT-PRICE-PO-LBL-OUT
+      *  OUTPUT will be the 05 record. Label and the formated numbers.
+      *       TOTAL-NUMBER-PO-OUT
+      *       TOTAL-QUANTITY-PO-OUT
+      *       TOTAL-PRICE-PO-OUT
+      ***************************************************************
+       01 WSX-PURCHASE-ORDER.
+          05 WSX-PO-NUMBER              PIC X(06)      VALUE SPACES.
+          05 WSX-BUYER-CODE             PIC X(03)      VALUE SPACES.
+          05 WSX-QUANTITY               PIC S9(7)      VALUE +0.
+          05 WSX-UNIT-PRICE             PIC S9(7)V99   VALUE +0.
+          05 WSX-ORDER-DATE             PIC 9(08)      VALUE 0.
+          05 WSX-DELIVERY-DATE          PIC 9(08)      VALUE 0.
+
+       01 RPT-COUNTERS.
+          05 TOTAL-NUMBER-PO-CALC.
+             10 TOT-NUM-PO-CALC         PIC 9(5)       VALUE 0.
+          05 TOTAL-NUMBER-PO-OUT.
+             10 FILLER                  PIC X(1)       VALUE SPACE.
+             10 TOT-NUM-PO-LBL-OUT      PIC X(35)      VALUE SPACES.
+             *>  Filler evens out the output with RPT-PRICE.
+             10 FILLER                  PIC X(10)      VALUE SPACES.
+             10 TOT-NUM-PO-FMAT-OUT     PIC ZZZZ9.
+
+       01 RPT-QUANTITY.
+          05 TOTAL-QUANTITY-PO-CALC.
+             10 TOT-QUANTITY-PO-CALC    PIC 9(10)      VALUE 0.
+          05 TOTAL-QUANTITY-PO-OUT.
+             10 FILLER                  PIC X(1)       VALUE SPACE.
+             10 TOT-QUANTITY-PO-LBL-OUT PIC X(35)      VALUE SPACES.
+             *>  Filler evends out the output with RPT-PRICE.
+             10 FILLER                  PIC X(5)       VALUE SPACES.
+             10 TOT-QUANTITY-PO-FMT-OUT PIC ZZZZZZZZZ9.
+
+       01 IN-PRICE.
+          05 IN-COST.  *>  Quantity x Price Accumulated Here.
+             10 IN-COST-PO1             PIC S9(7)V99   VALUE 0.
+             10 IN-COST-PO2             PIC S9(7)V99   VALUE 0.
+             10 IN-COST-PO3             PIC S9(7)V99   VALUE 0.
+
+       01 RPT-PRICE.
+          05 TOTAL-PRICE-PO-CALC.
+             10 PRICE-PO-CALC           PIC 9(09)V99   VALUE 0.
+             10 TOT-PRICE-PO-CALC       PIC 9(10)V99   VALUE 0.
+          05 TOTAL-PRICE-PO-OUT.
+             10 FILLER                  PIC X(1)       VALUE SPACE.
+             10 TOT-PRICE-PO-LBL-OUT    PIC X(35)      VALUE SPACES.
+             10 TOT-PRICE-PO-FMT-OUT    PIC $$$$,$$$,$$9.99.
+
+      *Address Exception Count for Report*******************************
+      *   Counts the addresses 500-SUB-SUB-EVALUATE-ADDRESS's WHEN
+      *   OTHER caught - a blank or unrecognized ADDRESS-TYPE - across
+      *   the whole run, printed on the trailer page next to the PO
+      *   totals.
+      ***************************************************************
+       01 WS-ADDR-EXCEPTION-COUNT       PIC 9(5)       VALUE 0.
+       01 TOTAL-ADDR-EXCEPTION-OUT.
+          05 FILLER                     PIC X(1)       VALUE SPACE.
+          05 TOT-ADDR-EXCEPTION-LBL-OUT PIC X(35)      VALUE SPACES.
+          *>  Filler evens out the output with RPT-PRICE.
+          05 FILLER                     PIC X(10)      VALUE SPACES.
+          05 TOT-ADDR-EXCEPTION-FMT-OUT PIC ZZZZ9.
+
+      *Vehicle Make Subtotals for Report*******************************
+      *   Same three figures as RPT-COUNTERS/RPT-QUANTITY/RPT-PRICE
+      *    above, broken out per vehicle make instead of one grand
+      *    total. Slots 1-8 are the known VEHICLE-MAKE codes in the
+      *    same order as 500-SUB-EVALUATE-VEHICLE-MAKE; slot 9 catches
+      *    WHEN OTHER (Unknown).
+      ***************************************************************
+       01 WS-MAKE-SUBTOTAL-TABLE.
+          05 WS-MAKE-SUBTOTAL OCCURS 9 TIMES INDEXED BY MAKE-IDX.
+             10 WS-MAKE-LABEL           PIC X(10)      VALUE SPACES.
+             10 WS-MAKE-NUM-PO          PIC 9(5)       VALUE 0.
+             10 WS-MAKE-QUANTITY        PIC 9(10)      VALUE 0.
+             10 WS-MAKE-PRICE           PIC 9(10)V99   VALUE 0.
+
+       01 WS-MAKE-SUBTOTAL-HEADING      PIC X(132)     VALUE SPACES.
+
+       01 WS-MAKE-SUBTOTAL-LINE.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WSM-MAKE-OUT               PIC X(10)      VALUE SPACES.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 FILLER                     PIC X(11)      VALUE
+                                            'PO Count:  '.
+          05 WSM-NUM-PO-OUT             PIC ZZZZ9.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FILLER                     PIC X(5)       VALUE 'Qty: '.
+          05 WSM-QUANTITY-OUT           PIC ZZZZZZZZZ9.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FILLER                     PIC X(7)       VALUE 'Price: '.
+          05 WSM-PRICE-OUT              PIC $$$$,$$$,$$9.99.
+
+      *Supplier Scorecard for Report***********************************
+      *   500-SUB-TRACK-SUPPLIER-SCORE remembers each distinct
+      *    SUPPLIER-NAME/SUPPLIER-PERF/SUPPLIER-RATING seen while the
+      *    report is built. 300-SORT-SUPPLIER-SCORES then ranks them
+      *    highest-performance-first (a plain selection-style swap
+      *    sort - the input file only comes to us sorted by part
+      *    number, never by performance) for 300-PRINT-SCORECARD to
+      *    print on the trailer page.
+      ***************************************************************
+       01 WS-SUPPLIER-SCORE-COUNT       PIC 9(3)       VALUE 0.
+       01 WS-SUPPLIER-SCORE-FOUND       PIC X(1)       VALUE 'N'.
+       01 WS-SUPPLIER-SCORE-TABLE.
+          05 WS-SUPPLIER-SCORE OCCURS 50 TIMES
+                                INDEXED BY SUPP-SCORE-IDX
+                                           SUPP-SCORE-IDX2.
+             10 WS-SUPPLIER-SCORE-NAME  PIC X(15)      VALUE SPACES.
+             10 WS-SUPPLIER-SCORE-PERF  PIC 9(03)      VALUE 0.
+             10 WS-SUPPLIER-SCORE-RATING
+                                        PIC X(01)      VALUE SPACES.
+
+       01 WS-SORT-PASS-LIMIT            PIC 9(3)       VALUE 0.
+       01 WS-SORT-COMPARE-LIMIT         PIC 9(3)       VALUE 0.
+       01 WS-SORT-TEMP-ENTRY            PIC X(19)      VALUE SPACES.
+
+       01 WS-SCORECARD-HEADING          PIC X(132)     VALUE SPACES.
+
+       01 WS-SCORECARD-LINE.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-SC-RANK-OUT             PIC ZZ9.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 WS-SC-NAME-OUT             PIC X(15)      VALUE SPACES.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 FILLER                     PIC X(7)       VALUE
+                                            'Score: '.
+          05 WS-SC-PERF-OUT             PIC ZZ9.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-SC-RATING-OUT           PIC X(15)      VALUE SPACES.
+
+      *Overdue/No-Receipt Purchase Orders for Report*******************
+      *   500-SUB-COMPUTE-PO-COSTS remembers every PO whose
+      *    DELIVERY-DATE has passed WS-TODAYS-DATE-NUM without ever
+      *    reaching PO-STATUS-RECEIVED (and not PO-STATUS-CANCELLED,
+      *    which needs no receipt). 300-PRINT-OVERDUE-POS lists them
+      *    on the trailer page in the order encountered - the input
+      *    only ever arrives sorted by part number, and that is a
+      *    perfectly fine order for this list too.
+      ***************************************************************
+       01 WS-TODAYS-DATE-NUM            PIC 9(08)      VALUE 0.
+       01 WS-OVERDUE-PO-COUNT           PIC 9(3)       VALUE 0.
+       01 WS-OVERDUE-PO-TABLE.
+          05 WS-OVERDUE-PO-ENTRY OCCURS 100 TIMES
+                                  INDEXED BY OVERDUE-IDX.
+             10 WS-OVERDUE-PART-NUMBER  PIC X(23)      VALUE SPACES.
+             10 WS-OVERDUE-PO-NUMBER    PIC X(06)      VALUE SPACES.
+             10 WS-OVERDUE-DELIVERY-DT  PIC 9(08)      VALUE 0.
+             10 WS-OVERDUE-STATUS       PIC X(01)      VALUE SPACES.
+
+       01 WS-OVERDUE-HEADING            PIC X(132)     VALUE SPACES.
+
+       01 WS-OVERDUE-LINE.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-OD-PART-OUT             PIC X(23)      VALUE SPACES.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 FILLER                     PIC X(4)       VALUE 'PO: '.
+          05 WS-OD-PO-OUT               PIC X(06)      VALUE SPACES.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FILLER                     PIC X(15)      VALUE
+                                            'Delivery Date: '.
+          05 WS-OD-DELIVERY-OUT         PIC 9(08).
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FILLER                     PIC X(8)       VALUE 'Status: '.
+          05 WS-OD-STATUS-OUT           PIC X(15)      VALUE SPACES.
+
+      *Stale Supplier Activation Dates for Report***********************
+      *   500-SUB-TRACK-SUPPLIER-SCORE's dedup pass also flags a
+      *    newly-seen supplier whose SUPPLIER-ACT-DATE is older than
+      *    WS-REVERIFY-CUTOFF-DATE (today minus WS-REVERIFY-YEARS
+      *    years, computed once in 000-INIT) as due for
+      *    reverification. 300-PRINT-STALE-SUPPLIERS lists them on the
+      *    trailer page, right after the Overdue Purchase Orders
+      *    section - the input's part-number order is fine here too,
+      *    same reasoning as the overdue-PO list.
+      ***************************************************************
+       01 WS-REVERIFY-YEARS             PIC 9(02)      VALUE 2.
+       01 WS-REVERIFY-CUTOFF-DATE       PIC 9(08)      VALUE 0.
+       01 WS-STALE-SUPPLIER-COUNT       PIC 9(3)       VALUE 0.
+       01 WS-STALE-SUPPLIER-TABLE.
+          05 WS-STALE-SUPPLIER-ENTRY OCCURS 50 TIMES
+                                      INDEXED BY STALE-IDX.
+             10 WS-STALE-SUPPLIER-NAME  PIC X(15)      VALUE SPACES.
+             10 WS-STALE-ACT-DATE       PIC 9(08)      VALUE 0.
+
+       01 WS-STALE-HEADING              PIC X(132)     VALUE SPACES.
+
+       01 WS-STALE-LINE.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-STALE-NAME-OUT          PIC X(15)      VALUE SPACES.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 FILLER                     PIC X(20)      VALUE
+                                            'Activation Date: '.
+          05 WS-STALE-ACT-DATE-OUT      PIC 9(08).
+
+      *Supplier Remittance Batch for Report*****************************
+      *   500-SUB-TRACK-REMIT-AMOUNT is called once per PO slot out of
+      *    500-SUB-COMPUTE-PO-COSTS, and for any PO-STATUS-RECEIVED
+      *    line item adds that line's RECEIVED-QUANTITY * WSX-UNIT-
+      *    PRICE (negative for a PO-TYPE-RETURN, since RECEIVED-
+      *    QUANTITY carries the same sign as QUANTITY does) onto that
+      *    supplier's running total in WS-REMIT-BATCH-TABLE.
+      *    500-SUB-WRITE-REMIT-BATCH writes one REMITBAT-REC row per
+      *    entry at end of run.
+      ***************************************************************
+       01 WS-REMIT-BATCH-COUNT          PIC 9(3)       VALUE 0.
+       01 WS-REMIT-BATCH-TABLE.
+          05 WS-RBAT-ENTRY OCCURS 50 TIMES
+                            INDEXED BY RBAT-IDX.
+             10 WS-RBAT-SUPPLIER-CODE   PIC X(10)      VALUE SPACES.
+             10 WS-RBAT-SUPPLIER-NAME   PIC X(15)      VALUE SPACES.
+             10 WS-RBAT-AMOUNT-DUE      PIC S9(9)V99   VALUE 0.
+             10 WS-RBAT-ADDRESS-1       PIC X(15)      VALUE SPACES.
+             10 WS-RBAT-ADDRESS-2       PIC X(15)      VALUE SPACES.
+             10 WS-RBAT-CITY            PIC X(15)      VALUE SPACES.
+             10 WS-RBAT-ADDR-STATE      PIC X(02)      VALUE SPACES.
+             10 WS-RBAT-ZIP-CODE        PIC 9(10)      VALUE 0.
+
+       01 WS-REMIT-BATCH-AMOUNT         PIC S9(9)V99   VALUE 0.
+
+       01 WS-REMIT-BATCH-HEADING        PIC X(132)     VALUE SPACES.
+
+       01 WS-REMIT-BATCH-LINE.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-RBAT-SUPPLIER-OUT       PIC X(15)      VALUE SPACES.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 FILLER                     PIC X(12)      VALUE
+                                            'Amount Due: '.
+          05 WS-RBAT-AMOUNT-OUT         PIC -(7)9.99.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-RBAT-ADDR-OUT           PIC X(15)      VALUE SPACES.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 WS-RBAT-CITY-OUT           PIC X(15)      VALUE SPACES.
+          05 FILLER                     PIC X(1)       VALUE SPACES.
+          05 WS-RBAT-STATE-OUT          PIC X(02)      VALUE SPACES.
+          05 FILLER                     PIC X(1)       VALUE SPACES.
+          05 WS-RBAT-ZIP-OUT            PIC 9(10).
+
+      *Daily Receiving Manifest for Report******************************
+      *   500-SUB-TRACK-OVERDUE-PO's PO-slot loop also captures every
+      *    PO still awaiting receipt (PO-STATUS-OPEN or
+      *    PO-STATUS-SHIPPED, never PO-STATUS-CANCELLED) onto this
+      *    table regardless of whether DELIVERY-DATE has passed -
+      *    300-SORT-RECEIVING-MANIFEST then ranks the table by
+      *    DELIVERY-DATE, oldest first, the same swap-sort
+      *    300-SORT-SUPPLIER-SCORES uses to rank WS-SUPPLIER-SCORE,
+      *    so 300-PRINT-RECEIVING-MANIFEST lists what the dock should
+      *    expect next regardless of the part-number order it arrived
+      *    in.
+      ***************************************************************
+       01 WS-MANIFEST-COUNT             PIC 9(3)       VALUE 0.
+       01 WS-MANIFEST-TABLE.
+          05 WS-MANIFEST-ENTRY OCCURS 100 TIMES
+                                INDEXED BY MANIFEST-IDX
+                                           MANIFEST-IDX2.
+             10 WS-MANIFEST-PART-NUMBER PIC X(23)      VALUE SPACES.
+             10 WS-MANIFEST-PO-NUMBER   PIC X(06)      VALUE SPACES.
+             10 WS-MANIFEST-SUPPLIER    PIC X(15)      VALUE SPACES.
+             10 WS-MANIFEST-DELIVERY-DT PIC 9(08)      VALUE 0.
+             10 WS-MANIFEST-STATUS      PIC X(01)      VALUE SPACES.
+             10 WS-MANIFEST-QUANTITY    PIC S9(7)      VALUE 0.
+
+       01 WS-MANIFEST-SORT-TEMP         PIC X(60)      VALUE SPACES.
+
+       01 WS-MANIFEST-HEADING           PIC X(132)     VALUE SPACES.
+
+      *Duplicate Supplier Addresses for Report**************************
+      *   500-SUB-TRACK-ADDR-DUP is called once per newly-seen
+      *    supplier (out of 500-SUB-TRACK-SUPPLIER-SCORE, same as
+      *    500-SUB-TRACK-STALE-SUPPLIER) and remembers each of that
+      *    supplier's four addresses in WS-ADDR-DUP-TABLE.  When an
+      *    address (ADDRESS-1/CITY/ADDR-STATE/ZIP-CODE) already belongs
+      *    to a different supplier, the pairing goes on
+      *    WS-ADDR-DUP-EXCEPT-TABLE, printed on the trailer page -
+      *    two suppliers sharing a remit or order address across the
+      *    whole batch is worth a human's attention even though
+      *    neither supplier's own record looks wrong by itself.
+      ***************************************************************
+       01 WS-ADDR-DUP-FOUND-FLAG        PIC X(1)       VALUE 'N'.
+       01 WS-ADDR-DUP-COUNT             PIC 9(3)       VALUE 0.
+       01 WS-ADDR-DUP-TABLE.
+          05 WS-ADDR-DUP-ENTRY OCCURS 200 TIMES
+                                INDEXED BY ADDRDUP-IDX.
+             10 WS-ADDR-DUP-ADDRESS-1   PIC X(15)      VALUE SPACES.
+             10 WS-ADDR-DUP-CITY        PIC X(15)      VALUE SPACES.
+             10 WS-ADDR-DUP-STATE       PIC X(02)      VALUE SPACES.
+             10 WS-ADDR-DUP-ZIP         PIC 9(10)      VALUE 0.
+             10 WS-ADDR-DUP-SUPPLIER    PIC X(10)      VALUE SPACES.
+
+       01 WS-ADDR-DUP-EXCEPT-COUNT      PIC 9(3)       VALUE 0.
+       01 WS-ADDR-DUP-EXCEPT-TABLE.
+          05 WS-ADE-ENTRY OCCURS 100 TIMES
+                           INDEXED BY ADE-IDX.
+             10 WS-ADE-ADDRESS-1        PIC X(15)      VALUE SPACES.
+             10 WS-ADE-CITY             PIC X(15)      VALUE SPACES.
+             10 WS-ADE-SUPPLIER-A       PIC X(10)      VALUE SPACES.
+             10 WS-ADE-SUPPLIER-B       PIC X(10)      VALUE SPACES.
+
+       01 WS-ADDR-DUP-HEADING           PIC X(132)     VALUE SPACES.
+
+       01 WS-ADDR-DUP-LINE.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-ADE-ADDR-OUT            PIC X(15)      VALUE SPACES.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 WS-ADE-CITY-OUT            PIC X(15)      VALUE SPACES.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FILLER                     PIC X(11)      VALUE
+                                            'Suppliers: '.
+          05 WS-ADE-SUPPLIER-A-OUT      PIC X(10)      VALUE SPACES.
+          05 FILLER                     PIC X(5)       VALUE ' and '.
+          05 WS-ADE-SUPPLIER-B-OUT      PIC X(10)      VALUE SPACES.
+
+      *Address-Quality Exceptions for Report**************************
+      *   500-SUB-TRACK-ADDR-QUALITY-EXCEPT is called out of the
+      *    WHEN OTHER leg of 500-SUB-SUB-EVALUATE-ADDRESS whenever a
+      *    supplier's ADDRESS-TYPE code is blank or does not match one
+      *    of the four valid codes.  Rather than splicing the bad code
+      *    into the printed address line itself, the part/supplier and
+      *    bad code are captured here and listed on the trailer page,
+      *    the same as the duplicate-address exceptions above.
+      ***************************************************************
+       01 WS-ADDR-QUALITY-EXCEPT-COUNT  PIC 9(3)       VALUE 0.
+       01 WS-ADDR-QUALITY-EXCEPT-TABLE.
+          05 WS-AQE-ENTRY OCCURS 100 TIMES
+                           INDEXED BY AQE-IDX.
+             10 WS-AQE-PART-NUMBER      PIC X(23)      VALUE SPACES.
+             10 WS-AQE-SUPPLIER-CODE    PIC X(10)      VALUE SPACES.
+             10 WS-AQE-ADDR-TYPE-SLOT   PIC 9(1)       VALUE 0.
+             10 WS-AQE-BAD-CODE         PIC X(01)      VALUE SPACES.
+
+       01 WS-ADDR-QUALITY-HEADING       PIC X(132)     VALUE SPACES.
+
+       01 WS-ADDR-QUALITY-LINE.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-AQE-PART-OUT            PIC X(23)      VALUE SPACES.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 WS-AQE-SUPPLIER-OUT        PIC X(10)      VALUE SPACES.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FILLER                     PIC X(13)      VALUE
+                                            'Addr Slot#: '.
+          05 WS-AQE-SLOT-OUT            PIC 9(1)       VALUE 0.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FILLER                     PIC X(15)      VALUE
+                                            'Bad Type Code: '.
+          05 WS-AQE-CODE-OUT            PIC X(01)      VALUE SPACES.
+
+      *Error-Type Frequency Summary for Report*************************
+      *   A one-line-per-type recap of how many times each exception
+      *    already tracked elsewhere in this report fired this run -
+      *    the counts themselves are the same WS-ADDR-EXCEPTION-COUNT/
+      *    WS-ADDR-DUP-EXCEPT-COUNT/WS-OVERDUE-PO-COUNT/WS-STALE-
+      *    SUPPLIER-COUNT totals used by their own sections above;
+      *    this table just gives a reader one place to see them all
+      *    side by side instead of hunting through the whole report.
+      ***************************************************************
+       01 WS-ERR-FREQ-HEADING           PIC X(132)     VALUE SPACES.
+
+       01 WS-ERR-FREQ-TABLE.
+          05 WS-ERR-FREQ-ENTRY OCCURS 4 TIMES
+                                INDEXED BY ERF-IDX.
+             10 WS-ERF-LABEL            PIC X(40)      VALUE SPACES.
+             10 WS-ERF-COUNT            PIC 9(05)      VALUE 0.
+
+       01 WS-ERR-FREQ-LINE.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-ERF-LABEL-OUT           PIC X(40)      VALUE SPACES.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-ERF-COUNT-OUT           PIC ZZ,ZZ9     VALUE ZERO.
+
+      *Year-Over-Year Supplier Activity Trend for Report****************
+      *   500-SUB-TRACK-ACTIVITY-TREND is called alongside 500-SUB-
+      *    TRACK-STALE-SUPPLIER for each newly-seen supplier out of
+      *    500-SUB-TRACK-SUPPLIER-SCORE's dedup pass, and buckets that
+      *    supplier's SUPPLIER-ACT-DATE year against WS-CURRENT-YEAR-
+      *    NUM/WS-PRIOR-YEAR-NUM (both set once in 000-INIT). Since
+      *    OU-SUPPLIER-ACT-DATE only ever carries a supplier's most
+      *    recent activity date - there is no prior-year snapshot kept
+      *    anywhere - this is the closest a single run can come to a
+      *    year-over-year trend: how many of today's distinct suppliers
+      *    last showed activity this year, last year, or longer ago.
+      *    300-PRINT-ACTIVITY-TREND lists the three counts on the
+      *    trailer page the same way 300-PRINT-ERROR-FREQUENCY lists
+      *    its counts.
+      ***************************************************************
+       01 WS-CURRENT-YEAR-NUM           PIC 9(04)      VALUE 0.
+       01 WS-PRIOR-YEAR-NUM             PIC 9(04)      VALUE 0.
+       01 WS-ACT-DATE-YEAR              PIC 9(04)      VALUE 0.
+
+       01 WS-TREND-CURRENT-YR-COUNT     PIC 9(05)      VALUE 0.
+       01 WS-TREND-PRIOR-YR-COUNT       PIC 9(05)      VALUE 0.
+       01 WS-TREND-OLDER-COUNT          PIC 9(05)      VALUE 0.
+
+       01 WS-ACT-TREND-HEADING          PIC X(132)     VALUE SPACES.
+
+       01 WS-ACT-TREND-TABLE.
+          05 WS-ACT-TREND-ENTRY OCCURS 3 TIMES
+                                 INDEXED BY ACT-TREND-IDX.
+             10 WS-ATR-LABEL            PIC X(40)      VALUE SPACES.
+             10 WS-ATR-COUNT            PIC 9(05)      VALUE 0.
+
+       01 WS-ACT-TREND-LINE.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-ATR-LABEL-OUT           PIC X(40)      VALUE SPACES.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-ATR-COUNT-OUT           PIC ZZ,ZZ9     VALUE ZERO.
+
+      *Group-By-Supplier Mode for Report********************************
+      *   When WS-RPT-MODE is 'S' (RPTPARM position 4),
+      *    500-SUB-TRACK-SUPPLIER-GROUP remembers each part/supplier
+      *    pair seen at a part control break in WS-SUPP-GROUP-TABLE,
+      *    300-SORT-SUPPLIER-GROUP ranks them by SUPPLIER-CODE (the
+      *    same plain swap sort 300-SORT-SUPPLIER-SCORES uses, since
+      *    RPTINPUT only ever arrives sorted by part number), and
+      *    300-PRINT-SUPPLIER-GROUP lists them on the trailer page
+      *    with one heading line per supplier instead of per part.
+      ***************************************************************
+       01 WS-SUPP-GROUP-COUNT           PIC 9(3)       VALUE 0.
+       01 WS-SUPP-GROUP-TABLE.
+          05 WS-SUPP-GROUP-ENTRY OCCURS 500 TIMES
+                                  INDEXED BY SUPP-GRP-IDX
+                                             SUPP-GRP-IDX2.
+             10 WS-SG-SUPPLIER-CODE     PIC X(10)      VALUE SPACES.
+             10 WS-SG-SUPPLIER-NAME     PIC X(15)      VALUE SPACES.
+             10 WS-SG-PART-NUMBER       PIC X(23)      VALUE SPACES.
+             10 WS-SG-PART-NAME         PIC X(14)      VALUE SPACES.
+
+       01 WS-SG-LAST-SUPPLIER-CODE      PIC X(10)      VALUE SPACES.
+       01 WS-SG-SORT-TEMP-ENTRY         PIC X(62)      VALUE SPACES.
+
+       01 WS-SUPPLIER-GROUP-HEADING     PIC X(132)     VALUE SPACES.
+
+       01 WS-SG-SUPPLIER-HDR-LINE.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FILLER                     PIC X(10)      VALUE
+                                            'Supplier: '.
+          05 WS-SG-HDR-CODE-OUT         PIC X(10)      VALUE SPACES.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-SG-HDR-NAME-OUT         PIC X(15)      VALUE SPACES.
+
+       01 WS-SG-DETAIL-LINE.
+          05 FILLER                     PIC X(6)       VALUE SPACES.
+          05 WS-SG-PART-NUM-OUT         PIC X(23)      VALUE SPACES.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 WS-SG-PART-NAME-OUT        PIC X(14)      VALUE SPACES.
+
+       01 WS-MANIFEST-LINE.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 WS-MAN-PART-OUT            PIC X(23)      VALUE SPACES.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 FILLER                     PIC X(4)       VALUE 'PO: '.
+          05 WS-MAN-PO-OUT              PIC X(06)      VALUE SPACES.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FILLER                     PIC X(15)      VALUE
+                                            'Delivery Date: '.
+          05 WS-MAN-DELIVERY-OUT        PIC 9(08).
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FILLER                     PIC X(6)       VALUE 'Qty: '.
+          05 WS-MAN-QUANTITY-OUT        PIC -(6)9.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 FILLER                     PIC X(10)      VALUE
+                                            'Supplier: '.
+          05 WS-MAN-SUPPLIER-OUT        PIC X(15)      VALUE SPACES.
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------
+           PERFORM 000-INIT.
+           PERFORM 100-OPEN-FILES.
+           PERFORM 500-BUILD-REPORT UNTIL RPT-PARTSUP-EOF = 'Y'.
+           PERFORM 1000-CLOSE-END.
+           GOBACK.
+
+       000-INIT.
+           INITIALIZE RP-HEADER-ONE.
+           INITIALIZE RP-HEADER-TWO.
+           INITIALIZE REPORT-FORMATED-OUT.
+           INITIALIZE PAGE-BREAK.
+           INITIALIZE PAGE-BREAK-FORMATED.
+           INITIALIZE REPORT-ADDRESS-FORMATED-OUT.
+           INITIALIZE PART-COMPARE-FIELDS.
+           INITIALIZE BLANK-LINE.
+           INITIALIZE RPT-PARTSUP-EOF.
+           INITIALIZE INDEX-VALUE-ADDR.
+           INITIALIZE INDEX-VALUE-PO.
+           INITIALIZE DELIMITER-VALUE.
+           INITIALIZE RPT-COUNTERS.
+           INITIALIZE RPT-QUANTITY.
+           INITIALIZE IN-PRICE.
+           INITIALIZE WS-MAKE-SUBTOTAL-TABLE.
+           INITIALIZE WS-CURRENT-MAKE-IDX.
+           INITIALIZE WS-SUPPLIER-SCORE-TABLE.
+           INITIALIZE WS-SUPPLIER-SCORE-COUNT.
+           INITIALIZE WS-OVERDUE-PO-TABLE.
+           INITIALIZE WS-OVERDUE-PO-COUNT.
+           INITIALIZE WS-MANIFEST-TABLE.
+           INITIALIZE WS-MANIFEST-COUNT.
+           INITIALIZE WS-ADDR-DUP-TABLE.
+           INITIALIZE WS-ADDR-DUP-COUNT.
+           INITIALIZE WS-ADDR-DUP-EXCEPT-TABLE.
+           INITIALIZE WS-ADDR-DUP-EXCEPT-COUNT.
+           INITIALIZE WS-REMIT-BATCH-TABLE.
+           INITIALIZE WS-REMIT-BATCH-COUNT.
+           INITIALIZE WS-STALE-SUPPLIER-TABLE.
+           INITIALIZE WS-STALE-SUPPLIER-COUNT.
+           INITIALIZE WS-TREND-CURRENT-YR-COUNT.
+           INITIALIZE WS-TREND-PRIOR-YR-COUNT.
+           INITIALIZE WS-TREND-OLDER-COUNT.
+
+           MOVE '-' TO DASH-DELIM.
+           MOVE '/' TO FSLASH-DELIM
+           MOVE '|' TO PIPE-DELIM
+
+           MOVE 'N' TO RPT-PARTSUP-EOF.
+           MOVE FUNCTION CURRENT-DATE TO REPORT-DATE.
+           INSPECT REPORT-DATE REPLACING ALL
+              FSLASH-DELIM BY DASH-DELIM
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAYS-DATE-NUM.
+           COMPUTE WS-REVERIFY-CUTOFF-DATE =
+              WS-TODAYS-DATE-NUM - (WS-REVERIFY-YEARS * 10000).
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-CURRENT-YEAR-NUM.
+           COMPUTE WS-PRIOR-YEAR-NUM = WS-CURRENT-YEAR-NUM - 1.
+           PERFORM 000-BUILD-HEADER-VAL.
+           PERFORM 000-BUILD-MAKE-SUBTOTAL-TABLE.
+
+       000-BUILD-MAKE-SUBTOTAL-TABLE.
+           MOVE 'CHRYSLER'   TO WS-MAKE-LABEL(1).
+           MOVE 'FORD'       TO WS-MAKE-LABEL(2).
+           MOVE 'GM'         TO WS-MAKE-LABEL(3).
+           MOVE 'VOLKSWAGON' TO WS-MAKE-LABEL(4).
+           MOVE 'TOYOTA'     TO WS-MAKE-LABEL(5).
+           MOVE 'JAGUAR'     TO WS-MAKE-LABEL(6).
+           MOVE 'PEUGEOT'    TO WS-MAKE-LABEL(7).
+           MOVE 'BMW'        TO WS-MAKE-LABEL(8).
+           MOVE 'Unknown'    TO WS-MAKE-LABEL(9).
+           MOVE '   Vehicle Make Subtotals'
+              TO WS-MAKE-SUBTOTAL-HEADING.
+           MOVE '   Supplier Scorecard (ranked by SUPPLIER-PERF)'
+              TO WS-SCORECARD-HEADING.
+           MOVE '   Overdue Purchase Orders (past DELIVERY-DATE)'
+              TO WS-OVERDUE-HEADING.
+           MOVE '   Suppliers Due for Reverification'
+              TO WS-STALE-HEADING.
+           MOVE '   Daily Receiving Manifest (by DELIVERY-DATE)'
+              TO WS-MANIFEST-HEADING.
+           MOVE '   Duplicate Supplier Addresses'
+              TO WS-ADDR-DUP-HEADING.
+           MOVE '   Address-Quality Exceptions (Bad Address-Type Codes)'
+              TO WS-ADDR-QUALITY-HEADING.
+           MOVE '   Supplier Remittance Batch'
+              TO WS-REMIT-BATCH-HEADING.
+           MOVE '   Error-Type Frequency Summary'
+              TO WS-ERR-FREQ-HEADING.
+           MOVE '   Detail By Supplier'
+              TO WS-SUPPLIER-GROUP-HEADING.
+           MOVE '   Year-Over-Year Supplier Activity Trend'
+              TO WS-ACT-TREND-HEADING.
+
+       000-BUILD-HEADER-VAL.
+           MOVE '   Part Name    '
+              TO PART-NAME-ONE.
+           MOVE ' Weeks Lead Time  '
+              TO WEEKS-LEAD-TIME-ONE.                   *> X(18)
+           MOVE 'Vehicle Make'
+              TO VEHICLE-MAKE-ONE.
+           MOVE '  Supplier Name  '
+              TO SUPPLIER-NAME-ONE.
+           MOVE ' Supplier Rating '
+              TO SUPPLIER-RATING-ONE.
+           MOVE 'Total # Purchase Orders:'              *> X(35)
+              TO TOT-NUM-PO-LBL-OUT.
+           MOVE 'Total Quantity in Purchase Orders:'    *> X(35)
+              TO TOT-QUANTITY-PO-LBL-OUT.
+           MOVE 'Total Price Purchase Orders:'          *> X(35)
+              TO TOT-PRICE-PO-LBL-OUT.
+           MOVE 'Total Address Exceptions:'              *> X(35)
+              TO TOT-ADDR-EXCEPTION-LBL-OUT.
+           MOVE 'Page:'                                 *> X(5)
+              TO PAGE-NUMBER-LABEL.
+           MOVE 'Order Address:'                        *> X(15)
+              TO ORDER-ADDRESS-LABEL-OUT.
+           MOVE 'Sched Address:'                        *> X(15)
+              TO SCHED-ADDRESS-LABEL-OUT.
+           MOVE 'Remit Address:'                        *> X(15)
+              TO REMIT-ADDRESS-LABEL-OUT.
+           MOVE 'Bill-To Addr:'                          *> X(15)
+              TO BILLTO-ADDRESS-LABEL-OUT.
+           MOVE 'Not Supplied'                          *> X(15
+              TO IN-ERROR-ADDRESS.
+           MOVE 'Bad Add Type = '                       *> X(15)
+              TO IN-ERROR-ADDRESS-TYPE.
+           MOVE '   Invoice Report    '                 *> X(20)
+              TO REPORT-LABEL.
+
+       100-OPEN-FILES.
+           OPEN INPUT INPUT-RECORD.
+           PERFORM 000-READ-PARM.
+           PERFORM 000-READ-CHECKPOINT.
+           IF WS-RESTART-SKIP-COUNT > 0
+              OPEN EXTEND PRINT-REC
+              OPEN EXTEND DEBUG-REC
+              OPEN EXTEND MAILLABL-REC
+              OPEN EXTEND EDI850-REC
+              OPEN EXTEND RPTEXTR-REC
+              OPEN EXTEND REMITBAT-REC
+           ELSE
+              OPEN OUTPUT PRINT-REC
+              OPEN OUTPUT DEBUG-REC
+              OPEN OUTPUT MAILLABL-REC
+              OPEN OUTPUT EDI850-REC
+              OPEN OUTPUT RPTEXTR-REC
+              OPEN OUTPUT REMITBAT-REC
+              PERFORM 500-SUB-WRITE-EDI-ENVELOPE-HEAD
+           END-IF
+           OPEN EXTEND CHGHIST-REC.
+           PERFORM 000-SKIP-RESTART-RECORDS.
+
+       000-READ-PARM.
+           OPEN INPUT RPTPARM-REC
+           IF WS-PARM-FILE-STATUS = '00'
+              READ RPTPARM-REC
+              MOVE RPTPARM-MAKE-FILTER TO WS-MAKE-FILTER
+              MOVE RPTPARM-MODE TO WS-RPT-MODE
+           END-IF
+           CLOSE RPTPARM-REC
+           IF WS-MAKE-FILTER NOT = SPACES
+              DISPLAY 'FILTERING REPORT TO VEHICLE-MAKE: '
+                 WS-MAKE-FILTER
+           END-IF
+           IF RPT-MODE-BY-SUPPLIER
+              DISPLAY 'GROUPING REPORT DETAIL BY SUPPLIER'
+           END-IF
+           .
+
+       000-READ-CHECKPOINT.
+           OPEN INPUT CHKPT-REC
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+              READ CHKPT-REC INTO WS-RESTART-SKIP-COUNT
+           END-IF
+           CLOSE CHKPT-REC
+           .
+
+       000-SKIP-RESTART-RECORDS.
+           IF WS-RESTART-SKIP-COUNT > 0
+              DISPLAY 'RESTARTING - SKIPPING ' WS-RESTART-SKIP-COUNT
+                 ' RECORDS ALREADY PROCESSED'
+              PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                 UNTIL WS-SKIP-IDX > WS-RESTART-SKIP-COUNT
+                 OR RPT-PARTSUP-EOF = 'Y'
+                 READ INPUT-RECORD
+                    AT END
+                       MOVE 'Y' TO RPT-PARTSUP-EOF
+                 END-READ
+              END-PERFORM
+              IF RPT-PARTSUP-EOF = 'N'
+                 MOVE WS-RESTART-SKIP-COUNT TO WS-RECORDS-READ
+              END-IF
+           END-IF
+           .
+
+       000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT-REC
+           MOVE WS-RECORDS-READ TO CHKPT-RECORD
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-REC
+           .
+
+       000-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT-REC
+           MOVE ZERO TO CHKPT-RECORD
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-REC
+           .
+
+       200-SET-WRITE-HEADER.
+           MOVE RP-HEADER-ONE TO PRINT-RECORD.
+           PERFORM 300-WRITE-PRINT-RECORD.
+           MOVE RP-HEADER-TWO TO PRINT-RECORD.
+           PERFORM 300-WRITE-PRINT-RECORD.
+
+       300-WRITE-PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+       300-PAGE-BREAK.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE TOT-NUM-PO-CALC TO TOT-NUM-PO-FMAT-OUT.
+           MOVE TOT-QUANTITY-PO-CALC TO TOT-QUANTITY-PO-FMT-OUT.
+
+           MOVE PAGE-NUMBER TO PAGE-NUMBER-FORMATED.
+           MOVE PAGE-BREAK-FORMATED TO PRINT-RECORD.
+           PERFORM 300-WRITE-PRINT-RECORD.
+           PERFORM 300-WRITE-BLANK-LINE.
+
+       300-WRITE-BLANK-LINE.
+           MOVE BLANK-LINE TO PRINT-RECORD.
+           PERFORM 300-WRITE-PRINT-RECORD.
+
+       500-BUILD-REPORT.
+           READ INPUT-RECORD
+           AT END
+              MOVE 'Y' TO RPT-PARTSUP-EOF
+           END-READ
+           .
+
+           IF RPT-PARTSUP-EOF = 'N'
+              ADD 1 TO WS-RECORDS-READ
+              IF FUNCTION MOD(WS-RECORDS-READ WS-CHECKPOINT-INTERVAL)
+                 = 0
+                 PERFORM 000-WRITE-CHECKPOINT
+              END-IF
+           *> Check First Two Fields to see if they are blank.
+              IF PART-NUMBER IN INPUT-RECORD NOT = SPACES
+                 MOVE PART-NUMBER IN INPUT-RECORD
+                    TO PART-NUMBER-FORMATED
+              ELSE
+                 PERFORM 9999-OUTPUT-DEBUG
+              END-IF
+
+              IF PART-NAME IN INPUT-RECORD NOT = SPACES
+                 MOVE PART-NAME IN INPUT-RECORD
+                    TO PART-NAME-FORMATED
+              ELSE
+                 PERFORM 9999-OUTPUT-DEBUG
+              END-IF
+
+              MOVE WEEKS-LEAD-TIME IN INPUT-RECORD
+                 TO WEEKS-LEAD-TIME-FORMATED
+
+              PERFORM 500-SUB-EVALUATE-VEHICLE-MAKE
+
+              MOVE SUPPLIER-NAME IN INPUT-RECORD
+                 TO SUPPLIER-NAME-FORMATED
+
+              PERFORM 500-SUB-EVAL-SUPPLIER-RATING
+              IF WS-MAKE-FILTER-MATCH = 'Y'
+                 PERFORM 500-SUB-TRACK-SUPPLIER-SCORE
+                 IF RPT-MODE-BY-SUPPLIER
+                    PERFORM 500-SUB-TRACK-SUPPLIER-GROUP
+                 END-IF
+              END-IF
+
+              IF
+                 PART-NUMBER-FORMATED NOT EQUAL TO
+                 PART-NUMBER-LAST-FORMATED
+                 AND WS-MAKE-FILTER-MATCH = 'Y'
+                 PERFORM 300-PAGE-BREAK
+                 PERFORM 200-SET-WRITE-HEADER
+                 MOVE REPORT-FORMATED-OUT TO PRINT-RECORD
+                 PERFORM 300-WRITE-PRINT-RECORD
+                 PERFORM 500-SUB-WRITE-EXTRACT
+                 PERFORM 500-SUB-WRITE-CHGHIST
+                 PERFORM 500-SUB-EVALUATE-ADDRESS
+                 PERFORM 500-SUB-COMPUTE-PO-COSTS
+                 MOVE PART-NUMBER-FORMATED
+                    TO PART-NUMBER-LAST-FORMATED
+                 PERFORM 300-WRITE-BLANK-LINE
+                 ADD 1 TO TOT-NUM-PO-CALC
+                 PERFORM VARYING MAKEL-IDX FROM 1 BY 1
+                    UNTIL MAKEL-IDX > WS-MAKE-IDX-COUNT
+                    ADD 1 TO WS-MAKE-NUM-PO(
+                       WS-MAKE-IDX-ENTRY(MAKEL-IDX))
+                 END-PERFORM
+              ELSE
+                 PERFORM 9999-OUTPUT-DEBUG
+              END-IF
+           END-IF
+           .
+           IF RPT-PARTSUP-EOF = 'Y'
+              MOVE '   Report Total     '
+                 TO REPORT-LABEL
+              PERFORM 300-PAGE-BREAK
+              PERFORM 300-WRITE-BLANK-LINE
+              MOVE TOTAL-NUMBER-PO-OUT TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              MOVE TOTAL-QUANTITY-PO-OUT TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              MOVE TOTAL-PRICE-PO-OUT TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              MOVE WS-ADDR-EXCEPTION-COUNT TO TOT-ADDR-EXCEPTION-FMT-OUT
+              MOVE TOTAL-ADDR-EXCEPTION-OUT TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              PERFORM 300-WRITE-BLANK-LINE
+              MOVE WS-MAKE-SUBTOTAL-HEADING TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              PERFORM 300-PRINT-MAKE-SUBTOTALS
+              PERFORM 300-WRITE-BLANK-LINE
+              PERFORM 300-SORT-SUPPLIER-SCORES
+              MOVE WS-SCORECARD-HEADING TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              PERFORM 300-PRINT-SCORECARD
+              PERFORM 300-WRITE-BLANK-LINE
+              MOVE WS-OVERDUE-HEADING TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              PERFORM 300-PRINT-OVERDUE-POS
+              PERFORM 300-WRITE-BLANK-LINE
+              MOVE WS-STALE-HEADING TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              PERFORM 300-PRINT-STALE-SUPPLIERS
+              PERFORM 300-WRITE-BLANK-LINE
+              PERFORM 300-SORT-RECEIVING-MANIFEST
+              MOVE WS-MANIFEST-HEADING TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              PERFORM 300-PRINT-RECEIVING-MANIFEST
+              PERFORM 300-WRITE-BLANK-LINE
+              MOVE WS-ADDR-DUP-HEADING TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              PERFORM 300-PRINT-ADDR-DUP-EXCEPTIONS
+              PERFORM 300-WRITE-BLANK-LINE
+              MOVE WS-ADDR-QUALITY-HEADING TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              PERFORM 300-PRINT-ADDR-QUALITY-EXCEPTIONS
+              PERFORM 300-WRITE-BLANK-LINE
+              MOVE WS-REMIT-BATCH-HEADING TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              PERFORM 300-PRINT-REMIT-BATCH
+              PERFORM 500-SUB-WRITE-REMIT-BATCH
+              PERFORM 300-WRITE-BLANK-LINE
+              MOVE WS-ERR-FREQ-HEADING TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              PERFORM 300-PRINT-ERROR-FREQUENCY
+              IF RPT-MODE-BY-SUPPLIER
+                 PERFORM 300-WRITE-BLANK-LINE
+                 MOVE WS-SUPPLIER-GROUP-HEADING TO PRINT-RECORD
+                 PERFORM 300-WRITE-PRINT-RECORD
+                 PERFORM 300-SORT-SUPPLIER-GROUP
+                 PERFORM 300-PRINT-SUPPLIER-GROUP
+              END-IF
+              PERFORM 300-WRITE-BLANK-LINE
+              MOVE WS-ACT-TREND-HEADING TO PRINT-RECORD
+              PERFORM 300-WRITE-PRINT-RECORD
+              PERFORM 300-PRINT-ACTIVITY-TREND
+
+           END-IF
+           .
+
+       300-PRINT-MAKE-SUBTOTALS.
+           PERFORM VARYING MAKE-IDX FROM 1 BY 1 UNTIL MAKE-IDX > 9
+                   IF WS-MAKE-NUM-PO(MAKE-IDX) > 0
+                      MOVE WS-MAKE-LABEL(MAKE-IDX) TO WSM-MAKE-OUT
+                      MOVE WS-MAKE-NUM-PO(MAKE-IDX) TO WSM-NUM-PO-OUT
+                      MOVE WS-MAKE-QUANTITY(MAKE-IDX)
+                         TO WSM-QUANTITY-OUT
+                      MOVE WS-MAKE-PRICE(MAKE-IDX) TO WSM-PRICE-OUT
+                      MOVE WS-MAKE-SUBTOTAL-LINE TO PRINT-RECORD
+                      PERFORM 300-WRITE-PRINT-RECORD
+                   END-IF
+           END-PERFORM
+           .
+
+      *    A plain swap sort - RPTINPUT only ever arrives sorted by
+      *    part number, so ranking by SUPPLIER-PERF has to happen
+      *    here instead of relying on input order.
+       300-SORT-SUPPLIER-SCORES.
+           IF WS-SUPPLIER-SCORE-COUNT > 1
+              COMPUTE WS-SORT-PASS-LIMIT
+                 = WS-SUPPLIER-SCORE-COUNT - 1
+              PERFORM VARYING SUPP-SCORE-IDX FROM 1 BY 1
+                 UNTIL SUPP-SCORE-IDX > WS-SORT-PASS-LIMIT
+                      COMPUTE WS-SORT-COMPARE-LIMIT
+                         = WS-SUPPLIER-SCORE-COUNT - SUPP-SCORE-IDX
+                      PERFORM VARYING SUPP-SCORE-IDX2 FROM 1 BY 1
+                         UNTIL SUPP-SCORE-IDX2 > WS-SORT-COMPARE-LIMIT
+                              IF WS-SUPPLIER-SCORE-PERF(SUPP-SCORE-IDX2)
+                                 <
+                                 WS-SUPPLIER-SCORE-PERF
+                                    (SUPP-SCORE-IDX2 + 1)
+                                 MOVE WS-SUPPLIER-SCORE(SUPP-SCORE-IDX2)
+                                    TO WS-SORT-TEMP-ENTRY
+                                 MOVE WS-SUPPLIER-SCORE
+                                    (SUPP-SCORE-IDX2 + 1)
+                                    TO WS-SUPPLIER-SCORE
+                                       (SUPP-SCORE-IDX2)
+                                 MOVE WS-SORT-TEMP-ENTRY
+                                    TO WS-SUPPLIER-SCORE
+                                       (SUPP-SCORE-IDX2 + 1)
+                              END-IF
+                      END-PERFORM
+              END-PERFORM
+           END-IF
+           .
+
+       300-PRINT-SCORECARD.
+           PERFORM VARYING SUPP-SCORE-IDX FROM 1 BY 1
+              UNTIL SUPP-SCORE-IDX > WS-SUPPLIER-SCORE-COUNT
+                   MOVE SUPP-SCORE-IDX TO WS-SC-RANK-OUT
+                   MOVE WS-SUPPLIER-SCORE-NAME(SUPP-SCORE-IDX)
+                      TO WS-SC-NAME-OUT
+                   MOVE WS-SUPPLIER-SCORE-PERF(SUPP-SCORE-IDX)
+                      TO WS-SC-PERF-OUT
+                   EVALUATE WS-SUPPLIER-SCORE-RATING(SUPP-SCORE-IDX)
+                   WHEN '3'
+                        MOVE 'Highest Quality' TO WS-SC-RATING-OUT
+                   WHEN '2'
+                        MOVE 'Average Quality' TO WS-SC-RATING-OUT
+                   WHEN '1'
+                        MOVE 'Lowest Quality'  TO WS-SC-RATING-OUT
+                   WHEN OTHER
+                        MOVE 'Unknown Quality' TO WS-SC-RATING-OUT
+                   END-EVALUATE
+                   MOVE WS-SCORECARD-LINE TO PRINT-RECORD
+                   PERFORM 300-WRITE-PRINT-RECORD
+           END-PERFORM
+           .
+
+      *    Same plain swap sort as 300-SORT-SUPPLIER-SCORES, ranking
+      *    WS-SUPP-GROUP-TABLE by SUPPLIER-CODE so 300-PRINT-SUPPLIER-
+      *    GROUP can control-break on it.
+       300-SORT-SUPPLIER-GROUP.
+           IF WS-SUPP-GROUP-COUNT > 1
+              COMPUTE WS-SORT-PASS-LIMIT
+                 = WS-SUPP-GROUP-COUNT - 1
+              PERFORM VARYING SUPP-GRP-IDX FROM 1 BY 1
+                 UNTIL SUPP-GRP-IDX > WS-SORT-PASS-LIMIT
+                      COMPUTE WS-SORT-COMPARE-LIMIT
+                         = WS-SUPP-GROUP-COUNT - SUPP-GRP-IDX
+                      PERFORM VARYING SUPP-GRP-IDX2 FROM 1 BY 1
+                         UNTIL SUPP-GRP-IDX2 > WS-SORT-COMPARE-LIMIT
+                              IF WS-SG-SUPPLIER-CODE(SUPP-GRP-IDX2)
+                                 >
+                                 WS-SG-SUPPLIER-CODE
+                                    (SUPP-GRP-IDX2 + 1)
+                                 MOVE WS-SUPP-GROUP-ENTRY(SUPP-GRP-IDX2)
+                                    TO WS-SG-SORT-TEMP-ENTRY
+                                 MOVE WS-SUPP-GROUP-ENTRY
+                                    (SUPP-GRP-IDX2 + 1)
+                                    TO WS-SUPP-GROUP-ENTRY
+                                       (SUPP-GRP-IDX2)
+                                 MOVE WS-SG-SORT-TEMP-ENTRY
+                                    TO WS-SUPP-GROUP-ENTRY
+                                       (SUPP-GRP-IDX2 + 1)
+                              END-IF
+                      END-PERFORM
+              END-PERFORM
+           END-IF
+           .
+
+      *    Lists WS-SUPP-GROUP-TABLE (already ranked by SUPPLIER-CODE)
+      *    with one heading line per distinct supplier and one detail
+      *    line per part underneath it.
+       300-PRINT-SUPPLIER-GROUP.
+           MOVE SPACES TO WS-SG-LAST-SUPPLIER-CODE
+           PERFORM VARYING SUPP-GRP-IDX FROM 1 BY 1
+              UNTIL SUPP-GRP-IDX > WS-SUPP-GROUP-COUNT
+                   IF WS-SG-SUPPLIER-CODE(SUPP-GRP-IDX)
+                      NOT = WS-SG-LAST-SUPPLIER-CODE
+                      MOVE WS-SG-SUPPLIER-CODE(SUPP-GRP-IDX)
+                         TO WS-SG-HDR-CODE-OUT
+                      MOVE WS-SG-SUPPLIER-NAME(SUPP-GRP-IDX)
+                         TO WS-SG-HDR-NAME-OUT
+                      MOVE WS-SG-SUPPLIER-HDR-LINE TO PRINT-RECORD
+                      PERFORM 300-WRITE-PRINT-RECORD
+                      MOVE WS-SG-SUPPLIER-CODE(SUPP-GRP-IDX)
+                         TO WS-SG-LAST-SUPPLIER-CODE
+                   END-IF
+                   MOVE WS-SG-PART-NUMBER(SUPP-GRP-IDX)
+                      TO WS-SG-PART-NUM-OUT
+                   MOVE WS-SG-PART-NAME(SUPP-GRP-IDX)
+                      TO WS-SG-PART-NAME-OUT
+                   MOVE WS-SG-DETAIL-LINE TO PRINT-RECORD
+                   PERFORM 300-WRITE-PRINT-RECORD
+           END-PERFORM
+           .
+
+       300-PRINT-OVERDUE-POS.
+           PERFORM VARYING OVERDUE-IDX FROM 1 BY 1
+              UNTIL OVERDUE-IDX > WS-OVERDUE-PO-COUNT
+                   MOVE WS-OVERDUE-PART-NUMBER(OVERDUE-IDX)
+                      TO WS-OD-PART-OUT
+                   MOVE WS-OVERDUE-PO-NUMBER(OVERDUE-IDX)
+                      TO WS-OD-PO-OUT
+                   MOVE WS-OVERDUE-DELIVERY-DT(OVERDUE-IDX)
+                      TO WS-OD-DELIVERY-OUT
+                   EVALUATE WS-OVERDUE-STATUS(OVERDUE-IDX)
+                   WHEN 'O'
+                        MOVE 'Open'    TO WS-OD-STATUS-OUT
+                   WHEN 'S'
+                        MOVE 'Shipped' TO WS-OD-STATUS-OUT
+                   WHEN OTHER
+                        MOVE 'Unknown' TO WS-OD-STATUS-OUT
+                   END-EVALUATE
+                   MOVE WS-OVERDUE-LINE TO PRINT-RECORD
+                   PERFORM 300-WRITE-PRINT-RECORD
+           END-PERFORM
+           .
+
+       300-PRINT-STALE-SUPPLIERS.
+           PERFORM VARYING STALE-IDX FROM 1 BY 1
+              UNTIL STALE-IDX > WS-STALE-SUPPLIER-COUNT
+                   MOVE WS-STALE-SUPPLIER-NAME(STALE-IDX)
+                      TO WS-STALE-NAME-OUT
+                   MOVE WS-STALE-ACT-DATE(STALE-IDX)
+                      TO WS-STALE-ACT-DATE-OUT
+                   MOVE WS-STALE-LINE TO PRINT-RECORD
+                   PERFORM 300-WRITE-PRINT-RECORD
+           END-PERFORM
+           .
+
+      *    Same plain swap sort as 300-SORT-SUPPLIER-SCORES, ranking
+      *    WS-MANIFEST-ENTRY by WS-MANIFEST-DELIVERY-DT ascending so
+      *    the earliest-due receipt prints first.
+       300-SORT-RECEIVING-MANIFEST.
+           IF WS-MANIFEST-COUNT > 1
+              COMPUTE WS-SORT-PASS-LIMIT
+                 = WS-MANIFEST-COUNT - 1
+              PERFORM VARYING MANIFEST-IDX FROM 1 BY 1
+                 UNTIL MANIFEST-IDX > WS-SORT-PASS-LIMIT
+                      COMPUTE WS-SORT-COMPARE-LIMIT
+                         = WS-MANIFEST-COUNT - MANIFEST-IDX
+                      PERFORM VARYING MANIFEST-IDX2 FROM 1 BY 1
+                         UNTIL MANIFEST-IDX2 > WS-SORT-COMPARE-LIMIT
+                              IF WS-MANIFEST-DELIVERY-DT(MANIFEST-IDX2)
+                                 >
+                                 WS-MANIFEST-DELIVERY-DT
+                                    (MANIFEST-IDX2 + 1)
+                                 MOVE WS-MANIFEST-ENTRY(MANIFEST-IDX2)
+                                    TO WS-MANIFEST-SORT-TEMP
+                                 MOVE WS-MANIFEST-ENTRY
+                                    (MANIFEST-IDX2 + 1)
+                                    TO WS-MANIFEST-ENTRY
+                                       (MANIFEST-IDX2)
+                                 MOVE WS-MANIFEST-SORT-TEMP
+                                    TO WS-MANIFEST-ENTRY
+                                       (MANIFEST-IDX2 + 1)
+                              END-IF
+                      END-PERFORM
+              END-PERFORM
+           END-IF
+           .
+
+       300-PRINT-RECEIVING-MANIFEST.
+           PERFORM VARYING MANIFEST-IDX FROM 1 BY 1
+              UNTIL MANIFEST-IDX > WS-MANIFEST-COUNT
+                   MOVE WS-MANIFEST-PART-NUMBER(MANIFEST-IDX)
+                      TO WS-MAN-PART-OUT
+                   MOVE WS-MANIFEST-PO-NUMBER(MANIFEST-IDX)
+                      TO WS-MAN-PO-OUT
+                   MOVE WS-MANIFEST-DELIVERY-DT(MANIFEST-IDX)
+                      TO WS-MAN-DELIVERY-OUT
+                   MOVE WS-MANIFEST-QUANTITY(MANIFEST-IDX)
+                      TO WS-MAN-QUANTITY-OUT
+                   MOVE WS-MANIFEST-SUPPLIER(MANIFEST-IDX)
+                      TO WS-MAN-SUPPLIER-OUT
+                   MOVE WS-MANIFEST-LINE TO PRINT-RECORD
+                   PERFORM 300-WRITE-PRINT-RECORD
+           END-PERFORM
+           .
+
+       300-PRINT-ADDR-DUP-EXCEPTIONS.
+           PERFORM VARYING ADE-IDX FROM 1 BY 1
+              UNTIL ADE-IDX > WS-ADDR-DUP-EXCEPT-COUNT
+                   MOVE WS-ADE-ADDRESS-1(ADE-IDX)
+                      TO WS-ADE-ADDR-OUT
+                   MOVE WS-ADE-CITY(ADE-IDX)
+                      TO WS-ADE-CITY-OUT
+                   MOVE WS-ADE-SUPPLIER-A(ADE-IDX)
+                      TO WS-ADE-SUPPLIER-A-OUT
+                   MOVE WS-ADE-SUPPLIER-B(ADE-IDX)
+                      TO WS-ADE-SUPPLIER-B-OUT
+                   MOVE WS-ADDR-DUP-LINE TO PRINT-RECORD
+                   PERFORM 300-WRITE-PRINT-RECORD
+           END-PERFORM
+           .
+
+       300-PRINT-ADDR-QUALITY-EXCEPTIONS.
+           PERFORM VARYING AQE-IDX FROM 1 BY 1
+              UNTIL AQE-IDX > WS-ADDR-QUALITY-EXCEPT-COUNT
+                   MOVE WS-AQE-PART-NUMBER(AQE-IDX)
+                      TO WS-AQE-PART-OUT
+                   MOVE WS-AQE-SUPPLIER-CODE(AQE-IDX)
+                      TO WS-AQE-SUPPLIER-OUT
+                   MOVE WS-AQE-ADDR-TYPE-SLOT(AQE-IDX)
+                      TO WS-AQE-SLOT-OUT
+                   MOVE WS-AQE-BAD-CODE(AQE-IDX)
+                      TO WS-AQE-CODE-OUT
+                   MOVE WS-ADDR-QUALITY-LINE TO PRINT-RECORD
+                   PERFORM 300-WRITE-PRINT-RECORD
+           END-PERFORM
+           .
+
+       300-PRINT-REMIT-BATCH.
+           PERFORM VARYING RBAT-IDX FROM 1 BY 1
+              UNTIL RBAT-IDX > WS-REMIT-BATCH-COUNT
+                   MOVE WS-RBAT-SUPPLIER-NAME(RBAT-IDX)
+                      TO WS-RBAT-SUPPLIER-OUT
+                   MOVE WS-RBAT-AMOUNT-DUE(RBAT-IDX)
+                      TO WS-RBAT-AMOUNT-OUT
+                   MOVE WS-RBAT-ADDRESS-1(RBAT-IDX)
+                      TO WS-RBAT-ADDR-OUT
+                   MOVE WS-RBAT-CITY(RBAT-IDX)
+                      TO WS-RBAT-CITY-OUT
+                   MOVE WS-RBAT-ADDR-STATE(RBAT-IDX)
+                      TO WS-RBAT-STATE-OUT
+                   MOVE WS-RBAT-ZIP-CODE(RBAT-IDX)
+                      TO WS-RBAT-ZIP-OUT
+                   MOVE WS-REMIT-BATCH-LINE TO PRINT-RECORD
+                   PERFORM 300-WRITE-PRINT-RECORD
+           END-PERFORM
+           .
+
+      *    Loads the four already-tracked exception counts into
+      *    WS-ERR-FREQ-TABLE by label and prints one line per type.
+       300-PRINT-ERROR-FREQUENCY.
+           MOVE 'Invalid Address-Type Code' TO WS-ERF-LABEL(1)
+           MOVE WS-ADDR-EXCEPTION-COUNT TO WS-ERF-COUNT(1)
+           MOVE 'Duplicate Supplier Address' TO WS-ERF-LABEL(2)
+           MOVE WS-ADDR-DUP-EXCEPT-COUNT TO WS-ERF-COUNT(2)
+           MOVE 'Overdue Purchase Order' TO WS-ERF-LABEL(3)
+           MOVE WS-OVERDUE-PO-COUNT TO WS-ERF-COUNT(3)
+           MOVE 'Stale Supplier Activity' TO WS-ERF-LABEL(4)
+           MOVE WS-STALE-SUPPLIER-COUNT TO WS-ERF-COUNT(4)
+           PERFORM VARYING ERF-IDX FROM 1 BY 1
+              UNTIL ERF-IDX > 4
+                   MOVE WS-ERF-LABEL(ERF-IDX) TO WS-ERF-LABEL-OUT
+                   MOVE WS-ERF-COUNT(ERF-IDX) TO WS-ERF-COUNT-OUT
+                   MOVE WS-ERR-FREQ-LINE TO PRINT-RECORD
+                   PERFORM 300-WRITE-PRINT-RECORD
+           END-PERFORM
+           .
+
+      *    Loads the three activity-year buckets accumulated by
+      *    500-SUB-TRACK-ACTIVITY-TREND into WS-ACT-TREND-TABLE by
+      *    label and prints one line per bucket.
+       300-PRINT-ACTIVITY-TREND.
+           MOVE 'Current Year Activity' TO WS-ATR-LABEL(1)
+           MOVE WS-TREND-CURRENT-YR-COUNT TO WS-ATR-COUNT(1)
+           MOVE 'Prior Year Activity' TO WS-ATR-LABEL(2)
+           MOVE WS-TREND-PRIOR-YR-COUNT TO WS-ATR-COUNT(2)
+           MOVE 'Two Or More Years Ago' TO WS-ATR-LABEL(3)
+           MOVE WS-TREND-OLDER-COUNT TO WS-ATR-COUNT(3)
+           PERFORM VARYING ACT-TREND-IDX FROM 1 BY 1
+              UNTIL ACT-TREND-IDX > 3
+                   MOVE WS-ATR-LABEL(ACT-TREND-IDX) TO WS-ATR-LABEL-OUT
+                   MOVE WS-ATR-COUNT(ACT-TREND-IDX) TO WS-ATR-COUNT-OUT
+                   MOVE WS-ACT-TREND-LINE TO PRINT-RECORD
+                   PERFORM 300-WRITE-PRINT-RECORD
+           END-PERFORM
+           .
+
+      *    500-SUB-WRITE-REMIT-BATCH is performed once at end of run,
+      *    writing one REMITBAT-RECORD per supplier in
+      *    WS-REMIT-BATCH-TABLE to the batch payment extract.
+       500-SUB-WRITE-REMIT-BATCH.
+           PERFORM VARYING RBAT-IDX FROM 1 BY 1
+              UNTIL RBAT-IDX > WS-REMIT-BATCH-COUNT
+                   MOVE WS-RBAT-SUPPLIER-CODE(RBAT-IDX)
+                      TO RB-SUPPLIER-CODE
+                   MOVE WS-RBAT-SUPPLIER-NAME(RBAT-IDX)
+                      TO RB-SUPPLIER-NAME
+                   MOVE WS-RBAT-AMOUNT-DUE(RBAT-IDX)
+                      TO RB-AMOUNT-DUE
+                   MOVE WS-RBAT-ADDRESS-1(RBAT-IDX)
+                      TO RB-ADDRESS-1
+                   MOVE WS-RBAT-ADDRESS-2(RBAT-IDX)
+                      TO RB-ADDRESS-2
+                   MOVE WS-RBAT-CITY(RBAT-IDX)
+                      TO RB-CITY
+                   MOVE WS-RBAT-ADDR-STATE(RBAT-IDX)
+                      TO RB-ADDR-STATE
+                   MOVE WS-RBAT-ZIP-CODE(RBAT-IDX)
+                      TO RB-ZIP-CODE
+                   WRITE REMITBAT-RECORD
+           END-PERFORM
+           .
+
+      *    a part can carry up to 3 vehicle fitments now; the report
+      *    line shows the primary (first) one, but the make filter
+      *    and the per-make subtotal bucket both look across all 3
+      *    fitments present on the record (500-SUB-MAKE-IDX-FOR-CODE
+      *    builds WS-CURRENT-MAKE-IDX/VEHICLE-MAKE-FORMATED for
+      *    fitment 1 same as before, and WS-MAKE-IDX-LIST for every
+      *    distinct make the part fits).
+       500-SUB-EVALUATE-VEHICLE-MAKE.
+           MOVE 1 TO FIT-IDX
+           PERFORM 500-SUB-MAKE-IDX-FOR-CODE
+           MOVE WS-MAKE-CODE-IDX TO WS-CURRENT-MAKE-IDX
+           MOVE WS-MAKE-CODE-LABEL TO VEHICLE-MAKE-FORMATED
+
+           MOVE 0 TO WS-MAKE-IDX-COUNT
+           MOVE 'Y' TO WS-MAKE-FILTER-MATCH
+           IF WS-MAKE-FILTER = SPACES
+              MOVE 'Y' TO WS-MAKE-FILTER-MATCH
+           ELSE
+              MOVE 'N' TO WS-MAKE-FILTER-MATCH
+           END-IF
+
+           PERFORM VARYING FIT-IDX FROM 1 BY 1 UNTIL FIT-IDX > 3
+              IF VEHICLE-MAKE IN INPUT-RECORD (FIT-IDX) NOT = SPACES
+                 PERFORM 500-SUB-MAKE-IDX-FOR-CODE
+                 PERFORM 500-SUB-ADD-MAKE-IDX-TO-LIST
+                 IF WS-MAKE-FILTER NOT = SPACES
+                    AND VEHICLE-MAKE IN INPUT-RECORD (FIT-IDX)
+                        = WS-MAKE-FILTER
+                    MOVE 'Y' TO WS-MAKE-FILTER-MATCH
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+      *    Maps VEHICLE-FITMENT(FIT-IDX)'s make code to its subtotal
+      *    table index/label, the same 9-way lookup this paragraph
+      *    always did for fitment 1 alone.
+       500-SUB-MAKE-IDX-FOR-CODE.
+           EVALUATE VEHICLE-MAKE IN INPUT-RECORD (FIT-IDX)
+           WHEN 'CHR'
+                MOVE 'CHRYSLER'  TO WS-MAKE-CODE-LABEL
+                MOVE 1 TO WS-MAKE-CODE-IDX
+           WHEN 'FOR'
+                MOVE 'FORD '     TO WS-MAKE-CODE-LABEL
+                MOVE 2 TO WS-MAKE-CODE-IDX
+           WHEN 'GM '
+                MOVE 'GM'        TO WS-MAKE-CODE-LABEL
+                MOVE 3 TO WS-MAKE-CODE-IDX
+           WHEN 'VW '
+                MOVE 'VOLKSWAGON' TO WS-MAKE-CODE-LABEL
+                MOVE 4 TO WS-MAKE-CODE-IDX
+           WHEN 'TOY'
+                MOVE 'TOYOTA'    TO WS-MAKE-CODE-LABEL
+                MOVE 5 TO WS-MAKE-CODE-IDX
+           WHEN 'JAG'
+                MOVE 'JAGUAR '   TO WS-MAKE-CODE-LABEL
+                MOVE 6 TO WS-MAKE-CODE-IDX
+           WHEN 'PEU'
+                MOVE 'PEUGEOT'   TO WS-MAKE-CODE-LABEL
+                MOVE 7 TO WS-MAKE-CODE-IDX
+           WHEN 'BMW'
+                MOVE 'BMW'       TO WS-MAKE-CODE-LABEL
+                MOVE 8 TO WS-MAKE-CODE-IDX
+           WHEN OTHER
+                MOVE 'Unknown'   TO WS-MAKE-CODE-LABEL
+                MOVE 9 TO WS-MAKE-CODE-IDX
+           END-EVALUATE
+           .
+
+      *    Adds WS-MAKE-CODE-IDX to WS-MAKE-IDX-LIST unless it's
+      *    already there - a part fitting the same make twice (e.g.
+      *    two Ford model fitments) still only counts once per part
+      *    toward that make's subtotal.
+       500-SUB-ADD-MAKE-IDX-TO-LIST.
+           MOVE 'N' TO WS-ML-DUP-FLAG
+           PERFORM VARYING MAKEL-IDX FROM 1 BY 1
+              UNTIL MAKEL-IDX > WS-MAKE-IDX-COUNT
+              IF WS-MAKE-IDX-ENTRY(MAKEL-IDX) = WS-MAKE-CODE-IDX
+                 MOVE 'Y' TO WS-ML-DUP-FLAG
+              END-IF
+           END-PERFORM
+           IF WS-ML-DUP-FLAG = 'N' AND WS-MAKE-IDX-COUNT < 3
+              ADD 1 TO WS-MAKE-IDX-COUNT
+              MOVE WS-MAKE-CODE-IDX
+                 TO WS-MAKE-IDX-ENTRY(WS-MAKE-IDX-COUNT)
+           END-IF
+           .
+
+       500-SUB-EVAL-SUPPLIER-RATING.
+           EVALUATE
+              SUPPLIER-RATING IN INPUT-RECORD
+           WHEN '3'
+                MOVE 'Highest Quality'
+                   TO SUPPLIER-RATING-FORMATED
+           WHEN '2'
+                MOVE 'Average Quality'
+                   TO SUPPLIER-RATING-FORMATED
+           WHEN '1'
+                MOVE 'Lowest Quality'
+                   TO SUPPLIER-RATING-FORMATED
+           WHEN OTHER
+                MOVE 'Unknown Quality'
+                   TO SUPPLIER-RATING-FORMATED
+           END-EVALUATE
+           .
+
+      *    Remembers each distinct supplier seen so far so the
+      *    trailer scorecard doesn't print the same SUPPLIER-NAME
+      *    once per part.
+       500-SUB-TRACK-SUPPLIER-SCORE.
+           MOVE 'N' TO WS-SUPPLIER-SCORE-FOUND.
+           PERFORM VARYING SUPP-SCORE-IDX FROM 1 BY 1
+              UNTIL SUPP-SCORE-IDX > WS-SUPPLIER-SCORE-COUNT
+                   IF WS-SUPPLIER-SCORE-NAME(SUPP-SCORE-IDX)
+                      = SUPPLIER-NAME IN INPUT-RECORD
+                      MOVE 'Y' TO WS-SUPPLIER-SCORE-FOUND
+                   END-IF
+           END-PERFORM
+           .
+           IF WS-SUPPLIER-SCORE-FOUND = 'N'
+              AND WS-SUPPLIER-SCORE-COUNT < 50
+              ADD 1 TO WS-SUPPLIER-SCORE-COUNT
+              MOVE SUPPLIER-NAME IN INPUT-RECORD
+                 TO WS-SUPPLIER-SCORE-NAME(WS-SUPPLIER-SCORE-COUNT)
+              MOVE SUPPLIER-PERF IN INPUT-RECORD
+                 TO WS-SUPPLIER-SCORE-PERF(WS-SUPPLIER-SCORE-COUNT)
+              MOVE SUPPLIER-RATING IN INPUT-RECORD
+                 TO WS-SUPPLIER-SCORE-RATING(WS-SUPPLIER-SCORE-COUNT)
+              PERFORM 500-SUB-TRACK-STALE-SUPPLIER
+              PERFORM 500-SUB-TRACK-ACTIVITY-TREND
+              PERFORM 500-SUB-TRACK-ADDR-DUP
+           END-IF
+           .
+
+      *    Called once per input record when WS-RPT-MODE requests the
+      *    group-by-supplier trailer section - every record is one
+      *    part/supplier pair, so unlike 500-SUB-TRACK-SUPPLIER-SCORE
+      *    there is no need to check for a duplicate entry first.
+       500-SUB-TRACK-SUPPLIER-GROUP.
+           IF WS-SUPP-GROUP-COUNT < 500
+              ADD 1 TO WS-SUPP-GROUP-COUNT
+              MOVE SUPPLIER-CODE IN INPUT-RECORD
+                 TO WS-SG-SUPPLIER-CODE(WS-SUPP-GROUP-COUNT)
+              MOVE SUPPLIER-NAME IN INPUT-RECORD
+                 TO WS-SG-SUPPLIER-NAME(WS-SUPP-GROUP-COUNT)
+              MOVE PART-NUMBER IN INPUT-RECORD
+                 TO WS-SG-PART-NUMBER(WS-SUPP-GROUP-COUNT)
+              MOVE PART-NAME IN INPUT-RECORD
+                 TO WS-SG-PART-NAME(WS-SUPP-GROUP-COUNT)
+           END-IF
+           .
+
+      *    Called once per newly-seen supplier out of 500-SUB-TRACK-
+      *    SUPPLIER-SCORE. A supplier whose SUPPLIER-ACT-DATE is older
+      *    than WS-REVERIFY-CUTOFF-DATE goes on the reverification
+      *    list printed at the end of the report.
+       500-SUB-TRACK-STALE-SUPPLIER.
+           IF SUPPLIER-ACT-DATE IN INPUT-RECORD IS NUMERIC
+              AND SUPPLIER-ACT-DATE IN INPUT-RECORD > 0
+              AND SUPPLIER-ACT-DATE IN INPUT-RECORD
+                 < WS-REVERIFY-CUTOFF-DATE
+              AND WS-STALE-SUPPLIER-COUNT < 50
+              ADD 1 TO WS-STALE-SUPPLIER-COUNT
+              MOVE SUPPLIER-NAME IN INPUT-RECORD
+                 TO WS-STALE-SUPPLIER-NAME(WS-STALE-SUPPLIER-COUNT)
+              MOVE SUPPLIER-ACT-DATE IN INPUT-RECORD
+                 TO WS-STALE-ACT-DATE(WS-STALE-SUPPLIER-COUNT)
+           END-IF
+           .
+
+      *    Called once per newly-seen supplier out of 500-SUB-TRACK-
+      *    SUPPLIER-SCORE.  Buckets that supplier's SUPPLIER-ACT-DATE
+      *    year against WS-CURRENT-YEAR-NUM/WS-PRIOR-YEAR-NUM so
+      *    300-PRINT-ACTIVITY-TREND can show how supplier activity
+      *    this run compares to prior years.
+       500-SUB-TRACK-ACTIVITY-TREND.
+           IF SUPPLIER-ACT-DATE IN INPUT-RECORD IS NUMERIC
+              AND SUPPLIER-ACT-DATE IN INPUT-RECORD > 0
+              MOVE SUPPLIER-ACT-DATE IN INPUT-RECORD(1:4)
+                 TO WS-ACT-DATE-YEAR
+              IF WS-ACT-DATE-YEAR = WS-CURRENT-YEAR-NUM
+                 ADD 1 TO WS-TREND-CURRENT-YR-COUNT
+              ELSE
+                 IF WS-ACT-DATE-YEAR = WS-PRIOR-YEAR-NUM
+                    ADD 1 TO WS-TREND-PRIOR-YR-COUNT
+                 ELSE
+                    ADD 1 TO WS-TREND-OLDER-COUNT
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      *    Called once per newly-seen supplier out of 500-SUB-TRACK-
+      *    SUPPLIER-SCORE.  Checks each of that supplier's four
+      *    addresses against every address seen for a prior supplier
+      *    this run.
+       500-SUB-TRACK-ADDR-DUP.
+           PERFORM VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 4
+                   IF ADDRESS-1 IN INPUT-RECORD (ADDR-IDX) NOT = SPACES
+                      PERFORM 500-SUB-CHECK-ADDR-DUP-ENTRY
+                   END-IF
+           END-PERFORM
+           .
+
+      *    Called once per non-blank address slot out of 500-SUB-
+      *    TRACK-ADDR-DUP.  A match on a different SUPPLIER-CODE goes
+      *    on WS-ADDR-DUP-EXCEPT-TABLE; an address not seen before
+      *    (regardless of match) is added to WS-ADDR-DUP-TABLE so a
+      *    later supplier can be compared against it.
+       500-SUB-CHECK-ADDR-DUP-ENTRY.
+           MOVE 'N' TO WS-ADDR-DUP-FOUND-FLAG
+           PERFORM VARYING ADDRDUP-IDX FROM 1 BY 1
+              UNTIL ADDRDUP-IDX > WS-ADDR-DUP-COUNT
+                   IF WS-ADDR-DUP-ADDRESS-1(ADDRDUP-IDX)
+                      = ADDRESS-1 IN INPUT-RECORD (ADDR-IDX)
+                      AND WS-ADDR-DUP-CITY(ADDRDUP-IDX)
+                         = CITY IN INPUT-RECORD (ADDR-IDX)
+                      AND WS-ADDR-DUP-STATE(ADDRDUP-IDX)
+                         = ADDR-STATE IN INPUT-RECORD (ADDR-IDX)
+                      AND WS-ADDR-DUP-ZIP(ADDRDUP-IDX)
+                         = ZIP-CODE IN INPUT-RECORD (ADDR-IDX)
+                      MOVE 'Y' TO WS-ADDR-DUP-FOUND-FLAG
+                      IF WS-ADDR-DUP-SUPPLIER(ADDRDUP-IDX)
+                         NOT = SUPPLIER-CODE IN INPUT-RECORD
+                         PERFORM 500-SUB-TRACK-ADDR-DUP-EXCEPT
+                      END-IF
+                   END-IF
+           END-PERFORM
+           .
+           IF WS-ADDR-DUP-FOUND-FLAG = 'N'
+              AND WS-ADDR-DUP-COUNT < 200
+              ADD 1 TO WS-ADDR-DUP-COUNT
+              MOVE ADDRESS-1 IN INPUT-RECORD (ADDR-IDX)
+                 TO WS-ADDR-DUP-ADDRESS-1(WS-ADDR-DUP-COUNT)
+              MOVE CITY IN INPUT-RECORD (ADDR-IDX)
+                 TO WS-ADDR-DUP-CITY(WS-ADDR-DUP-COUNT)
+              MOVE ADDR-STATE IN INPUT-RECORD (ADDR-IDX)
+                 TO WS-ADDR-DUP-STATE(WS-ADDR-DUP-COUNT)
+              MOVE ZIP-CODE IN INPUT-RECORD (ADDR-IDX)
+                 TO WS-ADDR-DUP-ZIP(WS-ADDR-DUP-COUNT)
+              MOVE SUPPLIER-CODE IN INPUT-RECORD
+                 TO WS-ADDR-DUP-SUPPLIER(WS-ADDR-DUP-COUNT)
+           END-IF
+           .
+
+       500-SUB-TRACK-ADDR-DUP-EXCEPT.
+           IF WS-ADDR-DUP-EXCEPT-COUNT < 100
+              ADD 1 TO WS-ADDR-DUP-EXCEPT-COUNT
+              MOVE ADDRESS-1 IN INPUT-RECORD (ADDR-IDX)
+                 TO WS-ADE-ADDRESS-1(WS-ADDR-DUP-EXCEPT-COUNT)
+              MOVE CITY IN INPUT-RECORD (ADDR-IDX)
+                 TO WS-ADE-CITY(WS-ADDR-DUP-EXCEPT-COUNT)
+              MOVE WS-ADDR-DUP-SUPPLIER(ADDRDUP-IDX)
+                 TO WS-ADE-SUPPLIER-A(WS-ADDR-DUP-EXCEPT-COUNT)
+              MOVE SUPPLIER-CODE IN INPUT-RECORD
+                 TO WS-ADE-SUPPLIER-B(WS-ADDR-DUP-EXCEPT-COUNT)
+           END-IF
+           .
+
+      *    Called out of the WHEN OTHER leg of 500-SUB-SUB-EVALUATE-
+      *    ADDRESS whenever WSX-SUPP-ADDRESS(1:1) is not one of the
+      *    four valid address-type codes.  Records the part/supplier,
+      *    which of the four address slots was bad, and the bad code
+      *    itself (SPACE if the slot was blank) for the trailer page.
+       500-SUB-TRACK-ADDR-QUALITY-EXCEPT.
+           IF WS-ADDR-QUALITY-EXCEPT-COUNT < 100
+              ADD 1 TO WS-ADDR-QUALITY-EXCEPT-COUNT
+              MOVE PART-NUMBER IN INPUT-RECORD
+                 TO WS-AQE-PART-NUMBER(WS-ADDR-QUALITY-EXCEPT-COUNT)
+              MOVE SUPPLIER-CODE IN INPUT-RECORD
+                 TO WS-AQE-SUPPLIER-CODE(WS-ADDR-QUALITY-EXCEPT-COUNT)
+              MOVE INDEX-VALUE-ADDR
+                 TO WS-AQE-ADDR-TYPE-SLOT(WS-ADDR-QUALITY-EXCEPT-COUNT)
+              MOVE WSX-SUPP-ADDRESS(1:1)
+                 TO WS-AQE-BAD-CODE(WS-ADDR-QUALITY-EXCEPT-COUNT)
+           END-IF
+           .
+
+       500-SUB-EVALUATE-ADDRESS.
+           MOVE 'N' TO WS-REMIT-CAPTURED-FLAG.
+           PERFORM VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 4
+                   MOVE SUPP-ADDRESS(ADDR-IDX)
+                      TO WSX-SUPP-ADDRESS
+                   IF REMIT-ADDRESS(ADDR-IDX)
+                      PERFORM 500-SUB-CAPTURE-REMIT-RAW
+                   END-IF
+                   ADD 1 TO INDEX-VALUE-ADDR
+                   PERFORM 500-SUB-SUB-EVALUATE-ADDRESS
+           END-PERFORM
+           .
+
+           PERFORM 300-WRITE-BLANK-LINE.
+           PERFORM 300-WRITE-BLANK-LINE.
+           MOVE PRT-ORDER-ADDRESS-OUT TO PRINT-RECORD.
+           PERFORM 300-WRITE-PRINT-RECORD.
+           MOVE PRT-SCHED-ADDRESS-OUT TO PRINT-RECORD.
+           PERFORM 300-WRITE-PRINT-RECORD.
+           MOVE PRT-REMIT-ADDRESS-OUT TO PRINT-RECORD.
+           PERFORM 300-WRITE-PRINT-RECORD.
+           MOVE PRT-BILLTO-ADDRESS-OUT TO PRINT-RECORD.
+           PERFORM 300-WRITE-PRINT-RECORD.
+           PERFORM 500-SUB-WRITE-MAILING-LABEL.
+           PERFORM 500-CLEAN-UP.
+
+      *    Grabs the Remit Address fields before the pipe-delimiter
+      *    substitution below mutates WSX-SUPP-ADDRESS, so the mailing
+      *    label extract gets clean values.
+       500-SUB-CAPTURE-REMIT-RAW.
+           MOVE 'Y' TO WS-REMIT-CAPTURED-FLAG
+           MOVE WSX-ADDRESS-1  TO WS-REMIT-ADDRESS-1
+           MOVE WSX-ADDRESS-2  TO WS-REMIT-ADDRESS-2
+           MOVE WSX-ADDRESS-3  TO WS-REMIT-ADDRESS-3
+           MOVE WSX-CITY       TO WS-REMIT-CITY
+           MOVE WSX-ADDR-STATE TO WS-REMIT-ADDR-STATE
+           MOVE WSX-ZIP-CODE   TO WS-REMIT-ZIP-CODE
+           .
+
+      *    Writes one record per distinct supplier - WS-SUPPLIER-
+      *    SCORE-FOUND still reflects this record's supplier lookup
+      *    from 500-SUB-TRACK-SUPPLIER-SCORE earlier in this pass, so
+      *    'N' there means this is the first time the supplier's been
+      *    seen this run.
+       500-SUB-WRITE-MAILING-LABEL.
+           IF WS-SUPPLIER-SCORE-FOUND = 'N'
+              AND WS-REMIT-CAPTURED-FLAG = 'Y'
+              MOVE SUPPLIER-CODE IN INPUT-RECORD TO ML-SUPPLIER-CODE
+              MOVE SUPPLIER-NAME IN INPUT-RECORD TO ML-SUPPLIER-NAME
+              MOVE WS-REMIT-ADDRESS-1  TO ML-ADDRESS-1
+              MOVE WS-REMIT-ADDRESS-2  TO ML-ADDRESS-2
+              MOVE WS-REMIT-ADDRESS-3  TO ML-ADDRESS-3
+              MOVE WS-REMIT-CITY       TO ML-CITY
+              MOVE WS-REMIT-ADDR-STATE TO ML-ADDR-STATE
+              MOVE WS-REMIT-ZIP-CODE   TO ML-ZIP-CODE
+              WRITE MAILLABL-RECORD
+           END-IF
+           .
+
+       500-SUB-WRITE-EXTRACT.
+           MOVE SPACES TO RPTEXTR-RECORD
+           STRING PART-NUMBER-FORMATED , ','
+              , PART-NAME-FORMATED , ','
+              , WEEKS-LEAD-TIME-FORMATED , ','
+              , VEHICLE-MAKE-FORMATED , ','
+              , SUPPLIER-NAME-FORMATED , ','
+              , SUPPLIER-RATING-FORMATED , ','
+              , SUPPLIER-PERF IN INPUT-RECORD
+              DELIMITED BY SIZE INTO RPTEXTR-RECORD
+           WRITE RPTEXTR-RECORD
+           .
+
+      *    One row per distinct supplier/part encountered this run,
+      *    stamped with today's date - since nothing upstream keeps a
+      *    master copy of SUPPLIER-STATUS/RATING/PERF to compare
+      *    against, this just accumulates a dated snapshot each run
+      *    onto CHGHIST so a later run (or a human) can see how those
+      *    fields have moved over time.
+       500-SUB-WRITE-CHGHIST.
+           MOVE SPACES TO CHGHIST-RECORD
+           STRING WS-TODAYS-DATE-NUM , ','
+              , PART-NUMBER-FORMATED , ','
+              , SUPPLIER-CODE IN INPUT-RECORD , ','
+              , SUPPLIER-STATUS IN INPUT-RECORD , ','
+              , SUPPLIER-RATING-FORMATED , ','
+              , SUPPLIER-PERF IN INPUT-RECORD
+              DELIMITED BY SIZE INTO CHGHIST-RECORD
+           WRITE CHGHIST-RECORD
+           .
+
+       500-SUB-WRITE-EDI-ENVELOPE-HEAD.
+           MOVE SPACES TO EDI850-RECORD
+           STRING 'ISA*00*          *00*          *ZZ*PARTSUPP  '
+              , '*ZZ*SUPPLIER  *' , EDI-ISA-CONTROL-NUM , '~'
+              DELIMITED BY SIZE INTO EDI850-RECORD
+           WRITE EDI850-RECORD
+           MOVE SPACES TO EDI850-RECORD
+           STRING 'GS*PO*PARTSUPP*SUPPLIER*' , EDI-GS-CONTROL-NUM
+              , '*X*004010~'
+              DELIMITED BY SIZE INTO EDI850-RECORD
+           WRITE EDI850-RECORD
+           .
+
+      *    One ST/SE transaction set per open PO found, in the order
+      *    RPTPRINT already processes the sorted input in.
+       500-SUB-WRITE-EDI-850.
+           ADD 1 TO EDI-ST-CONTROL-NUM
+           ADD 1 TO EDI-TRANSACTION-COUNT
+           MOVE 0 TO EDI-ST-SEGMENT-COUNT
+           MOVE WSX-UNIT-PRICE TO EDI-UNIT-PRICE-OUT
+
+           MOVE SPACES TO EDI850-RECORD
+           STRING 'ST*850*' , EDI-ST-CONTROL-NUM , '~'
+              DELIMITED BY SIZE INTO EDI850-RECORD
+           WRITE EDI850-RECORD
+           ADD 1 TO EDI-ST-SEGMENT-COUNT
+
+           MOVE SPACES TO EDI850-RECORD
+           STRING 'BEG*00*NE*' , WSX-PO-NUMBER , '**'
+              , WSX-ORDER-DATE , '~'
+              DELIMITED BY SIZE INTO EDI850-RECORD
+           WRITE EDI850-RECORD
+           ADD 1 TO EDI-ST-SEGMENT-COUNT
+
+           MOVE SPACES TO EDI850-RECORD
+           STRING 'PO1*1*' , WSX-QUANTITY , '*EA*'
+              , EDI-UNIT-PRICE-OUT , '**BP*'
+              , PART-NUMBER IN INPUT-RECORD , '~'
+              DELIMITED BY SIZE INTO EDI850-RECORD
+           WRITE EDI850-RECORD
+           ADD 1 TO EDI-ST-SEGMENT-COUNT
+
+           MOVE SPACES TO EDI850-RECORD
+           STRING 'DTM*002*' , WSX-DELIVERY-DATE , '~'
+              DELIMITED BY SIZE INTO EDI850-RECORD
+           WRITE EDI850-RECORD
+           ADD 1 TO EDI-ST-SEGMENT-COUNT
+
+           MOVE SPACES TO EDI850-RECORD
+           STRING 'CTT*1~'
+              DELIMITED BY SIZE INTO EDI850-RECORD
+           WRITE EDI850-RECORD
+           ADD 1 TO EDI-ST-SEGMENT-COUNT
+
+           ADD 1 TO EDI-ST-SEGMENT-COUNT
+           MOVE SPACES TO EDI850-RECORD
+           STRING 'SE*' , EDI-ST-SEGMENT-COUNT , '*'
+              , EDI-ST-CONTROL-NUM , '~'
+              DELIMITED BY SIZE INTO EDI850-RECORD
+           WRITE EDI850-RECORD
+           .
+
+       500-SUB-WRITE-EDI-ENVELOPE-TAIL.
+           MOVE SPACES TO EDI850-RECORD
+           STRING 'GE*' , EDI-TRANSACTION-COUNT , '*'
+              , EDI-GS-CONTROL-NUM , '~'
+              DELIMITED BY SIZE INTO EDI850-RECORD
+           WRITE EDI850-RECORD
+           MOVE SPACES TO EDI850-RECORD
+           STRING 'IEA*1*' , EDI-ISA-CONTROL-NUM , '~'
+              DELIMITED BY SIZE INTO EDI850-RECORD
+           WRITE EDI850-RECORD
+           .
+
+       500-SUB-SUB-EVALUATE-ADDRESS.
+           *> In each pass the fields will be updated.
+           *> If they are blank, in order to make them blank if
+           *> they do not have legit data need to clear each of them
+           *> Did add some error checking. Should not be needed as
+           *> the sub routines should catch it, but it helped to have it
+           *> durring the initial testing.
+           IF ORDER-ADDRESS-OUT = IN-ERROR-ADDRESS
+              MOVE SPACES TO ORDER-ADDRESS-OUT
+           END-IF
+           .
+           IF SCHED-ADDRESS-OUT = IN-ERROR-ADDRESS
+              MOVE SPACES TO SCHED-ADDRESS-OUT
+           END-IF
+           .
+           IF REMIT-ADDRESS-OUT = IN-ERROR-ADDRESS
+              MOVE SPACES TO REMIT-ADDRESS-OUT
+           END-IF
+           .
+           IF BILLTO-ADDRESS-OUT = IN-ERROR-ADDRESS
+              MOVE SPACES TO BILLTO-ADDRESS-OUT
+           END-IF
+           .
+           *> In order to maintain the spaces in the addresses, all
+           *> spaces were replaced by pipe in each record. Then because
+           *> when you have a double pipe it means that you have hit the
+           *> next field. So in the String it delimits the fields based
+           *> on it having a double pipe. Then use INSPECT again to
+           *> clean up the pipe and replace it with a space for the final
+           *> output. (Not the most elegant). Future project write a
+           *> called sub to do string cleaning.
+           INSPECT WSX-ADDRESS-1 REPLACING ALL SPACE BY PIPE-DELIM
+           INSPECT WSX-ADDRESS-2 REPLACING ALL SPACE BY PIPE-DELIM
+           INSPECT WSX-ADDRESS-3 REPLACING ALL SPACE BY PIPE-DELIM
+           INSPECT WSX-CITY REPLACING ALL SPACE BY PIPE-DELIM
+           INSPECT WSX-ADDR-STATE REPLACING ALL SPACE BY PIPE-DELIM
+           INSPECT WSX-ZIP-CODE REPLACING ALL SPACE BY PIPE-DELIM
+           INSPECT WSX-CONTACT-NAME REPLACING ALL SPACE BY PIPE-DELIM
+           INSPECT WSX-PHONE-NUMBER REPLACING ALL SPACE BY PIPE-DELIM
+
+           EVALUATE
+              WSX-SUPP-ADDRESS(1:1)
+           WHEN '1' *>  Order Address
+                STRING
+                   WSX-ADDRESS-1 DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-ADDRESS-2 DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-ADDRESS-3 DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-CITY DELIMITED BY '||'
+                   ,
+                   ',' DELIMITED BY '||'
+                   ,
+                   WSX-ADDR-STATE DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-ZIP-CODE(1:5) DELIMITED BY '||'
+                   ,
+                   '-' DELIMITED BY '||'
+                   ,
+                   WSX-ZIP-CODE(6:4) DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   'C:' DELIMITED BY '||'
+                   ,
+                   WSX-CONTACT-NAME DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   'P:' DELIMITED BY '||'
+                   ,
+                   WSX-PHONE-NUMBER DELIMITED BY '||'
+                   INTO IN-ADDRESS1
+
+           WHEN '2' *>  Sched Address.
+                STRING
+                   WSX-ADDRESS-1 DELIMITED BY '||'
+
+                   SPACE DELIMITED BY '||'
+
+                   WSX-ADDRESS-2 DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-ADDRESS-3 DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-CITY DELIMITED BY '||'
+                   ,
+                   ',' DELIMITED BY '||'
+                   ,
+                   WSX-ADDR-STATE DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-ZIP-CODE(1:5) DELIMITED BY '||'
+                   ,
+                   '-' DELIMITED BY '||'
+                   ,
+                   WSX-ZIP-CODE(6:4) DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   'C:' DELIMITED BY '||'
+                   ,
+                   WSX-CONTACT-NAME DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   'P:' DELIMITED BY '||'
+                   ,
+                   WSX-PHONE-NUMBER DELIMITED BY '||'
+                   INTO IN-ADDRESS2
+
+           WHEN '3' *>  Remit Address
+                STRING
+                   WSX-ADDRESS-1 DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-ADDRESS-2 DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-ADDRESS-3 DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-CITY DELIMITED BY '||'
+                   ,
+                   ',' DELIMITED BY '||'
+                   ,
+                   WSX-ADDR-STATE DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-ZIP-CODE(1:5) DELIMITED BY '||'
+                   ,
+                   '-' DELIMITED BY '||'
+                   ,
+                   WSX-ZIP-CODE(6:4) DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   'C:' DELIMITED BY '||'
+                   ,
+                   WSX-CONTACT-NAME DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   'P:' DELIMITED BY '||'
+                   ,
+                   WSX-PHONE-NUMBER DELIMITED BY '||'
+                   INTO IN-ADDRESS3
+
+
+           WHEN '4' *>  Bill-To Address
+                STRING
+                   WSX-ADDRESS-1 DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-ADDRESS-2 DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-ADDRESS-3 DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-CITY DELIMITED BY '||'
+                   ,
+                   ',' DELIMITED BY '||'
+                   ,
+                   WSX-ADDR-STATE DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   WSX-ZIP-CODE(1:5) DELIMITED BY '||'
+                   ,
+                   '-' DELIMITED BY '||'
+                   ,
+                   WSX-ZIP-CODE(6:4) DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   'C:' DELIMITED BY '||'
+                   ,
+                   WSX-CONTACT-NAME DELIMITED BY '||'
+                   ,
+                   SPACE DELIMITED BY '||'
+                   ,
+                   'P:' DELIMITED BY '||'
+                   ,
+                   WSX-PHONE-NUMBER DELIMITED BY '||'
+                   INTO IN-ADDRESS4
+
+           WHEN OTHER *>  Invalid Address Type
+                ADD 1 TO WS-ADDR-EXCEPTION-COUNT
+                IF WSX-SUPP-ADDRESS(1:1) = SPACE
+                   DISPLAY 'BLANK ADDRESS TYPE IN WSX-SUPP-ADDRESS(1:1)'
+                END-IF
+                PERFORM 500-SUB-TRACK-ADDR-QUALITY-EXCEPT
+           END-EVALUATE
+           .
+
+           INSPECT IN-ADDRESS1
+              REPLACING ALL PIPE-DELIM BY SPACE
+           MOVE IN-ADDRESS1 TO ORDER-ADDRESS-OUT
+           .
+
+           IF WSX-ZIP-CODE(6:4) = '||||'
+              AND WSX-SUPP-ADDRESS(1:1) = 1
+              INSPECT ORDER-ADDRESS-OUT
+                 REPLACING ALL DASH-DELIM BY SPACE
+           END-IF
+           .
+
+           IF IN-ADDRESS1 = SPACES
+              MOVE IN-ERROR-ADDRESS TO ORDER-ADDRESS-OUT
+           END-IF
+           .
+
+           INSPECT IN-ADDRESS2
+              REPLACING ALL PIPE-DELIM BY SPACE
+           MOVE IN-ADDRESS2 TO SCHED-ADDRESS-OUT
+           .
+
+           IF WSX-ZIP-CODE(6:4) = '||||'
+              AND WSX-SUPP-ADDRESS(1:1) = 2
+              INSPECT SCHED-ADDRESS-OUT
+                 REPLACING ALL DASH-DELIM BY SPACE
+           END-IF
+           .
+
+           IF IN-ADDRESS2 = SPACES
+              MOVE IN-ERROR-ADDRESS TO SCHED-ADDRESS-OUT
+           END-IF
+           .
+
+           INSPECT IN-ADDRESS3
+              REPLACING ALL PIPE-DELIM BY SPACE
+           MOVE IN-ADDRESS3 TO REMIT-ADDRESS-OUT
+           .
+
+           IF WSX-ZIP-CODE(6:4) = '||||'
+              AND WSX-SUPP-ADDRESS(1:1) = 3
+              INSPECT REMIT-ADDRESS-OUT
+                 REPLACING ALL DASH-DELIM BY SPACE
+           END-IF
+           .
+
+           IF IN-ADDRESS3 = SPACES
+              MOVE IN-ERROR-ADDRESS TO REMIT-ADDRESS-OUT
+           END-IF
+           .
+
+           INSPECT IN-ADDRESS4
+              REPLACING ALL PIPE-DELIM BY SPACE
+           MOVE IN-ADDRESS4 TO BILLTO-ADDRESS-OUT
+           .
+
+           IF WSX-ZIP-CODE(6:4) = '||||'
+              AND WSX-SUPP-ADDRESS(1:1) = 4
+              INSPECT BILLTO-ADDRESS-OUT
+                 REPLACING ALL DASH-DELIM BY SPACE
+           END-IF
+           .
+
+           IF IN-ADDRESS4 = SPACES
+              MOVE IN-ERROR-ADDRESS TO BILLTO-ADDRESS-OUT
+           END-IF
+           .
+       500-SUB-COMPUTE-PROCESS.
+           IF PRICE-PO-CALC IS NUMERIC
+              IF WSX-QUANTITY IS NUMERIC
+                 IF WSX-UNIT-PRICE IS NUMERIC
+                    ADD WSX-QUANTITY TO TOT-QUANTITY-PO-CALC
+                    COMPUTE PRICE-PO-CALC
+                       =(WSX-QUANTITY * WSX-UNIT-PRICE)
+                    ADD PRICE-PO-CALC TO TOT-PRICE-PO-CALC
+                    PERFORM VARYING MAKEL-IDX FROM 1 BY 1
+                       UNTIL MAKEL-IDX > WS-MAKE-IDX-COUNT
+                       ADD WSX-QUANTITY
+                          TO WS-MAKE-QUANTITY(
+                             WS-MAKE-IDX-ENTRY(MAKEL-IDX))
+                       ADD PRICE-PO-CALC
+                          TO WS-MAKE-PRICE(
+                             WS-MAKE-IDX-ENTRY(MAKEL-IDX))
+                    END-PERFORM
+                    MOVE TOT-PRICE-PO-CALC TO TOT-PRICE-PO-FMT-OUT
+                 ELSE
+                    PERFORM 9999-OUTPUT-DEBUG
+                 END-IF
+              ELSE
+                 PERFORM 9999-OUTPUT-DEBUG
+              END-IF
+           ELSE
+              PERFORM 9999-OUTPUT-DEBUG
+           END-IF
+           .
+       500-SUB-COMPUTE-PO-COSTS.
+           PERFORM VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX > 3
+                   MOVE PURCHASE-ORDER(PO-IDX)
+                      TO WSX-PURCHASE-ORDER
+                   ADD 1 TO INDEX-VALUE-PO
+                   PERFORM 500-SUB-COMPUTE-PROCESS
+      *            EDI 850 is a purchase order transaction - a
+      *            return/credit slot has no PO1 quantity basis of
+      *            its own defined here, so it is left out of this
+      *            outbound feed rather than STRING'd out with a
+      *            raw sign character.
+                   IF PO-NUMBER(PO-IDX) NOT = SPACES
+                      AND PO-STATUS-OPEN(PO-IDX)
+                      AND PO-TYPE-ORDER(PO-IDX)
+                      PERFORM 500-SUB-WRITE-EDI-850
+                   END-IF
+                   IF PO-NUMBER(PO-IDX) NOT = SPACES
+                      PERFORM 500-SUB-TRACK-OVERDUE-PO
+                      PERFORM 500-SUB-TRACK-MANIFEST
+                      PERFORM 500-SUB-TRACK-REMIT-AMOUNT
+                   END-IF
+           END-PERFORM
+           .
+
+      *    Called once per PO slot out of 500-SUB-COMPUTE-PO-COSTS.
+      *    A PO past its DELIVERY-DATE that never reached
+      *    PO-STATUS-RECEIVED (and was never PO-STATUS-CANCELLED,
+      *    which needs no receipt) goes on the overdue list printed
+      *    at the end of the report.
+       500-SUB-TRACK-OVERDUE-PO.
+           IF WSX-DELIVERY-DATE IS NUMERIC
+              AND WSX-DELIVERY-DATE > 0
+              AND WSX-DELIVERY-DATE < WS-TODAYS-DATE-NUM
+              AND NOT PO-STATUS-RECEIVED(PO-IDX)
+              AND NOT PO-STATUS-CANCELLED(PO-IDX)
+              AND WS-OVERDUE-PO-COUNT < 100
+              ADD 1 TO WS-OVERDUE-PO-COUNT
+              MOVE PART-NUMBER-FORMATED
+                 TO WS-OVERDUE-PART-NUMBER(WS-OVERDUE-PO-COUNT)
+              MOVE PO-NUMBER(PO-IDX)
+                 TO WS-OVERDUE-PO-NUMBER(WS-OVERDUE-PO-COUNT)
+              MOVE WSX-DELIVERY-DATE
+                 TO WS-OVERDUE-DELIVERY-DT(WS-OVERDUE-PO-COUNT)
+              MOVE PO-STATUS(PO-IDX)
+                 TO WS-OVERDUE-STATUS(WS-OVERDUE-PO-COUNT)
+           END-IF
+           .
+
+      *    Called once per PO slot out of 500-SUB-COMPUTE-PO-COSTS.
+      *    Any PO still awaiting receipt (PO-STATUS-OPEN or
+      *    PO-STATUS-SHIPPED) belongs on the receiving manifest,
+      *    whether or not DELIVERY-DATE has passed - the manifest is
+      *    what the dock is expecting, the overdue list is what's
+      *    already late.
+       500-SUB-TRACK-MANIFEST.
+           IF (PO-STATUS-OPEN(PO-IDX) OR PO-STATUS-SHIPPED(PO-IDX))
+              AND WS-MANIFEST-COUNT < 100
+              ADD 1 TO WS-MANIFEST-COUNT
+              MOVE PART-NUMBER-FORMATED
+                 TO WS-MANIFEST-PART-NUMBER(WS-MANIFEST-COUNT)
+              MOVE PO-NUMBER(PO-IDX)
+                 TO WS-MANIFEST-PO-NUMBER(WS-MANIFEST-COUNT)
+              MOVE SUPPLIER-NAME IN INPUT-RECORD
+                 TO WS-MANIFEST-SUPPLIER(WS-MANIFEST-COUNT)
+              MOVE WSX-DELIVERY-DATE
+                 TO WS-MANIFEST-DELIVERY-DT(WS-MANIFEST-COUNT)
+              MOVE PO-STATUS(PO-IDX)
+                 TO WS-MANIFEST-STATUS(WS-MANIFEST-COUNT)
+              MOVE WSX-QUANTITY
+                 TO WS-MANIFEST-QUANTITY(WS-MANIFEST-COUNT)
+           END-IF
+           .
+
+      *    Called once per PO slot out of 500-SUB-COMPUTE-PO-COSTS.
+      *    Every PO-STATUS-RECEIVED line item adds its
+      *    RECEIVED-QUANTITY * WSX-UNIT-PRICE onto that supplier's
+      *    running total in WS-REMIT-BATCH-TABLE (negative for a
+      *    PO-TYPE-RETURN, since RECEIVED-QUANTITY carries the same
+      *    sign QUANTITY does, so a return reduces the amount owed).
+       500-SUB-TRACK-REMIT-AMOUNT.
+           IF PO-STATUS-RECEIVED(PO-IDX)
+              AND PO-NUMBER(PO-IDX) NOT = SPACES
+              COMPUTE WS-REMIT-BATCH-AMOUNT =
+                 RECEIVED-QUANTITY(PO-IDX) * WSX-UNIT-PRICE
+              PERFORM VARYING RBAT-IDX FROM 1 BY 1
+                      UNTIL RBAT-IDX > WS-REMIT-BATCH-COUNT
+                 OR WS-RBAT-SUPPLIER-CODE(RBAT-IDX) =
+                    SUPPLIER-CODE IN INPUT-RECORD
+              END-PERFORM
+              IF RBAT-IDX > WS-REMIT-BATCH-COUNT
+                 IF WS-REMIT-BATCH-COUNT < 50
+                    ADD 1 TO WS-REMIT-BATCH-COUNT
+                    MOVE SUPPLIER-CODE IN INPUT-RECORD
+                       TO WS-RBAT-SUPPLIER-CODE(WS-REMIT-BATCH-COUNT)
+                    MOVE SUPPLIER-NAME IN INPUT-RECORD
+                       TO WS-RBAT-SUPPLIER-NAME(WS-REMIT-BATCH-COUNT)
+                    MOVE WS-REMIT-BATCH-AMOUNT
+                       TO WS-RBAT-AMOUNT-DUE(WS-REMIT-BATCH-COUNT)
+      *             this record's own remit address only - a record
+      *             with no remit-type address leaves WS-REMIT- fields
+      *             holding whatever a prior supplier's record left in
+      *             them, so skip the copy rather than stamp a stale
+      *             address onto this supplier's batch row.
+                    IF WS-REMIT-CAPTURED-FLAG = 'Y'
+                       MOVE WS-REMIT-ADDRESS-1
+                          TO WS-RBAT-ADDRESS-1(WS-REMIT-BATCH-COUNT)
+                       MOVE WS-REMIT-ADDRESS-2
+                          TO WS-RBAT-ADDRESS-2(WS-REMIT-BATCH-COUNT)
+                       MOVE WS-REMIT-CITY
+                          TO WS-RBAT-CITY(WS-REMIT-BATCH-COUNT)
+                       MOVE WS-REMIT-ADDR-STATE
+                          TO WS-RBAT-ADDR-STATE(WS-REMIT-BATCH-COUNT)
+                       MOVE WS-REMIT-ZIP-CODE
+                          TO WS-RBAT-ZIP-CODE(WS-REMIT-BATCH-COUNT)
+                    ELSE
+                       MOVE 'Not Supplied'
+                          TO WS-RBAT-ADDRESS-1(WS-REMIT-BATCH-COUNT)
+                    END-IF
+                 END-IF
+              ELSE
+                 ADD WS-REMIT-BATCH-AMOUNT
+                    TO WS-RBAT-AMOUNT-DUE(RBAT-IDX)
+              END-IF
+           END-IF
+           .
+
+       500-CLEAN-UP.
+           INITIALIZE IN-ADDRESS1.
+           INITIALIZE IN-ADDRESS2.
+           INITIALIZE IN-ADDRESS3.
+           INITIALIZE IN-ADDRESS4.
+           MOVE 0 TO INDEX-VALUE-ADDR.
+
+       *> This will get invoked if there is a bad record blank line or
+       *> other issue. This would be another good part candidate for
+       *> call to the string clean program.
+       9999-OUTPUT-DEBUG.
+           MOVE SPACES TO DEBUG-RECORD.
+           MOVE 'Start of RPTPRINT************************************'
+              TO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+           MOVE SPACES TO DEBUG-RECORD.
+           STRING 'TOT-NUM-PO-FMAT-OUT               :'
+              , TOT-NUM-PO-FMAT-OUT
+              , SPACES
+              DELIMITED BY SIZE INTO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+           STRING 'PART-NUMBER-FORMATED             :'
+              , PART-NUMBER-FORMATED
+              , SPACES
+              DELIMITED BY SIZE INTO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+           MOVE SPACES TO DEBUG-RECORD.
+           STRING 'PART-NUMBER-LAST-FORMATED        :'
+              PART-NUMBER-LAST-FORMATED
+              , SPACES
+              DELIMITED BY SIZE INTO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+           MOVE SPACES TO DEBUG-RECORD.
+           STRING 'ORDER-ADDRESS-OUT                :'
+              , ORDER-ADDRESS-OUT
+              , SPACES
+              DELIMITED BY SIZE INTO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+           MOVE SPACES TO DEBUG-RECORD.
+           STRING 'SCHED-ADDRESS-OUT                :'
+              , SCHED-ADDRESS-OUT
+              , SPACES
+              DELIMITED BY SIZE INTO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+           MOVE SPACES TO DEBUG-RECORD.
+           STRING 'REMIT-ADDRESS-OUT                :'
+              , REMIT-ADDRESS-OUT
+              , SPACES
+              DELIMITED BY SIZE INTO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+           MOVE SPACES TO DEBUG-RECORD.
+           STRING 'BILLTO-ADDRESS-OUT               :'
+              , BILLTO-ADDRESS-OUT
+              , SPACES
+              DELIMITED BY SIZE INTO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+           MOVE SPACES TO DEBUG-RECORD.
+           STRING 'TOT-PRICE-PO-FMT-OUT              :'
+              , TOT-PRICE-PO-FMT-OUT
+              , SPACES
+              DELIMITED BY SIZE INTO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+           MOVE SPACES TO DEBUG-RECORD.
+           STRING 'WSX-QUANTITY                      :'
+              , WSX-QUANTITY
+              , SPACES
+              DELIMITED BY SIZE INTO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+           MOVE SPACES TO DEBUG-RECORD.
+           MOVE TOTAL-PRICE-PO-OUT TO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+           MOVE SPACES TO DEBUG-RECORD.
+           MOVE 'END of RPTPRINT***********************************'
+              TO DEBUG-RECORD.
+           WRITE DEBUG-RECORD.
+
+       1000-CLOSE-END.
+           PERFORM 500-SUB-WRITE-EDI-ENVELOPE-TAIL.
+           PERFORM 000-CLEAR-CHECKPOINT.
+           CLOSE INPUT-RECORD.
+           CLOSE PRINT-REC.
+           CLOSE DEBUG-REC.
+           CLOSE MAILLABL-REC.
+           CLOSE EDI850-REC.
+           CLOSE RPTEXTR-REC.
+           CLOSE CHGHIST-REC.
+           CLOSE REMITBAT-REC.
