@@ -1,406 +1,678 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.      UNITTEST.
-       AUTHOR.          WARRIORS.
-
-      *****************************************************************
-      * ***** This program is a driver for automated unit testing of
-      * ***** the subroutines of the PARTSUPP program called by
-      * ***** PARTMAIN.
-      * *****
-      * ***** It reads test cases consisting of a PARTMAIN input
-      * ***** record glued to its expected return values from each
-      * ***** subroutine in order (PARTEDIT,SUPPEDIT,ADDREDIT,POEDIT)
-      * *****
-      * ***** Each expected return value is expressed as:
-      * *****   Expected return code       PIC 9
-      * *****   Expected error count       PIC 9(3)
-      * *****   Expected error messages    PIC X(90)
-      * *****
-      * ***** The returned values are compared with those expected, and
-      * ***** discrepancies are printed out.
-      * ***** At EOF, counts of test cases failed are
-      * ***** printed for each subroutine, along with the total cases.
-      * Developer:                  Dave
-      * Created:                    2020-09-12
-      * Modified:
-      *  2020-09-14  Plugged in functioning PARTEDIT subr       dgp
-      *  2020-09-16  Plugged in functioning POEDIT   subr       dgp
-      *  2020-09-22  Plugged in functioning SUPPEDIT subr       dgp
-      *  2020-09-25  Plugged in functioning ADDREDIT subr       dgp
-      *****************************************************************
-
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TESTCASE-FILE ASSIGN TO UTSTCASE.
-           SELECT TEST-REPORT ASSIGN TO UTSTRPT.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  TESTCASE-FILE
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 1006 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS
-           DATA RECORD IS TESTCASE-PARTSUPP-BUF.
-
-       01  TESTCASE-PARTSUPP-BUF  PIC X(1006).
-
-       FD  TEST-REPORT
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 132 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS
-           DATA RECORD IS TEST-REPORT-BUF.
-
-       01  TEST-REPORT-BUF  PIC X(132).
-
-       WORKING-STORAGE SECTION.
-
-       77 WS-STORAGE-IND                PIC X(60)
-              VALUE 'WORKING STORAGE BEGINS HERE'.
-
-       01  TESTCASE-PARTSUPP-REC.
-           05 PARTS.
-               10  PART-NUMBER       PIC X(23) VALUE SPACES.
-               10  PART-NAME         PIC X(14) VALUE SPACES.
-               10  SPEC-NUMBER       PIC X(07) VALUE SPACES.
-               10  GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
-               10  BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
-               10  UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
-               10  WEEKS-LEAD-TIME   PIC 9(03) VALUE ZERO.
-               10  VEHICLE-MAKE      PIC X(03) VALUE SPACES.
-                    88 CHRYSLER       VALUE 'CHR'.
-                    88 FORD           VALUE 'FOR'.
-                    88 GM             VALUE 'GM '.
-                    88 VOLKSWAGON     VALUE 'VW '.
-                    88 TOYOTA         VALUE 'TOY'.
-                    88 JAGUAR         VALUE 'JAG'.
-                    88 PEUGEOT        VALUE 'PEU'.
-                    88 BMW            VALUE 'BMW'.
-               10  VEHICLE-MODEL     PIC X(10) VALUE SPACES.
-               10  VEHICLE-YEAR      PIC X(04) VALUE '0000'.
-               10  FILLER            PIC X(14) VALUE SPACES.
-           05 SUPPLIERS.
-               10  SUPPLIER-CODE     PIC X(10) VALUE SPACES.
-               10  SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
-                    88 SUBCONTRACTOR  VALUE 'S'.
-                    88 DISTRIBUTOR    VALUE 'D'.
-                    88 MANUFACTURER   VALUE 'M'.
-                    88 IMPORTER       VALUE 'I'.
-               10  SUPPLIER-NAME     PIC X(15) VALUE SPACES.
-               10  SUPPLIER-PERF     PIC 9(03) VALUE ZERO.
-               10  SUPPLIER-RATING   PIC X(01) VALUE SPACES.
-                    88 HIGHEST-QUALITY VALUE '3'.
-                    88 AVERAGE-QUALITY VALUE '2'.
-                    88 LOWEST-QUALITY  VALUE '1'.
-               10  SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
-                    88 GOVT-COMM       VALUE '1'.
-                    88 GOVT-ONLY       VALUE '2'.
-                    88 COMMERCIAL-ONLY VALUE '3'.
-               10  SUPPLIER-ACT-DATE PIC 9(08) VALUE ZERO.
-           05 SUPP-ADDRESS OCCURS 3 TIMES INDEXED BY ADDR-IDX.
-               10 ADDRESS-TYPE      PIC X(01) VALUE SPACES.
-                  88 ORDER-ADDRESS           VALUE '1'.
-                  88 SCHED-ADDRESS           VALUE '2'.
-                  88 REMIT-ADDRESS           VALUE '3'.
-               10 ADDRESS-1         PIC X(15) VALUE SPACES.
-               10 ADDRESS-2         PIC X(15) VALUE SPACES.
-               10 ADDRESS-3         PIC X(15) VALUE SPACES.
-               10 CITY              PIC X(15) VALUE SPACES.
-               10 ADDR-STATE        PIC X(02) VALUE SPACES.
-               10 ZIP-CODE          PIC 9(10) VALUE ZERO.
-           05 PURCHASE-ORDER OCCURS 3 TIMES INDEXED BY PO-IDX.
-               10  PO-NUMBER         PIC X(06) VALUE SPACES.
-               10  BUYER-CODE        PIC X(03) VALUE SPACES.
-               10  QUANTITY          PIC S9(7) VALUE ZERO.
-               10  UNIT-PRICE        PIC S9(7)V99 VALUE ZERO.
-               10  ORDER-DATE        PIC 9(08) VALUE ZERO.
-               10  DELIVERY-DATE     PIC 9(08) VALUE ZERO.
-           05 EXPECTED-RESULTS OCCURS 4 TIMES.
-               10 EXPECTED-RETURN-CODE    PIC 9.
-               10 EXPECTED-ERROR-COUNT    PIC 9(3).
-               10 EXPECTED-RETURN-MESSAGE PIC X(90).
-
-       01  TST-RPT-HDR1.
-           05 FILLER      PIC X(59) VALUE SPACES.
-           05 FILLER      PIC X(14) VALUE "COBOL Warriors".
-           05 FILLER      PIC X(59) VALUE SPACES.
-
-       01  TST-RPT-HDR2.
-           05 FILLER      PIC X(53) VALUE SPACES.
-           05 FILLER      PIC X(27) VALUE "PARTSUPP Program Unit Tests".
-           05 FILLER      PIC X(52) VALUE SPACES.
-
-       01  TST-RPT-FAIL-HDR.
-           05  FILLER             PIC X(18) VALUE "Failed Test case# ".
-           05  TST-RPT-TCASE-NO   PIC 9999 VALUE 0.
-           05  FILLER             PIC X(02) VALUE SPACES.
-           05  FILLER             PIC X(12) VALUE "Subroutine: ".
-           05  TST-RPT-FAIL-SUBR  PIC X(10) VALUE SPACES.
-           05  FILLER             PIC X(86) VALUE SPACES.
-
-       01  TST-RPT-FAIL-INPUT.
-           05   FAILED-INPUT      PIC X(100) VALUE SPACES.
-           05   FILLER            PIC X(32) VALUE SPACES.
-
-       01  TST-RPT-FAIL-HDR2.
-           05  FILLER         PIC X(22) VALUE "Expected: Message Text".
-           05  FILLER         PIC X(70) VALUE SPACES.
-           05  FILLER         PIC X(11) VALUE "Return Code".
-           05  FILLER         PIC X(02) VALUE SPACES.
-           05  FILLER         PIC X(11) VALUE "Error Count".
-           05  FILLER         PIC X(16) VALUE SPACES.
-
-       01  TST-RPT-FAIL-HDR-LINES.
-           05  FILLER         PIC X(90) VALUE ALL '='.
-           05  FILLER         PIC X(02) VALUE SPACES.
-           05  FILLER         PIC X(11) VALUE ALL '='.
-           05  FILLER         PIC X(02) VALUE SPACES.
-           05  FILLER         PIC X(11) VALUE ALL '='.
-           05  FILLER         PIC X(16) VALUE SPACES.
-
-       01  TST-RPT-FAIL-DTL1.
-           05  TST-RPT-EXP-MSG   PIC X(90) VALUE SPACES.
-           05  FILLER            PIC X(05) VALUE SPACES.
-           05  TST-RPT-EXP-RC    PIC 9(01) VALUE ZERO.
-           05  FILLER            PIC X(10) VALUE SPACES.
-           05  TST-RPT-EXP-NERRS PIC 9(03) VALUE ZERO.
-
-       01  TST-RPT-FAIL-HDR3.
-           05  FILLER         PIC X(22) VALUE "Actual: Message Text  ".
-           05  FILLER         PIC X(70) VALUE SPACES.
-           05  FILLER         PIC X(11) VALUE "Return Code".
-           05  FILLER         PIC X(02) VALUE SPACES.
-           05  FILLER         PIC X(11) VALUE "Error Count".
-           05  FILLER         PIC X(16) VALUE SPACES.
-
-       01  TST-RPT-FAIL-DTL2.
-           05  TST-RPT-ACT-MSG   PIC X(90) VALUE SPACES.
-           05  FILLER            PIC X(05) VALUE SPACES.
-           05  TST-RPT-ACT-RC    PIC 9(01) VALUE ZERO.
-           05  FILLER            PIC X(10) VALUE SPACES.
-           05  TST-RPT-ACT-NERRS PIC 9(03) VALUE ZERO.
-
-       01  TST-RPT-TLR.
-           05  FILLER          PIC X(22) VALUE "Total test cases run: ".
-           05  TST-RPT-TTL-TC  PIC Z(05)9 VALUE ZERO.
-           05  FILLER          PIC X(02) VALUE SPACES.
-           05  FILLER          PIC X(14) VALUE "Cases failed: ".
-           05  FILLER          PIC X(12) VALUE "  PARTEDIT: ".
-           05  TST-RPT-FAIL-PARTEDIT PIC Z(05)9 VALUE ZERO.
-           05  FILLER          PIC X(12) VALUE "  SUPPEDIT: ".
-           05  TST-RPT-FAIL-SUPPEDIT PIC Z(05)9 VALUE ZERO.
-           05  FILLER          PIC X(12) VALUE "  ADDREDIT: ".
-           05  TST-RPT-FAIL-ADDREDIT PIC Z(05)9 VALUE ZERO.
-           05  FILLER          PIC X(12) VALUE "    POEDIT: ".
-           05  TST-RPT-FAIL-POEDIT PIC Z(05)9 VALUE ZERO.
-
-      * FIELDS FOR CALLING SUBROUTINES
-      * The same storages are used for all four subroutines.
-      * This greatly simplifies evaluation of the returns, and
-      * error processing.
-       01 CALL-RETURN-CODE.
-           05 WS-SUBR-RETURN-CODE       PIC 9 VALUE 0.
-           05 WS-SUBR-RETURN-MESSAGE    PIC X(90) VALUE SPACES.
-           05 WS-SUBR-ERROR-COUNT       PIC 9(3) VALUE 0.
-
-       01  FLAGS-AND-ACCUMULATORS.
-           05  TESTCASES-TOTAL          PIC 9(6) COMP VALUE 0.
-           05  TESTCASE-EOF             PIC X VALUE SPACES.
-                 88 NO-MORE-TESTCASES  VALUE 'Y'.
-           05  CLEAN-RUN-SOFAR          PIC X VALUE 'Y'.
-                 88 CLEAN-RUN VALUE 'Y'.
-           05  SUBR-IDX                 PIC 9 VALUE 0.
-           05  TESTCASES-PASSED OCCURS 4 TIMES PIC 9(6) VALUE 0.
-           05  TESTCASES-FAILED OCCURS 4 TIMES PIC 9(6) VALUE 0.
-           05  SUBR-NAMES.
-                10 FILLER PIC X(8) VALUE "PARTEDIT".
-                10 FILLER PIC X(8) VALUE "SUPPEDIT".
-                10 FILLER PIC X(8) VALUE "ADDREDIT".
-                10 FILLER PIC X(8) VALUE "POEDIT  ".
-           05  SUBR-NAME-TABLE REDEFINES SUBR-NAMES.
-                10 SUBR-NAME OCCURS 4 TIMES PIC X(8).
-
-       PROCEDURE DIVISION.
-           PERFORM 100-HOUSEKEEPING.
-           PERFORM 130-READ-TESTCASE-FILE.
-          *> "Priming" read; if EOF, testcases file is empty.
-          *> Not the end of the world, the trailer will identify
-          *> That zero test cases were run.
-
-           PERFORM 200-MAIN-PARTSUP
-                UNTIL NO-MORE-TESTCASES.
-           PERFORM 900-CLEANUP.
-           GOBACK.
-
-       100-HOUSEKEEPING.
-      *     MOVE FUNCTION CURRENT-DATE TO HDG-DATE
-           PERFORM 110-OPEN-FILES
-           PERFORM 120-PRINT-HEADERS.
-
-       110-OPEN-FILES.
-           OPEN INPUT TESTCASE-FILE
-           OPEN OUTPUT TEST-REPORT.
-
-       120-PRINT-HEADERS.
-           WRITE TEST-REPORT-BUF FROM TST-RPT-HDR1
-           WRITE TEST-REPORT-BUF FROM TST-RPT-HDR2.
-
-       130-READ-TESTCASE-FILE.
-           READ TESTCASE-FILE INTO TESTCASE-PARTSUPP-REC
-            AT END
-               MOVE "Y" TO TESTCASE-EOF
-           END-READ.
-
-       200-MAIN-PARTSUP.
-           ADD +1 TO TESTCASES-TOTAL.
-           INITIALIZE WS-SUBR-ERROR-COUNT.
-           PERFORM 220-PART-PROCESS
-           PERFORM 230-SUPP-PROCESS
-           PERFORM 240-ADDR-PROCESS
-           PERFORM 250-PO-PROCESS
-           PERFORM 130-READ-TESTCASE-FILE.
-
-       220-PART-PROCESS.
-           MOVE 1 TO SUBR-IDX
-           INITIALIZE WS-SUBR-ERROR-COUNT.
-           CALL "PARTEDIT" USING PART-NUMBER,
-                               PART-NAME,
-                               WEEKS-LEAD-TIME,
-                               VEHICLE-MODEL,
-                               VEHICLE-MAKE,
-                               VEHICLE-YEAR,
-                               WS-SUBR-RETURN-CODE,
-                               WS-SUBR-RETURN-MESSAGE,
-                               WS-SUBR-ERROR-COUNT
-           PERFORM 300-ASSESS-RESULTS.
-
-
-       230-SUPP-PROCESS.
-           MOVE 2 TO SUBR-IDX
-           INITIALIZE WS-SUBR-ERROR-COUNT.
-           CALL "SUPPEDIT" USING SUPPLIER-CODE,
-                               SUPPLIER-TYPE,
-                               SUPPLIER-NAME,
-                               SUPPLIER-PERF,
-                               SUPPLIER-RATING,
-                               SUPPLIER-STATUS,
-                               SUPPLIER-ACT-DATE,
-                               WS-SUBR-RETURN-CODE,
-                               WS-SUBR-RETURN-MESSAGE,
-                               WS-SUBR-ERROR-COUNT
-
-           PERFORM 300-ASSESS-RESULTS.
-
-
-       240-ADDR-PROCESS.
-           MOVE 3 TO SUBR-IDX
-           INITIALIZE WS-SUBR-ERROR-COUNT.
-           CALL "ADDREDIT" USING SUPP-ADDRESS(1),
-                               SUPP-ADDRESS(2),
-                               SUPP-ADDRESS(3),
-                               WS-SUBR-RETURN-CODE,
-                               WS-SUBR-RETURN-MESSAGE,
-                               WS-SUBR-ERROR-COUNT
-           PERFORM 300-ASSESS-RESULTS.
-
-       250-PO-PROCESS.
-           MOVE 4 TO SUBR-IDX
-           INITIALIZE WS-SUBR-ERROR-COUNT.
-           CALL "POEDIT" USING PURCHASE-ORDER(1),
-                              PURCHASE-ORDER(2),
-                              PURCHASE-ORDER(3),
-                              WS-SUBR-RETURN-CODE,
-                             WS-SUBR-RETURN-MESSAGE,
-                             WS-SUBR-ERROR-COUNT
-
-           PERFORM 300-ASSESS-RESULTS.
-
-       300-ASSESS-RESULTS.
-           MOVE 'Y' TO CLEAN-RUN-SOFAR
-           *> Using this flag avoids a really long IF
-           IF WS-SUBR-RETURN-CODE IS NOT =
-                   EXPECTED-RETURN-CODE(SUBR-IDX) THEN
-              MOVE 'N' TO CLEAN-RUN-SOFAR
-           END-IF
-           IF WS-SUBR-RETURN-MESSAGE IS NOT =
-                    EXPECTED-RETURN-MESSAGE(SUBR-IDX) THEN
-              MOVE 'N' TO CLEAN-RUN-SOFAR
-           END-IF
-           IF WS-SUBR-ERROR-COUNT IS NOT =
-                    EXPECTED-ERROR-COUNT(SUBR-IDX) THEN
-              MOVE 'N' TO CLEAN-RUN-SOFAR
-           END-IF
-           IF CLEAN-RUN THEN
-                ADD +1 TO TESTCASES-PASSED(SUBR-IDX)
-             ELSE
-                ADD +1 TO TESTCASES-FAILED(SUBR-IDX)
-                MOVE SUBR-NAME(SUBR-IDX) TO TST-RPT-FAIL-SUBR
-                PERFORM 400-WRITE-ERROR-DETAIL
-           END-IF.
-
-       400-WRITE-ERROR-DETAIL.
-           MOVE TESTCASES-TOTAL TO TST-RPT-TCASE-NO
-           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-HDR
-      * Show the input that caused the error
-           MOVE SPACES TO FAILED-INPUT
-           EVALUATE SUBR-IDX
-               WHEN 1
-                  MOVE PARTS TO FAILED-INPUT
-              WHEN 2
-                  MOVE SUPPLIERS TO FAILED-INPUT
-              WHEN 3
-                  MOVE SUPP-ADDRESS(1) TO FAILED-INPUT
-                  WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-INPUT
-                  MOVE SPACES TO FAILED-INPUT
-                  MOVE SUPP-ADDRESS(2) TO FAILED-INPUT
-                  WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-INPUT
-                  MOVE SPACES TO FAILED-INPUT
-                  MOVE SUPP-ADDRESS(3) TO FAILED-INPUT
-              WHEN 4
-                  MOVE PURCHASE-ORDER(1) TO FAILED-INPUT
-                  WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-INPUT
-                  MOVE SPACES TO FAILED-INPUT
-                  MOVE PURCHASE-ORDER(2) TO FAILED-INPUT
-                  WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-INPUT
-                  MOVE SPACES TO FAILED-INPUT
-                  MOVE PURCHASE-ORDER(3) TO FAILED-INPUT
-           END-EVALUATE
-           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-INPUT
-           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-HDR2
-           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-HDR-LINES
-      * Show the subroutine output we actually expected
-           MOVE EXPECTED-RETURN-MESSAGE(SUBR-IDX) TO TST-RPT-EXP-MSG
-           MOVE EXPECTED-RETURN-CODE(SUBR-IDX) TO TST-RPT-EXP-RC
-           MOVE EXPECTED-ERROR-COUNT(SUBR-IDX) TO TST-RPT-EXP-NERRS
-           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-DTL1
-           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-HDR3
-           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-HDR-LINES
-           MOVE WS-SUBR-RETURN-MESSAGE TO TST-RPT-ACT-MSG
-           MOVE WS-SUBR-RETURN-CODE TO TST-RPT-ACT-RC
-           MOVE WS-SUBR-ERROR-COUNT TO TST-RPT-ACT-NERRS
-           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-DTL2
-           MOVE SPACES TO TEST-REPORT-BUF
-           WRITE TEST-REPORT-BUF.
-
-       900-CLEANUP.
-           PERFORM 910-PRINT-TRAILERS.
-           CLOSE TESTCASE-FILE, TEST-REPORT.
-
-       910-PRINT-TRAILERS.
-           MOVE SPACES TO TEST-REPORT-BUF.
-           WRITE TEST-REPORT-BUF.
-           MOVE TESTCASES-TOTAL TO TST-RPT-TTL-TC.
-           MOVE TESTCASES-FAILED(1) TO
-                TST-RPT-FAIL-PARTEDIT.
-           MOVE TESTCASES-FAILED(2) TO
-                TST-RPT-FAIL-SUPPEDIT.
-           MOVE TESTCASES-FAILED(3) TO
-                TST-RPT-FAIL-ADDREDIT.
-           MOVE TESTCASES-FAILED(4) TO
-                TST-RPT-FAIL-POEDIT.
-           WRITE TEST-REPORT-BUF FROM TST-RPT-TLR.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      UNITTEST.
+       AUTHOR.          WARRIORS.
+
+      *****************************************************************
+      * ***** This program is a driver for automated unit testing of
+      * ***** the subroutines of the PARTSUPP program called by
+      * ***** PARTMAIN.
+      * *****
+      * ***** It reads test cases consisting of a PARTMAIN input
+      * ***** record glued to its expected return values from each
+      * ***** subroutine in order (PARTEDIT,SUPPEDIT,ADDREDIT,POEDIT)
+      * *****
+      * ***** Each expected return value is expressed as:
+      * *****   Expected return code       PIC 9
+      * *****   Expected error count       PIC 9(3)
+      * *****   Expected error messages    PIC X(90)
+      * *****
+      * ***** The returned values are compared with those expected, and
+      * ***** discrepancies are printed out.
+      * ***** At EOF, counts of test cases failed are
+      * ***** printed for each subroutine, along with the total cases.
+      * Developer:                  Dave
+      * Created:                    2020-09-12
+      * Modified:
+      *  2020-09-14  Plugged in functioning PARTEDIT subr       dgp
+      *  2020-09-16  Plugged in functioning POEDIT   subr       dgp
+      *  2020-09-22  Plugged in functioning SUPPEDIT subr       dgp
+      *  2020-09-25  Plugged in functioning ADDREDIT subr       dgp
+      *  2026-08-09  PURCHASE-ORDER grew a RECEIVED-QUANTITY
+      *              field; test record and buffer size updated
+      *              to match.                                 maruca
+      *  2026-08-09  Added a 5th EXPECTED-RESULTS slot and
+      *              260-DUP-PROCESS to exercise the new DUPEDIT
+      *              cross-record duplicate check.              maruca
+      *  2026-08-09  SUPP-ADDRESS grew CONTACT-NAME/PHONE-NUMBER;
+      *              test record and buffer size updated to match.
+      *                                                          maruca
+      *  2026-08-09  PURCHASE-ORDER grew a PO-TYPE field; test
+      *              record and buffer size updated to match.
+      *                                                          maruca
+      *  2026-08-09  Added a regression baseline diff - each
+      *              subroutine's failed-case count is compared
+      *              against the prior run's count on UTSTBASE and
+      *              printed on the trailer, then the current counts
+      *              are written back out as the new baseline.
+      *                                                          maruca
+      *  2026-08-09  Added branch-coverage tracking - each distinct
+      *              expected return message text is a distinct
+      *              validation branch inside the subroutine, so
+      *              counting distinct messages seen (plus whether a
+      *              clean, no-error return was seen) approximates
+      *              how much of each subroutine's logic this test
+      *              deck actually exercises.                    maruca
+      *****************************************************************
+
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TESTCASE-FILE ASSIGN TO UTSTCASE.
+           SELECT TEST-REPORT ASSIGN TO UTSTRPT.
+           SELECT BASELINE-FILE ASSIGN TO UTSTBASE
+              FILE STATUS IS WS-BASELINE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TESTCASE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1217 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS TESTCASE-PARTSUPP-BUF.
+
+       01  TESTCASE-PARTSUPP-BUF  PIC X(1217).
+
+       FD  TEST-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS TEST-REPORT-BUF.
+
+       01  TEST-REPORT-BUF  PIC X(132).
+
+      *    Prior run's failed-case counts, one per subroutine, in the
+      *    same order as SUBR-NAMES.  A missing or blank dataset
+      *    (FILE STATUS not '00') just means there is no baseline yet
+      *    - the first run's counts become the baseline going forward.
+       FD  BASELINE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BASELINE-REC.
+
+       01  BASELINE-REC.
+           05  BL-FAILED-COUNT OCCURS 5 TIMES PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-STORAGE-IND                PIC X(60)
+              VALUE 'WORKING STORAGE BEGINS HERE'.
+
+       01  TESTCASE-PARTSUPP-REC.
+           05 PARTS.
+               10  PART-NUMBER       PIC X(23) VALUE SPACES.
+               10  PART-NAME         PIC X(14) VALUE SPACES.
+               10  SPEC-NUMBER       PIC X(07) VALUE SPACES.
+               10  GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+               10  BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
+               10  UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+               10  WEEKS-LEAD-TIME   PIC 9(03) VALUE ZERO.
+               10  MIN-ORDER-QTY     PIC 9(05) VALUE ZERO.
+               10  REORDER-MULTIPLE  PIC 9(05) VALUE ZERO.
+               10  VEHICLE-FITMENT OCCURS 3 TIMES INDEXED BY FIT-IDX.
+                   15  VEHICLE-MAKE      PIC X(03) VALUE SPACES.
+                        88 CHRYSLER       VALUE 'CHR'.
+                        88 FORD           VALUE 'FOR'.
+                        88 GM             VALUE 'GM '.
+                        88 VOLKSWAGON     VALUE 'VW '.
+                        88 TOYOTA         VALUE 'TOY'.
+                        88 JAGUAR         VALUE 'JAG'.
+                        88 PEUGEOT        VALUE 'PEU'.
+                        88 BMW            VALUE 'BMW'.
+                   15  VEHICLE-MODEL     PIC X(10) VALUE SPACES.
+                   15  VEHICLE-YEAR      PIC X(04) VALUE '0000'.
+           05 SUPPLIERS.
+               10  SUPPLIER-CODE     PIC X(10) VALUE SPACES.
+               10  SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
+                    88 SUBCONTRACTOR  VALUE 'S'.
+                    88 DISTRIBUTOR    VALUE 'D'.
+                    88 MANUFACTURER   VALUE 'M'.
+                    88 IMPORTER       VALUE 'I'.
+               10  SUPPLIER-NAME     PIC X(15) VALUE SPACES.
+               10  SUPPLIER-PERF     PIC 9(03) VALUE ZERO.
+               10  SUPPLIER-RATING   PIC X(01) VALUE SPACES.
+                    88 HIGHEST-QUALITY VALUE '3'.
+                    88 AVERAGE-QUALITY VALUE '2'.
+                    88 LOWEST-QUALITY  VALUE '1'.
+               10  SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
+                    88 GOVT-COMM       VALUE '1'.
+                    88 GOVT-ONLY       VALUE '2'.
+                    88 COMMERCIAL-ONLY VALUE '3'.
+               10  SUPPLIER-ACT-DATE PIC 9(08) VALUE ZERO.
+           05 SUPP-ADDRESS OCCURS 4 TIMES INDEXED BY ADDR-IDX.
+               10 ADDRESS-TYPE      PIC X(01) VALUE SPACES.
+                  88 ORDER-ADDRESS           VALUE '1'.
+                  88 SCHED-ADDRESS           VALUE '2'.
+                  88 REMIT-ADDRESS           VALUE '3'.
+                  88 BILLTO-ADDRESS          VALUE '4'.
+               10 ADDRESS-1         PIC X(15) VALUE SPACES.
+               10 ADDRESS-2         PIC X(15) VALUE SPACES.
+               10 ADDRESS-3         PIC X(15) VALUE SPACES.
+               10 CITY              PIC X(15) VALUE SPACES.
+               10 ADDR-STATE        PIC X(02) VALUE SPACES.
+               10 ZIP-CODE          PIC 9(10) VALUE ZERO.
+               10 CONTACT-NAME      PIC X(20) VALUE SPACES.
+               10 PHONE-NUMBER      PIC X(12) VALUE SPACES.
+           05 PURCHASE-ORDER OCCURS 3 TIMES INDEXED BY PO-IDX.
+               10  PO-NUMBER         PIC X(06) VALUE SPACES.
+               10  BUYER-CODE        PIC X(03) VALUE SPACES.
+               10  QUANTITY          PIC S9(7) VALUE ZERO.
+               10  UNIT-PRICE        PIC S9(7)V99 VALUE ZERO.
+               10  ORDER-DATE        PIC 9(08) VALUE ZERO.
+               10  DELIVERY-DATE     PIC 9(08) VALUE ZERO.
+               10  PO-STATUS         PIC X(01) VALUE 'O'.
+                   88  PO-STATUS-OPEN      VALUE 'O'.
+                   88  PO-STATUS-SHIPPED   VALUE 'S'.
+                   88  PO-STATUS-RECEIVED  VALUE 'R'.
+                   88  PO-STATUS-CANCELLED VALUE 'C'.
+                   88  PO-STATUS-VALID     VALUES 'O' 'S' 'R' 'C'.
+               10  RECEIVED-QUANTITY PIC S9(7) VALUE ZERO.
+               10  PO-TYPE           PIC X(01) VALUE 'O'.
+                   88  PO-TYPE-ORDER     VALUE 'O'.
+                   88  PO-TYPE-RETURN    VALUE 'R'.
+                   88  PO-TYPE-VALID     VALUES 'O' 'R'.
+           05 LAST-UPDATE-INFO.
+               10  LAST-UPDATE-USER-ID  PIC X(08) VALUE SPACES.
+               10  LAST-UPDATE-DATE     PIC 9(08) VALUE ZERO.
+           05 EXPECTED-RESULTS OCCURS 5 TIMES.
+               10 EXPECTED-RETURN-CODE    PIC 9.
+               10 EXPECTED-ERROR-COUNT    PIC 9(3).
+               10 EXPECTED-RETURN-MESSAGE PIC X(90).
+
+       01  TST-RPT-HDR1.
+           05 FILLER      PIC X(59) VALUE SPACES.
+           05 FILLER      PIC X(14) VALUE "COBOL Warriors".
+           05 FILLER      PIC X(59) VALUE SPACES.
+
+       01  TST-RPT-HDR2.
+           05 FILLER      PIC X(53) VALUE SPACES.
+           05 FILLER      PIC X(27) VALUE "PARTSUPP Program Unit Tests".
+           05 FILLER      PIC X(52) VALUE SPACES.
+
+       01  TST-RPT-FAIL-HDR.
+           05  FILLER             PIC X(18) VALUE "Failed Test case# ".
+           05  TST-RPT-TCASE-NO   PIC 9999 VALUE 0.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(12) VALUE "Subroutine: ".
+           05  TST-RPT-FAIL-SUBR  PIC X(10) VALUE SPACES.
+           05  FILLER             PIC X(86) VALUE SPACES.
+
+       01  TST-RPT-FAIL-INPUT.
+           05   FAILED-INPUT      PIC X(100) VALUE SPACES.
+           05   FILLER            PIC X(32) VALUE SPACES.
+
+       01  TST-RPT-FAIL-HDR2.
+           05  FILLER         PIC X(22) VALUE "Expected: Message Text".
+           05  FILLER         PIC X(70) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE "Return Code".
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE "Error Count".
+           05  FILLER         PIC X(16) VALUE SPACES.
+
+       01  TST-RPT-FAIL-HDR-LINES.
+           05  FILLER         PIC X(90) VALUE ALL '='.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE ALL '='.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE ALL '='.
+           05  FILLER         PIC X(16) VALUE SPACES.
+
+       01  TST-RPT-FAIL-DTL1.
+           05  TST-RPT-EXP-MSG   PIC X(90) VALUE SPACES.
+           05  FILLER            PIC X(05) VALUE SPACES.
+           05  TST-RPT-EXP-RC    PIC 9(01) VALUE ZERO.
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  TST-RPT-EXP-NERRS PIC 9(03) VALUE ZERO.
+
+       01  TST-RPT-FAIL-HDR3.
+           05  FILLER         PIC X(22) VALUE "Actual: Message Text  ".
+           05  FILLER         PIC X(70) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE "Return Code".
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE "Error Count".
+           05  FILLER         PIC X(16) VALUE SPACES.
+
+       01  TST-RPT-FAIL-DTL2.
+           05  TST-RPT-ACT-MSG   PIC X(90) VALUE SPACES.
+           05  FILLER            PIC X(05) VALUE SPACES.
+           05  TST-RPT-ACT-RC    PIC 9(01) VALUE ZERO.
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  TST-RPT-ACT-NERRS PIC 9(03) VALUE ZERO.
+
+       01  TST-RPT-TLR.
+           05  FILLER          PIC X(22) VALUE "Total test cases run: ".
+           05  TST-RPT-TTL-TC  PIC Z(05)9 VALUE ZERO.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(14) VALUE "Cases failed: ".
+           05  FILLER          PIC X(12) VALUE "  PARTEDIT: ".
+           05  TST-RPT-FAIL-PARTEDIT PIC Z(05)9 VALUE ZERO.
+           05  FILLER          PIC X(12) VALUE "  SUPPEDIT: ".
+           05  TST-RPT-FAIL-SUPPEDIT PIC Z(05)9 VALUE ZERO.
+           05  FILLER          PIC X(12) VALUE "  ADDREDIT: ".
+           05  TST-RPT-FAIL-ADDREDIT PIC Z(05)9 VALUE ZERO.
+           05  FILLER          PIC X(12) VALUE "    POEDIT: ".
+           05  TST-RPT-FAIL-POEDIT PIC Z(05)9 VALUE ZERO.
+           05  FILLER          PIC X(12) VALUE "   DUPEDIT: ".
+           05  TST-RPT-FAIL-DUPEDIT PIC Z(05)9 VALUE ZERO.
+
+       01  TST-RPT-BASE-HDR.
+           05  FILLER          PIC X(35) VALUE
+                  "Regression baseline diff (UTSTBASE)".
+           05  FILLER          PIC X(97) VALUE SPACES.
+
+       01  TST-RPT-BASE-DTL.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TST-RPT-BASE-SUBR   PIC X(08) VALUE SPACES.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(09) VALUE "Baseline:".
+           05  TST-RPT-BASE-PRIOR  PIC Z(05)9 VALUE ZERO.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(09) VALUE "This run:".
+           05  TST-RPT-BASE-CURR   PIC Z(05)9 VALUE ZERO.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TST-RPT-BASE-FLAG   PIC X(20) VALUE SPACES.
+
+       01  TST-RPT-COV-HDR.
+           05  FILLER          PIC X(30) VALUE
+                  "Branch coverage this run".
+           05  FILLER          PIC X(102) VALUE SPACES.
+
+       01  TST-RPT-COV-DTL.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TST-RPT-COV-SUBR    PIC X(08) VALUE SPACES.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(24) VALUE
+                  "Distinct branches seen: ".
+           05  TST-RPT-COV-COUNT   PIC Z9 VALUE ZERO.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TST-RPT-COV-CLEAN   PIC X(30) VALUE SPACES.
+
+      * FIELDS FOR CALLING SUBROUTINES
+      * The same storages are used for all four subroutines.
+      * This greatly simplifies evaluation of the returns, and
+      * error processing.
+       01 CALL-RETURN-CODE.
+           05 WS-SUBR-RETURN-CODE       PIC 9 VALUE 0.
+           05 WS-SUBR-RETURN-MESSAGE    PIC X(90) VALUE SPACES.
+           05 WS-SUBR-ERROR-COUNT       PIC 9(3) VALUE 0.
+
+      *    SUPPEDIT's severity option for a future SUPPLIER-ACT-DATE -
+      *    'R' matches the pre-existing reject behavior every golden
+      *    testcase in EXAM.DEV.COBOL/UNITEST.cbl was authored against.
+       01 WS-SUPP-SEVERITY-OPT         PIC X(01) VALUE 'R'.
+
+       01  FLAGS-AND-ACCUMULATORS.
+           05  TESTCASES-TOTAL          PIC 9(6) COMP VALUE 0.
+           05  TESTCASE-EOF             PIC X VALUE SPACES.
+                 88 NO-MORE-TESTCASES  VALUE 'Y'.
+           05  CLEAN-RUN-SOFAR          PIC X VALUE 'Y'.
+                 88 CLEAN-RUN VALUE 'Y'.
+           05  SUBR-IDX                 PIC 9 VALUE 0.
+           05  TESTCASES-PASSED OCCURS 5 TIMES PIC 9(6) VALUE 0.
+           05  TESTCASES-FAILED OCCURS 5 TIMES PIC 9(6) VALUE 0.
+           05  SUBR-NAMES.
+                10 FILLER PIC X(8) VALUE "PARTEDIT".
+                10 FILLER PIC X(8) VALUE "SUPPEDIT".
+                10 FILLER PIC X(8) VALUE "ADDREDIT".
+                10 FILLER PIC X(8) VALUE "POEDIT  ".
+                10 FILLER PIC X(8) VALUE "DUPEDIT ".
+           05  SUBR-NAME-TABLE REDEFINES SUBR-NAMES.
+                10 SUBR-NAME OCCURS 5 TIMES PIC X(8).
+
+       01  WS-BASELINE-FILE-STATUS   PIC X(2) VALUE SPACES.
+       01  WS-PRIOR-FAILED OCCURS 5 TIMES PIC 9(6) VALUE 0.
+       01  WS-BASELINE-IDX           PIC 9 VALUE 0.
+       01  WS-BASELINE-EOF-FLAG      PIC X(1) VALUE 'N'.
+
+      *    One entry per subroutine.  Each distinct
+      *    WS-SUBR-RETURN-MESSAGE seen for that subroutine is a
+      *    distinct validation branch fired at least once this run;
+      *    WS-COV-CLEAN-SEEN separately tracks whether a clean,
+      *    no-error return was also exercised.
+       01  WS-COVERAGE-TABLE.
+           05  WS-COV-SUBR OCCURS 5 TIMES.
+               10  WS-COV-COUNT       PIC 9(2) VALUE 0.
+               10  WS-COV-CLEAN-SEEN  PIC X    VALUE 'N'.
+                    88 WS-COV-CLEAN-HIT VALUE 'Y'.
+               10  WS-COV-MSG-ENTRY OCCURS 20 TIMES
+                                    INDEXED BY COV-MSG-IDX.
+                   15  WS-COV-MSG     PIC X(90) VALUE SPACES.
+
+       01  WS-COV-FOUND-FLAG         PIC X VALUE 'N'.
+            88 WS-COV-FOUND VALUE 'Y'.
+       01  WS-COV-IDX                PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 130-READ-TESTCASE-FILE.
+          *> "Priming" read; if EOF, testcases file is empty.
+          *> Not the end of the world, the trailer will identify
+          *> That zero test cases were run.
+
+           PERFORM 200-MAIN-PARTSUP
+                UNTIL NO-MORE-TESTCASES.
+           PERFORM 900-CLEANUP.
+           GOBACK.
+
+       100-HOUSEKEEPING.
+      *     MOVE FUNCTION CURRENT-DATE TO HDG-DATE
+           PERFORM 110-OPEN-FILES
+           PERFORM 120-PRINT-HEADERS
+           PERFORM 140-LOAD-BASELINE.
+
+       110-OPEN-FILES.
+           OPEN INPUT TESTCASE-FILE
+           OPEN OUTPUT TEST-REPORT.
+
+      *    A missing or blank UTSTBASE just means there is no prior
+      *    run to diff against - WS-PRIOR-FAILED stays all zeroes and
+      *    910-PRINT-BASELINE-DIFF reports this run as the baseline.
+       140-LOAD-BASELINE.
+           OPEN INPUT BASELINE-FILE
+           IF WS-BASELINE-FILE-STATUS = '00'
+              READ BASELINE-FILE
+                 AT END MOVE 'Y' TO WS-BASELINE-EOF-FLAG
+              END-READ
+              IF WS-BASELINE-EOF-FLAG NOT = 'Y'
+                 PERFORM VARYING WS-BASELINE-IDX FROM 1 BY 1
+                    UNTIL WS-BASELINE-IDX > 5
+                         MOVE BL-FAILED-COUNT(WS-BASELINE-IDX)
+                            TO WS-PRIOR-FAILED(WS-BASELINE-IDX)
+                 END-PERFORM
+              END-IF
+              CLOSE BASELINE-FILE
+           END-IF.
+
+       120-PRINT-HEADERS.
+           WRITE TEST-REPORT-BUF FROM TST-RPT-HDR1
+           WRITE TEST-REPORT-BUF FROM TST-RPT-HDR2.
+
+       130-READ-TESTCASE-FILE.
+           READ TESTCASE-FILE INTO TESTCASE-PARTSUPP-REC
+            AT END
+               MOVE "Y" TO TESTCASE-EOF
+           END-READ.
+
+       200-MAIN-PARTSUP.
+           ADD +1 TO TESTCASES-TOTAL.
+           INITIALIZE WS-SUBR-ERROR-COUNT.
+           PERFORM 220-PART-PROCESS
+           PERFORM 230-SUPP-PROCESS
+           PERFORM 240-ADDR-PROCESS
+           PERFORM 250-PO-PROCESS
+           PERFORM 260-DUP-PROCESS
+           PERFORM 130-READ-TESTCASE-FILE.
+
+       220-PART-PROCESS.
+           MOVE 1 TO SUBR-IDX
+           INITIALIZE WS-SUBR-ERROR-COUNT.
+           CALL "PARTEDIT" USING PART-NUMBER,
+                               PART-NAME,
+                               WEEKS-LEAD-TIME,
+                               MIN-ORDER-QTY,
+                               REORDER-MULTIPLE,
+                               VEHICLE-FITMENT(1),
+                               VEHICLE-FITMENT(2),
+                               VEHICLE-FITMENT(3),
+                               GOVT-COMML-CODE,
+                               SUPPLIER-STATUS,
+                               WS-SUBR-RETURN-CODE,
+                               WS-SUBR-RETURN-MESSAGE,
+                               WS-SUBR-ERROR-COUNT
+           PERFORM 300-ASSESS-RESULTS.
+
+
+       230-SUPP-PROCESS.
+           MOVE 2 TO SUBR-IDX
+           INITIALIZE WS-SUBR-ERROR-COUNT.
+           CALL "SUPPEDIT" USING SUPPLIER-CODE,
+                               SUPPLIER-TYPE,
+                               SUPPLIER-NAME,
+                               SUPPLIER-PERF,
+                               SUPPLIER-RATING,
+                               SUPPLIER-STATUS,
+                               SUPPLIER-ACT-DATE,
+                               WS-SUBR-RETURN-CODE,
+                               WS-SUBR-RETURN-MESSAGE,
+                               WS-SUBR-ERROR-COUNT,
+                               WS-SUPP-SEVERITY-OPT
+
+           PERFORM 300-ASSESS-RESULTS.
+
+
+       240-ADDR-PROCESS.
+           MOVE 3 TO SUBR-IDX
+           INITIALIZE WS-SUBR-ERROR-COUNT.
+           CALL "ADDREDIT" USING SUPP-ADDRESS(1),
+                               SUPP-ADDRESS(2),
+                               SUPP-ADDRESS(3),
+                               SUPP-ADDRESS(4),
+                               WS-SUBR-RETURN-CODE,
+                               WS-SUBR-RETURN-MESSAGE,
+                               WS-SUBR-ERROR-COUNT
+           PERFORM 300-ASSESS-RESULTS.
+
+       250-PO-PROCESS.
+           MOVE 4 TO SUBR-IDX
+           INITIALIZE WS-SUBR-ERROR-COUNT.
+           CALL "POEDIT" USING PURCHASE-ORDER(1),
+                              PURCHASE-ORDER(2),
+                              PURCHASE-ORDER(3),
+                              WS-SUBR-RETURN-CODE,
+                             WS-SUBR-RETURN-MESSAGE,
+                             WS-SUBR-ERROR-COUNT,
+                             WEEKS-LEAD-TIME,
+                             MIN-ORDER-QTY,
+                             REORDER-MULTIPLE
+
+           PERFORM 300-ASSESS-RESULTS.
+
+      *    Unlike 220/230/240/250, this checks a record against
+      *    every other record seen so far in the run, so it can't be
+      *    validated as a single-record edit - DUPEDIT keeps its own
+      *    running table of PART-NUMBER/SUPPLIER-CODE pairs already
+      *    seen across CALLs.
+       260-DUP-PROCESS.
+           MOVE 5 TO SUBR-IDX
+           INITIALIZE WS-SUBR-ERROR-COUNT.
+           CALL "DUPEDIT" USING PART-NUMBER,
+                              SUPPLIER-CODE,
+                              WS-SUBR-RETURN-CODE,
+                              WS-SUBR-RETURN-MESSAGE,
+                              WS-SUBR-ERROR-COUNT
+           PERFORM 300-ASSESS-RESULTS.
+
+       300-ASSESS-RESULTS.
+           PERFORM 310-TRACK-COVERAGE
+           MOVE 'Y' TO CLEAN-RUN-SOFAR
+           *> Using this flag avoids a really long IF
+           IF WS-SUBR-RETURN-CODE IS NOT =
+                   EXPECTED-RETURN-CODE(SUBR-IDX) THEN
+              MOVE 'N' TO CLEAN-RUN-SOFAR
+           END-IF
+           IF WS-SUBR-RETURN-MESSAGE IS NOT =
+                    EXPECTED-RETURN-MESSAGE(SUBR-IDX) THEN
+              MOVE 'N' TO CLEAN-RUN-SOFAR
+           END-IF
+           IF WS-SUBR-ERROR-COUNT IS NOT =
+                    EXPECTED-ERROR-COUNT(SUBR-IDX) THEN
+              MOVE 'N' TO CLEAN-RUN-SOFAR
+           END-IF
+           IF CLEAN-RUN THEN
+                ADD +1 TO TESTCASES-PASSED(SUBR-IDX)
+             ELSE
+                ADD +1 TO TESTCASES-FAILED(SUBR-IDX)
+                MOVE SUBR-NAME(SUBR-IDX) TO TST-RPT-FAIL-SUBR
+                PERFORM 400-WRITE-ERROR-DETAIL
+           END-IF.
+
+      *    Records the branch the subroutine actually took this call.
+      *    A return code of zero has no message text and is tracked
+      *    separately as the clean-return branch; any other return is
+      *    tracked by its message text, since two different messages
+      *    mean two different validation checks fired.
+       310-TRACK-COVERAGE.
+           IF WS-SUBR-RETURN-CODE = 0
+              MOVE 'Y' TO WS-COV-CLEAN-SEEN(SUBR-IDX)
+           ELSE
+              MOVE 'N' TO WS-COV-FOUND-FLAG
+              PERFORM VARYING COV-MSG-IDX FROM 1 BY 1
+                 UNTIL COV-MSG-IDX > WS-COV-COUNT(SUBR-IDX)
+                      IF WS-COV-MSG(SUBR-IDX COV-MSG-IDX) =
+                         WS-SUBR-RETURN-MESSAGE
+                         MOVE 'Y' TO WS-COV-FOUND-FLAG
+                      END-IF
+              END-PERFORM
+              IF NOT WS-COV-FOUND
+                 AND WS-COV-COUNT(SUBR-IDX) < 20
+                 ADD 1 TO WS-COV-COUNT(SUBR-IDX)
+                 MOVE WS-SUBR-RETURN-MESSAGE
+                    TO WS-COV-MSG(SUBR-IDX WS-COV-COUNT(SUBR-IDX))
+              END-IF
+           END-IF.
+
+       400-WRITE-ERROR-DETAIL.
+           MOVE TESTCASES-TOTAL TO TST-RPT-TCASE-NO
+           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-HDR
+      * Show the input that caused the error
+           MOVE SPACES TO FAILED-INPUT
+           EVALUATE SUBR-IDX
+               WHEN 1
+                  MOVE PARTS TO FAILED-INPUT
+              WHEN 2
+                  MOVE SUPPLIERS TO FAILED-INPUT
+              WHEN 3
+                  MOVE SUPP-ADDRESS(1) TO FAILED-INPUT
+                  WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-INPUT
+                  MOVE SPACES TO FAILED-INPUT
+                  MOVE SUPP-ADDRESS(2) TO FAILED-INPUT
+                  WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-INPUT
+                  MOVE SPACES TO FAILED-INPUT
+                  MOVE SUPP-ADDRESS(3) TO FAILED-INPUT
+                  WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-INPUT
+                  MOVE SPACES TO FAILED-INPUT
+                  MOVE SUPP-ADDRESS(4) TO FAILED-INPUT
+              WHEN 4
+                  MOVE PURCHASE-ORDER(1) TO FAILED-INPUT
+                  WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-INPUT
+                  MOVE SPACES TO FAILED-INPUT
+                  MOVE PURCHASE-ORDER(2) TO FAILED-INPUT
+                  WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-INPUT
+                  MOVE SPACES TO FAILED-INPUT
+                  MOVE PURCHASE-ORDER(3) TO FAILED-INPUT
+              WHEN 5
+                  STRING PART-NUMBER, ' / ', SUPPLIER-CODE
+                     DELIMITED BY SIZE INTO FAILED-INPUT
+           END-EVALUATE
+           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-INPUT
+           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-HDR2
+           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-HDR-LINES
+      * Show the subroutine output we actually expected
+           MOVE EXPECTED-RETURN-MESSAGE(SUBR-IDX) TO TST-RPT-EXP-MSG
+           MOVE EXPECTED-RETURN-CODE(SUBR-IDX) TO TST-RPT-EXP-RC
+           MOVE EXPECTED-ERROR-COUNT(SUBR-IDX) TO TST-RPT-EXP-NERRS
+           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-DTL1
+           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-HDR3
+           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-HDR-LINES
+           MOVE WS-SUBR-RETURN-MESSAGE TO TST-RPT-ACT-MSG
+           MOVE WS-SUBR-RETURN-CODE TO TST-RPT-ACT-RC
+           MOVE WS-SUBR-ERROR-COUNT TO TST-RPT-ACT-NERRS
+           WRITE TEST-REPORT-BUF FROM TST-RPT-FAIL-DTL2
+           MOVE SPACES TO TEST-REPORT-BUF
+           WRITE TEST-REPORT-BUF.
+
+       900-CLEANUP.
+           PERFORM 910-PRINT-TRAILERS.
+           PERFORM 920-PRINT-BASELINE-DIFF.
+           PERFORM 930-WRITE-BASELINE.
+           PERFORM 940-PRINT-COVERAGE.
+           CLOSE TESTCASE-FILE, TEST-REPORT.
+
+       910-PRINT-TRAILERS.
+           MOVE SPACES TO TEST-REPORT-BUF.
+           WRITE TEST-REPORT-BUF.
+           MOVE TESTCASES-TOTAL TO TST-RPT-TTL-TC.
+           MOVE TESTCASES-FAILED(1) TO
+                TST-RPT-FAIL-PARTEDIT.
+           MOVE TESTCASES-FAILED(2) TO
+                TST-RPT-FAIL-SUPPEDIT.
+           MOVE TESTCASES-FAILED(3) TO
+                TST-RPT-FAIL-ADDREDIT.
+           MOVE TESTCASES-FAILED(4) TO
+                TST-RPT-FAIL-POEDIT.
+           MOVE TESTCASES-FAILED(5) TO
+                TST-RPT-FAIL-DUPEDIT.
+           WRITE TEST-REPORT-BUF FROM TST-RPT-TLR.
+
+      *    Compares this run's per-subroutine failed-case count
+      *    against WS-PRIOR-FAILED (loaded by 140-LOAD-BASELINE) and
+      *    flags any subroutine that got worse as a REGRESSION.
+       920-PRINT-BASELINE-DIFF.
+           MOVE SPACES TO TEST-REPORT-BUF.
+           WRITE TEST-REPORT-BUF.
+           WRITE TEST-REPORT-BUF FROM TST-RPT-BASE-HDR.
+           PERFORM VARYING WS-BASELINE-IDX FROM 1 BY 1
+              UNTIL WS-BASELINE-IDX > 5
+                   MOVE SUBR-NAME(WS-BASELINE-IDX)
+                      TO TST-RPT-BASE-SUBR
+                   MOVE WS-PRIOR-FAILED(WS-BASELINE-IDX)
+                      TO TST-RPT-BASE-PRIOR
+                   MOVE TESTCASES-FAILED(WS-BASELINE-IDX)
+                      TO TST-RPT-BASE-CURR
+                   IF TESTCASES-FAILED(WS-BASELINE-IDX) >
+                      WS-PRIOR-FAILED(WS-BASELINE-IDX)
+                      MOVE '*** REGRESSION ***'
+                         TO TST-RPT-BASE-FLAG
+                   ELSE
+                      IF TESTCASES-FAILED(WS-BASELINE-IDX) <
+                         WS-PRIOR-FAILED(WS-BASELINE-IDX)
+                         MOVE 'improved'
+                            TO TST-RPT-BASE-FLAG
+                      ELSE
+                         MOVE 'no change'
+                            TO TST-RPT-BASE-FLAG
+                      END-IF
+                   END-IF
+                   WRITE TEST-REPORT-BUF FROM TST-RPT-BASE-DTL
+           END-PERFORM.
+
+      *    Writes this run's failed-case counts back out as the
+      *    baseline the next run will diff against.
+       930-WRITE-BASELINE.
+           PERFORM VARYING WS-BASELINE-IDX FROM 1 BY 1
+              UNTIL WS-BASELINE-IDX > 5
+                   MOVE TESTCASES-FAILED(WS-BASELINE-IDX)
+                      TO BL-FAILED-COUNT(WS-BASELINE-IDX)
+           END-PERFORM.
+           OPEN OUTPUT BASELINE-FILE.
+           WRITE BASELINE-REC.
+           CLOSE BASELINE-FILE.
+
+      *    Prints, per subroutine, how many distinct validation
+      *    branches this test deck exercised and whether the clean,
+      *    no-error branch was among them.
+       940-PRINT-COVERAGE.
+           MOVE SPACES TO TEST-REPORT-BUF.
+           WRITE TEST-REPORT-BUF.
+           WRITE TEST-REPORT-BUF FROM TST-RPT-COV-HDR.
+           PERFORM VARYING WS-COV-IDX FROM 1 BY 1
+              UNTIL WS-COV-IDX > 5
+                   MOVE SUBR-NAME(WS-COV-IDX)
+                      TO TST-RPT-COV-SUBR
+                   MOVE WS-COV-COUNT(WS-COV-IDX)
+                      TO TST-RPT-COV-COUNT
+                   IF WS-COV-CLEAN-HIT(WS-COV-IDX)
+                      MOVE 'clean return also seen'
+                         TO TST-RPT-COV-CLEAN
+                   ELSE
+                      MOVE 'clean return NOT seen'
+                         TO TST-RPT-COV-CLEAN
+                   END-IF
+                   WRITE TEST-REPORT-BUF FROM TST-RPT-COV-DTL
+           END-PERFORM.
+
