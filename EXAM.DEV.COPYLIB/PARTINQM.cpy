@@ -0,0 +1,82 @@
+      *--------------------------------------------------------------
+      * PARTINQM.cpy
+      * Symbolic map for the PARTINQM mapset (screen PARTINQ1) used
+      * by the PARTINQ online inquiry transaction.  Field lengths
+      * match the PART-SUPP-ADDR-PO layout in PARTSUPP.cpy so the
+      * screen can be moved to/from that record without truncation.
+      * Hand-built to the same layout the BMS mapset assembly (macros
+      * DFHMSD/DFHMDI/DFHMDF, not present in this library) would
+      * itself generate.
+      *--------------------------------------------------------------
+       01  PARTINQMI.
+           02  FILLER                PIC X(12).
+           02  PARTNOL               PIC S9(4) COMP.
+           02  PARTNOF               PIC X.
+           02  FILLER REDEFINES PARTNOF.
+               03  PARTNOA           PIC X.
+           02  PARTNOI               PIC X(23).
+           02  SUPPCDL               PIC S9(4) COMP.
+           02  SUPPCDF               PIC X.
+           02  FILLER REDEFINES SUPPCDF.
+               03  SUPPCDA           PIC X.
+           02  SUPPCDI               PIC X(10).
+      *    PARTNMO/SUPPNMO/PONUMO/POSTATO/POQTYO/PORCVDO/ERRMSGO are
+      *    display-only on this map, but PARTINQMO REDEFINES this
+      *    record, so each still needs its own length/attribute/data
+      *    placeholder here to keep the two views the same size.
+           02  PARTNML               PIC S9(4) COMP.
+           02  PARTNMF               PIC X.
+           02  FILLER REDEFINES PARTNMF.
+               03  PARTNMA           PIC X.
+           02  PARTNMI               PIC X(14).
+           02  SUPPNML               PIC S9(4) COMP.
+           02  SUPPNMF               PIC X.
+           02  FILLER REDEFINES SUPPNMF.
+               03  SUPPNMA           PIC X.
+           02  SUPPNMI               PIC X(15).
+           02  PONUML                PIC S9(4) COMP.
+           02  PONUMF                PIC X.
+           02  FILLER REDEFINES PONUMF.
+               03  PONUMA            PIC X.
+           02  PONUMI                PIC X(06).
+           02  POSTATL               PIC S9(4) COMP.
+           02  POSTATF               PIC X.
+           02  FILLER REDEFINES POSTATF.
+               03  POSTATA           PIC X.
+           02  POSTATI               PIC X(01).
+           02  POQTYL                PIC S9(4) COMP.
+           02  POQTYF                PIC X.
+           02  FILLER REDEFINES POQTYF.
+               03  POQTYA            PIC X.
+           02  POQTYI                PIC X(08).
+           02  PORCVDL               PIC S9(4) COMP.
+           02  PORCVDF               PIC X.
+           02  FILLER REDEFINES PORCVDF.
+               03  PORCVDA           PIC X.
+           02  PORCVDI               PIC X(08).
+           02  ERRMSGL               PIC S9(4) COMP.
+           02  ERRMSGF               PIC X.
+           02  FILLER REDEFINES ERRMSGF.
+               03  ERRMSGA           PIC X.
+           02  ERRMSGI               PIC X(40).
+
+       01  PARTINQMO REDEFINES PARTINQMI.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(3).
+           02  PARTNOO               PIC X(23).
+           02  FILLER                PIC X(3).
+           02  SUPPCDO               PIC X(10).
+           02  FILLER                PIC X(3).
+           02  PARTNMO               PIC X(14).
+           02  FILLER                PIC X(3).
+           02  SUPPNMO               PIC X(15).
+           02  FILLER                PIC X(3).
+           02  PONUMO                PIC X(06).
+           02  FILLER                PIC X(3).
+           02  POSTATO               PIC X(01).
+           02  FILLER                PIC X(3).
+           02  POQTYO                PIC ZZZZZZ9-.
+           02  FILLER                PIC X(3).
+           02  PORCVDO               PIC ZZZZZZ9-.
+           02  FILLER                PIC X(3).
+           02  ERRMSGO               PIC X(40).
