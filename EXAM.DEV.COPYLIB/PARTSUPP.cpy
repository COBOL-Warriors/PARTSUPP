@@ -0,0 +1,89 @@
+      *--------------------------------------------------------------
+      * PARTSUPP.cpy
+      * Combined PART/SUPPLIER/ADDRESS/PURCHASE-ORDER record used for
+      * the collated PARTMAIN output (DOUTPUT), the RPTPRINT sorted
+      * report input, and the MKPRTSUP test-data generator.
+      *--------------------------------------------------------------
+       01  PART-SUPP-ADDR-PO.
+           05 PARTS.
+               10  PART-NUMBER       PIC X(23) VALUE SPACES.
+               10  PART-NAME         PIC X(14) VALUE SPACES.
+               10  SPEC-NUMBER       PIC X(07) VALUE SPACES.
+               10  GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+               10  BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
+               10  UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+               10  WEEKS-LEAD-TIME   PIC 9(03) VALUE ZERO.
+               10  MIN-ORDER-QTY     PIC 9(05) VALUE ZERO.
+               10  REORDER-MULTIPLE  PIC 9(05) VALUE ZERO.
+               10  VEHICLE-FITMENT OCCURS 3 TIMES INDEXED BY FIT-IDX.
+                   15  VEHICLE-MAKE      PIC X(03) VALUE SPACES.
+                        88 CHRYSLER       VALUE 'CHR'.
+                        88 FORD           VALUE 'FOR'.
+                        88 GM             VALUE 'GM '.
+                        88 VOLKSWAGON     VALUE 'VW '.
+                        88 TOYOTA         VALUE 'TOY'.
+                        88 JAGUAR         VALUE 'JAG'.
+                        88 PEUGEOT        VALUE 'PEU'.
+                        88 BMW            VALUE 'BMW'.
+                   15  VEHICLE-MODEL     PIC X(10) VALUE SPACES.
+                   15  VEHICLE-YEAR      PIC X(04) VALUE '0000'.
+           05 SUPPLIERS.
+               10  SUPPLIER-CODE     PIC X(10) VALUE SPACES.
+               10  SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
+                    88 SUBCONTRACTOR  VALUE 'S'.
+                    88 DISTRIBUTOR    VALUE 'D'.
+                    88 MANUFACTURER   VALUE 'M'.
+                    88 IMPORTER       VALUE 'I'.
+               10  SUPPLIER-NAME     PIC X(15) VALUE SPACES.
+               10  SUPPLIER-PERF     PIC 9(03) VALUE ZERO.
+               10  SUPPLIER-RATING   PIC X(01) VALUE SPACES.
+                    88 HIGHEST-QUALITY VALUE '3'.
+                    88 AVERAGE-QUALITY VALUE '2'.
+                    88 LOWEST-QUALITY  VALUE '1'.
+               10  SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
+                    88 GOVT-COMM       VALUE '1'.
+                    88 GOVT-ONLY       VALUE '2'.
+                    88 COMMERCIAL-ONLY VALUE '3'.
+               10  SUPPLIER-ACT-DATE PIC 9(08) VALUE ZERO.
+           05 SUPP-ADDRESS OCCURS 4 TIMES INDEXED BY ADDR-IDX.
+               10 ADDRESS-TYPE      PIC X(01) VALUE SPACES.
+                  88 ORDER-ADDRESS           VALUE '1'.
+                  88 SCHED-ADDRESS           VALUE '2'.
+                  88 REMIT-ADDRESS           VALUE '3'.
+                  88 BILLTO-ADDRESS          VALUE '4'.
+               10 ADDRESS-1         PIC X(15) VALUE SPACES.
+               10 ADDRESS-2         PIC X(15) VALUE SPACES.
+               10 ADDRESS-3         PIC X(15) VALUE SPACES.
+               10 CITY              PIC X(15) VALUE SPACES.
+               10 ADDR-STATE        PIC X(02) VALUE SPACES.
+               10 ZIP-CODE          PIC 9(10) VALUE ZERO.
+               10 CONTACT-NAME      PIC X(20) VALUE SPACES.
+               10 PHONE-NUMBER      PIC X(12) VALUE SPACES.
+           05 PURCHASE-ORDER OCCURS 3 TIMES INDEXED BY PO-IDX.
+               10  PO-NUMBER         PIC X(06) VALUE SPACES.
+               10  BUYER-CODE        PIC X(03) VALUE SPACES.
+               10  QUANTITY          PIC S9(7) VALUE ZERO.
+               10  UNIT-PRICE        PIC S9(7)V99 VALUE ZERO.
+               10  ORDER-DATE        PIC 9(08) VALUE ZERO.
+               10  DELIVERY-DATE     PIC 9(08) VALUE ZERO.
+               10  PO-STATUS         PIC X(01) VALUE 'O'.
+                   88  PO-STATUS-OPEN      VALUE 'O'.
+                   88  PO-STATUS-SHIPPED   VALUE 'S'.
+                   88  PO-STATUS-RECEIVED  VALUE 'R'.
+                   88  PO-STATUS-CANCELLED VALUE 'C'.
+                   88  PO-STATUS-VALID     VALUES 'O' 'S' 'R' 'C'.
+               10  RECEIVED-QUANTITY PIC S9(7) VALUE ZERO.
+      *            A return/credit carries a negative QUANTITY against
+      *            a positive UNIT-PRICE; a standard order does not.
+               10  PO-TYPE           PIC X(01) VALUE 'O'.
+                   88  PO-TYPE-ORDER     VALUE 'O'.
+                   88  PO-TYPE-RETURN    VALUE 'R'.
+                   88  PO-TYPE-VALID     VALUES 'O' 'R'.
+      *    Audit stamp for the last program/date that added or
+      *    changed this record - set by whichever batch job actually
+      *    wrote the record (MKPRTSUP stamps its own ID on initial
+      *    generation; EDI856IN restamps it whenever an ASN
+      *    transaction is applied).
+           05 LAST-UPDATE-INFO.
+               10  LAST-UPDATE-USER-ID  PIC X(08) VALUE SPACES.
+               10  LAST-UPDATE-DATE     PIC 9(08) VALUE ZERO.
