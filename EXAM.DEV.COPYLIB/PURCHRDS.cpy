@@ -6,3 +6,19 @@
                10  UNIT-PRICE          PIC S9(7)V99 VALUE ZEROS.
                10  ORDER-DATE          PIC 9(08) VALUE ZERO.
                10  DELIVERY-DATE       PIC 9(08) VALUE ZERO.
+               10  PO-STATUS           PIC X(01) VALUE 'O'.
+                   88  PO-STATUS-OPEN      VALUE 'O'.
+                   88  PO-STATUS-SHIPPED   VALUE 'S'.
+                   88  PO-STATUS-RECEIVED  VALUE 'R'.
+                   88  PO-STATUS-CANCELLED VALUE 'C'.
+                   88  PO-STATUS-VALID     VALUES 'O' 'S' 'R' 'C'.
+      *            Quantity actually received so far against this PO -
+      *            may be less than QUANTITY while PO-STATUS-SHIPPED,
+      *            should equal QUANTITY once PO-STATUS-RECEIVED.
+               10  RECEIVED-QUANTITY   PIC S9(7) VALUE ZERO.
+      *            A return/credit carries a negative QUANTITY against
+      *            a positive UNIT-PRICE; a standard order does not.
+               10  PO-TYPE             PIC X(01) VALUE 'O'.
+                   88  PO-TYPE-ORDER       VALUE 'O'.
+                   88  PO-TYPE-RETURN      VALUE 'R'.
+                   88  PO-TYPE-VALID       VALUES 'O' 'R'.
