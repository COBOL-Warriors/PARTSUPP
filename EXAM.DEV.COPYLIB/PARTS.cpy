@@ -1,14 +1,25 @@
-       01  OU-PARTS.
-           05  OU-PART-NUMBER       PIC X(23) VALUE SPACES.
-           05  OU-PART-NAME         PIC X(14) VALUE SPACES.
-           05  OU-SPEC-NUMBER       PIC X(07) VALUE SPACES.
-           05  OU-GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
-           05  OU-BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
-           05  OU-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
-           05  OU-WEEKS-LEAD-TIME   PIC 9(03) COMP VALUE ZEROS.
-           05  OU-VEHICLE-MAKE      PIC X(03) VALUE SPACES.
-               88 OU-VALID-MAKE VALUES ARE 'CHR' 'FOR' 'GM ' 'VW ' 'TOY'
-                                    'JAG' 'PEU' 'BMW'.
-           05  OU-VEHICLE-MODEL     PIC X(10) VALUE SPACES.
-           05  OU-VEHICLE-YEAR      PIC X(04) VALUE '0000'.
-           05  OU-FILLER            PIC X(14) VALUE SPACES.
\ No newline at end of file
+       01  OU-PARTS.
+           05  OU-PART-NUMBER       PIC X(23) VALUE SPACES.
+           05  OU-PART-NAME         PIC X(14) VALUE SPACES.
+           05  OU-SPEC-NUMBER       PIC X(07) VALUE SPACES.
+           05  OU-GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+           05  OU-BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
+           05  OU-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+           05  OU-WEEKS-LEAD-TIME   PIC 9(03) COMP VALUE ZEROS.
+      *    Order-quantity rules a PO for this part must satisfy -
+      *    zero in either field means that rule is not enforced, the
+      *    same missing-optional-value convention OU-WEEKS-LEAD-TIME
+      *    used before lead-time checking existed.
+           05  OU-MIN-ORDER-QTY     PIC 9(05) COMP VALUE ZEROS.
+           05  OU-REORDER-MULTIPLE  PIC 9(05) COMP VALUE ZEROS.
+      *    a part can fit more than one vehicle application, so the
+      *    make/model/year moved from a single occurrence to a table
+      *    of fitments (same OCCURS 3 shape as OU-SUPP-ADDRESS and
+      *    OU-PURCHASE-ORDER below).  Slot 1 is mandatory, 2 and 3
+      *    are used only when the part fits additional vehicles.
+           05  OU-VEHICLE-FITMENT OCCURS 3 TIMES.
+               10  OU-VEHICLE-MAKE      PIC X(03) VALUE SPACES.
+                   88 OU-VALID-MAKE VALUES ARE 'CHR' 'FOR' 'GM ' 'VW '
+                                        'TOY' 'JAG' 'PEU' 'BMW'.
+               10  OU-VEHICLE-MODEL     PIC X(10) VALUE SPACES.
+               10  OU-VEHICLE-YEAR      PIC X(04) VALUE '0000'.
